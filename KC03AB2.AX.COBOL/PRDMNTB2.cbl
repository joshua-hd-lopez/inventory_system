@@ -0,0 +1,812 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  PRDMNTB2.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+
+       01  END-OF-SESSION-MESSAGE      PIC X(13) VALUE 'Session ended'.
+
+       01  FILE-STATUS-INFO.
+           02  PRD-OPEN                PIC X VALUE 'N'.
+           02  PRD-OPEN-STATUS         PIC S9(8) COMP.
+           02  PRD-ENABLE-STATUS       PIC S9(8) COMP.
+      *
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X(01)  VALUE 'Y'.
+               88  VALID-DATA                         VALUE 'Y'.
+           05  PRODUCT-FOUND-SW            PIC X(01)  VALUE 'Y'.
+               88  PRODUCT-FOUND                      VALUE 'Y'.
+      *
+       01  FLAGS.
+      *
+           05  DISPLAY-FLAG                PIC X(01).
+               88  DISPLAY-ADD-DETAILS                VALUE '1'.
+               88  DISPLAY-CHANGE-DETAILS             VALUE '2'.
+               88  DISPLAY-DELETE-DETAILS             VALUE '3'.
+           05  SEND-FLAG                   PIC X(01).
+               88  SEND-ERASE                         VALUE '1'.
+               88  SEND-DATAONLY                      VALUE '2'.
+               88  SEND-DATAONLY-ALARM                VALUE '3'.
+      *
+       01  COMMUNICATION-AREA.
+      *
+           05  CA-CONTEXT-FLAG             PIC X(01).
+               88  PROCESS-SELECT                     VALUE '1'.
+               88  PROCESS-DETAIL                      VALUE '2'.
+           05  CA-ACTION                   PIC X(01).
+               88  CA-ACTION-ADD                       VALUE '1'.
+               88  CA-ACTION-CHANGE                    VALUE '2'.
+               88  CA-ACTION-DELETE                     VALUE '3'.
+           05  CA-PRODUCT-CODE             PIC X(10).
+           05  CA-SIGNON-CONTEXT           PIC X(36).
+      *
+       01  RESPONSE-CODE                   PIC S9(08) COMP.
+      *
+       01  SUBSCRIPTS.
+      *
+           05  BREAK-EDIT-SUB          PIC S9(03)  COMP-3  VALUE ZERO.
+      *
+      ******************************************************************
+      * WORKING-STORAGE FOR EFFECTIVE-DATED PRICE CHANGES.  WHEN A
+      * FUTURE EFFECTIVE DATE IS KEYED, THE NEW PRICE IS HELD IN
+      * PRD-PENDING-PRICE/PRD-PENDING-EFF-DATE (PRODUCT.CBL) UNTIL
+      * PRDPRCB2 APPLIES IT.  EVERY IMMEDIATE OR SCHEDULED CHANGE IS
+      * WRITTEN TO THE PRICE CHANGE AUDIT FILE (PRCAB2).
+      ******************************************************************
+      *
+       01  PRICE-CHANGE-SW             PIC X(01)  VALUE 'N'.
+           88  PRICE-CHANGE-PENDING               VALUE 'Y'.
+           88  PRICE-CHANGE-NONE                  VALUE 'N'.
+      *
+       01  WS-OLD-UNIT-PRICE           PIC S9(07)V99.
+      *
+       01  WS-TODAY-DATE.
+           05  WS-TODAY-CCYY           PIC 9(04).
+           05  WS-TODAY-MM             PIC 9(02).
+           05  WS-TODAY-DD             PIC 9(02).
+       01  WS-TODAY-DATE-X             REDEFINES WS-TODAY-DATE
+                                        PIC X(08).
+      *
+      ******************************************************************
+      * WORKING-STORAGE FOR NUMEDIT (PRICE AND QUANTITY FIELDS) -
+      * SAME GENERAL-PURPOSE ALPHANUMERIC-TO-NUMERIC EDIT ORDERAB2
+      * USES FOR ORDER-LINE NET PRICE AND QUANTITY.
+      ******************************************************************
+      *
+       01  NUM-WORK-FIELDS.
+      *
+           05  NUM-INTEGER-PART        PIC 9(10).
+           05  NUM-INTEGER-PART-X      REDEFINES   NUM-INTEGER-PART.
+               10  NUM-INTEGER-CHAR    PIC X(01)   OCCURS 10.
+           05  NUM-DECIMAL-PART        PIC V9(10).
+           05  NUM-DECIMAL-PART-X      REDEFINES   NUM-DECIMAL-PART.
+               10  NUM-DECIMAL-CHAR    PIC X(01)   OCCURS 10.
+           05  NUM-DECIMAL-POS         PIC S9(03)  COMP-3.
+           05  NUM-INTEGER-LENGTH      PIC S9(03)  COMP-3.
+           05  NUM-INTEGER-SUB         PIC S9(03)  COMP-3.
+           05  NUM-DECIMAL-SUB         PIC S9(03)  COMP-3.
+           05  NUM-UNEDIT-SUB          PIC S9(03)  COMP-3.
+      *
+       01  NUM-UNEDITED-NUMBER.
+           05  NUM-UNEDITED-CHAR       OCCURS 10   PIC X.
+      *
+       01  NUM-EDITED-NUMBER           PIC 9(07)V99.
+      *
+       01  NUM-VALID-NUMBER-SW         PIC X(01).
+           88  NUM-VALID-NUMBER        VALUE 'Y'.
+      *
+       COPY PRODUCT.
+      *
+       COPY PRDMTSB2.
+      *
+       COPY PRCHIST.
+      *
+       COPY DFHAID.
+      *
+       COPY ATTR.
+      *
+       COPY ERRPARM.
+      *
+       COPY SIGNCTX.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA                     PIC X(48).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PROCESS-PRODUCT-MAINTENANCE.
+      *
+           EVALUATE TRUE
+               WHEN EIBCALEN = 36
+                   MOVE DFHCOMMAREA TO SIGNON-CONTEXT
+               WHEN EIBCALEN > ZERO
+                   MOVE DFHCOMMAREA TO COMMUNICATION-AREA
+                   MOVE CA-SIGNON-CONTEXT TO SIGNON-CONTEXT
+           END-EVALUATE.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO OR EIBCALEN = 36
+                   MOVE SIGNON-CONTEXT TO CA-SIGNON-CONTEXT
+                   SET PROCESS-SELECT TO TRUE
+                   MOVE LOW-VALUE TO PRDM1AB2O
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1500-SEND-SELECT-MAP
+      *
+               WHEN EIBAID = DFHCLEAR
+                   SET PROCESS-SELECT TO TRUE
+                   MOVE LOW-VALUE TO PRDM1AB2O
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1500-SEND-SELECT-MAP
+      *
+               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+      *
+               WHEN EIBAID = DFHPF3 OR DFHPF12
+                   EXEC CICS
+                       XCTL PROGRAM('UUMENAB2')
+                            COMMAREA(SIGNON-CONTEXT)
+                   END-EXEC
+      *
+               WHEN EIBAID = DFHPF4 AND PROCESS-DETAIL
+                   SET PROCESS-SELECT TO TRUE
+                   MOVE LOW-VALUE TO PRDM1AB2O
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1500-SEND-SELECT-MAP
+      *
+               WHEN EIBAID = DFHENTER
+                   IF PROCESS-SELECT
+                       PERFORM 1000-PROCESS-SELECT-SCREEN
+                   ELSE
+                       PERFORM 2000-PROCESS-DETAIL-SCREEN
+                   END-IF
+      *
+               WHEN OTHER
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   IF PROCESS-SELECT
+                       MOVE 'Invalid key pressed.' TO MSG1O
+                       PERFORM 1500-SEND-SELECT-MAP
+                   ELSE
+                       MOVE 'Invalid key pressed.' TO MSG2O
+                       PERFORM 1700-SEND-DETAIL-MAP
+                   END-IF
+      *
+           END-EVALUATE.
+      *
+           EXEC CICS
+               RETURN TRANSID('PMAB')
+                      COMMAREA(COMMUNICATION-AREA)
+           END-EXEC.
+      *
+       1000-PROCESS-SELECT-SCREEN.
+      *
+           PERFORM 1100-RECEIVE-SELECT-MAP.
+           PERFORM 1200-EDIT-SELECT-DATA.
+           IF VALID-DATA
+               MOVE PCODE1I TO CA-PRODUCT-CODE
+               MOVE ACTIONI TO CA-ACTION
+               PERFORM 1300-READ-PRODUCT-RECORD
+               EVALUATE TRUE
+                   WHEN CA-ACTION-ADD
+                       IF PRODUCT-FOUND
+                           MOVE 'That product code already exists.'
+                               TO MSG1O
+                           SET SEND-DATAONLY-ALARM TO TRUE
+                           PERFORM 1500-SEND-SELECT-MAP
+                       ELSE
+                           SET DISPLAY-ADD-DETAILS TO TRUE
+                           PERFORM 1400-GO-TO-DETAIL-SCREEN
+                       END-IF
+                   WHEN CA-ACTION-CHANGE
+                       IF PRODUCT-FOUND
+                           SET DISPLAY-CHANGE-DETAILS TO TRUE
+                           PERFORM 1400-GO-TO-DETAIL-SCREEN
+                       ELSE
+                           MOVE 'That product does not exist.' TO MSG1O
+                           SET SEND-DATAONLY-ALARM TO TRUE
+                           PERFORM 1500-SEND-SELECT-MAP
+                       END-IF
+                   WHEN CA-ACTION-DELETE
+                       IF PRODUCT-FOUND
+                           SET DISPLAY-DELETE-DETAILS TO TRUE
+                           PERFORM 1400-GO-TO-DETAIL-SCREEN
+                       ELSE
+                           MOVE 'That product does not exist.' TO MSG1O
+                           SET SEND-DATAONLY-ALARM TO TRUE
+                           PERFORM 1500-SEND-SELECT-MAP
+                       END-IF
+               END-EVALUATE
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1500-SEND-SELECT-MAP
+           END-IF.
+      *
+       1100-RECEIVE-SELECT-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('PRDM1AB2')
+                       MAPSET('PRDMTSB2')
+                       INTO(PRDM1AB2I)
+           END-EXEC.
+      *
+           INSPECT PRDM1AB2I
+               REPLACING ALL '_' BY SPACE.
+      *
+       1200-EDIT-SELECT-DATA.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+      *
+           IF       PCODE1L = ZERO
+                 OR PCODE1I = SPACE
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'You must enter a product code.' TO MSG1O
+           ELSE
+               IF ACTIONI NOT = '1' AND '2' AND '3'
+                   MOVE 'N' TO VALID-DATA-SW
+                   MOVE 'Action must be 1=Add, 2=Change or 3=Delete.'
+                       TO MSG1O
+               END-IF
+           END-IF.
+      *
+       1300-READ-PRODUCT-RECORD.
+      *
+           PERFORM 6000-OPEN-PRD-FILE.
+      *
+           MOVE CA-PRODUCT-CODE TO PRD-PRODUCT-CODE.
+      *
+           EXEC CICS
+               READ FILE('PRDAB2')
+                    INTO(PRODUCT-MASTER-RECORD)
+                    RIDFLD(PRD-PRODUCT-CODE)
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO PRODUCT-FOUND-SW
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               ELSE
+                   MOVE 'Y' TO PRODUCT-FOUND-SW
+               END-IF
+           END-IF.
+      *
+       1400-GO-TO-DETAIL-SCREEN.
+      *
+           SET PROCESS-DETAIL TO TRUE.
+           MOVE LOW-VALUE TO PRDM2AB2O.
+           MOVE CA-PRODUCT-CODE TO PCODE2O.
+      *
+           EVALUATE TRUE
+               WHEN DISPLAY-ADD-DETAILS
+                   MOVE SPACE TO DESCO
+                   MOVE ZERO  TO PRICEO ONHANDO
+                                 BQTY1O BPRC1O
+                                 BQTY2O BPRC2O
+                                 BQTY3O BPRC3O
+                   MOVE 'Enter the new product''s details.  Then press
+      -                 ' Enter.' TO MSG2O
+                   SET SEND-ERASE TO TRUE
+               WHEN DISPLAY-CHANGE-DETAILS
+                   PERFORM 1450-DISPLAY-PRODUCT-DETAILS
+                   MOVE 'Change the fields needed.  Then press Enter.'
+                       TO MSG2O
+                   SET SEND-ERASE TO TRUE
+               WHEN DISPLAY-DELETE-DETAILS
+                   PERFORM 1450-DISPLAY-PRODUCT-DETAILS
+                   MOVE ATTR-PROT-DARK TO DESCC PRICEC ONHANDC
+                                          BQTY1C BPRC1C
+                                          BQTY2C BPRC2C
+                                          BQTY3C BPRC3C
+                   MOVE 'Press Enter to delete this product, or F4 to
+      -                 'cancel.' TO MSG2O
+                   SET SEND-ERASE TO TRUE
+           END-EVALUATE.
+      *
+           PERFORM 1700-SEND-DETAIL-MAP.
+      *
+       1450-DISPLAY-PRODUCT-DETAILS.
+      *
+           MOVE PRD-PRODUCT-DESCRIPTION TO DESCO.
+           MOVE PRD-PRODUCT-CATEGORY    TO CATGO.
+           MOVE PRD-UNIT-PRICE          TO PRICEO.
+           MOVE PRD-UNIT-COST           TO COSTO.
+           MOVE PRD-QUANTITY-ON-HAND    TO ONHANDO.
+           MOVE PRD-BREAK-QTY(1)        TO BQTY1O.
+           MOVE PRD-BREAK-PRICE(1)      TO BPRC1O.
+           MOVE PRD-BREAK-QTY(2)        TO BQTY2O.
+           MOVE PRD-BREAK-PRICE(2)      TO BPRC2O.
+           MOVE PRD-BREAK-QTY(3)        TO BQTY3O.
+           MOVE PRD-BREAK-PRICE(3)      TO BPRC3O.
+      *
+       1500-SEND-SELECT-MAP.
+      *
+           MOVE 'PMAB' TO TRANID1O.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('PRDM1AB2')
+                            MAPSET('PRDMTSB2')
+                            FROM(PRDM1AB2O)
+                            ERASE
+                   END-EXEC
+               WHEN SEND-DATAONLY
+                   EXEC CICS
+                       SEND MAP('PRDM1AB2')
+                            MAPSET('PRDMTSB2')
+                            FROM(PRDM1AB2O)
+                            DATAONLY
+                   END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('PRDM1AB2')
+                            MAPSET('PRDMTSB2')
+                            FROM(PRDM1AB2O)
+                            DATAONLY
+                            ALARM
+                   END-EXEC
+           END-EVALUATE.
+      *
+       1700-SEND-DETAIL-MAP.
+      *
+           MOVE 'PMAB' TO TRANID2O.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('PRDM2AB2')
+                            MAPSET('PRDMTSB2')
+                            FROM(PRDM2AB2O)
+                            ERASE
+                   END-EXEC
+               WHEN SEND-DATAONLY
+                   EXEC CICS
+                       SEND MAP('PRDM2AB2')
+                            MAPSET('PRDMTSB2')
+                            FROM(PRDM2AB2O)
+                            DATAONLY
+                   END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('PRDM2AB2')
+                            MAPSET('PRDMTSB2')
+                            FROM(PRDM2AB2O)
+                            DATAONLY
+                            ALARM
+                   END-EXEC
+           END-EVALUATE.
+      *
+       2000-PROCESS-DETAIL-SCREEN.
+      *
+           EVALUATE TRUE
+               WHEN CA-ACTION-ADD
+                   PERFORM 2100-PROCESS-ADD
+               WHEN CA-ACTION-CHANGE
+                   PERFORM 2200-PROCESS-CHANGE
+               WHEN CA-ACTION-DELETE
+                   PERFORM 2300-PROCESS-DELETE
+           END-EVALUATE.
+      *
+       2100-PROCESS-ADD.
+      *
+           PERFORM 2400-RECEIVE-DETAIL-MAP.
+           PERFORM 2500-EDIT-DETAIL-DATA.
+           IF VALID-DATA
+               MOVE CA-PRODUCT-CODE TO PRD-PRODUCT-CODE
+               PERFORM 2600-MOVE-DETAIL-TO-RECORD
+               EXEC CICS
+                   WRITE FILE('PRDAB2')
+                         FROM(PRODUCT-MASTER-RECORD)
+                         RIDFLD(PRD-PRODUCT-CODE)
+                         RESP(RESPONSE-CODE)
+               END-EXEC
+               IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+               SET PROCESS-SELECT TO TRUE
+               MOVE LOW-VALUE TO PRDM1AB2O
+               MOVE 'Product added.' TO MSG1O
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1500-SEND-SELECT-MAP
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1700-SEND-DETAIL-MAP
+           END-IF.
+      *
+       2200-PROCESS-CHANGE.
+      *
+           PERFORM 2400-RECEIVE-DETAIL-MAP.
+           PERFORM 2500-EDIT-DETAIL-DATA.
+           IF VALID-DATA
+               PERFORM 2410-READ-PRODUCT-FOR-UPDATE
+               PERFORM 2600-MOVE-DETAIL-TO-RECORD
+               EXEC CICS
+                   REWRITE FILE('PRDAB2')
+                           FROM(PRODUCT-MASTER-RECORD)
+                           RESP(RESPONSE-CODE)
+               END-EXEC
+               IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+               IF PRICE-CHANGE-PENDING
+                   PERFORM 2650-WRITE-PRICE-AUDIT
+               END-IF
+               SET PROCESS-SELECT TO TRUE
+               MOVE LOW-VALUE TO PRDM1AB2O
+               MOVE 'Product changed.' TO MSG1O
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1500-SEND-SELECT-MAP
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1700-SEND-DETAIL-MAP
+           END-IF.
+      *
+       2300-PROCESS-DELETE.
+      *
+           PERFORM 2410-READ-PRODUCT-FOR-UPDATE.
+      *
+           EXEC CICS
+               DELETE FILE('PRDAB2')
+                      RIDFLD(PRD-PRODUCT-CODE)
+                      RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+           SET PROCESS-SELECT TO TRUE.
+           MOVE LOW-VALUE TO PRDM1AB2O.
+           MOVE 'Product deleted.' TO MSG1O.
+           SET SEND-DATAONLY-ALARM TO TRUE.
+           PERFORM 1500-SEND-SELECT-MAP.
+      *
+       2400-RECEIVE-DETAIL-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('PRDM2AB2')
+                       MAPSET('PRDMTSB2')
+                       INTO(PRDM2AB2I)
+           END-EXEC.
+      *
+           INSPECT PRDM2AB2I
+               REPLACING ALL '_' BY SPACE.
+      *
+       2410-READ-PRODUCT-FOR-UPDATE.
+      *
+           MOVE CA-PRODUCT-CODE TO PRD-PRODUCT-CODE.
+      *
+           EXEC CICS
+               READ FILE('PRDAB2')
+                    INTO(PRODUCT-MASTER-RECORD)
+                    RIDFLD(PRD-PRODUCT-CODE)
+                    UPDATE
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       2500-EDIT-DETAIL-DATA.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+      *
+           IF       DESCL = ZERO
+                 OR DESCI = SPACE
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'You must enter a description.' TO MSG2O
+           ELSE
+               MOVE PRICEI TO NUM-UNEDITED-NUMBER
+               PERFORM 9700-NUMEDIT
+               IF NOT NUM-VALID-NUMBER
+                   MOVE 'N' TO VALID-DATA-SW
+                   MOVE 'The unit price is not a valid number.' TO
+                       MSG2O
+               END-IF
+           END-IF.
+      *
+           IF VALID-DATA
+               MOVE COSTI TO NUM-UNEDITED-NUMBER
+               PERFORM 9700-NUMEDIT
+               IF NOT NUM-VALID-NUMBER
+                   MOVE 'N' TO VALID-DATA-SW
+                   MOVE 'The unit cost is not a valid number.' TO
+                       MSG2O
+               END-IF
+           END-IF.
+      *
+           IF VALID-DATA
+               MOVE ONHANDI TO NUM-UNEDITED-NUMBER
+               PERFORM 9700-NUMEDIT
+               IF NOT NUM-VALID-NUMBER
+                   MOVE 'N' TO VALID-DATA-SW
+                   MOVE 'The quantity on hand is not a valid number.'
+                       TO MSG2O
+               END-IF
+           END-IF.
+      *
+           IF VALID-DATA AND EFFDATI NOT = SPACE
+               ACCEPT WS-TODAY-DATE-X FROM DATE YYYYMMDD
+               IF EFFDATI IS NOT NUMERIC
+                   MOVE 'N' TO VALID-DATA-SW
+                   MOVE 'The effective date must be YYYYMMDD.' TO MSG2O
+               ELSE
+                   IF EFFDATI < WS-TODAY-DATE-X
+                       MOVE 'N' TO VALID-DATA-SW
+                       MOVE 'The effective date cannot be in the past.'
+                           TO MSG2O
+                   END-IF
+               END-IF
+           END-IF.
+      *
+           IF VALID-DATA
+               PERFORM 2510-EDIT-BREAK-TIER
+                   VARYING BREAK-EDIT-SUB FROM 1 BY 1
+                     UNTIL BREAK-EDIT-SUB > 3 OR NOT VALID-DATA
+           END-IF.
+      *
+       2510-EDIT-BREAK-TIER.
+      *
+           EVALUATE BREAK-EDIT-SUB
+               WHEN 1
+                   IF BQTY1I NOT = SPACE
+                       MOVE BQTY1I TO NUM-UNEDITED-NUMBER
+                       PERFORM 9700-NUMEDIT
+                       IF NUM-VALID-NUMBER
+                           MOVE BPRC1I TO NUM-UNEDITED-NUMBER
+                           PERFORM 9700-NUMEDIT
+                       END-IF
+                       IF NOT NUM-VALID-NUMBER
+                           MOVE 'N' TO VALID-DATA-SW
+                           MOVE 'Break tier 1 is not valid.' TO MSG2O
+                       END-IF
+                   END-IF
+               WHEN 2
+                   IF BQTY2I NOT = SPACE
+                       MOVE BQTY2I TO NUM-UNEDITED-NUMBER
+                       PERFORM 9700-NUMEDIT
+                       IF NUM-VALID-NUMBER
+                           MOVE BPRC2I TO NUM-UNEDITED-NUMBER
+                           PERFORM 9700-NUMEDIT
+                       END-IF
+                       IF NOT NUM-VALID-NUMBER
+                           MOVE 'N' TO VALID-DATA-SW
+                           MOVE 'Break tier 2 is not valid.' TO MSG2O
+                       END-IF
+                   END-IF
+               WHEN 3
+                   IF BQTY3I NOT = SPACE
+                       MOVE BQTY3I TO NUM-UNEDITED-NUMBER
+                       PERFORM 9700-NUMEDIT
+                       IF NUM-VALID-NUMBER
+                           MOVE BPRC3I TO NUM-UNEDITED-NUMBER
+                           PERFORM 9700-NUMEDIT
+                       END-IF
+                       IF NOT NUM-VALID-NUMBER
+                           MOVE 'N' TO VALID-DATA-SW
+                           MOVE 'Break tier 3 is not valid.' TO MSG2O
+                       END-IF
+                   END-IF
+           END-EVALUATE.
+      *
+       2600-MOVE-DETAIL-TO-RECORD.
+      *
+           MOVE DESCI TO PRD-PRODUCT-DESCRIPTION.
+           MOVE CATGI TO PRD-PRODUCT-CATEGORY.
+      *
+           MOVE PRD-UNIT-PRICE TO WS-OLD-UNIT-PRICE.
+           MOVE 'N' TO PRICE-CHANGE-SW.
+      *
+           MOVE PRICEI TO NUM-UNEDITED-NUMBER.
+           PERFORM 9700-NUMEDIT.
+      *
+           IF EFFDATI = SPACE
+               MOVE NUM-EDITED-NUMBER TO PRD-UNIT-PRICE
+               MOVE SPACE TO PRD-PENDING-EFF-DATE
+               MOVE ZERO TO PRD-PENDING-PRICE
+               IF NUM-EDITED-NUMBER NOT = WS-OLD-UNIT-PRICE
+                   SET PRICE-CHANGE-PENDING TO TRUE
+                   SET PRC-IMMEDIATE TO TRUE
+               END-IF
+           ELSE
+               MOVE NUM-EDITED-NUMBER TO PRD-PENDING-PRICE
+               MOVE EFFDATI TO PRD-PENDING-EFF-DATE
+               SET PRICE-CHANGE-PENDING TO TRUE
+               SET PRC-SCHEDULED TO TRUE
+               IF CA-ACTION-ADD
+      *
+      *            A NEW PRODUCT HAS NO CURRENT PRICE TO CARRY IT
+      *            UNTIL THE PENDING DATE ARRIVES, SO GIVE IT THE
+      *            ENTERED PRICE NOW.  THE PENDING FIELDS ABOVE STILL
+      *            DRIVE THE SCHEDULED PRICE-AUDIT ENTRY.
+      *
+                   MOVE NUM-EDITED-NUMBER TO PRD-UNIT-PRICE
+               END-IF
+           END-IF.
+      *
+           MOVE COSTI TO NUM-UNEDITED-NUMBER.
+           PERFORM 9700-NUMEDIT.
+           MOVE NUM-EDITED-NUMBER TO PRD-UNIT-COST.
+      *
+           MOVE ONHANDI TO NUM-UNEDITED-NUMBER.
+           PERFORM 9700-NUMEDIT.
+           MOVE NUM-INTEGER-PART(4:7) TO PRD-QUANTITY-ON-HAND.
+      *
+           MOVE ZERO TO PRD-BREAK-QTY(1) PRD-BREAK-PRICE(1)
+                        PRD-BREAK-QTY(2) PRD-BREAK-PRICE(2)
+                        PRD-BREAK-QTY(3) PRD-BREAK-PRICE(3).
+      *
+           IF BQTY1I NOT = SPACE
+               MOVE BQTY1I TO NUM-UNEDITED-NUMBER
+               PERFORM 9700-NUMEDIT
+               MOVE NUM-INTEGER-PART(6:5) TO PRD-BREAK-QTY(1)
+               MOVE BPRC1I TO NUM-UNEDITED-NUMBER
+               PERFORM 9700-NUMEDIT
+               MOVE NUM-EDITED-NUMBER TO PRD-BREAK-PRICE(1)
+           END-IF.
+      *
+           IF BQTY2I NOT = SPACE
+               MOVE BQTY2I TO NUM-UNEDITED-NUMBER
+               PERFORM 9700-NUMEDIT
+               MOVE NUM-INTEGER-PART(6:5) TO PRD-BREAK-QTY(2)
+               MOVE BPRC2I TO NUM-UNEDITED-NUMBER
+               PERFORM 9700-NUMEDIT
+               MOVE NUM-EDITED-NUMBER TO PRD-BREAK-PRICE(2)
+           END-IF.
+      *
+           IF BQTY3I NOT = SPACE
+               MOVE BQTY3I TO NUM-UNEDITED-NUMBER
+               PERFORM 9700-NUMEDIT
+               MOVE NUM-INTEGER-PART(6:5) TO PRD-BREAK-QTY(3)
+               MOVE BPRC3I TO NUM-UNEDITED-NUMBER
+               PERFORM 9700-NUMEDIT
+               MOVE NUM-EDITED-NUMBER TO PRD-BREAK-PRICE(3)
+           END-IF.
+      *
+       2650-WRITE-PRICE-AUDIT.
+      *
+           MOVE PRD-PRODUCT-CODE  TO PRC-PRODUCT-CODE.
+           ACCEPT PRC-CHANGE-DATE FROM DATE YYYYMMDD.
+           MOVE EIBTIME            TO PRC-CHANGE-TIME.
+           MOVE WS-OLD-UNIT-PRICE  TO PRC-OLD-PRICE.
+           MOVE EIBTRMID           TO PRC-CHANGED-BY.
+      *
+           IF PRC-SCHEDULED
+               MOVE PRD-PENDING-PRICE     TO PRC-NEW-PRICE
+               MOVE PRD-PENDING-EFF-DATE  TO PRC-EFFECTIVE-DATE
+           ELSE
+               MOVE PRD-UNIT-PRICE        TO PRC-NEW-PRICE
+               MOVE PRC-CHANGE-DATE       TO PRC-EFFECTIVE-DATE
+           END-IF.
+      *
+           EXEC CICS
+               WRITE FILE('PRCAB2')
+                     FROM(PRICE-CHANGE-RECORD)
+                     RIDFLD(PRC-KEY)
+                     RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       6000-OPEN-PRD-FILE.
+      *
+           EXEC CICS
+               INQUIRE FILE('PRDAB2')
+                   OPENSTATUS(PRD-OPEN-STATUS)
+                   ENABLESTATUS(PRD-ENABLE-STATUS)
+           END-EXEC.
+      *
+           IF PRD-OPEN-STATUS = DFHVALUE(CLOSED)
+               EXEC CICS
+                   SET FILE('PRDAB2') OPEN
+               END-EXEC
+               MOVE 'Y' TO PRD-OPEN
+           ELSE IF PRD-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               EXEC CICS
+                   ABEND ABCODE ('012')
+               END-EXEC
+           END-IF.
+      *
+      ******************************************************************
+      * PARAGRAPHS FOR NUMEDIT
+      ******************************************************************
+      *
+       9700-NUMEDIT.
+      *
+           MOVE 'Y'  TO NUM-VALID-NUMBER-SW.
+           MOVE ZERO TO NUM-INTEGER-PART
+                        NUM-DECIMAL-PART
+                        NUM-DECIMAL-POS.
+      *
+           INSPECT NUM-UNEDITED-NUMBER
+               TALLYING NUM-DECIMAL-POS FOR CHARACTERS
+                   BEFORE INITIAL '.'.
+      *
+           IF NUM-DECIMAL-POS < 10
+               PERFORM 9710-EDIT-DECIMAL-NUMBER
+           ELSE
+               PERFORM 9720-EDIT-INTEGER
+           END-IF.
+      *
+           IF NUM-VALID-NUMBER
+               COMPUTE NUM-EDITED-NUMBER =
+                       NUM-INTEGER-PART + NUM-DECIMAL-PART
+           END-IF.
+      *
+       9710-EDIT-DECIMAL-NUMBER.
+      *
+           MOVE 10 TO NUM-INTEGER-SUB.
+      *
+           PERFORM 9712-EDIT-INTEGER-PART
+               VARYING NUM-UNEDIT-SUB FROM NUM-DECIMAL-POS BY -1
+                 UNTIL NUM-UNEDIT-SUB < 1.
+      *
+           MOVE 1 TO NUM-DECIMAL-SUB.
+           ADD  2 TO NUM-DECIMAL-POS.
+      *
+           PERFORM 9714-EDIT-DECIMAL-PART
+               VARYING NUM-UNEDIT-SUB FROM NUM-DECIMAL-POS BY 1
+                 UNTIL NUM-UNEDIT-SUB > 10.
+      *
+       9712-EDIT-INTEGER-PART.
+      *
+           IF NUM-UNEDITED-CHAR(NUM-UNEDIT-SUB) NUMERIC
+               MOVE NUM-UNEDITED-CHAR(NUM-UNEDIT-SUB)
+                 TO NUM-INTEGER-CHAR (NUM-INTEGER-SUB)
+               SUBTRACT 1        FROM NUM-INTEGER-SUB
+           ELSE IF NUM-UNEDITED-CHAR (NUM-UNEDIT-SUB) NOT = SPACE
+               MOVE 'N' TO NUM-VALID-NUMBER-SW
+           END-IF.
+      *
+       9714-EDIT-DECIMAL-PART.
+      *
+           IF NUM-UNEDITED-CHAR(NUM-UNEDIT-SUB) NUMERIC
+               MOVE NUM-UNEDITED-CHAR(NUM-UNEDIT-SUB)
+                 TO NUM-DECIMAL-CHAR (NUM-DECIMAL-SUB)
+               ADD 1               TO NUM-DECIMAL-SUB
+           ELSE IF NUM-UNEDITED-CHAR (NUM-UNEDIT-SUB) NOT = SPACE
+               MOVE 'N' TO NUM-VALID-NUMBER-SW
+           END-IF.
+      *
+       9720-EDIT-INTEGER.
+      *
+           INSPECT NUM-UNEDITED-NUMBER
+               REPLACING LEADING SPACE BY ZERO.
+      *
+           MOVE ZERO TO NUM-INTEGER-LENGTH.
+      *
+           INSPECT NUM-UNEDITED-NUMBER
+               TALLYING NUM-INTEGER-LENGTH FOR CHARACTERS
+                   BEFORE INITIAL SPACE.
+      *
+           MOVE 10 TO NUM-INTEGER-SUB.
+      *
+           PERFORM 9712-EDIT-INTEGER-PART
+               VARYING NUM-UNEDIT-SUB FROM NUM-INTEGER-LENGTH BY -1
+                 UNTIL NUM-UNEDIT-SUB < 1.
+      *
+           MOVE ZERO TO NUM-DECIMAL-PART.
+      *
+       9999-TERMINATE-PROGRAM.
+      *
+           MOVE EIBRESP  TO ERR-RESP.
+           MOVE EIBRESP2 TO ERR-RESP2.
+           MOVE EIBTRNID TO ERR-TRNID.
+           MOVE EIBRSRCE TO ERR-RSRCE.
+      *
+           EXEC CICS
+               XCTL PROGRAM('SYSERR')
+                    COMMAREA(ERROR-PARAMETERS)
+           END-EXEC.

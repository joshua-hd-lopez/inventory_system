@@ -0,0 +1,416 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  PRDINQB2.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+
+       01  END-OF-SESSION-MESSAGE      PIC X(13) VALUE 'Session ended'.
+
+       01  FILE-STATUS-INFO.
+           02  PRD-OPEN                PIC X VALUE 'N'.
+           02  PRD-OPEN-STATUS         PIC S9(8) COMP.
+           02  PRD-ENABLE-STATUS       PIC S9(8) COMP.
+      *
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X(01)  VALUE 'Y'.
+               88  VALID-DATA                         VALUE 'Y'.
+           05  PRODUCT-FOUND-SW            PIC X(01)  VALUE 'Y'.
+               88  PRODUCT-FOUND                      VALUE 'Y'.
+      *
+       01  FLAGS.
+      *
+           05  DISPLAY-FLAG                PIC X(01).
+               88  DISPLAY-NEW-PRODUCT                VALUE '1'.
+               88  DISPLAY-SPACES                     VALUE '2'.
+               88  DISPLAY-LOW-VALUES                 VALUE '3'.
+           05  SEND-FLAG                   PIC X(01).
+               88  SEND-ERASE                         VALUE '1'.
+               88  SEND-DATAONLY                      VALUE '2'.
+               88  SEND-DATAONLY-ALARM                VALUE '3'.
+      *
+       01  COMMUNICATION-AREA.
+      *
+           05  CA-PRODUCT-CODE             PIC X(10).
+           05  CA-SIGNON-CONTEXT           PIC X(36).
+      *
+       01  RESPONSE-CODE                   PIC S9(08) COMP.
+      *
+       COPY PRODUCT.
+      *
+       COPY PRDSAB2.
+      *
+       COPY DFHAID.
+      *
+       COPY ERRPARM.
+      *
+       COPY SIGNCTX.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA                     PIC X(46).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PROCESS-PRODUCT-INQUIRY.
+      *
+           EVALUATE TRUE
+               WHEN EIBCALEN = 36
+                   MOVE DFHCOMMAREA TO SIGNON-CONTEXT
+               WHEN EIBCALEN > ZERO
+                   MOVE DFHCOMMAREA TO COMMUNICATION-AREA
+                   MOVE CA-SIGNON-CONTEXT TO SIGNON-CONTEXT
+           END-EVALUATE.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO OR EIBCALEN = 36
+                   MOVE LOW-VALUE TO COMMUNICATION-AREA
+                   MOVE SIGNON-CONTEXT TO CA-SIGNON-CONTEXT
+                   MOVE LOW-VALUE TO PRDMAP1O
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1500-SEND-INQUIRY-MAP
+      *
+               WHEN EIBAID = DFHCLEAR
+                   MOVE LOW-VALUE TO CA-PRODUCT-CODE
+                   MOVE LOW-VALUE TO PRDMAP1O
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1500-SEND-INQUIRY-MAP
+      *
+               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+      *
+               WHEN EIBAID = DFHPF3 OR DFHPF12
+                   EXEC CICS
+                       XCTL PROGRAM('UUMENAB2')
+                            COMMAREA(SIGNON-CONTEXT)
+                   END-EXEC
+      *
+               WHEN EIBAID = DFHENTER
+                   PERFORM 1000-DISPLAY-SELECTED-PRODUCT
+      *
+               WHEN EIBAID = DFHPF5
+                   PERFORM 2000-DISPLAY-FIRST-PRODUCT
+      *
+               WHEN EIBAID = DFHPF6
+                   PERFORM 3000-DISPLAY-LAST-PRODUCT
+      *
+               WHEN EIBAID = DFHPF7
+                   PERFORM 4000-DISPLAY-PREV-PRODUCT
+      *
+               WHEN EIBAID = DFHPF8
+                   PERFORM 5000-DISPLAY-NEXT-PRODUCT
+      *
+               WHEN OTHER
+                   MOVE LOW-VALUE TO PRDMAP1O
+                   MOVE 'Invalid key pressed.' TO MESSAGEO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1500-SEND-INQUIRY-MAP
+      *
+           END-EVALUATE.
+      *
+           EXEC CICS
+               RETURN TRANSID('PIAB')
+                      COMMAREA(COMMUNICATION-AREA)
+           END-EXEC.
+      *
+       1000-DISPLAY-SELECTED-PRODUCT.
+      *
+           PERFORM 1100-RECEIVE-INQUIRY-MAP.
+           PERFORM 1200-EDIT-PRODUCT-CODE.
+           IF VALID-DATA
+               PERFORM 1300-READ-PRODUCT-RECORD
+               IF PRODUCT-FOUND
+                   SET DISPLAY-NEW-PRODUCT TO TRUE
+                   PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+                   MOVE PRD-PRODUCT-CODE TO CA-PRODUCT-CODE
+               ELSE
+                   SET DISPLAY-SPACES TO TRUE
+                   PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+               END-IF
+           ELSE
+               SET DISPLAY-LOW-VALUES TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+           END-IF.
+      *
+       1100-RECEIVE-INQUIRY-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('PRDMAB2')
+                       MAPSET('PRDSAB2')
+                       INTO(PRDMAP1I)
+           END-EXEC.
+      *
+           INSPECT PRDMAP1I
+               REPLACING ALL '_' BY SPACE.
+      *
+       1200-EDIT-PRODUCT-CODE.
+      *
+           IF       PCODEL = ZERO
+                 OR PCODEI = SPACE
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'You must enter a product code.' TO MESSAGEO
+           ELSE
+               MOVE 'Y' TO VALID-DATA-SW
+           END-IF.
+      *
+       1300-READ-PRODUCT-RECORD.
+      *
+           PERFORM 6000-OPEN-PRD-FILE.
+      *
+           EXEC CICS
+               READ FILE('PRDAB2')
+                    INTO(PRODUCT-MASTER-RECORD)
+                    RIDFLD(PCODEI)
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO PRODUCT-FOUND-SW
+               MOVE 'That product does not exist.' TO MESSAGEO
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               ELSE
+                   MOVE 'Y' TO PRODUCT-FOUND-SW
+               END-IF
+           END-IF.
+      *
+       1400-DISPLAY-INQUIRY-RESULTS.
+      *
+           IF DISPLAY-NEW-PRODUCT
+               MOVE PRD-PRODUCT-CODE        TO PCODEO
+               MOVE PRD-PRODUCT-DESCRIPTION TO DESCO
+               MOVE PRD-UNIT-PRICE          TO PRICEO
+               MOVE PRD-QUANTITY-ON-HAND    TO ONHANDO
+               MOVE SPACE                   TO MESSAGEO
+               SET SEND-DATAONLY            TO TRUE
+           ELSE
+               IF DISPLAY-SPACES
+                   MOVE LOW-VALUE TO PCODEO
+                   MOVE SPACE     TO DESCO
+                   MOVE ZERO      TO PRICEO
+                                     ONHANDO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+               ELSE
+                   IF DISPLAY-LOW-VALUES
+                       SET SEND-DATAONLY-ALARM TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+      *
+           PERFORM 1500-SEND-INQUIRY-MAP.
+      *
+       1500-SEND-INQUIRY-MAP.
+      *
+           MOVE 'PIAB' TO TRANIDO.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('PRDMAB2')
+                            MAPSET('PRDSAB2')
+                            FROM(PRDMAP1O)
+                            ERASE
+                   END-EXEC
+               WHEN SEND-DATAONLY
+                   EXEC CICS
+                       SEND MAP('PRDMAB2')
+                            MAPSET('PRDSAB2')
+                            FROM(PRDMAP1O)
+                            DATAONLY
+                   END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('PRDMAB2')
+                            MAPSET('PRDSAB2')
+                            FROM(PRDMAP1O)
+                            DATAONLY
+                            ALARM
+                   END-EXEC
+           END-EVALUATE.
+      *
+       2000-DISPLAY-FIRST-PRODUCT.
+      *
+           MOVE LOW-VALUE TO PRD-PRODUCT-CODE
+                             PRDMAP1O.
+           PERFORM 2100-START-PRODUCT-BROWSE.
+           IF PRODUCT-FOUND
+               PERFORM 2200-READ-NEXT-PRODUCT
+           END-IF.
+           PERFORM 2300-END-PRODUCT-BROWSE.
+           IF PRODUCT-FOUND
+               SET DISPLAY-NEW-PRODUCT TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+               MOVE PRD-PRODUCT-CODE TO CA-PRODUCT-CODE
+           ELSE
+               SET DISPLAY-SPACES TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+           END-IF.
+      *
+       2100-START-PRODUCT-BROWSE.
+      *
+           EXEC CICS
+               STARTBR FILE('PRDAB2')
+                       RIDFLD(PRD-PRODUCT-CODE)
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE 'Y' TO PRODUCT-FOUND-SW
+               MOVE SPACE TO MESSAGEO
+           ELSE
+               IF RESPONSE-CODE = DFHRESP(NOTFND)
+                   MOVE 'N' TO PRODUCT-FOUND-SW
+                   MOVE 'There are no products in the file.'
+                       TO MESSAGEO
+               ELSE
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       2200-READ-NEXT-PRODUCT.
+      *
+           EXEC CICS
+               READNEXT FILE('PRDAB2')
+                        INTO(PRODUCT-MASTER-RECORD)
+                        RIDFLD(PRD-PRODUCT-CODE)
+                        RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN DFHRESP(NORMAL)
+                   MOVE 'Y' TO PRODUCT-FOUND-SW
+               WHEN DFHRESP(ENDFILE)
+                   MOVE 'N' TO PRODUCT-FOUND-SW
+                   MOVE 'There are no more records in the file.'
+                       TO MESSAGEO
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+      *
+       2300-END-PRODUCT-BROWSE.
+      *
+           EXEC CICS
+               ENDBR FILE('PRDAB2')
+                     RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       3000-DISPLAY-LAST-PRODUCT.
+      *
+           MOVE HIGH-VALUE TO PRD-PRODUCT-CODE.
+           MOVE LOW-VALUE  TO PRDMAP1O.
+           PERFORM 2100-START-PRODUCT-BROWSE.
+           IF PRODUCT-FOUND
+               PERFORM 3100-READ-PREV-PRODUCT
+           END-IF.
+           PERFORM 2300-END-PRODUCT-BROWSE.
+           IF PRODUCT-FOUND
+               SET DISPLAY-NEW-PRODUCT TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+               MOVE PRD-PRODUCT-CODE TO CA-PRODUCT-CODE
+           ELSE
+               SET DISPLAY-SPACES TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+           END-IF.
+      *
+       3100-READ-PREV-PRODUCT.
+      *
+           EXEC CICS
+               READPREV FILE('PRDAB2')
+                        INTO(PRODUCT-MASTER-RECORD)
+                        RIDFLD(PRD-PRODUCT-CODE)
+                        RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN DFHRESP(NORMAL)
+                   MOVE 'Y' TO PRODUCT-FOUND-SW
+               WHEN DFHRESP(ENDFILE)
+                   MOVE 'N' TO PRODUCT-FOUND-SW
+                   MOVE 'There are no more records in the file.'
+                       TO MESSAGEO
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+      *
+       4000-DISPLAY-PREV-PRODUCT.
+      *
+           MOVE CA-PRODUCT-CODE TO PRD-PRODUCT-CODE.
+           MOVE LOW-VALUE       TO PRDMAP1O.
+           PERFORM 2100-START-PRODUCT-BROWSE.
+           IF PRODUCT-FOUND
+               PERFORM 2200-READ-NEXT-PRODUCT
+               PERFORM 3100-READ-PREV-PRODUCT
+               PERFORM 3100-READ-PREV-PRODUCT
+           END-IF.
+           PERFORM 2300-END-PRODUCT-BROWSE.
+           IF PRODUCT-FOUND
+               SET DISPLAY-NEW-PRODUCT TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+               MOVE PRD-PRODUCT-CODE TO CA-PRODUCT-CODE
+           ELSE
+               SET DISPLAY-LOW-VALUES TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+           END-IF.
+      *
+       5000-DISPLAY-NEXT-PRODUCT.
+      *
+           MOVE CA-PRODUCT-CODE TO PRD-PRODUCT-CODE.
+           MOVE LOW-VALUE       TO PRDMAP1O.
+           PERFORM 2100-START-PRODUCT-BROWSE.
+           IF PRODUCT-FOUND
+               PERFORM 2200-READ-NEXT-PRODUCT
+               PERFORM 2200-READ-NEXT-PRODUCT
+           END-IF.
+           PERFORM 2300-END-PRODUCT-BROWSE.
+           IF PRODUCT-FOUND
+               SET DISPLAY-NEW-PRODUCT TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+               MOVE PRD-PRODUCT-CODE TO CA-PRODUCT-CODE
+           ELSE
+               SET DISPLAY-LOW-VALUES TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+           END-IF.
+      *
+       6000-OPEN-PRD-FILE.
+      *
+           EXEC CICS
+               INQUIRE FILE('PRDAB2')
+                   OPENSTATUS(PRD-OPEN-STATUS)
+                   ENABLESTATUS(PRD-ENABLE-STATUS)
+           END-EXEC.
+      *
+           IF PRD-OPEN-STATUS = DFHVALUE(CLOSED)
+               EXEC CICS
+                   SET FILE('PRDAB2') OPEN
+               END-EXEC
+               MOVE 'Y' TO PRD-OPEN
+           ELSE IF PRD-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               EXEC CICS
+                   ABEND ABCODE ('011')
+               END-EXEC
+           END-IF.
+      *
+       9999-TERMINATE-PROGRAM.
+      *
+           MOVE EIBRESP  TO ERR-RESP.
+           MOVE EIBRESP2 TO ERR-RESP2.
+           MOVE EIBTRNID TO ERR-TRNID.
+           MOVE EIBRSRCE TO ERR-RSRCE.
+      *
+           EXEC CICS
+               XCTL PROGRAM('SYSERR')
+                    COMMAREA(ERROR-PARAMETERS)
+           END-EXEC.
+      *

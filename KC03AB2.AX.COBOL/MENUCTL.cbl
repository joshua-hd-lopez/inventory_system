@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  MENUCTL - MASTER MENU OPTION CONTROL RECORD (MNUAB2).  ONE
+      *  RECORD PER MENU OPTION NUMBER (1-8), TELLING UUMENAB2 WHICH
+      *  PROGRAM TO XCTL TO FOR THAT OPTION AND THE MINIMUM OPERATOR
+      *  SECURITY LEVEL REQUIRED TO USE IT.  LOADED BY MNULOAB2 SO THE
+      *  MENU CAN BE RE-ARRANGED OR RE-SECURED WITHOUT A PROGRAM
+      *  CHANGE TO UUMENAB2.
+      *****************************************************************
+       01  MENU-CONTROL-RECORD.
+           05  MENU-OPTION-NUMBER            PIC 9(01).
+           05  MENU-PROGRAM-NAME             PIC X(08).
+           05  MENU-MIN-LEVEL                PIC 9(01).

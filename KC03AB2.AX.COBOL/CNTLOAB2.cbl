@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CNTLOAB2.
+       AUTHOR. JOSHUA LOPEZ.
+       DATE-WRITTEN. 09/08/2026.
+      *
+      *    LOADS THE CUSTOMER CONTRACT PRICE FILE (CNTAB2) FROM A
+      *    SEQUENTIAL INPUT FILE, ONE RECORD PER CUSTOMER/PRODUCT
+      *    CONTRACT PRICE.  REJECTS ARE LISTED ON A PRINT REPORT THE
+      *    SAME WAY THE PRODUCT MASTER LOAD (PRDLOAB2) DOES.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT CNTINPUT ASSIGN TO CNTDATA
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INFILE-SW.
+
+           SELECT CNTFILE ASSIGN TO OUTFILE
+               RECORD KEY IS CNTOUT-KEY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-OUTFILE-SW.
+
+           SELECT PRINT-FILE ASSIGN TO PRTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CNTINPUT
+           RECORD CONTAINS 41 CHARACTERS
+           DATA RECORD IS CONTRACT-PRICE-RECORD.
+      *
+       COPY CONTRACT.
+      *
+       FD CNTFILE
+           RECORD CONTAINS 41 CHARACTERS
+           DATA RECORD IS CNTFILE-RECORD.
+      *
+       01  CNTFILE-RECORD.
+           05  CNTOUT-KEY.
+               10  CNT-CUSTOMER-NUMBER       PIC X(06).
+               10  CNT-PRODUCT-CODE          PIC X(10).
+           05  CNT-CONTRACT-PRICE            PIC S9(07)V99.
+           05  CNT-EFFECTIVE-DATE            PIC X(08).
+           05  CNT-EXPIRATION-DATE           PIC X(08).
+      *
+       FD PRINT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINT-LINE.
+       01  PRINT-LINE                        PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-INFILE-SW                       PIC X(02)  VALUE SPACES.
+           88  WS-INFILE-SUCCESS                 VALUE '00'.
+           88  WS-INFILE-EOF                     VALUE '10'.
+       01 WS-OUTFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-OUTFILE-SUCCESS                VALUE '00'.
+           88  WS-OUTFILE-EOF                    VALUE '10'.
+       01 WS-EOF-SW-IN                       PIC X(01)  VALUE 'N'.
+           88  WS-EOF-IN-NO                      VALUE 'N'.
+           88  WS-EOF-IN-YES                     VALUE 'Y'.
+       01 WS-PRTFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRTFILE-SUCCESS                VALUE '00'.
+       01 WS-LOADED-COUNT                    PIC S9(07) COMP-3
+                                              VALUE ZERO.
+       01 WS-REJECT-COUNT                    PIC S9(07) COMP-3
+                                              VALUE ZERO.
+       01 WS-REJECT-REASON                   PIC X(30)  VALUE SPACES.
+      *
+       01  RPT-HEADING-1.
+           05  FILLER          PIC X(30) VALUE
+               'CONTRACT PRICE LOAD - REJECTS'.
+           05  FILLER          PIC X(102) VALUE SPACE.
+      *
+       01  RPT-HEADING-2.
+           05  FILLER          PIC X(06) VALUE 'CUST #'.
+           05  FILLER          PIC X(03) VALUE SPACE.
+           05  FILLER          PIC X(10) VALUE 'PROD CODE'.
+           05  FILLER          PIC X(03) VALUE SPACE.
+           05  FILLER          PIC X(30) VALUE 'REASON'.
+           05  FILLER          PIC X(80) VALUE SPACE.
+      *
+       01  RPT-DETAIL-LINE.
+           05  RPT-CUSTOMER-NUMBER PIC X(06).
+           05  FILLER             PIC X(03) VALUE SPACE.
+           05  RPT-PRODUCT-CODE   PIC X(10).
+           05  FILLER             PIC X(03) VALUE SPACE.
+           05  RPT-REASON         PIC X(30).
+           05  FILLER             PIC X(80) VALUE SPACE.
+      *
+       01  RPT-TOTAL-LINE.
+           05  FILLER             PIC X(20) VALUE
+               'RECORDS LOADED     '.
+           05  RPT-TOTAL-LOADED   PIC Z(06)9.
+           05  FILLER             PIC X(10) VALUE SPACE.
+           05  FILLER             PIC X(20) VALUE
+               'RECORDS REJECTED   '.
+           05  RPT-TOTAL-REJECTED PIC Z(06)9.
+           05  FILLER             PIC X(62) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+           MOVE SPACE TO WS-INFILE-SW
+                         WS-OUTFILE-SW.
+      *
+           OPEN INPUT CNTINPUT.
+           IF WS-INFILE-SUCCESS
+               DISPLAY "CNTINPUT OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-INFILE-SW=" WS-INFILE-SW
+               DISPLAY "CNTINPUT OPEN ERROR"
+               GO TO 999-DONE
+           END-IF.
+      *
+           OPEN OUTPUT CNTFILE.
+           IF WS-OUTFILE-SUCCESS
+               DISPLAY "CNTFILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
+               DISPLAY "CNTFILE OPENING ERROR"
+               GO TO 999-DONE
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRTFILE-SUCCESS
+               DISPLAY "PRINT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRTFILE-SW=" WS-PRTFILE-SW
+               DISPLAY "PRINT-FILE OPEN ERROR"
+               GO TO 999-DONE
+           END-IF.
+      *
+           WRITE PRINT-LINE FROM RPT-HEADING-1.
+           WRITE PRINT-LINE FROM RPT-HEADING-2.
+      *
+           READ CNTINPUT
+               AT END MOVE 'Y' TO WS-EOF-SW-IN.
+      *
+           IF WS-EOF-IN-NO THEN
+               PERFORM 100-LOAD-PARA
+                   UNTIL WS-EOF-IN-YES
+           ELSE
+               DISPLAY "NO DATA IN CNTINPUT"
+           END-IF.
+      *
+           MOVE WS-LOADED-COUNT   TO RPT-TOTAL-LOADED.
+           MOVE WS-REJECT-COUNT   TO RPT-TOTAL-REJECTED.
+           WRITE PRINT-LINE FROM RPT-TOTAL-LINE.
+           CLOSE PRINT-FILE.
+           CLOSE CNTINPUT.
+           CLOSE CNTFILE.
+      *
+       999-DONE.
+           DISPLAY "DONE".
+           DISPLAY "RECORDS LOADED:   " WS-LOADED-COUNT.
+           DISPLAY "RECORDS REJECTED: " WS-REJECT-COUNT.
+           STOP RUN.
+      *
+       100-LOAD-PARA.
+      *
+           IF        CNT-CUSTOMER-NUMBER OF CONTRACT-PRICE-RECORD
+                     = SPACE
+                  OR CNT-PRODUCT-CODE OF CONTRACT-PRICE-RECORD
+                     = SPACE
+               MOVE 'BLANK CUSTOMER OR PRODUCT CODE' TO
+                   WS-REJECT-REASON
+               PERFORM 150-WRITE-REJECT
+           ELSE
+               WRITE CNTFILE-RECORD FROM CONTRACT-PRICE-RECORD
+               IF WS-OUTFILE-SUCCESS
+                   ADD 1 TO WS-LOADED-COUNT
+               ELSE
+                   IF WS-OUTFILE-SW = '22'
+                       MOVE 'DUPLICATE CUSTOMER/PRODUCT' TO
+                           WS-REJECT-REASON
+                   ELSE
+                       MOVE 'WRITE ERROR STATUS=' TO WS-REJECT-REASON
+                       MOVE WS-OUTFILE-SW TO
+                           WS-REJECT-REASON(20:2)
+                   END-IF
+                   PERFORM 150-WRITE-REJECT
+               END-IF
+           END-IF.
+      *
+           READ CNTINPUT
+               AT END MOVE 'Y' TO WS-EOF-SW-IN.
+      *
+       150-WRITE-REJECT.
+      *
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE CNT-CUSTOMER-NUMBER OF CONTRACT-PRICE-RECORD TO
+               RPT-CUSTOMER-NUMBER.
+           MOVE CNT-PRODUCT-CODE OF CONTRACT-PRICE-RECORD TO
+               RPT-PRODUCT-CODE.
+           MOVE WS-REJECT-REASON TO RPT-REASON.
+           WRITE PRINT-LINE FROM RPT-DETAIL-LINE.

@@ -0,0 +1,232 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVREGB2.
+       AUTHOR. JOSHUA LOPEZ.
+       DATE-WRITTEN. 09/08/2026.
+      *
+      *    READS THE INVOICE FILE (INVAB2) SEQUENTIALLY AND PRINTS AN
+      *    INVOICE REGISTER, ONE HEADING LINE AND ONE LINE-ITEM DETAIL
+      *    LINE PER PRODUCT SOLD, WITH AN INVOICE TOTAL LINE AND A
+      *    FINAL GRAND TOTAL LINE.  VOIDED INVOICES ARE LISTED BUT
+      *    EXCLUDED FROM THE GRAND TOTAL.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT INVFILE ASSIGN TO INVFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS INV-KEY
+               FILE STATUS IS WS-INVFILE-SW.
+
+           SELECT PRINT-FILE ASSIGN TO PRTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVFILE
+           RECORD CONTAINS 478 CHARACTERS
+           DATA RECORD IS INVOICE-RECORD.
+      *
+       COPY INVOICE.
+      *
+       FD PRINT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINT-LINE.
+       01  PRINT-LINE                        PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-INVFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-INVFILE-SUCCESS                VALUE '00'.
+           88  WS-INVFILE-EOF                     VALUE '10'.
+       01 WS-PRTFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRTFILE-SUCCESS                VALUE '00'.
+       01 WS-EOF-SW                          PIC X(01)  VALUE 'N'.
+           88  WS-EOF-NO                         VALUE 'N'.
+           88  WS-EOF-YES                        VALUE 'Y'.
+       01 WS-LINE-SUB                        PIC S9(03) COMP-3
+                                              VALUE ZERO.
+       01 WS-INVOICE-COUNT                   PIC S9(07) COMP-3
+                                              VALUE ZERO.
+       01 WS-VOID-COUNT                      PIC S9(07) COMP-3
+                                              VALUE ZERO.
+       01 WS-GRAND-TOTAL-AMOUNT              PIC S9(09)V99 COMP-3
+                                              VALUE ZERO.
+       01 WS-GRAND-TAX-AMOUNT                PIC S9(09)V99 COMP-3
+                                              VALUE ZERO.
+      *
+       01  RPT-HEADING-1.
+           05  FILLER          PIC X(20) VALUE
+               'INVOICE REGISTER   '.
+           05  FILLER          PIC X(112) VALUE SPACE.
+      *
+       01  RPT-HEADING-2.
+           05  FILLER          PIC X(08) VALUE 'INVOICE#'.
+           05  FILLER          PIC X(02) VALUE SPACE.
+           05  FILLER          PIC X(08) VALUE 'DATE'.
+           05  FILLER          PIC X(02) VALUE SPACE.
+           05  FILLER          PIC X(06) VALUE 'CUST#'.
+           05  FILLER          PIC X(02) VALUE SPACE.
+           05  FILLER          PIC X(10) VALUE 'PO NUMBER'.
+           05  FILLER          PIC X(02) VALUE SPACE.
+           05  FILLER          PIC X(04) VALUE 'VOID'.
+           05  FILLER          PIC X(88) VALUE SPACE.
+      *
+       01  RPT-INVOICE-LINE.
+           05  RPT-INVOICE-NUMBER PIC 9(06).
+           05  FILLER             PIC X(04) VALUE SPACE.
+           05  RPT-INVOICE-DATE   PIC X(08).
+           05  FILLER             PIC X(02) VALUE SPACE.
+           05  RPT-CUSTOMER-NUMBER PIC X(06).
+           05  FILLER             PIC X(02) VALUE SPACE.
+           05  RPT-PO-NUMBER      PIC X(10).
+           05  FILLER             PIC X(02) VALUE SPACE.
+           05  RPT-VOID-FLAG      PIC X(04).
+           05  FILLER             PIC X(88) VALUE SPACE.
+      *
+       01  RPT-LINE-ITEM-LINE.
+           05  FILLER             PIC X(06) VALUE SPACE.
+           05  RPT-PRODUCT-CODE   PIC X(10).
+           05  FILLER             PIC X(02) VALUE SPACE.
+           05  RPT-WHSE           PIC X(03).
+           05  FILLER             PIC X(02) VALUE SPACE.
+           05  RPT-QUANTITY       PIC Z(06)9-.
+           05  FILLER             PIC X(02) VALUE SPACE.
+           05  RPT-UNIT-PRICE     PIC Z(06)9.99-.
+           05  FILLER             PIC X(02) VALUE SPACE.
+           05  RPT-AMOUNT         PIC Z(06)9.99-.
+           05  FILLER             PIC X(83) VALUE SPACE.
+      *
+       01  RPT-INVOICE-TOTAL-LINE.
+           05  FILLER             PIC X(06) VALUE SPACE.
+           05  FILLER             PIC X(14) VALUE 'INVOICE TOTAL:'.
+           05  RPT-INV-TOTAL      PIC Z(07)9.99-.
+           05  FILLER             PIC X(04) VALUE SPACE.
+           05  FILLER             PIC X(04) VALUE 'TAX:'.
+           05  RPT-INV-TAX        PIC Z(07)9.99-.
+           05  FILLER             PIC X(85) VALUE SPACE.
+      *
+       01  RPT-GRAND-TOTAL-LINE.
+           05  FILLER             PIC X(20) VALUE
+               'GRAND TOTAL SALES: '.
+           05  RPT-GRAND-AMOUNT   PIC Z(08)9.99-.
+           05  FILLER             PIC X(04) VALUE SPACE.
+           05  FILLER             PIC X(10) VALUE 'GRAND TAX:'.
+           05  RPT-GRAND-TAX      PIC Z(08)9.99-.
+           05  FILLER             PIC X(78) VALUE SPACE.
+      *
+       01  RPT-COUNT-LINE.
+           05  FILLER             PIC X(20) VALUE
+               'INVOICES PRINTED:  '.
+           05  RPT-INVOICE-COUNT  PIC Z(06)9.
+           05  FILLER             PIC X(04) VALUE SPACE.
+           05  FILLER             PIC X(08) VALUE 'VOIDED: '.
+           05  RPT-VOID-COUNT     PIC Z(06)9.
+           05  FILLER             PIC X(80) VALUE SPACE.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+      *
+           PERFORM 100-OPEN-FILES.
+           PERFORM 200-PRINT-HEADINGS.
+           PERFORM 300-READ-INVOICE.
+      *
+           PERFORM 400-PROCESS-INVOICE
+               UNTIL WS-EOF-YES.
+      *
+           PERFORM 600-PRINT-GRAND-TOTALS.
+           PERFORM 900-CLOSE-FILES.
+      *
+           STOP RUN.
+      *
+       100-OPEN-FILES.
+      *
+           OPEN INPUT INVFILE.
+           IF WS-INVFILE-SUCCESS
+               DISPLAY "INVFILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-INVFILE-SW=" WS-INVFILE-SW
+               DISPLAY "INVFILE OPEN ERROR"
+               STOP RUN
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRTFILE-SUCCESS
+               DISPLAY "PRINT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRTFILE-SW=" WS-PRTFILE-SW
+               DISPLAY "PRINT-FILE OPEN ERROR"
+               STOP RUN
+           END-IF.
+      *
+       200-PRINT-HEADINGS.
+      *
+           WRITE PRINT-LINE FROM RPT-HEADING-1.
+           WRITE PRINT-LINE FROM RPT-HEADING-2.
+      *
+       300-READ-INVOICE.
+      *
+           READ INVFILE
+               AT END MOVE 'Y' TO WS-EOF-SW
+           NOT AT END ADD 1 TO WS-INVOICE-COUNT
+           END-READ.
+      *
+       400-PROCESS-INVOICE.
+      *
+           MOVE INV-INVOICE-NUMBER  TO RPT-INVOICE-NUMBER.
+           MOVE INV-INVOICE-DATE    TO RPT-INVOICE-DATE.
+           MOVE INV-CUSTOMER-NUMBER TO RPT-CUSTOMER-NUMBER.
+           MOVE INV-PO-NUMBER       TO RPT-PO-NUMBER.
+      *
+           IF INV-VOIDED
+               ADD 1 TO WS-VOID-COUNT
+               MOVE 'YES' TO RPT-VOID-FLAG
+           ELSE
+               MOVE SPACE TO RPT-VOID-FLAG
+           END-IF.
+      *
+           WRITE PRINT-LINE FROM RPT-INVOICE-LINE.
+      *
+           PERFORM 410-PRINT-LINE-ITEM
+               VARYING WS-LINE-SUB FROM 1 BY 1
+                 UNTIL WS-LINE-SUB > 10.
+      *
+           MOVE INV-INVOICE-TOTAL TO RPT-INV-TOTAL.
+           MOVE INV-TAX-AMOUNT    TO RPT-INV-TAX.
+           WRITE PRINT-LINE FROM RPT-INVOICE-TOTAL-LINE.
+      *
+           IF NOT INV-VOIDED
+               ADD INV-INVOICE-TOTAL TO WS-GRAND-TOTAL-AMOUNT
+               ADD INV-TAX-AMOUNT    TO WS-GRAND-TAX-AMOUNT
+           END-IF.
+      *
+           PERFORM 300-READ-INVOICE.
+      *
+       410-PRINT-LINE-ITEM.
+      *
+           IF INV-PRODUCT-CODE (WS-LINE-SUB) NOT = SPACE
+               MOVE INV-PRODUCT-CODE (WS-LINE-SUB)   TO RPT-PRODUCT-CODE
+               MOVE INV-WAREHOUSE-CODE (WS-LINE-SUB) TO RPT-WHSE
+               MOVE INV-QUANTITY (WS-LINE-SUB)       TO RPT-QUANTITY
+               MOVE INV-UNIT-PRICE (WS-LINE-SUB)     TO RPT-UNIT-PRICE
+               MOVE INV-AMOUNT (WS-LINE-SUB)         TO RPT-AMOUNT
+               WRITE PRINT-LINE FROM RPT-LINE-ITEM-LINE
+           END-IF.
+      *
+       600-PRINT-GRAND-TOTALS.
+      *
+           MOVE WS-GRAND-TOTAL-AMOUNT TO RPT-GRAND-AMOUNT.
+           MOVE WS-GRAND-TAX-AMOUNT   TO RPT-GRAND-TAX.
+           WRITE PRINT-LINE FROM RPT-GRAND-TOTAL-LINE.
+      *
+           MOVE WS-INVOICE-COUNT TO RPT-INVOICE-COUNT.
+           MOVE WS-VOID-COUNT    TO RPT-VOID-COUNT.
+           WRITE PRINT-LINE FROM RPT-COUNT-LINE.
+      *
+       900-CLOSE-FILES.
+      *
+           CLOSE INVFILE.
+           CLOSE PRINT-FILE.
+           DISPLAY "DONE".

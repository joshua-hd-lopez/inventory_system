@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  ATTR - FIELD ATTRIBUTE AND EXTENDED-COLOR/HIGHLIGHT BYTE
+      *  VALUES USED WHEN A PROGRAM BUILDS A MAP FIELD'S ATTRIBUTE
+      *  BYTE BEFORE SENDING IT BACK TO THE TERMINAL.
+      *****************************************************************
+       01  ATTR-VALUES.
+           02  ATTR-UNPROT               PIC X   VALUE '@'.
+           02  ATTR-UNPROT-MDT           PIC X   VALUE 'A'.
+           02  ATTR-PROT                 PIC X   VALUE '`'.
+           02  ATTR-PROT-DARK            PIC X   VALUE '<'.
+           02  ATTR-NO-HIGHLIGHT         PIC X   VALUE ' '.
+           02  ATTR-REVERSE              PIC X   VALUE '2'.
+           02  ATTR-TURQUOISE            PIC X   VALUE '1'.

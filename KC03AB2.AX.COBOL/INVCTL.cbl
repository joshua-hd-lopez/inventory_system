@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  INVCTL - DOCUMENT NUMBER CONTROL RECORD (CTLAB2).  CTLAB2
+      *  HOLDS ONE RECORD PER DOCUMENT TYPE, KEYED BY INVCTL-RECORD-
+      *  KEY; EACH RECORD CARRIES THE NEXT NUMBER TO BE ASSIGNED FOR
+      *  THAT DOCUMENT TYPE.  GETINAB2 IS LINKED WITH THE DESIRED KEY
+      *  TO DRAW AND ADVANCE THE NEXT NUMBER FOR ITS SEQUENCE.  ONLY
+      *  THE INVOICE NUMBER SEQUENCE (KEY 0) IS IN USE TODAY; OTHER
+      *  KEYS ARE RESERVED FOR FUTURE DOCUMENT TYPES AND ARE LOADED
+      *  THE SAME WAY AS KEY 0 (SEE CTLLOAB2).
+      *****************************************************************
+       01  INVCTL-RECORD.
+           05  INVCTL-RECORD-KEYGRP.
+               10  INVCTL-RECORD-KEY         PIC 9(01).
+                   88  INVCTL-INVOICE-NUMBER-SEQ    VALUE 0.
+           05  INVCTL-NEXT-NUMBER            PIC 9(06).

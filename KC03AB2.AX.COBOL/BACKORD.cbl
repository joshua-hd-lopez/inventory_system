@@ -0,0 +1,15 @@
+      *****************************************************************
+      *  BACKORD - BACKORDER RECORD (BKOAB2).  ONE RECORD PER SHORTED
+      *  INVOICE LINE, KEYED BY INVOICE NUMBER AND LINE NUMBER SO EACH
+      *  SHORTAGE CAN BE FILLED INDEPENDENTLY OF THE REST OF THE ORDER.
+      *****************************************************************
+       01  BACKORDER-RECORD.
+           05  BKO-KEY.
+               10  BKO-INVOICE-NUMBER        PIC 9(06).
+               10  BKO-LINE-NUMBER           PIC 9(02).
+           05  BKO-CUSTOMER-NUMBER           PIC X(06).
+           05  BKO-PRODUCT-CODE              PIC X(10).
+           05  BKO-QUANTITY-SHORT            PIC S9(07).
+           05  BKO-STATUS                    PIC X(01).
+               88  BKO-STATUS-PENDING              VALUE 'P'.
+               88  BKO-STATUS-FILLED               VALUE 'F'.

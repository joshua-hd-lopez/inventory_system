@@ -20,16 +20,20 @@
                88  SEND-DATAONLY           VALUE '2'.
                88  SEND-DATAONLY-ALARM     VALUE '3'.
       *
-       01  PROGRAM-TABLE.
       *
-           05  PROGRAM-LIST.
-               10  PROGRAM-1               PIC X(08) VALUE 'CMINQAB2'.
-               10  PROGRAM-2               PIC X(08) VALUE 'CMMNTAB2'.
-               10  PROGRAM-3               PIC X(08) VALUE 'ORDERAB2'.
-               10  PROGRAM-4               PIC X(08) VALUE 'INSUMAB2'.  A5
-           05  PROGRAM-NAME                REDEFINES PROGRAM-LIST
-                                           OCCURS 4 TIMES
-                                           PIC X(08).
+      *    THE MENU OPTION-TO-PROGRAM AND MINIMUM SECURITY LEVEL
+      *    ASSIGNMENTS COME FROM MNUAB2, NOT FROM VALUE CLAUSES HERE,
+      *    SO THE MENU CAN BE RE-ARRANGED OR RE-SECURED BY RELOADING
+      *    MNUAB2 (SEE MNULOAB2) WITHOUT CHANGING THIS PROGRAM.
+      *    1500-LOAD-PROGRAM-TABLE BROWSES MNUAB2 IN FULL EACH TIME
+      *    THE TABLE IS NEEDED, THE SAME FULL-SEQUENTIAL-BROWSE
+      *    TECHNIQUE CMMNTAB2 USES FOR ITS DUPLICATE-CUSTOMER CHECK.
+      *
+       01  PROGRAM-TABLE.
+           05  PROGRAM-ENTRY               OCCURS 8 TIMES.
+               10  PROGRAM-NAME             PIC X(08).
+               10  PROGRAM-MIN-LEVEL        PIC 9(01).
+       01  PROGRAM-TABLE-COUNT              PIC 9(02) VALUE ZERO.
       *
        01  SUBSCRIPTS.
            05  ACTION-SUB              PIC 9(01).
@@ -38,28 +42,43 @@
       *
        01  RESPONSE-CODE               PIC S9(08) COMP.
       *
-       01  COMMUNICATION-AREA          PIC X(01).
+       COPY NAVHIST.
+      *
+       COPY MENUCTL.
+      *
+       COPY SIGNCTX.
       *
        COPY MENSAB2.
       *
        COPY DFHAID.
       *
        COPY ATTR.
+      *
+       COPY ERRPARM.
       *
        LINKAGE SECTION.
       *
-       01  DFHCOMMAREA                 PIC X(01).
+       01  DFHCOMMAREA                 PIC X(36).
       *
        PROCEDURE DIVISION.
       *
        0000-PROCESS-MASTER-MENU.
+      *
+           IF EIBCALEN > ZERO
+               MOVE DFHCOMMAREA TO SIGNON-CONTEXT
+           END-IF.
       *
            EVALUATE TRUE
       *
                WHEN EIBCALEN = ZERO
-                   MOVE LOW-VALUE TO MENMAB2O
-                   SET SEND-ERASE TO TRUE
-                   PERFORM 1400-SEND-MENU-MAP
+                   EXEC CICS
+                       XCTL PROGRAM('SIGNAB2')
+                   END-EXEC
+      *
+               WHEN NOT SC-SIGNED-ON
+                   EXEC CICS
+                       XCTL PROGRAM('SIGNAB2')
+                   END-EXEC
       *
                WHEN EIBAID = DFHCLEAR
                    MOVE LOW-VALUE TO MENMAB2O
@@ -87,7 +106,7 @@
       *
            EXEC CICS
                RETURN TRANSID('UAB2')
-                      COMMAREA(COMMUNICATION-AREA)
+                      COMMAREA(SIGNON-CONTEXT)
            END-EXEC.
       *
        1000-PROCESS-MENU-MAP.
@@ -111,21 +130,101 @@
       *
        1200-EDIT-MENU-DATA.
       *
-           IF ACTIONI NOT = '1' AND '2' AND '3' AND '4'                 a5
+           IF ACTIONI NOT = '1' AND '2' AND '3' AND '4' AND '5' AND '6'
+                              AND '7' AND '8'
                MOVE ATTR-REVERSE TO ACTIONH
       *        MOVE 'You must enter 1, 2, or 3.' TO MESSAGEO
-               MOVE 'You must enter 1, 2, 3 or 4.' TO MESSAGEO          a5
+               MOVE 'You must enter 1, 2, 3, 4, 5, 6, 7 or 8.'
+                   TO MESSAGEO
                MOVE 'N' TO VALID-DATA-SW
            END-IF.
       *
        1300-BRANCH-TO-PROGRAM.
+      *
+           PERFORM 1500-LOAD-PROGRAM-TABLE.
+      *
+           IF ACTION-SUB > PROGRAM-TABLE-COUNT
+               MOVE 'That option is not set up on the menu.'
+                   TO MESSAGEO
+           ELSE
+               IF SC-SECURITY-LEVEL < PROGRAM-MIN-LEVEL(ACTION-SUB)
+                   MOVE 'You are not authorized for that function.'
+                       TO MESSAGEO
+               ELSE
+                   PERFORM 1350-WRITE-NAV-AUDIT
+                   EXEC CICS
+                       XCTL PROGRAM(PROGRAM-NAME(ACTION-SUB))
+                            COMMAREA(SIGNON-CONTEXT)
+                       RESP(RESPONSE-CODE)
+                   END-EXEC
+                   MOVE 'That program is not available.' TO MESSAGEO
+               END-IF
+           END-IF.
+      *
+       1350-WRITE-NAV-AUDIT.
+      *
+           MOVE SC-OPERATOR-ID          TO NAV-OPERATOR-ID.
+           ACCEPT NAV-NAV-DATE FROM DATE YYYYMMDD.
+           MOVE EIBTIME                 TO NAV-NAV-TIME.
+           MOVE PROGRAM-NAME(ACTION-SUB) TO NAV-TO-PROGRAM.
+           MOVE EIBTRMID                TO NAV-TERMINAL-ID.
+      *
+           EXEC CICS
+               WRITE FILE('NAVAB2')
+                     FROM(NAV-AUDIT-RECORD)
+                     RIDFLD(NAV-KEY)
+                     RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       1500-LOAD-PROGRAM-TABLE.
+      *
+           MOVE ZERO TO PROGRAM-TABLE-COUNT.
+           MOVE LOW-VALUE TO MENU-OPTION-NUMBER.
+      *
+           EXEC CICS
+               STARTBR FILE('MNUAB2')
+                       RIDFLD(MENU-OPTION-NUMBER)
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               PERFORM 1510-READ-NEXT-PROGRAM-ENTRY
+                   UNTIL RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                      OR PROGRAM-TABLE-COUNT = 8
+               EXEC CICS
+                   ENDBR FILE('MNUAB2')
+                         RESP(RESPONSE-CODE)
+               END-EXEC
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NOTFND)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       1510-READ-NEXT-PROGRAM-ENTRY.
       *
            EXEC CICS
-               XCTL PROGRAM(PROGRAM-NAME(ACTION-SUB))
-               RESP(RESPONSE-CODE)
+               READNEXT FILE('MNUAB2')
+                        INTO(MENU-CONTROL-RECORD)
+                        RIDFLD(MENU-OPTION-NUMBER)
+                        RESP(RESPONSE-CODE)
            END-EXEC.
       *
-           MOVE 'That program is not available.' TO MESSAGEO.
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               ADD 1 TO PROGRAM-TABLE-COUNT
+               MOVE MENU-PROGRAM-NAME
+                   TO PROGRAM-NAME(PROGRAM-TABLE-COUNT)
+               MOVE MENU-MIN-LEVEL
+                   TO PROGRAM-MIN-LEVEL(PROGRAM-TABLE-COUNT)
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(ENDFILE)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
       *
        1400-SEND-MENU-MAP.
       *
@@ -162,3 +261,15 @@
                          ERASE
                          FREEKB
            END-EXEC.
+      *
+       9999-TERMINATE-PROGRAM.
+      *
+           MOVE EIBRESP  TO ERR-RESP.
+           MOVE EIBRESP2 TO ERR-RESP2.
+           MOVE EIBTRNID TO ERR-TRNID.
+           MOVE EIBRSRCE TO ERR-RSRCE.
+      *
+           EXEC CICS
+               XCTL PROGRAM('SYSERR')
+                    COMMAREA(ERROR-PARAMETERS)
+           END-EXEC.

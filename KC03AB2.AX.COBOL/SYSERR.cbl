@@ -0,0 +1,52 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  SYSERR.
+      *
+      *    CENTRALIZED ERROR-HANDLING PROGRAM.  EVERY 9999-TERMINATE-
+      *    PROGRAM PARAGRAPH IN THIS SYSTEM XCTLS HERE WITH
+      *    ERROR-PARAMETERS (COPYBOOK ERRPARM) IN THE COMMAREA WHEN A
+      *    PROGRAM CANNOT CONTINUE.  THE ERROR IS DISPLAYED TO THE
+      *    OPERATOR AND THE TRANSACTION ENDS.  SUBPARAS/SUBWS CARRY
+      *    THIS SAME LOGIC AS COPYBOOK PARAGRAPHS FOR PROGRAMS THAT
+      *    STILL HANDLE THIS INLINE INSTEAD OF XCTLING HERE.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       COPY SUBWS.
+      *
+       COPY ERRPARM.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA                 PIC X(20).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-REPORT-ERROR.
+      *
+           IF EIBCALEN > ZERO
+               MOVE DFHCOMMAREA TO ERROR-PARAMETERS
+           ELSE
+               MOVE ZERO  TO ERR-RESP ERR-RESP2
+               MOVE SPACE TO ERR-TRNID ERR-RSRCE
+           END-IF.
+      *
+           MOVE ERR-RESP  TO EM-RESP.
+           MOVE ERR-RESP2 TO EM-RESP2.
+           MOVE ERR-TRNID TO EM-TRNID.
+           MOVE ERR-RSRCE TO EM-RSRCE.
+      *
+           EXEC CICS
+               SEND TEXT FROM(ERROR-MESSAGE)
+                         ERASE
+                         ALARM
+                         FREEKB
+           END-EXEC.
+      *
+           EXEC CICS
+               RETURN
+           END-EXEC.

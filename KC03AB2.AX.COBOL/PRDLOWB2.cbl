@@ -0,0 +1,158 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRDLOWB2.
+       AUTHOR. JOSHUA LOPEZ.
+       DATE-WRITTEN. 09/08/2026.
+      *
+      *    READS THE PRODUCT MASTER (PRDAB2) IN PRODUCT-CODE SEQUENCE
+      *    AND LISTS EVERY PRODUCT WHOSE QUANTITY ON HAND HAS FALLEN
+      *    TO OR BELOW ITS REORDER POINT, SO PURCHASING KNOWS WHAT TO
+      *    RE-STOCK.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT PRDFILE ASSIGN TO PRDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PRD-KEY
+               FILE STATUS IS WS-PRDFILE-SW.
+
+           SELECT PRINT-FILE ASSIGN TO PRTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRDFILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRODUCT-MASTER-RECORD.
+      *
+       COPY PRODUCT.
+      *
+       FD PRINT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINT-LINE.
+       01  PRINT-LINE                        PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-PRDFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRDFILE-SUCCESS                VALUE '00'.
+           88  WS-PRDFILE-EOF                    VALUE '10'.
+       01 WS-PRTFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRTFILE-SUCCESS                VALUE '00'.
+       01 WS-EOF-SW                          PIC X(01)  VALUE 'N'.
+           88  WS-EOF-NO                         VALUE 'N'.
+           88  WS-EOF-YES                        VALUE 'Y'.
+       01 WS-PRODUCT-COUNT                   PIC S9(07) COMP-3
+                                              VALUE ZERO.
+       01 WS-LOW-STOCK-COUNT                 PIC S9(07) COMP-3
+                                              VALUE ZERO.
+      *
+       01  RPT-HEADING-1.
+           05  FILLER          PIC X(30) VALUE
+               'LOW STOCK / REORDER REPORT   '.
+           05  FILLER          PIC X(102) VALUE SPACE.
+      *
+       01  RPT-HEADING-2.
+           05  FILLER          PIC X(10) VALUE 'PROD CODE'.
+           05  FILLER          PIC X(03) VALUE SPACE.
+           05  FILLER          PIC X(20) VALUE 'DESCRIPTION'.
+           05  FILLER          PIC X(03) VALUE SPACE.
+           05  FILLER          PIC X(11) VALUE 'ON HAND'.
+           05  FILLER          PIC X(03) VALUE SPACE.
+           05  FILLER          PIC X(11) VALUE 'REORDER PT'.
+           05  FILLER          PIC X(71) VALUE SPACE.
+      *
+       01  RPT-DETAIL-LINE.
+           05  RPT-PRODUCT-CODE   PIC X(10).
+           05  FILLER             PIC X(03) VALUE SPACE.
+           05  RPT-DESCRIPTION    PIC X(20).
+           05  FILLER             PIC X(03) VALUE SPACE.
+           05  RPT-ON-HAND        PIC Z(06)9-.
+           05  FILLER             PIC X(03) VALUE SPACE.
+           05  RPT-REORDER-POINT  PIC Z(06)9-.
+           05  FILLER             PIC X(71) VALUE SPACE.
+      *
+       01  RPT-TOTAL-LINE.
+           05  FILLER             PIC X(20) VALUE
+               'PRODUCTS ON FILE   '.
+           05  RPT-TOTAL-PRODUCTS PIC Z(06)9.
+           05  FILLER             PIC X(10) VALUE SPACE.
+           05  FILLER             PIC X(20) VALUE
+               'LOW STOCK PRODUCTS '.
+           05  RPT-TOTAL-LOW      PIC Z(06)9.
+           05  FILLER             PIC X(62) VALUE SPACE.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+      *
+           PERFORM 100-OPEN-FILES.
+           PERFORM 200-PRINT-HEADINGS.
+           PERFORM 300-READ-PRODUCT.
+      *
+           PERFORM 400-PROCESS-PRODUCT
+               UNTIL WS-EOF-YES.
+      *
+           PERFORM 500-PRINT-TOTALS.
+           PERFORM 900-CLOSE-FILES.
+      *
+           STOP RUN.
+      *
+       100-OPEN-FILES.
+      *
+           OPEN INPUT PRDFILE.
+           IF WS-PRDFILE-SUCCESS
+               DISPLAY "PRDFILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRDFILE-SW=" WS-PRDFILE-SW
+               DISPLAY "PRDFILE OPEN ERROR"
+               STOP RUN
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRTFILE-SUCCESS
+               DISPLAY "PRINT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRTFILE-SW=" WS-PRTFILE-SW
+               DISPLAY "PRINT-FILE OPEN ERROR"
+               STOP RUN
+           END-IF.
+      *
+       200-PRINT-HEADINGS.
+      *
+           WRITE PRINT-LINE FROM RPT-HEADING-1.
+           WRITE PRINT-LINE FROM RPT-HEADING-2.
+      *
+       300-READ-PRODUCT.
+      *
+           READ PRDFILE
+               AT END MOVE 'Y' TO WS-EOF-SW
+           NOT AT END ADD 1 TO WS-PRODUCT-COUNT
+           END-READ.
+      *
+       400-PROCESS-PRODUCT.
+      *
+           IF PRD-QUANTITY-ON-HAND <= PRD-REORDER-POINT
+               ADD 1 TO WS-LOW-STOCK-COUNT
+               MOVE PRD-PRODUCT-CODE        TO RPT-PRODUCT-CODE
+               MOVE PRD-PRODUCT-DESCRIPTION TO RPT-DESCRIPTION
+               MOVE PRD-QUANTITY-ON-HAND    TO RPT-ON-HAND
+               MOVE PRD-REORDER-POINT       TO RPT-REORDER-POINT
+               WRITE PRINT-LINE FROM RPT-DETAIL-LINE
+           END-IF.
+      *
+           PERFORM 300-READ-PRODUCT.
+      *
+       500-PRINT-TOTALS.
+      *
+           MOVE WS-PRODUCT-COUNT   TO RPT-TOTAL-PRODUCTS.
+           MOVE WS-LOW-STOCK-COUNT TO RPT-TOTAL-LOW.
+           WRITE PRINT-LINE FROM RPT-TOTAL-LINE.
+      *
+       900-CLOSE-FILES.
+      *
+           CLOSE PRDFILE.
+           CLOSE PRINT-FILE.
+           DISPLAY "DONE".

@@ -0,0 +1,295 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRDCATB2.
+       AUTHOR. JOSHUA LOPEZ.
+       DATE-WRITTEN. 09/08/2026.
+      *
+      *    READS THE INVOICE FILE (INVAB2) SEQUENTIALLY, SKIPPING
+      *    VOIDED INVOICES, AND ACCUMULATES SALES AMOUNT AND QUANTITY
+      *    FOR EACH LINE ITEM BY THE PRODUCT CATEGORY OF THE ITEM SOLD
+      *    (LOOKED UP ON THE PRODUCT MASTER, PRDAB2).  PRINTS A SALES
+      *    BY CATEGORY REPORT WITH A GRAND TOTAL LINE.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT INVFILE ASSIGN TO INVFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS INV-KEY
+               FILE STATUS IS WS-INVFILE-SW.
+
+           SELECT PRDFILE ASSIGN TO PRDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PRD-KEY
+               FILE STATUS IS WS-PRDFILE-SW.
+
+           SELECT PRINT-FILE ASSIGN TO PRTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVFILE
+           RECORD CONTAINS 478 CHARACTERS
+           DATA RECORD IS INVOICE-RECORD.
+      *
+       COPY INVOICE.
+      *
+       FD PRDFILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRODUCT-MASTER-RECORD.
+      *
+       COPY PRODUCT.
+      *
+       FD PRINT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINT-LINE.
+       01  PRINT-LINE                        PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-INVFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-INVFILE-SUCCESS                VALUE '00'.
+           88  WS-INVFILE-EOF                     VALUE '10'.
+       01 WS-PRDFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRDFILE-SUCCESS                VALUE '00'.
+           88  WS-PRDFILE-NOTFOUND                VALUE '23'.
+       01 WS-PRTFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRTFILE-SUCCESS                VALUE '00'.
+       01 WS-EOF-SW                          PIC X(01)  VALUE 'N'.
+           88  WS-EOF-NO                         VALUE 'N'.
+           88  WS-EOF-YES                        VALUE 'Y'.
+       01 WS-INVOICE-COUNT                   PIC S9(07) COMP-3
+                                              VALUE ZERO.
+       01 WS-LINE-SUB                        PIC S9(03) COMP-3
+                                              VALUE ZERO.
+       01 WS-CAT-SUB                         PIC S9(03) COMP-3
+                                              VALUE ZERO.
+       01 WS-CAT-FOUND-SW                    PIC X(01) VALUE 'N'.
+           88  WS-CAT-FOUND                      VALUE 'Y'.
+       01 WS-LOOKUP-CATEGORY                 PIC X(04).
+       01 WS-GRAND-TOTAL-AMOUNT              PIC S9(09)V99 COMP-3
+                                              VALUE ZERO.
+       01 WS-GRAND-TOTAL-QUANTITY            PIC S9(09) COMP-3
+                                              VALUE ZERO.
+      *
+       01  CATEGORY-TABLE.
+           05  CAT-ENTRY OCCURS 50 TIMES.
+               10  CAT-CODE                  PIC X(04).
+               10  CAT-QUANTITY              PIC S9(09) COMP-3.
+               10  CAT-AMOUNT                PIC S9(09)V99 COMP-3.
+       01  WS-CAT-COUNT                      PIC S9(03) COMP-3
+                                              VALUE ZERO.
+       01  WS-CAT-MAX-ENTRIES                PIC S9(03) COMP-3
+                                              VALUE 50.
+       01  WS-CAT-SKIP-SW                    PIC X(01) VALUE 'N'.
+           88  WS-CAT-SKIP                       VALUE 'Y'.
+       01  WS-CAT-TABLE-FULL-SW               PIC X(01) VALUE 'N'.
+           88  WS-CAT-TABLE-FULL                 VALUE 'Y'.
+       01  WS-CAT-OVERFLOW-COUNT              PIC S9(05) COMP-3
+                                              VALUE ZERO.
+      *
+       01  RPT-HEADING-1.
+           05  FILLER          PIC X(30) VALUE
+               'PRODUCT SALES BY CATEGORY   '.
+           05  FILLER          PIC X(102) VALUE SPACE.
+      *
+       01  RPT-HEADING-2.
+           05  FILLER          PIC X(08) VALUE 'CATEGORY'.
+           05  FILLER          PIC X(03) VALUE SPACE.
+           05  FILLER          PIC X(12) VALUE 'QUANTITY'.
+           05  FILLER          PIC X(03) VALUE SPACE.
+           05  FILLER          PIC X(14) VALUE 'SALES AMOUNT'.
+           05  FILLER          PIC X(92) VALUE SPACE.
+      *
+       01  RPT-DETAIL-LINE.
+           05  RPT-CATEGORY       PIC X(04).
+           05  FILLER             PIC X(07) VALUE SPACE.
+           05  RPT-QUANTITY       PIC Z(08)9-.
+           05  FILLER             PIC X(03) VALUE SPACE.
+           05  RPT-AMOUNT         PIC Z(08)9.99-.
+           05  FILLER             PIC X(92) VALUE SPACE.
+      *
+       01  RPT-TOTAL-LINE.
+           05  FILLER             PIC X(12) VALUE 'GRAND TOTAL'.
+           05  RPT-TOTAL-QUANTITY PIC Z(08)9-.
+           05  FILLER             PIC X(03) VALUE SPACE.
+           05  RPT-TOTAL-AMOUNT   PIC Z(08)9.99-.
+           05  FILLER             PIC X(92) VALUE SPACE.
+      *
+       01  RPT-OVERFLOW-LINE.
+           05  FILLER             PIC X(38) VALUE
+               '** PRODUCT CATEGORY TABLE FULL AT   '.
+           05  RPT-OVERFLOW-MAX   PIC ZZ9.
+           05  FILLER             PIC X(38) VALUE
+               ' ENTRIES - ADDITIONAL CATEGORIES OMI'.
+           05  FILLER             PIC X(13) VALUE 'TTED,COUNT ='.
+           05  RPT-OVERFLOW-COUNT PIC Z(04)9.
+           05  FILLER             PIC X(35) VALUE SPACE.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+      *
+           PERFORM 100-OPEN-FILES.
+           PERFORM 200-PRINT-HEADINGS.
+           PERFORM 300-READ-INVOICE.
+      *
+           PERFORM 400-PROCESS-INVOICE
+               UNTIL WS-EOF-YES.
+      *
+           PERFORM 500-PRINT-CATEGORY-TOTALS
+               VARYING WS-CAT-SUB FROM 1 BY 1
+                 UNTIL WS-CAT-SUB > WS-CAT-COUNT.
+      *
+           PERFORM 600-PRINT-GRAND-TOTAL.
+           PERFORM 900-CLOSE-FILES.
+      *
+           STOP RUN.
+      *
+       100-OPEN-FILES.
+      *
+           OPEN INPUT INVFILE.
+           IF WS-INVFILE-SUCCESS
+               DISPLAY "INVFILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-INVFILE-SW=" WS-INVFILE-SW
+               DISPLAY "INVFILE OPEN ERROR"
+               STOP RUN
+           END-IF.
+      *
+           OPEN INPUT PRDFILE.
+           IF WS-PRDFILE-SUCCESS
+               DISPLAY "PRDFILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRDFILE-SW=" WS-PRDFILE-SW
+               DISPLAY "PRDFILE OPEN ERROR"
+               STOP RUN
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRTFILE-SUCCESS
+               DISPLAY "PRINT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRTFILE-SW=" WS-PRTFILE-SW
+               DISPLAY "PRINT-FILE OPEN ERROR"
+               STOP RUN
+           END-IF.
+      *
+       200-PRINT-HEADINGS.
+      *
+           WRITE PRINT-LINE FROM RPT-HEADING-1.
+           WRITE PRINT-LINE FROM RPT-HEADING-2.
+      *
+       300-READ-INVOICE.
+      *
+           READ INVFILE
+               AT END MOVE 'Y' TO WS-EOF-SW
+           NOT AT END ADD 1 TO WS-INVOICE-COUNT
+           END-READ.
+      *
+       400-PROCESS-INVOICE.
+      *
+           IF NOT INV-VOIDED
+               PERFORM 410-PROCESS-LINE-ITEM
+                   VARYING WS-LINE-SUB FROM 1 BY 1
+                     UNTIL WS-LINE-SUB > 10
+           END-IF.
+      *
+           PERFORM 300-READ-INVOICE.
+      *
+       410-PROCESS-LINE-ITEM.
+      *
+           IF INV-PRODUCT-CODE (WS-LINE-SUB) NOT = SPACE
+               PERFORM 420-LOOKUP-CATEGORY
+               PERFORM 430-ACCUMULATE-CATEGORY
+           END-IF.
+      *
+       420-LOOKUP-CATEGORY.
+      *
+           MOVE INV-PRODUCT-CODE (WS-LINE-SUB) TO PRD-PRODUCT-CODE.
+           READ PRDFILE
+               INVALID KEY
+                   MOVE 'UNKN' TO WS-LOOKUP-CATEGORY
+               NOT INVALID KEY
+                   MOVE PRD-PRODUCT-CATEGORY TO WS-LOOKUP-CATEGORY
+           END-READ.
+      *
+       430-ACCUMULATE-CATEGORY.
+      *
+           MOVE 'N' TO WS-CAT-FOUND-SW.
+           MOVE 'N' TO WS-CAT-SKIP-SW.
+      *
+           PERFORM 440-FIND-CATEGORY-ENTRY
+               VARYING WS-CAT-SUB FROM 1 BY 1
+                 UNTIL WS-CAT-SUB > WS-CAT-COUNT OR WS-CAT-FOUND.
+      *
+           IF NOT WS-CAT-FOUND
+               IF WS-CAT-COUNT >= WS-CAT-MAX-ENTRIES
+                   PERFORM 450-REPORT-TABLE-OVERFLOW
+               ELSE
+                   ADD 1 TO WS-CAT-COUNT
+                   MOVE WS-LOOKUP-CATEGORY TO CAT-CODE (WS-CAT-COUNT)
+                   MOVE ZERO TO CAT-QUANTITY (WS-CAT-COUNT)
+                   MOVE ZERO TO CAT-AMOUNT (WS-CAT-COUNT)
+                   MOVE WS-CAT-COUNT TO WS-CAT-SUB
+               END-IF
+           END-IF.
+      *
+           IF NOT WS-CAT-SKIP
+               ADD INV-QUANTITY (WS-LINE-SUB)
+                   TO CAT-QUANTITY (WS-CAT-SUB)
+               ADD INV-AMOUNT (WS-LINE-SUB)
+                   TO CAT-AMOUNT (WS-CAT-SUB)
+               ADD INV-QUANTITY (WS-LINE-SUB) TO WS-GRAND-TOTAL-QUANTITY
+               ADD INV-AMOUNT (WS-LINE-SUB)   TO WS-GRAND-TOTAL-AMOUNT
+           END-IF.
+      *
+       440-FIND-CATEGORY-ENTRY.
+      *
+           IF CAT-CODE (WS-CAT-SUB) = WS-LOOKUP-CATEGORY
+               MOVE 'Y' TO WS-CAT-FOUND-SW
+           END-IF.
+      *
+       450-REPORT-TABLE-OVERFLOW.
+      *
+      *    THE CATEGORY TABLE IS FULL.  RATHER THAN INDEX PAST THE
+      *    END OF THE TABLE AND CORRUPT WORKING-STORAGE, THE NEW
+      *    CATEGORY IS OMITTED FROM THE PER-CATEGORY LINES AND
+      *    COUNTED SO THE REPORT CAN SAY SO.
+      *
+           MOVE 'Y' TO WS-CAT-SKIP-SW.
+           ADD 1 TO WS-CAT-OVERFLOW-COUNT.
+      *
+           IF NOT WS-CAT-TABLE-FULL
+               SET WS-CAT-TABLE-FULL TO TRUE
+               DISPLAY "PRDCATB2: CATEGORY TABLE FULL AT "
+                       WS-CAT-MAX-ENTRIES " ENTRIES"
+           END-IF.
+      *
+       500-PRINT-CATEGORY-TOTALS.
+      *
+           MOVE CAT-CODE (WS-CAT-SUB)     TO RPT-CATEGORY.
+           MOVE CAT-QUANTITY (WS-CAT-SUB) TO RPT-QUANTITY.
+           MOVE CAT-AMOUNT (WS-CAT-SUB)   TO RPT-AMOUNT.
+           WRITE PRINT-LINE FROM RPT-DETAIL-LINE.
+      *
+       600-PRINT-GRAND-TOTAL.
+      *
+           MOVE WS-GRAND-TOTAL-QUANTITY TO RPT-TOTAL-QUANTITY.
+           MOVE WS-GRAND-TOTAL-AMOUNT   TO RPT-TOTAL-AMOUNT.
+           WRITE PRINT-LINE FROM RPT-TOTAL-LINE.
+      *
+           IF WS-CAT-TABLE-FULL
+               MOVE WS-CAT-MAX-ENTRIES    TO RPT-OVERFLOW-MAX
+               MOVE WS-CAT-OVERFLOW-COUNT TO RPT-OVERFLOW-COUNT
+               WRITE PRINT-LINE FROM RPT-OVERFLOW-LINE
+           END-IF.
+      *
+       900-CLOSE-FILES.
+      *
+           CLOSE INVFILE.
+           CLOSE PRDFILE.
+           CLOSE PRINT-FILE.
+           DISPLAY "DONE".

@@ -0,0 +1,146 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLRECB2.
+       AUTHOR. JOSHUA LOPEZ.
+       DATE-WRITTEN. 09/08/2026.
+      *
+      *    RECONCILIATION UTILITY FOR THE INVOICE NUMBER CONTROL
+      *    RECORD (CTLAB2).  READS THE INVOICE FILE (INVAB2)
+      *    SEQUENTIALLY TO FIND THE HIGHEST INVOICE NUMBER ON FILE,
+      *    THEN COMPARES IT TO THE INVOICE NUMBER SEQUENCE'S (KEY 0)
+      *    NEXT NUMBER ON CTLAB2.  IF CTLAB2
+      *    WOULD HAND OUT A NUMBER THAT COLLIDES WITH ONE ALREADY ON
+      *    INVAB2 (E.G. AFTER A RESTORE OR A MANUAL DATA FIX), IT IS
+      *    CORRECTED TO ONE PAST THE HIGHEST INVOICE NUMBER FOUND.
+      *    INTENDED TO BE RUN AS A CHECK BEFORE ORDER ENTRY RESUMES
+      *    AFTER ANY OFFLINE RECOVERY WORK ON INVAB2.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT INVFILE ASSIGN TO INVFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS INV-KEY
+               FILE STATUS IS WS-INVFILE-SW.
+
+           SELECT CTLFILE ASSIGN TO CTLFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS INVCTL-RECORD-KEY
+               FILE STATUS IS WS-CTLFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVFILE
+           RECORD CONTAINS 478 CHARACTERS
+           DATA RECORD IS INVOICE-RECORD.
+      *
+       COPY INVOICE.
+      *
+       FD CTLFILE
+           RECORD CONTAINS 07 CHARACTERS
+           DATA RECORD IS INVCTL-RECORD.
+      *
+       COPY INVCTL.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-INVFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-INVFILE-SUCCESS                VALUE '00'.
+           88  WS-INVFILE-EOF                     VALUE '10'.
+       01 WS-CTLFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-CTLFILE-SUCCESS                 VALUE '00'.
+       01 WS-EOF-SW                          PIC X(01)  VALUE 'N'.
+           88  WS-EOF-NO                         VALUE 'N'.
+           88  WS-EOF-YES                        VALUE 'Y'.
+       01 WS-MAX-INVOICE-NUMBER              PIC 9(06)  VALUE ZERO.
+       01 WS-EXPECTED-NEXT-NUMBER            PIC 9(06)  VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+      *
+           PERFORM 100-OPEN-FILES.
+           PERFORM 200-READ-INVOICE.
+      *
+           PERFORM 250-PROCESS-INVOICE
+               UNTIL WS-EOF-YES.
+      *
+           PERFORM 400-RECONCILE-CONTROL-RECORD.
+           PERFORM 900-CLOSE-FILES.
+      *
+           STOP RUN.
+      *
+       100-OPEN-FILES.
+      *
+           OPEN INPUT INVFILE.
+           IF WS-INVFILE-SUCCESS
+               DISPLAY "INVFILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-INVFILE-SW=" WS-INVFILE-SW
+               DISPLAY "INVFILE OPEN ERROR"
+               STOP RUN
+           END-IF.
+      *
+           OPEN I-O CTLFILE.
+           IF WS-CTLFILE-SUCCESS
+               DISPLAY "CTLFILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-CTLFILE-SW=" WS-CTLFILE-SW
+               DISPLAY "CTLFILE OPEN ERROR"
+               STOP RUN
+           END-IF.
+      *
+       200-READ-INVOICE.
+      *
+           READ INVFILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW
+           END-READ.
+      *
+       250-PROCESS-INVOICE.
+      *
+           IF INV-INVOICE-NUMBER > WS-MAX-INVOICE-NUMBER
+               MOVE INV-INVOICE-NUMBER TO WS-MAX-INVOICE-NUMBER
+           END-IF.
+      *
+           PERFORM 200-READ-INVOICE.
+      *
+       400-RECONCILE-CONTROL-RECORD.
+      *
+           SET INVCTL-INVOICE-NUMBER-SEQ TO TRUE.
+           READ CTLFILE INTO INVCTL-RECORD.
+           IF NOT WS-CTLFILE-SUCCESS
+               DISPLAY "WS-CTLFILE-SW=" WS-CTLFILE-SW
+               DISPLAY "CTLFILE READ ERROR"
+               STOP RUN
+           END-IF.
+      *
+           COMPUTE WS-EXPECTED-NEXT-NUMBER = WS-MAX-INVOICE-NUMBER + 1.
+      *
+           DISPLAY "HIGHEST INVOICE NUMBER ON INVAB2:   "
+                   WS-MAX-INVOICE-NUMBER.
+           DISPLAY "CTLAB2 NEXT INVOICE NUMBER:         "
+                   INVCTL-NEXT-NUMBER.
+      *
+           IF INVCTL-NEXT-NUMBER <= WS-MAX-INVOICE-NUMBER
+               DISPLAY
+                   "CTLAB2 IS OUT OF SYNC WITH INVAB2 -- CORRECTING"
+               MOVE WS-EXPECTED-NEXT-NUMBER
+                   TO INVCTL-NEXT-NUMBER
+               REWRITE INVCTL-RECORD
+               IF NOT WS-CTLFILE-SUCCESS
+                   DISPLAY "WS-CTLFILE-SW=" WS-CTLFILE-SW
+                   DISPLAY "CTLFILE REWRITE ERROR"
+                   STOP RUN
+               END-IF
+               DISPLAY "CTLAB2 NEXT INVOICE NUMBER CORRECTED TO "
+                       INVCTL-NEXT-NUMBER
+           ELSE
+               DISPLAY "CTLAB2 IS ALREADY IN SYNC WITH INVAB2"
+           END-IF.
+      *
+       900-CLOSE-FILES.
+      *
+           CLOSE INVFILE.
+           CLOSE CTLFILE.
+           DISPLAY "DONE".

@@ -0,0 +1,375 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGERPB2.
+       AUTHOR. JOSHUA LOPEZ.
+       DATE-WRITTEN. 09/08/2026.
+      *
+      *    READS THE INVOICE FILE (INVAB2) SEQUENTIALLY, SKIPPING
+      *    VOIDED INVOICES, AND ACCUMULATES EACH CUSTOMER'S OUTSTANDING
+      *    INVOICE BALANCE (INVOICE TOTAL PLUS TAX) INTO AGING BUCKETS
+      *    OF 0-30, 31-60, 61-90, AND OVER 90 DAYS BASED ON THE RUN
+      *    DATE.  PRINTS AN ACCOUNTS RECEIVABLE AGING REPORT, ONE LINE
+      *    PER CUSTOMER WITH OUTSTANDING BALANCES, PLUS A GRAND TOTAL
+      *    LINE.  THIS SYSTEM HAS NO CASH-RECEIPTS FILE, SO EVERY
+      *    NON-VOIDED INVOICE IS TREATED AS STILL OPEN.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT INVFILE ASSIGN TO INVFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS INV-KEY
+               FILE STATUS IS WS-INVFILE-SW.
+
+           SELECT CMFFILE ASSIGN TO CMFFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-KEY
+               FILE STATUS IS WS-CMFFILE-SW.
+
+           SELECT PRINT-FILE ASSIGN TO PRTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVFILE
+           RECORD CONTAINS 478 CHARACTERS
+           DATA RECORD IS INVOICE-RECORD.
+      *
+       COPY INVOICE.
+      *
+       FD CMFFILE
+           RECORD CONTAINS 221 CHARACTERS
+           DATA RECORD IS CUSTOMER-MASTER-RECORD.
+      *
+       COPY CUSTMAS.
+      *
+       FD PRINT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINT-LINE.
+       01  PRINT-LINE                        PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-INVFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-INVFILE-SUCCESS                VALUE '00'.
+           88  WS-INVFILE-EOF                     VALUE '10'.
+       01 WS-CMFFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-CMFFILE-SUCCESS                VALUE '00'.
+           88  WS-CMFFILE-NOTFOUND                VALUE '23'.
+       01 WS-PRTFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRTFILE-SUCCESS                VALUE '00'.
+       01 WS-EOF-SW                          PIC X(01)  VALUE 'N'.
+           88  WS-EOF-NO                         VALUE 'N'.
+           88  WS-EOF-YES                        VALUE 'Y'.
+       01 WS-INVOICE-COUNT                   PIC S9(07) COMP-3
+                                              VALUE ZERO.
+       01 WS-CAG-SUB                         PIC S9(03) COMP-3
+                                              VALUE ZERO.
+       01 WS-CAG-FOUND-SW                    PIC X(01) VALUE 'N'.
+           88  WS-CAG-FOUND                      VALUE 'Y'.
+      *
+       01 WS-RUN-DATE-X                      PIC 9(08).
+       01 WS-RUN-DATE-R REDEFINES WS-RUN-DATE-X.
+           05  WS-RUN-YYYY                   PIC 9(04).
+           05  WS-RUN-MM                     PIC 9(02).
+           05  WS-RUN-DD                     PIC 9(02).
+       01 WS-RUN-DAYNUM                      PIC S9(09) COMP-3.
+      *
+       01 WS-INV-DATE-WORK                   PIC 9(08).
+       01 WS-INV-DATE-R REDEFINES WS-INV-DATE-WORK.
+           05  WS-INV-MM                     PIC 9(02).
+           05  WS-INV-DD                     PIC 9(02).
+           05  WS-INV-YYYY                   PIC 9(04).
+       01 WS-INV-DAYNUM                      PIC S9(09) COMP-3.
+       01 WS-AGE-DAYS                        PIC S9(09) COMP-3.
+       01 WS-INV-BALANCE                     PIC S9(09)V99 COMP-3.
+      *
+       01 WS-GRAND-CURRENT                   PIC S9(09)V99 COMP-3
+                                              VALUE ZERO.
+       01 WS-GRAND-DAYS-31-60                PIC S9(09)V99 COMP-3
+                                              VALUE ZERO.
+       01 WS-GRAND-DAYS-61-90                PIC S9(09)V99 COMP-3
+                                              VALUE ZERO.
+       01 WS-GRAND-OVER-90                   PIC S9(09)V99 COMP-3
+                                              VALUE ZERO.
+       01 WS-GRAND-TOTAL                     PIC S9(09)V99 COMP-3
+                                              VALUE ZERO.
+      *
+       01  CUSTOMER-AGING-TABLE.
+           05  CAG-ENTRY OCCURS 200 TIMES.
+               10  CAG-CUSTOMER-NUMBER       PIC X(06).
+               10  CAG-CURRENT               PIC S9(09)V99 COMP-3.
+               10  CAG-DAYS-31-60            PIC S9(09)V99 COMP-3.
+               10  CAG-DAYS-61-90            PIC S9(09)V99 COMP-3.
+               10  CAG-OVER-90               PIC S9(09)V99 COMP-3.
+               10  CAG-TOTAL                 PIC S9(09)V99 COMP-3.
+       01  WS-CAG-COUNT                      PIC S9(03) COMP-3
+                                              VALUE ZERO.
+       01  WS-CAG-MAX-ENTRIES                PIC S9(03) COMP-3
+                                              VALUE 200.
+       01  WS-CAG-SKIP-SW                    PIC X(01) VALUE 'N'.
+           88  WS-CAG-SKIP                       VALUE 'Y'.
+       01  WS-CAG-TABLE-FULL-SW               PIC X(01) VALUE 'N'.
+           88  WS-CAG-TABLE-FULL                 VALUE 'Y'.
+       01  WS-CAG-OVERFLOW-COUNT              PIC S9(05) COMP-3
+                                              VALUE ZERO.
+      *
+       01  RPT-HEADING-1.
+           05  FILLER          PIC X(33) VALUE
+               'ACCOUNTS RECEIVABLE AGING REPORT'.
+           05  FILLER          PIC X(08) VALUE SPACE.
+           05  FILLER          PIC X(09) VALUE 'RUN DATE:'.
+           05  RPT-HDG-RUN-DATE PIC 9(08)/9(02)/9(02).
+           05  FILLER          PIC X(72) VALUE SPACE.
+      *
+       01  RPT-HEADING-2.
+           05  FILLER          PIC X(06) VALUE 'CUST#'.
+           05  FILLER          PIC X(02) VALUE SPACE.
+           05  FILLER          PIC X(20) VALUE 'CUSTOMER NAME'.
+           05  FILLER          PIC X(02) VALUE SPACE.
+           05  FILLER          PIC X(13) VALUE '0-30 DAYS'.
+           05  FILLER          PIC X(02) VALUE SPACE.
+           05  FILLER          PIC X(13) VALUE '31-60 DAYS'.
+           05  FILLER          PIC X(02) VALUE SPACE.
+           05  FILLER          PIC X(13) VALUE '61-90 DAYS'.
+           05  FILLER          PIC X(02) VALUE SPACE.
+           05  FILLER          PIC X(13) VALUE 'OVER 90 DAYS'.
+           05  FILLER          PIC X(02) VALUE SPACE.
+           05  FILLER          PIC X(13) VALUE 'TOTAL DUE'.
+           05  FILLER          PIC X(29) VALUE SPACE.
+      *
+       01  RPT-DETAIL-LINE.
+           05  RPT-CUSTOMER-NUMBER  PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACE.
+           05  RPT-CUSTOMER-NAME    PIC X(20).
+           05  FILLER               PIC X(02) VALUE SPACE.
+           05  RPT-CURRENT          PIC Z(08)9.99-.
+           05  FILLER               PIC X(02) VALUE SPACE.
+           05  RPT-DAYS-31-60       PIC Z(08)9.99-.
+           05  FILLER               PIC X(02) VALUE SPACE.
+           05  RPT-DAYS-61-90       PIC Z(08)9.99-.
+           05  FILLER               PIC X(02) VALUE SPACE.
+           05  RPT-OVER-90          PIC Z(08)9.99-.
+           05  FILLER               PIC X(02) VALUE SPACE.
+           05  RPT-TOTAL-DUE        PIC Z(08)9.99-.
+           05  FILLER               PIC X(29) VALUE SPACE.
+      *
+       01  RPT-GRAND-TOTAL-LINE.
+           05  FILLER               PIC X(28) VALUE 'GRAND TOTALS'.
+           05  RPT-GRAND-CURRENT    PIC Z(08)9.99-.
+           05  FILLER               PIC X(02) VALUE SPACE.
+           05  RPT-GRAND-31-60      PIC Z(08)9.99-.
+           05  FILLER               PIC X(02) VALUE SPACE.
+           05  RPT-GRAND-61-90      PIC Z(08)9.99-.
+           05  FILLER               PIC X(02) VALUE SPACE.
+           05  RPT-GRAND-OVER-90    PIC Z(08)9.99-.
+           05  FILLER               PIC X(02) VALUE SPACE.
+           05  RPT-GRAND-TOTAL-DUE  PIC Z(08)9.99-.
+           05  FILLER               PIC X(29) VALUE SPACE.
+      *
+       01  RPT-OVERFLOW-LINE.
+           05  FILLER               PIC X(37) VALUE
+               '** CUSTOMER AGING TABLE FULL AT '.
+           05  RPT-OVERFLOW-MAX     PIC ZZ9.
+           05  FILLER               PIC X(38) VALUE
+               ' ENTRIES - ADDITIONAL CUSTOMERS OMIT'.
+           05  FILLER               PIC X(13) VALUE 'TED, COUNT ='.
+           05  RPT-OVERFLOW-COUNT   PIC Z(04)9.
+           05  FILLER               PIC X(36) VALUE SPACE.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+      *
+           ACCEPT WS-RUN-DATE-X FROM DATE YYYYMMDD.
+           COMPUTE WS-RUN-DAYNUM =
+               (WS-RUN-YYYY * 360) + (WS-RUN-MM * 30) + WS-RUN-DD.
+      *
+           PERFORM 100-OPEN-FILES.
+           PERFORM 200-PRINT-HEADINGS.
+           PERFORM 300-READ-INVOICE.
+      *
+           PERFORM 400-PROCESS-INVOICE
+               UNTIL WS-EOF-YES.
+      *
+           PERFORM 500-PRINT-CUSTOMER-AGING
+               VARYING WS-CAG-SUB FROM 1 BY 1
+                 UNTIL WS-CAG-SUB > WS-CAG-COUNT.
+      *
+           PERFORM 600-PRINT-GRAND-TOTALS.
+           PERFORM 900-CLOSE-FILES.
+      *
+           STOP RUN.
+      *
+       100-OPEN-FILES.
+      *
+           OPEN INPUT INVFILE.
+           IF WS-INVFILE-SUCCESS
+               DISPLAY "INVFILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-INVFILE-SW=" WS-INVFILE-SW
+               DISPLAY "INVFILE OPEN ERROR"
+               STOP RUN
+           END-IF.
+      *
+           OPEN INPUT CMFFILE.
+           IF WS-CMFFILE-SUCCESS
+               DISPLAY "CMFFILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-CMFFILE-SW=" WS-CMFFILE-SW
+               DISPLAY "CMFFILE OPEN ERROR"
+               STOP RUN
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRTFILE-SUCCESS
+               DISPLAY "PRINT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRTFILE-SW=" WS-PRTFILE-SW
+               DISPLAY "PRINT-FILE OPEN ERROR"
+               STOP RUN
+           END-IF.
+      *
+       200-PRINT-HEADINGS.
+      *
+           MOVE WS-RUN-DATE-X TO RPT-HDG-RUN-DATE.
+           WRITE PRINT-LINE FROM RPT-HEADING-1.
+           WRITE PRINT-LINE FROM RPT-HEADING-2.
+      *
+       300-READ-INVOICE.
+      *
+           READ INVFILE
+               AT END MOVE 'Y' TO WS-EOF-SW
+           NOT AT END ADD 1 TO WS-INVOICE-COUNT
+           END-READ.
+      *
+       400-PROCESS-INVOICE.
+      *
+           IF NOT INV-VOIDED
+               MOVE INV-INVOICE-DATE TO WS-INV-DATE-WORK
+               COMPUTE WS-INV-DAYNUM =
+                   (WS-INV-YYYY * 360) + (WS-INV-MM * 30) + WS-INV-DD
+               COMPUTE WS-AGE-DAYS = WS-RUN-DAYNUM - WS-INV-DAYNUM
+               COMPUTE WS-INV-BALANCE =
+                   INV-INVOICE-TOTAL + INV-TAX-AMOUNT
+               PERFORM 430-ACCUMULATE-CUSTOMER-AGING
+           END-IF.
+      *
+           PERFORM 300-READ-INVOICE.
+      *
+       430-ACCUMULATE-CUSTOMER-AGING.
+      *
+           MOVE 'N' TO WS-CAG-FOUND-SW.
+           MOVE 'N' TO WS-CAG-SKIP-SW.
+      *
+           PERFORM 440-FIND-AGING-ENTRY
+               VARYING WS-CAG-SUB FROM 1 BY 1
+                 UNTIL WS-CAG-SUB > WS-CAG-COUNT OR WS-CAG-FOUND.
+      *
+           IF NOT WS-CAG-FOUND
+               IF WS-CAG-COUNT >= WS-CAG-MAX-ENTRIES
+                   PERFORM 450-REPORT-TABLE-OVERFLOW
+               ELSE
+                   ADD 1 TO WS-CAG-COUNT
+                   MOVE INV-CUSTOMER-NUMBER TO CAG-CUSTOMER-NUMBER
+                                                (WS-CAG-COUNT)
+                   MOVE ZERO TO CAG-CURRENT (WS-CAG-COUNT)
+                                CAG-DAYS-31-60 (WS-CAG-COUNT)
+                                CAG-DAYS-61-90 (WS-CAG-COUNT)
+                                CAG-OVER-90 (WS-CAG-COUNT)
+                                CAG-TOTAL (WS-CAG-COUNT)
+                   MOVE WS-CAG-COUNT TO WS-CAG-SUB
+               END-IF
+           END-IF.
+      *
+           IF NOT WS-CAG-SKIP
+               EVALUATE TRUE
+                   WHEN WS-AGE-DAYS <= 30
+                       ADD WS-INV-BALANCE TO CAG-CURRENT (WS-CAG-SUB)
+                       ADD WS-INV-BALANCE TO WS-GRAND-CURRENT
+                   WHEN WS-AGE-DAYS <= 60
+                       ADD WS-INV-BALANCE
+                           TO CAG-DAYS-31-60 (WS-CAG-SUB)
+                       ADD WS-INV-BALANCE TO WS-GRAND-DAYS-31-60
+                   WHEN WS-AGE-DAYS <= 90
+                       ADD WS-INV-BALANCE
+                           TO CAG-DAYS-61-90 (WS-CAG-SUB)
+                       ADD WS-INV-BALANCE TO WS-GRAND-DAYS-61-90
+                   WHEN OTHER
+                       ADD WS-INV-BALANCE TO CAG-OVER-90 (WS-CAG-SUB)
+                       ADD WS-INV-BALANCE TO WS-GRAND-OVER-90
+               END-EVALUATE
+      *
+               ADD WS-INV-BALANCE TO CAG-TOTAL (WS-CAG-SUB)
+               ADD WS-INV-BALANCE TO WS-GRAND-TOTAL
+           END-IF.
+      *
+       440-FIND-AGING-ENTRY.
+      *
+           IF CAG-CUSTOMER-NUMBER (WS-CAG-SUB) = INV-CUSTOMER-NUMBER
+               MOVE 'Y' TO WS-CAG-FOUND-SW
+           END-IF.
+      *
+       450-REPORT-TABLE-OVERFLOW.
+      *
+      *    THE CUSTOMER AGING TABLE IS FULL.  RATHER THAN INDEX PAST
+      *    THE END OF THE TABLE AND CORRUPT WORKING-STORAGE, THE NEW
+      *    CUSTOMER IS OMITTED FROM THE PER-CUSTOMER LINES AND COUNTED
+      *    SO THE REPORT CAN SAY SO.
+      *
+           MOVE 'Y' TO WS-CAG-SKIP-SW.
+           ADD 1 TO WS-CAG-OVERFLOW-COUNT.
+      *
+           IF NOT WS-CAG-TABLE-FULL
+               SET WS-CAG-TABLE-FULL TO TRUE
+               DISPLAY "AGERPB2: CUSTOMER AGING TABLE FULL AT "
+                       WS-CAG-MAX-ENTRIES " ENTRIES"
+           END-IF.
+      *
+       500-PRINT-CUSTOMER-AGING.
+      *
+           MOVE CAG-CUSTOMER-NUMBER (WS-CAG-SUB) TO RPT-CUSTOMER-NUMBER.
+           PERFORM 510-LOOKUP-CUSTOMER-NAME.
+           MOVE CAG-CURRENT (WS-CAG-SUB)    TO RPT-CURRENT.
+           MOVE CAG-DAYS-31-60 (WS-CAG-SUB) TO RPT-DAYS-31-60.
+           MOVE CAG-DAYS-61-90 (WS-CAG-SUB) TO RPT-DAYS-61-90.
+           MOVE CAG-OVER-90 (WS-CAG-SUB)    TO RPT-OVER-90.
+           MOVE CAG-TOTAL (WS-CAG-SUB)      TO RPT-TOTAL-DUE.
+           WRITE PRINT-LINE FROM RPT-DETAIL-LINE.
+      *
+       510-LOOKUP-CUSTOMER-NAME.
+      *
+           MOVE CAG-CUSTOMER-NUMBER (WS-CAG-SUB) TO CM-CUSTOMER-NUMBER.
+           READ CMFFILE
+               INVALID KEY
+                   MOVE 'UNKNOWN CUSTOMER' TO RPT-CUSTOMER-NAME
+               NOT INVALID KEY
+                   STRING CM-FIRST-NAME DELIMITED BY SPACE
+                          ' '            DELIMITED BY SIZE
+                          CM-LAST-NAME   DELIMITED BY SPACE
+                          INTO RPT-CUSTOMER-NAME
+           END-READ.
+      *
+       600-PRINT-GRAND-TOTALS.
+      *
+           MOVE WS-GRAND-CURRENT     TO RPT-GRAND-CURRENT.
+           MOVE WS-GRAND-DAYS-31-60  TO RPT-GRAND-31-60.
+           MOVE WS-GRAND-DAYS-61-90  TO RPT-GRAND-61-90.
+           MOVE WS-GRAND-OVER-90     TO RPT-GRAND-OVER-90.
+           MOVE WS-GRAND-TOTAL       TO RPT-GRAND-TOTAL-DUE.
+           WRITE PRINT-LINE FROM RPT-GRAND-TOTAL-LINE.
+      *
+           IF WS-CAG-TABLE-FULL
+               MOVE WS-CAG-MAX-ENTRIES     TO RPT-OVERFLOW-MAX
+               MOVE WS-CAG-OVERFLOW-COUNT  TO RPT-OVERFLOW-COUNT
+               WRITE PRINT-LINE FROM RPT-OVERFLOW-LINE
+           END-IF.
+      *
+       900-CLOSE-FILES.
+      *
+           CLOSE INVFILE.
+           CLOSE CMFFILE.
+           CLOSE PRINT-FILE.
+           DISPLAY "DONE".

@@ -0,0 +1,335 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SLSPRDB2.
+       AUTHOR. JOSHUA LOPEZ.
+       DATE-WRITTEN. 09/08/2026.
+      *
+      *    READS THE INVOICE FILE (INVAB2) SEQUENTIALLY, SKIPPING
+      *    VOIDED INVOICES AND ANY INVOICE NOT DATED THE RUN DATE, AND
+      *    ACCUMULATES QUANTITY AND SALES AMOUNT FOR EACH LINE ITEM BY
+      *    PRODUCT CODE.  PRINTS A DAILY SALES BY PRODUCT REPORT, ONE
+      *    LINE PER PRODUCT SOLD THAT DAY, WITH A GRAND TOTAL LINE.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT INVFILE ASSIGN TO INVFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS INV-KEY
+               FILE STATUS IS WS-INVFILE-SW.
+
+           SELECT PRDFILE ASSIGN TO PRDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS PRD-KEY
+               FILE STATUS IS WS-PRDFILE-SW.
+
+           SELECT PRINT-FILE ASSIGN TO PRTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVFILE
+           RECORD CONTAINS 478 CHARACTERS
+           DATA RECORD IS INVOICE-RECORD.
+      *
+       COPY INVOICE.
+      *
+       FD PRDFILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRODUCT-MASTER-RECORD.
+      *
+       COPY PRODUCT.
+      *
+       FD PRINT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINT-LINE.
+       01  PRINT-LINE                        PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-INVFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-INVFILE-SUCCESS                VALUE '00'.
+           88  WS-INVFILE-EOF                     VALUE '10'.
+       01 WS-PRDFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRDFILE-SUCCESS                VALUE '00'.
+           88  WS-PRDFILE-NOTFOUND                VALUE '23'.
+       01 WS-PRTFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRTFILE-SUCCESS                VALUE '00'.
+       01 WS-EOF-SW                          PIC X(01)  VALUE 'N'.
+           88  WS-EOF-NO                         VALUE 'N'.
+           88  WS-EOF-YES                        VALUE 'Y'.
+       01 WS-INVOICE-COUNT                   PIC S9(07) COMP-3
+                                              VALUE ZERO.
+       01 WS-LINE-SUB                        PIC S9(03) COMP-3
+                                              VALUE ZERO.
+       01 WS-PRD-SUB                         PIC S9(03) COMP-3
+                                              VALUE ZERO.
+       01 WS-PRD-FOUND-SW                    PIC X(01) VALUE 'N'.
+           88  WS-PRD-FOUND                      VALUE 'Y'.
+       01 WS-LOOKUP-PRODUCT-CODE             PIC X(10).
+       01 WS-GRAND-TOTAL-AMOUNT              PIC S9(09)V99 COMP-3
+                                              VALUE ZERO.
+       01 WS-GRAND-TOTAL-QUANTITY            PIC S9(09) COMP-3
+                                              VALUE ZERO.
+      *
+       01 WS-RUN-DATE-X                      PIC 9(08).
+      *
+       01 WS-INV-DATE-WORK                   PIC 9(08).
+       01 WS-INV-DATE-R REDEFINES WS-INV-DATE-WORK.
+           05  WS-INV-MM                     PIC 9(02).
+           05  WS-INV-DD                     PIC 9(02).
+           05  WS-INV-YYYY                   PIC 9(04).
+       01 WS-INV-DATE-YMD                    PIC 9(08).
+      *
+       01  PRODUCT-SALES-TABLE.
+           05  PSL-ENTRY OCCURS 200 TIMES.
+               10  PSL-PRODUCT-CODE          PIC X(10).
+               10  PSL-DESCRIPTION           PIC X(20).
+               10  PSL-QUANTITY              PIC S9(09) COMP-3.
+               10  PSL-AMOUNT                PIC S9(09)V99 COMP-3.
+       01  WS-PSL-COUNT                      PIC S9(03) COMP-3
+                                              VALUE ZERO.
+       01  WS-PSL-MAX-ENTRIES                PIC S9(03) COMP-3
+                                              VALUE 200.
+       01  WS-PSL-SKIP-SW                    PIC X(01) VALUE 'N'.
+           88  WS-PSL-SKIP                       VALUE 'Y'.
+       01  WS-PSL-TABLE-FULL-SW               PIC X(01) VALUE 'N'.
+           88  WS-PSL-TABLE-FULL                 VALUE 'Y'.
+       01  WS-PSL-OVERFLOW-COUNT              PIC S9(05) COMP-3
+                                              VALUE ZERO.
+      *
+       01  RPT-HEADING-1.
+           05  FILLER          PIC X(24) VALUE
+               'DAILY SALES BY PRODUCT '.
+           05  FILLER          PIC X(08) VALUE SPACE.
+           05  FILLER          PIC X(09) VALUE 'RUN DATE:'.
+           05  RPT-HDG-RUN-DATE PIC 9(08)/9(02)/9(02).
+           05  FILLER          PIC X(81) VALUE SPACE.
+      *
+       01  RPT-HEADING-2.
+           05  FILLER          PIC X(10) VALUE 'PRODUCT'.
+           05  FILLER          PIC X(02) VALUE SPACE.
+           05  FILLER          PIC X(20) VALUE 'DESCRIPTION'.
+           05  FILLER          PIC X(02) VALUE SPACE.
+           05  FILLER          PIC X(12) VALUE 'QUANTITY'.
+           05  FILLER          PIC X(03) VALUE SPACE.
+           05  FILLER          PIC X(14) VALUE 'SALES AMOUNT'.
+           05  FILLER          PIC X(69) VALUE SPACE.
+      *
+       01  RPT-DETAIL-LINE.
+           05  RPT-PRODUCT-CODE   PIC X(10).
+           05  FILLER             PIC X(02) VALUE SPACE.
+           05  RPT-DESCRIPTION    PIC X(20).
+           05  FILLER             PIC X(02) VALUE SPACE.
+           05  RPT-QUANTITY       PIC Z(08)9-.
+           05  FILLER             PIC X(03) VALUE SPACE.
+           05  RPT-AMOUNT         PIC Z(08)9.99-.
+           05  FILLER             PIC X(69) VALUE SPACE.
+      *
+       01  RPT-TOTAL-LINE.
+           05  FILLER             PIC X(32) VALUE 'GRAND TOTAL'.
+           05  RPT-TOTAL-QUANTITY PIC Z(08)9-.
+           05  FILLER             PIC X(03) VALUE SPACE.
+           05  RPT-TOTAL-AMOUNT   PIC Z(08)9.99-.
+           05  FILLER             PIC X(69) VALUE SPACE.
+      *
+       01  RPT-NONE-LINE.
+           05  FILLER             PIC X(28) VALUE
+               'NO SALES POSTED THIS DATE'.
+           05  FILLER             PIC X(104) VALUE SPACE.
+      *
+       01  RPT-OVERFLOW-LINE.
+           05  FILLER             PIC X(36) VALUE
+               '** PRODUCT SALES TABLE FULL AT '.
+           05  RPT-OVERFLOW-MAX   PIC ZZ9.
+           05  FILLER             PIC X(38) VALUE
+               ' ENTRIES - ADDITIONAL PRODUCTS OMITT'.
+           05  FILLER             PIC X(9) VALUE 'ED, CNT='.
+           05  RPT-OVERFLOW-COUNT PIC Z(04)9.
+           05  FILLER             PIC X(40) VALUE SPACE.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+      *
+           ACCEPT WS-RUN-DATE-X FROM DATE YYYYMMDD.
+      *
+           PERFORM 100-OPEN-FILES.
+           PERFORM 200-PRINT-HEADINGS.
+           PERFORM 300-READ-INVOICE.
+      *
+           PERFORM 400-PROCESS-INVOICE
+               UNTIL WS-EOF-YES.
+      *
+           IF WS-PSL-COUNT = ZERO
+               WRITE PRINT-LINE FROM RPT-NONE-LINE
+           ELSE
+               PERFORM 500-PRINT-PRODUCT-TOTALS
+                   VARYING WS-PRD-SUB FROM 1 BY 1
+                     UNTIL WS-PRD-SUB > WS-PSL-COUNT
+               PERFORM 600-PRINT-GRAND-TOTAL
+           END-IF.
+      *
+           IF WS-PSL-TABLE-FULL
+               MOVE WS-PSL-MAX-ENTRIES     TO RPT-OVERFLOW-MAX
+               MOVE WS-PSL-OVERFLOW-COUNT  TO RPT-OVERFLOW-COUNT
+               WRITE PRINT-LINE FROM RPT-OVERFLOW-LINE
+           END-IF.
+      *
+           PERFORM 900-CLOSE-FILES.
+      *
+           STOP RUN.
+      *
+       100-OPEN-FILES.
+      *
+           OPEN INPUT INVFILE.
+           IF WS-INVFILE-SUCCESS
+               DISPLAY "INVFILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-INVFILE-SW=" WS-INVFILE-SW
+               DISPLAY "INVFILE OPEN ERROR"
+               STOP RUN
+           END-IF.
+      *
+           OPEN INPUT PRDFILE.
+           IF WS-PRDFILE-SUCCESS
+               DISPLAY "PRDFILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRDFILE-SW=" WS-PRDFILE-SW
+               DISPLAY "PRDFILE OPEN ERROR"
+               STOP RUN
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRTFILE-SUCCESS
+               DISPLAY "PRINT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRTFILE-SW=" WS-PRTFILE-SW
+               DISPLAY "PRINT-FILE OPEN ERROR"
+               STOP RUN
+           END-IF.
+      *
+       200-PRINT-HEADINGS.
+      *
+           MOVE WS-RUN-DATE-X TO RPT-HDG-RUN-DATE.
+           WRITE PRINT-LINE FROM RPT-HEADING-1.
+           WRITE PRINT-LINE FROM RPT-HEADING-2.
+      *
+       300-READ-INVOICE.
+      *
+           READ INVFILE
+               AT END MOVE 'Y' TO WS-EOF-SW
+           NOT AT END ADD 1 TO WS-INVOICE-COUNT
+           END-READ.
+      *
+       400-PROCESS-INVOICE.
+      *
+           MOVE INV-INVOICE-DATE TO WS-INV-DATE-WORK.
+           COMPUTE WS-INV-DATE-YMD =
+               (WS-INV-YYYY * 10000) + (WS-INV-MM * 100) + WS-INV-DD.
+      *
+           IF NOT INV-VOIDED
+               AND WS-INV-DATE-YMD = WS-RUN-DATE-X
+               PERFORM 410-PROCESS-LINE-ITEM
+                   VARYING WS-LINE-SUB FROM 1 BY 1
+                     UNTIL WS-LINE-SUB > 10
+           END-IF.
+      *
+           PERFORM 300-READ-INVOICE.
+      *
+       410-PROCESS-LINE-ITEM.
+      *
+           IF INV-PRODUCT-CODE (WS-LINE-SUB) NOT = SPACE
+               MOVE INV-PRODUCT-CODE (WS-LINE-SUB)
+                   TO WS-LOOKUP-PRODUCT-CODE
+               PERFORM 430-ACCUMULATE-PRODUCT
+           END-IF.
+      *
+       420-LOOKUP-DESCRIPTION.
+      *
+           MOVE WS-LOOKUP-PRODUCT-CODE TO PRD-PRODUCT-CODE.
+           READ PRDFILE
+               INVALID KEY
+                   MOVE 'UNKNOWN PRODUCT'
+                       TO PSL-DESCRIPTION (WS-PSL-COUNT)
+               NOT INVALID KEY
+                   MOVE PRD-PRODUCT-DESCRIPTION
+                       TO PSL-DESCRIPTION (WS-PSL-COUNT)
+           END-READ.
+      *
+       430-ACCUMULATE-PRODUCT.
+      *
+           MOVE 'N' TO WS-PRD-FOUND-SW.
+           MOVE 'N' TO WS-PSL-SKIP-SW.
+      *
+           PERFORM 440-FIND-PRODUCT-ENTRY
+               VARYING WS-PRD-SUB FROM 1 BY 1
+                 UNTIL WS-PRD-SUB > WS-PSL-COUNT OR WS-PRD-FOUND.
+      *
+           IF NOT WS-PRD-FOUND
+               IF WS-PSL-COUNT >= WS-PSL-MAX-ENTRIES
+                   PERFORM 450-REPORT-TABLE-OVERFLOW
+               ELSE
+                   ADD 1 TO WS-PSL-COUNT
+                   MOVE WS-LOOKUP-PRODUCT-CODE
+                       TO PSL-PRODUCT-CODE (WS-PSL-COUNT)
+                   MOVE ZERO TO PSL-QUANTITY (WS-PSL-COUNT)
+                   MOVE ZERO TO PSL-AMOUNT (WS-PSL-COUNT)
+                   PERFORM 420-LOOKUP-DESCRIPTION
+                   MOVE WS-PSL-COUNT TO WS-PRD-SUB
+               END-IF
+           END-IF.
+      *
+           IF NOT WS-PSL-SKIP
+               ADD INV-QUANTITY (WS-LINE-SUB)
+                   TO PSL-QUANTITY (WS-PRD-SUB)
+               ADD INV-AMOUNT (WS-LINE-SUB)
+                   TO PSL-AMOUNT (WS-PRD-SUB)
+               ADD INV-QUANTITY (WS-LINE-SUB) TO WS-GRAND-TOTAL-QUANTITY
+               ADD INV-AMOUNT (WS-LINE-SUB)   TO WS-GRAND-TOTAL-AMOUNT
+           END-IF.
+      *
+       440-FIND-PRODUCT-ENTRY.
+      *
+           IF PSL-PRODUCT-CODE (WS-PRD-SUB) = WS-LOOKUP-PRODUCT-CODE
+               MOVE 'Y' TO WS-PRD-FOUND-SW
+           END-IF.
+      *
+       450-REPORT-TABLE-OVERFLOW.
+      *
+      *    THE PRODUCT SALES TABLE IS FULL.  RATHER THAN INDEX PAST
+      *    THE END OF THE TABLE AND CORRUPT WORKING-STORAGE, THE NEW
+      *    PRODUCT IS OMITTED FROM THE PER-PRODUCT LINES AND COUNTED
+      *    SO THE REPORT CAN SAY SO.
+      *
+           MOVE 'Y' TO WS-PSL-SKIP-SW.
+           ADD 1 TO WS-PSL-OVERFLOW-COUNT.
+      *
+           IF NOT WS-PSL-TABLE-FULL
+               SET WS-PSL-TABLE-FULL TO TRUE
+               DISPLAY "SLSPRDB2: PRODUCT SALES TABLE FULL AT "
+                       WS-PSL-MAX-ENTRIES " ENTRIES"
+           END-IF.
+      *
+       500-PRINT-PRODUCT-TOTALS.
+      *
+           MOVE PSL-PRODUCT-CODE (WS-PRD-SUB) TO RPT-PRODUCT-CODE.
+           MOVE PSL-DESCRIPTION (WS-PRD-SUB)  TO RPT-DESCRIPTION.
+           MOVE PSL-QUANTITY (WS-PRD-SUB)     TO RPT-QUANTITY.
+           MOVE PSL-AMOUNT (WS-PRD-SUB)       TO RPT-AMOUNT.
+           WRITE PRINT-LINE FROM RPT-DETAIL-LINE.
+      *
+       600-PRINT-GRAND-TOTAL.
+      *
+           MOVE WS-GRAND-TOTAL-QUANTITY TO RPT-TOTAL-QUANTITY.
+           MOVE WS-GRAND-TOTAL-AMOUNT   TO RPT-TOTAL-AMOUNT.
+           WRITE PRINT-LINE FROM RPT-TOTAL-LINE.
+      *
+       900-CLOSE-FILES.
+      *
+           CLOSE INVFILE.
+           CLOSE PRDFILE.
+           CLOSE PRINT-FILE.
+           DISPLAY "DONE".

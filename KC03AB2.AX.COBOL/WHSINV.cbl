@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  WHSINV - WAREHOUSE INVENTORY RECORD (WHSAB2).  KEYED BY
+      *  PRODUCT CODE AND WAREHOUSE CODE, THIS RECORD TRACKS ON-HAND
+      *  QUANTITY AND REORDER POINT AT EACH STOCKING LOCATION.  A
+      *  PRODUCT WITH NO RECORD ON THIS FILE FOR A GIVEN WAREHOUSE IS
+      *  NOT STOCKED THERE, AND ORDER ENTRY FALLS BACK TO THE
+      *  COMPANY-WIDE QUANTITY ON THE PRODUCT MASTER (PRDAB2).
+      *****************************************************************
+       01  WAREHOUSE-INVENTORY-RECORD.
+           05  WHS-KEY.
+               10  WHS-PRODUCT-CODE          PIC X(10).
+               10  WHS-WAREHOUSE-CODE        PIC X(03).
+           05  WHS-QUANTITY-ON-HAND          PIC S9(07).
+           05  WHS-REORDER-POINT             PIC S9(07).

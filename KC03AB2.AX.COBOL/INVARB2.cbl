@@ -0,0 +1,250 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INVARB2.
+       AUTHOR. JOSHUA LOPEZ.
+       DATE-WRITTEN. 09/08/2026.
+      *
+      *    MONTH-END INVOICE ARCHIVE AND PURGE.  READS THE INVOICE
+      *    FILE (INVAB2) SEQUENTIALLY.  ANY INVOICE DATED BEFORE THE
+      *    CALENDAR MONTH OF THE RUN DATE IS COPIED TO THE INVOICE
+      *    ARCHIVE FILE (INVARCH) AND DELETED FROM INVAB2; INVOICES IN
+      *    THE CURRENT MONTH OR LATER ARE LEFT ALONE.  PRINTS A
+      *    CONTROL-TOTALS REPORT (RECORDS READ, ARCHIVED, RETAINED,
+      *    FIRST/LAST INVOICE NUMBER ARCHIVED, AND ARCHIVED SALES/TAX
+      *    TOTALS) SO THE ARCHIVE CAN BE BALANCED BACK TO INVAB2.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT INVFILE ASSIGN TO INVFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS INV-KEY
+               FILE STATUS IS WS-INVFILE-SW.
+
+           SELECT ARCHIVE-FILE ASSIGN TO INVARCH
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-ARCFILE-SW.
+
+           SELECT PRINT-FILE ASSIGN TO PRTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVFILE
+           RECORD CONTAINS 478 CHARACTERS
+           DATA RECORD IS INVOICE-RECORD.
+      *
+       COPY INVOICE.
+      *
+       FD ARCHIVE-FILE
+           RECORD CONTAINS 478 CHARACTERS
+           DATA RECORD IS ARCHIVE-INVOICE-RECORD.
+       01  ARCHIVE-INVOICE-RECORD             PIC X(478).
+      *
+       FD PRINT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINT-LINE.
+       01  PRINT-LINE                        PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-INVFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-INVFILE-SUCCESS                VALUE '00'.
+           88  WS-INVFILE-EOF                     VALUE '10'.
+       01 WS-ARCFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-ARCFILE-SUCCESS                 VALUE '00'.
+       01 WS-PRTFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRTFILE-SUCCESS                 VALUE '00'.
+       01 WS-EOF-SW                          PIC X(01)  VALUE 'N'.
+           88  WS-EOF-NO                         VALUE 'N'.
+           88  WS-EOF-YES                        VALUE 'Y'.
+      *
+       01 WS-RUN-DATE-X                      PIC 9(08).
+       01 WS-RUN-DATE-R REDEFINES WS-RUN-DATE-X.
+           05  WS-RUN-YYYY                   PIC 9(04).
+           05  WS-RUN-MM                     PIC 9(02).
+           05  WS-RUN-DD                     PIC 9(02).
+       01 WS-RUN-YYYYMM                      PIC 9(06).
+      *
+       01 WS-INV-DATE-WORK                   PIC 9(08).
+       01 WS-INV-DATE-R REDEFINES WS-INV-DATE-WORK.
+           05  WS-INV-MM                     PIC 9(02).
+           05  WS-INV-DD                     PIC 9(02).
+           05  WS-INV-YYYY                   PIC 9(04).
+       01 WS-INV-YYYYMM                      PIC 9(06).
+      *
+       01 WS-READ-COUNT                      PIC S9(07) COMP-3
+                                              VALUE ZERO.
+       01 WS-ARCHIVED-COUNT                  PIC S9(07) COMP-3
+                                              VALUE ZERO.
+       01 WS-RETAINED-COUNT                  PIC S9(07) COMP-3
+                                              VALUE ZERO.
+       01 WS-ARCHIVE-SALES-TOTAL             PIC S9(09)V99 COMP-3
+                                              VALUE ZERO.
+       01 WS-ARCHIVE-TAX-TOTAL               PIC S9(09)V99 COMP-3
+                                              VALUE ZERO.
+       01 WS-FIRST-ARCHIVED-INV              PIC 9(06) VALUE ZERO.
+       01 WS-LAST-ARCHIVED-INV               PIC 9(06) VALUE ZERO.
+      *
+       01  RPT-HEADING-1.
+           05  FILLER          PIC X(32) VALUE
+               'INVOICE ARCHIVE CONTROL TOTALS'.
+           05  FILLER          PIC X(09) VALUE SPACE.
+           05  FILLER          PIC X(09) VALUE 'RUN DATE:'.
+           05  RPT-HDG-RUN-DATE PIC 9(08)/9(02)/9(02).
+           05  FILLER          PIC X(72) VALUE SPACE.
+      *
+       01  RPT-COUNT-LINE.
+           05  FILLER             PIC X(22) VALUE
+               'INVOICES READ:      '.
+           05  RPT-READ-COUNT     PIC Z(06)9.
+           05  FILLER             PIC X(04) VALUE SPACE.
+           05  FILLER             PIC X(11) VALUE 'ARCHIVED: '.
+           05  RPT-ARCHIVED-COUNT PIC Z(06)9.
+           05  FILLER             PIC X(04) VALUE SPACE.
+           05  FILLER             PIC X(10) VALUE 'RETAINED:'.
+           05  RPT-RETAINED-COUNT PIC Z(06)9.
+           05  FILLER             PIC X(59) VALUE SPACE.
+      *
+       01  RPT-RANGE-LINE.
+           05  FILLER             PIC X(30) VALUE
+               'ARCHIVED INVOICE NUMBER RANGE:'.
+           05  FILLER             PIC X(02) VALUE SPACE.
+           05  RPT-FIRST-INVOICE  PIC 9(06).
+           05  FILLER             PIC X(04) VALUE ' TO '.
+           05  RPT-LAST-INVOICE   PIC 9(06).
+           05  FILLER             PIC X(84) VALUE SPACE.
+      *
+       01  RPT-TOTAL-LINE.
+           05  FILLER             PIC X(24) VALUE
+               'ARCHIVED SALES TOTAL:  '.
+           05  RPT-SALES-TOTAL    PIC Z(08)9.99-.
+           05  FILLER             PIC X(04) VALUE SPACE.
+           05  FILLER             PIC X(19) VALUE 'ARCHIVED TAX TOTAL:'.
+           05  RPT-TAX-TOTAL      PIC Z(08)9.99-.
+           05  FILLER             PIC X(51) VALUE SPACE.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+      *
+           ACCEPT WS-RUN-DATE-X FROM DATE YYYYMMDD.
+           COMPUTE WS-RUN-YYYYMM = (WS-RUN-YYYY * 100) + WS-RUN-MM.
+      *
+           PERFORM 100-OPEN-FILES.
+           PERFORM 300-READ-INVOICE.
+      *
+           PERFORM 400-PROCESS-INVOICE
+               UNTIL WS-EOF-YES.
+      *
+           PERFORM 700-PRINT-CONTROL-TOTALS.
+           PERFORM 900-CLOSE-FILES.
+      *
+           DISPLAY "INVOICES READ:     " WS-READ-COUNT.
+           DISPLAY "INVOICES ARCHIVED: " WS-ARCHIVED-COUNT.
+           DISPLAY "INVOICES RETAINED: " WS-RETAINED-COUNT.
+           STOP RUN.
+      *
+       100-OPEN-FILES.
+      *
+           OPEN I-O INVFILE.
+           IF WS-INVFILE-SUCCESS
+               DISPLAY "INVFILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-INVFILE-SW=" WS-INVFILE-SW
+               DISPLAY "INVFILE OPEN ERROR"
+               STOP RUN
+           END-IF.
+      *
+           OPEN OUTPUT ARCHIVE-FILE.
+           IF WS-ARCFILE-SUCCESS
+               DISPLAY "ARCHIVE-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-ARCFILE-SW=" WS-ARCFILE-SW
+               DISPLAY "ARCHIVE-FILE OPEN ERROR"
+               STOP RUN
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRTFILE-SUCCESS
+               DISPLAY "PRINT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRTFILE-SW=" WS-PRTFILE-SW
+               DISPLAY "PRINT-FILE OPEN ERROR"
+               STOP RUN
+           END-IF.
+      *
+       300-READ-INVOICE.
+      *
+           READ INVFILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW
+           NOT AT END ADD 1 TO WS-READ-COUNT
+           END-READ.
+      *
+       400-PROCESS-INVOICE.
+      *
+           MOVE INV-INVOICE-DATE TO WS-INV-DATE-WORK.
+           COMPUTE WS-INV-YYYYMM = (WS-INV-YYYY * 100) + WS-INV-MM.
+      *
+           IF WS-INV-YYYYMM < WS-RUN-YYYYMM
+               PERFORM 410-ARCHIVE-INVOICE
+           ELSE
+               ADD 1 TO WS-RETAINED-COUNT
+           END-IF.
+      *
+           PERFORM 300-READ-INVOICE.
+      *
+       410-ARCHIVE-INVOICE.
+      *
+           MOVE INVOICE-RECORD TO ARCHIVE-INVOICE-RECORD.
+           WRITE ARCHIVE-INVOICE-RECORD.
+           IF NOT WS-ARCFILE-SUCCESS
+               DISPLAY "WS-ARCFILE-SW=" WS-ARCFILE-SW
+               DISPLAY "ARCHIVE-FILE WRITE ERROR ON "
+                       INV-INVOICE-NUMBER
+               STOP RUN
+           END-IF.
+      *
+           DELETE INVFILE RECORD.
+           IF NOT WS-INVFILE-SUCCESS
+               DISPLAY "WS-INVFILE-SW=" WS-INVFILE-SW
+               DISPLAY "INVFILE DELETE ERROR ON " INV-INVOICE-NUMBER
+               STOP RUN
+           END-IF.
+      *
+           ADD 1 TO WS-ARCHIVED-COUNT.
+           IF NOT INV-VOIDED
+               ADD INV-INVOICE-TOTAL TO WS-ARCHIVE-SALES-TOTAL
+               ADD INV-TAX-AMOUNT    TO WS-ARCHIVE-TAX-TOTAL
+           END-IF.
+      *
+           IF WS-ARCHIVED-COUNT = 1
+               MOVE INV-INVOICE-NUMBER TO WS-FIRST-ARCHIVED-INV
+           END-IF.
+           MOVE INV-INVOICE-NUMBER TO WS-LAST-ARCHIVED-INV.
+      *
+       700-PRINT-CONTROL-TOTALS.
+      *
+           MOVE WS-RUN-DATE-X TO RPT-HDG-RUN-DATE.
+           WRITE PRINT-LINE FROM RPT-HEADING-1.
+      *
+           MOVE WS-READ-COUNT     TO RPT-READ-COUNT.
+           MOVE WS-ARCHIVED-COUNT TO RPT-ARCHIVED-COUNT.
+           MOVE WS-RETAINED-COUNT TO RPT-RETAINED-COUNT.
+           WRITE PRINT-LINE FROM RPT-COUNT-LINE.
+      *
+           MOVE WS-FIRST-ARCHIVED-INV TO RPT-FIRST-INVOICE.
+           MOVE WS-LAST-ARCHIVED-INV  TO RPT-LAST-INVOICE.
+           WRITE PRINT-LINE FROM RPT-RANGE-LINE.
+      *
+           MOVE WS-ARCHIVE-SALES-TOTAL TO RPT-SALES-TOTAL.
+           MOVE WS-ARCHIVE-TAX-TOTAL   TO RPT-TAX-TOTAL.
+           WRITE PRINT-LINE FROM RPT-TOTAL-LINE.
+      *
+       900-CLOSE-FILES.
+      *
+           CLOSE INVFILE.
+           CLOSE ARCHIVE-FILE.
+           CLOSE PRINT-FILE.
+           DISPLAY "DONE".

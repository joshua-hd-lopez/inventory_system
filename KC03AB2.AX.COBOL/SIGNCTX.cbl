@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  SIGNCTX - SIGNON CONTEXT COMMAREA HANDED FROM SIGNAB2 TO
+      *  UUMENAB2 ON A SUCCESSFUL SIGNON.  UUMENAB2 KEEPS IT ON ITS
+      *  OWN RETURNED COMMAREA FOR THE REST OF THE MENU SESSION AND
+      *  USES SC-SECURITY-LEVEL TO DECIDE WHICH FUNCTIONS THE
+      *  OPERATOR IS CLEARED FOR.
+      *****************************************************************
+       01  SIGNON-CONTEXT.
+           05  SC-SIGNED-ON-SW            PIC X(01).
+               88  SC-SIGNED-ON               VALUE 'Y'.
+           05  SC-OPERATOR-ID              PIC X(04).
+           05  SC-OPERATOR-NAME            PIC X(30).
+           05  SC-SECURITY-LEVEL           PIC 9(01).

@@ -0,0 +1,58 @@
+      *****************************************************************
+      *  PRDSAB2 - SYMBOLIC MAP FOR THE PRODUCT INQUIRY SCREEN
+      *  (PRDMAB2), USED BY PRDINQAB2.  MODELED ON INQSAB2, THE
+      *  CUSTOMER INQUIRY SYMBOLIC MAP.
+      *****************************************************************
+       01  PRDMAP1I.
+           02  FILLER PIC X(12).
+           02  TRANIDL    COMP  PIC  S9(4).
+           02  TRANIDF    PICTURE X.
+           02  FILLER REDEFINES TRANIDF.
+             03 TRANIDA    PICTURE X.
+           02  TRANIDI  PIC X(4).
+           02  PCODEL    COMP  PIC  S9(4).
+           02  PCODEF    PICTURE X.
+           02  FILLER REDEFINES PCODEF.
+             03 PCODEA    PICTURE X.
+           02  PCODEI  PIC X(10).
+           02  DESCL    COMP  PIC  S9(4).
+           02  DESCF    PICTURE X.
+           02  FILLER REDEFINES DESCF.
+             03 DESCA    PICTURE X.
+           02  DESCI  PIC X(20).
+           02  PRICEL    COMP  PIC  S9(4).
+           02  PRICEF    PICTURE X.
+           02  FILLER REDEFINES PRICEF.
+             03 PRICEA    PICTURE X.
+           02  PRICEI  PIC X(12).
+           02  ONHANDL    COMP  PIC  S9(4).
+           02  ONHANDF    PICTURE X.
+           02  FILLER REDEFINES ONHANDF.
+             03 ONHANDA    PICTURE X.
+           02  ONHANDI  PIC X(07).
+           02  MESSAGEL    COMP  PIC  S9(4).
+           02  MESSAGEF    PICTURE X.
+           02  FILLER REDEFINES MESSAGEF.
+             03 MESSAGEA    PICTURE X.
+           02  MESSAGEI  PIC X(79).
+           02  DUMMYL    COMP  PIC  S9(4).
+           02  DUMMYF    PICTURE X.
+           02  FILLER REDEFINES DUMMYF.
+             03 DUMMYA    PICTURE X.
+           02  DUMMYI  PIC X(1).
+       01  PRDMAP1O REDEFINES PRDMAP1I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  TRANIDO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  PCODEO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  DESCO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  PRICEO PIC Z,ZZZ,ZZ9.99.
+           02  FILLER PICTURE X(3).
+           02  ONHANDO PIC Z,ZZZ,ZZ9-.
+           02  FILLER PICTURE X(3).
+           02  MESSAGEO  PIC X(79).
+           02  FILLER PICTURE X(3).
+           02  DUMMYO  PIC X(1).

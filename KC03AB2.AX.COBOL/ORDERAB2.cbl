@@ -25,6 +25,26 @@
            02  PRD-OPEN-STATUS         PIC S9(8) COMP.
            02  PRD-ENABLE-STATUS       PIC S9(8) COMP.
 
+           02  BKO-OPEN                PIC X VALUE 'N'.
+           02  BKO-OPEN-STATUS         PIC S9(8) COMP.
+           02  BKO-ENABLE-STATUS       PIC S9(8) COMP.
+
+           02  HLD-OPEN                PIC X VALUE 'N'.
+           02  HLD-OPEN-STATUS         PIC S9(8) COMP.
+           02  HLD-ENABLE-STATUS       PIC S9(8) COMP.
+
+           02  CNT-OPEN                PIC X VALUE 'N'.
+           02  CNT-OPEN-STATUS         PIC S9(8) COMP.
+           02  CNT-ENABLE-STATUS       PIC S9(8) COMP.
+
+           02  WHS-OPEN                PIC X VALUE 'N'.
+           02  WHS-OPEN-STATUS         PIC S9(8) COMP.
+           02  WHS-ENABLE-STATUS       PIC S9(8) COMP.
+
+           02  INS-OPEN                PIC X VALUE 'N'.
+           02  INS-OPEN-STATUS         PIC S9(8) COMP.
+           02  INS-ENABLE-STATUS       PIC S9(8) COMP.
+
 
        01  SWITCHES.
       *
@@ -34,10 +54,20 @@
                88  CUSTOMER-FOUND                        VALUE 'Y'.
            05  PRODUCT-FOUND-SW                PIC X(01) VALUE 'Y'.
                88  PRODUCT-FOUND                         VALUE 'Y'.
+           05  CONTRACT-FOUND-SW               PIC X(01) VALUE 'N'.
+               88  CONTRACT-FOUND                        VALUE 'Y'.
+           05  WHS-FOUND-SW                    PIC X(01) VALUE 'N'.
+               88  WHS-FOUND                             VALUE 'Y'.
            05  VALID-QUANTITY-SW               PIC X(01) VALUE 'Y'.
                88  VALID-QUANTITY                        VALUE 'Y'.
            05  VALID-NET-SW                    PIC X(01) VALUE 'Y'.
                88  VALID-NET                             VALUE 'Y'.
+           05  PO-BROWSE-EOF-SW                PIC X(01) VALUE 'N'.
+               88  PO-BROWSE-EOF                         VALUE 'Y'.
+           05  DUPLICATE-PO-SW                 PIC X(01) VALUE 'N'.
+               88  DUPLICATE-PO                          VALUE 'Y'.
+           05  HELD-ORDER-FOUND-SW             PIC X(01) VALUE 'N'.
+               88  HELD-ORDER-FOUND                      VALUE 'Y'.
       *
        01  FLAGS.
       *
@@ -57,8 +87,57 @@
            05  QTY-NUMERIC         PIC 9(05).
            05  ABSOLUTE-TIME       PIC S9(15)  COMP-3.
            05  TODAYS-DATE         PIC X(10).
+           05  SHORTAGE-QUANTITY   PIC S9(07).
+           05  TAX-SUB             PIC S9(03)  COMP-3  VALUE ZERO.
+           05  PRICE-SUB           PIC S9(03)  COMP-3  VALUE ZERO.
+           05  WK-SELECTED-CUSTOMER-NUMBER  PIC X(06).
+           05  WS-CONTRACT-KEY.
+               10  WS-CONTRACT-CUSTOMER-NUMBER  PIC X(06).
+               10  WS-CONTRACT-PRODUCT-CODE     PIC X(10).
+           05  WS-WAREHOUSE-KEY.
+               10  WS-WAREHOUSE-PRODUCT-CODE    PIC X(10).
+               10  WS-WAREHOUSE-CODE            PIC X(03).
+           05  WS-DISPLAY-ONHAND             PIC S9(07).
       *
        01  RESPONSE-CODE                     PIC S9(08)  COMP.
+      *
+      *****************************************************************
+      * STATE SALES TAX TABLE - RATE APPLIED TO THE INVOICE SUBTOTAL
+      * IN 1310-CALCULATE-TAX-AMOUNT.  A STATE NOT LISTED HERE IS
+      * TREATED AS NON-TAXABLE.
+      *****************************************************************
+       01  TAX-TABLE.
+           05  TAX-TABLE-VALUES.
+               10  FILLER              PIC X(02) VALUE 'CA'.
+               10  FILLER              PIC 9V999 VALUE .0725.
+               10  FILLER              PIC X(02) VALUE 'NY'.
+               10  FILLER              PIC 9V999 VALUE .0400.
+               10  FILLER              PIC X(02) VALUE 'TX'.
+               10  FILLER              PIC 9V999 VALUE .0625.
+               10  FILLER              PIC X(02) VALUE 'FL'.
+               10  FILLER              PIC 9V999 VALUE .0600.
+               10  FILLER              PIC X(02) VALUE 'PA'.
+               10  FILLER              PIC 9V999 VALUE .0600.
+           05  TAX-TABLE-ENTRY REDEFINES TAX-TABLE-VALUES
+                                         OCCURS 5 TIMES.
+               10  TAX-STATE           PIC X(02).
+               10  TAX-RATE            PIC 9V999.
+      *
+      *****************************************************************
+      * BROWSE AREA FOR 1215-CHECK-DUPLICATE-PO.  SHAPED LIKE
+      * INVOICE-RECORD SO READNEXT INTO(PO-CHECK-RECORD) LINES UP
+      * WITH INVAB2, BUT KEPT SEPARATE FROM THE LIVE INVOICE-RECORD SO
+      * BROWSING EXISTING INVOICES DOES NOT DISTURB THE ORDER BEING
+      * KEYED.
+      *****************************************************************
+       01  PO-CHECK-KEY                PIC 9(06).
+      *
+       01  PO-CHECK-RECORD.
+           05  FILLER                  PIC X(06).
+           05  FILLER                  PIC X(08).
+           05  PO-CHECK-CUSTOMER-NUMBER  PIC X(06).
+           05  PO-CHECK-PO-NUMBER        PIC X(10).
+           05  FILLER                  PIC X(448).
       *
        01  COMMUNICATION-AREA.
       *
@@ -66,8 +145,10 @@
                88  PROCESS-ENTRY                       VALUE '1'.
                88  PROCESS-VERIFY                      VALUE '2'.
            05  CA-TOTAL-ORDERS               PIC S9(03) COMP-3.
+           05  CA-PARENT-INVOICE-NUMBER      PIC 9(06).
       *    05  CA-INVOICE-RECORD             PIC X(318).                GREG
-           05  CA-INVOICE-RECORD             PIC X(389).                GREG
+      *    05  CA-INVOICE-RECORD             PIC X(448).                GREG
+           05  CA-INVOICE-RECORD             PIC X(478).                JOSH
 
            05  CA-FIELDS-ENTERED.
                10  CA-PO-ENTERED-SW          PIC X(01).
@@ -79,6 +160,28 @@
                        88  CA-QTY-ENTERED           VALUE 'Y'.
                    15  CA-NET-ENTERED-SW     PIC X(01).
                        88  CA-NET-ENTERED           VALUE 'Y'.
+           05  CA-SIGNON-CONTEXT             PIC X(36).
+      *
+      *****************************************************************
+      * ALTERNATE VIEW OF COMMUNICATION-AREA USED ONLY WHEN POPPING UP
+      * CMINQAB2'S BROWSE-BY-NAME LOOKUP (F5 BELOW) AND WHEN CONTROL
+      * COMES BACK FROM IT.  CS-LOOKUP-MODE-SW OVERLAYS CA-CONTEXT-FLAG
+      * SO IT CAN BE TESTED AHEAD OF THE NORMAL EIBAID DISPATCH, SINCE
+      * EIBAID ON THE WAY BACK STILL HOLDS WHATEVER KEY WAS LAST
+      * PRESSED OVER IN CMINQAB2, NOT A "RETURNED VIA XCTL" SIGNAL.
+      *****************************************************************
+      *****************************************************************
+      * SIZED TO EXACTLY 65 BYTES TO MATCH CMINQAB2'S OWN LOOKUP-MODE
+      * COMMUNICATION-AREA, SO EIBCALEN = 65 CORRECTLY SIGNALS THE
+      * FRESH LOOKUP-MODE ENTRY OVER THERE.  THIS REDEFINITION
+      * DELIBERATELY DOES NOT COVER THE REST OF COMMUNICATION-AREA.
+      *****************************************************************
+       01  CUSTOMER-SELECT-VIEW REDEFINES COMMUNICATION-AREA.
+           05  CS-LOOKUP-MODE-SW             PIC X(01).
+               88  CS-LOOKUP-MODE                     VALUE 'Y'.
+           05  CS-RETURN-PROGRAM             PIC X(08).
+           05  CS-SELECTED-CUSTOMER-NUMBER   PIC X(06).
+           05  FILLER                        PIC X(50).
       *
        01  TOTAL-LINE.
       *
@@ -87,6 +190,75 @@
            05  FILLER            PIC X(20) VALUE 'ess Enter to continu'.
            05  FILLER            PIC X(02) VALUE 'e.'.
 
+      *
+      *****************************************************************
+      * WAREHOUSE PICK-TICKET LINES - SPOOLED TO THE PRINTER WHEN AN
+      * ORDER POSTS SO WAREHOUSE STAFF HAVE A DOCUMENT TO PULL AND PACK
+      * THE ORDER FROM.  BUILT IN 2250-PRINT-PICK-TICKET.
+      *****************************************************************
+       01  PICK-TICKET-TOKEN           PIC X(08).
+      *
+       01  PT-HEADER-LINE.
+           05  FILLER             PIC X(16) VALUE 'PICK TICKET  INV'.
+           05  PT-INVOICE-NUMBER  PIC 9(06).
+           05  FILLER             PIC X(11) VALUE '   CUST NO '.
+           05  PT-CUSTOMER-NUMBER PIC X(06).
+           05  FILLER             PIC X(40) VALUE SPACE.
+      *
+       01  PT-SHIPTO-NAME-LINE.
+           05  FILLER             PIC X(09) VALUE 'SHIP TO: '.
+           05  PT-SHIPTO-FNAME    PIC X(20).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  PT-SHIPTO-LNAME    PIC X(30).
+           05  FILLER             PIC X(19) VALUE SPACE.
+      *
+       01  PT-SHIPTO-ADDR-LINE.
+           05  PT-SHIPTO-ADDRESS  PIC X(30).
+           05  FILLER             PIC X(02) VALUE SPACE.
+           05  PT-SHIPTO-CITY     PIC X(20).
+           05  FILLER             PIC X(02) VALUE SPACE.
+           05  PT-SHIPTO-STATE    PIC X(02).
+           05  FILLER             PIC X(02) VALUE SPACE.
+           05  PT-SHIPTO-ZIP      PIC X(10).
+           05  FILLER             PIC X(11) VALUE SPACE.
+      *
+       01  PT-SHIPTO-ADDR2-LINE.
+           05  PT-SHIPTO-ADDRESS-2 PIC X(30).
+           05  FILLER              PIC X(03) VALUE SPACE.
+           05  PT-SHIPTO-COUNTRY   PIC X(03).
+           05  FILLER              PIC X(41) VALUE SPACE.
+      *
+      *****************************************************************
+      * ORDER CONFIRMATION NOTICE - SPOOLED ALONGSIDE THE PICK TICKET
+      * WHEN THE CUSTOMER HAS A PHONE NUMBER OR EMAIL ADDRESS ON FILE,
+      * BUILT IN 2270-SEND-ORDER-CONFIRMATION.
+      *****************************************************************
+       01  OC-HEADER-LINE.
+           05  FILLER             PIC X(23) VALUE
+                                       'ORDER CONFIRMATION  INV'.
+           05  OC-INVOICE-NUMBER  PIC 9(06).
+           05  FILLER             PIC X(43) VALUE SPACE.
+      *
+       01  OC-CONTACT-LINE.
+           05  FILLER             PIC X(15) VALUE 'NOTIFY PHONE: '.
+           05  OC-PHONE-NUMBER    PIC X(12).
+           05  FILLER             PIC X(09) VALUE '  EMAIL: '.
+           05  OC-EMAIL-ADDRESS   PIC X(40).
+           05  FILLER             PIC X(06) VALUE SPACE.
+      *
+       01  OC-TOTAL-LINE.
+           05  FILLER             PIC X(16) VALUE 'ORDER TOTAL:    '.
+           05  OC-INVOICE-TOTAL   PIC Z,ZZZ,ZZ9.99.
+           05  FILLER             PIC X(52) VALUE SPACE.
+      *
+       01  PT-DETAIL-LINE.
+           05  FILLER             PIC X(14) VALUE 'PRODUCT CODE: '.
+           05  PT-PRODUCT-CODE    PIC X(10).
+           05  FILLER             PIC X(08) VALUE '   QTY: '.
+           05  PT-QUANTITY        PIC ZZZZ9.
+           05  FILLER             PIC X(08) VALUE '  WHSE: '.
+           05  PT-WAREHOUSE-CODE  PIC X(03).
+           05  FILLER             PIC X(26) VALUE SPACE.
       *
        01  UNEDITED-NUMBER.
            05  UNEDITED-CHAR       OCCURS 10   PIC X.
@@ -170,12 +342,26 @@
 
       *
        COPY INVOICE.
+      *
+       COPY INVSUM.
       *
        COPY CUSTMAS.
       *
        COPY PRODUCT.
+      *
+       COPY CONTRACT.
+      *
+       COPY WHSINV.
       *
        COPY INVCTL.
+      *
+       01  GETIN-PARMS.
+           05  GETIN-DOCUMENT-TYPE     PIC 9(01).
+           05  GETIN-NEXT-NUMBER       PIC 9(06).
+      *
+       COPY BACKORD.
+      *
+       COPY HOLDORD.
       *
        COPY ORDSET1.
       *
@@ -185,6 +371,8 @@
       *
        COPY ERRPARM.
       *
+       COPY SIGNCTX.
+      *
 
       *COPY SUBPARAS.
       *COPY SUBWS.
@@ -193,37 +381,55 @@
        LINKAGE SECTION.
       *
       *01  DFHCOMMAREA             PIC X(352).                          GREG
-       01  DFHCOMMAREA             PIC X(423).                          GREG
+      *01  DFHCOMMAREA             PIC X(488).                          GREG
+       01  DFHCOMMAREA             PIC X(554).                          JOSH
       *
        PROCEDURE DIVISION.
       *
        0000-ENTER-ORDERS.
       *
-           IF EIBCALEN > ZERO
-               MOVE DFHCOMMAREA TO COMMUNICATION-AREA
-           END-IF.
+           EVALUATE TRUE
+               WHEN EIBCALEN = 36
+                   MOVE DFHCOMMAREA TO SIGNON-CONTEXT
+               WHEN EIBCALEN > ZERO
+                   MOVE DFHCOMMAREA TO COMMUNICATION-AREA
+                   MOVE CA-SIGNON-CONTEXT TO SIGNON-CONTEXT
+           END-EVALUATE.
       *
            EVALUATE TRUE
       *
-               WHEN EIBCALEN = ZERO
+               WHEN EIBCALEN = ZERO OR EIBCALEN = 36
                    MOVE LOW-VALUE TO ORDMAP1
                    MOVE LOW-VALUE TO COMMUNICATION-AREA
+                   MOVE SIGNON-CONTEXT TO CA-SIGNON-CONTEXT
                    MOVE ZERO      TO CA-TOTAL-ORDERS
+                   MOVE ZERO      TO CA-PARENT-INVOICE-NUMBER
                    MOVE 'Type order details.  Then press Enter.'
                        TO ORD-D-INSTR
-                   MOVE 'F3=Exit   F12=Cancel' TO ORD-D-FKEY
+                   MOVE 'F3=Exit F5=Fnd F9=Hold/Resume F12=Cancel'
+                       TO ORD-D-FKEY
                    MOVE -1 TO ORD-L-CUSTNO
                    SET SEND-ERASE TO TRUE
                    PERFORM 1400-SEND-ORDER-MAP
                    SET PROCESS-ENTRY TO TRUE
+      *
+      *            CONTROL CAME BACK FROM CMINQAB2'S BROWSE-BY-NAME
+      *            POP-UP (SEE THE DFHPF5 KEY BELOW).  THIS HAS TO BE
+      *            CHECKED AHEAD OF THE EIBAID-DRIVEN WHEN CLAUSES
+      *            BECAUSE EIBAID STILL HOLDS WHATEVER KEY WAS LAST
+      *            PRESSED OVER IN CMINQAB2.
+               WHEN CS-LOOKUP-MODE
+                   PERFORM 1250-RETURN-FROM-CUSTOMER-LOOKUP
       *
                WHEN EIBAID = DFHCLEAR
                    MOVE LOW-VALUE TO ORDMAP1
                    MOVE LOW-VALUE TO CA-INVOICE-RECORD
                                      CA-FIELDS-ENTERED
+                   MOVE ZERO      TO CA-PARENT-INVOICE-NUMBER
                    MOVE 'Type order details.  Then press Enter.'
                        TO ORD-D-INSTR
-                   MOVE 'F3=Exit   F12=Cancel' TO ORD-D-FKEY
+                   MOVE 'F3=Exit F5=Fnd F9=Hold/Resume F12=Cancel'
+                       TO ORD-D-FKEY
                    MOVE -1 TO ORD-L-CUSTNO
       *
                    SET UNPROTECT-FIELDS TO TRUE                         GREG
@@ -237,11 +443,6 @@
       *
                WHEN EIBAID = DFHPF3
                    PERFORM 3000-SEND-TOTAL-LINE
-                   PERFORM 6500-CLOSE-INV-FILE                          JOSH
-                   PERFORM 7500-CLOSE-PRD-FILE                          JOSH
-                   PERFORM 8500-CLOSE-CUST-FILE                         JOSH
-
-
       *
                    SET UNPROTECT-FIELDS TO TRUE                         GREG
       *
@@ -251,12 +452,9 @@
                    END-EXEC
       *
                WHEN EIBAID = DFHPF12
-                   PERFORM 6500-CLOSE-INV-FILE                          JOSH
-                   PERFORM 7500-CLOSE-PRD-FILE                          JOSH
-                   PERFORM 8500-CLOSE-CUST-FILE                         JOSH
-
                    EXEC CICS
                         XCTL PROGRAM('UUMENAB2')
+                             COMMAREA(SIGNON-CONTEXT)
                    END-EXEC
 
       *
@@ -266,9 +464,11 @@
                        MOVE LOW-VALUE TO ORDMAP1
                        MOVE LOW-VALUE TO CA-INVOICE-RECORD
                                          CA-FIELDS-ENTERED
+                       MOVE ZERO      TO CA-PARENT-INVOICE-NUMBER
                        MOVE 'Type order details.  Then press Enter.'
                            TO ORD-D-INSTR
-                       MOVE 'F3=Exit   F12=Cancel' TO ORD-D-FKEY
+                       MOVE 'F3=Exit F5=Fnd F9=Hold/Resume F12=Cancel'
+                           TO ORD-D-FKEY
                        MOVE -1 TO ORD-L-CUSTNO
                        SET SEND-ERASE TO TRUE
                        PERFORM 1400-SEND-ORDER-MAP
@@ -312,6 +512,47 @@
                            PERFORM 1400-SEND-ORDER-MAP
                        END-IF
                    END-IF
+      *
+               WHEN EIBAID = DFHPF10
+                   IF PROCESS-VERIFY
+                       PERFORM 2300-POST-AND-CONTINUE-ORDER
+                       SET PROCESS-ENTRY TO TRUE
+                   ELSE
+                       IF PROCESS-ENTRY
+                           MOVE LOW-VALUE TO ORDMAP1
+                           MOVE 'Invalid key pressed.' TO ORD-D-MESSAGE
+                           MOVE -1 TO ORD-L-CUSTNO
+                           SET SEND-DATAONLY-ALARM TO TRUE
+                           PERFORM 1400-SEND-ORDER-MAP
+                       END-IF
+                   END-IF
+      *
+               WHEN EIBAID = DFHPF9
+                   IF PROCESS-VERIFY
+                       PERFORM 2400-HOLD-ORDER
+                       SET PROCESS-ENTRY TO TRUE
+                   ELSE
+                       IF PROCESS-ENTRY
+                           PERFORM 2410-RESUME-HELD-ORDER
+                       END-IF
+                   END-IF
+      *
+               WHEN EIBAID = DFHPF5
+                   IF PROCESS-ENTRY
+                       MOVE 'Y'        TO CS-LOOKUP-MODE-SW
+                       MOVE 'ORDERAB2' TO CS-RETURN-PROGRAM
+                       MOVE SPACE      TO CS-SELECTED-CUSTOMER-NUMBER
+                       EXEC CICS
+                           XCTL PROGRAM('CMINQAB2')
+                                COMMAREA(CUSTOMER-SELECT-VIEW)
+                       END-EXEC
+                   ELSE
+                       MOVE LOW-VALUE TO ORDMAP1
+                       MOVE 'Invalid key pressed.' TO ORD-D-MESSAGE
+                       MOVE -1 TO ORD-L-CUSTNO
+                       SET SEND-DATAONLY-ALARM TO TRUE
+                       PERFORM 1400-SEND-ORDER-MAP
+                   END-IF
       *
                WHEN OTHER
                    MOVE LOW-VALUE TO ORDMAP1
@@ -336,7 +577,9 @@
                PERFORM 1300-FORMAT-INVOICE-RECORD
                MOVE 'Press Enter to post this order.  Or press F4 to ent
       -             'er corrections.' TO ORD-D-INSTR
-               MOVE 'F3=Exit   F4=Change   F12=Cancel' TO ORD-D-FKEY
+               MOVE 'F3=Exit F4=Change F9=Hold/Resume F10=More Items '
+                    'F12=Cancel'
+                   TO ORD-D-FKEY
                MOVE SPACE TO ORD-D-MESSAGE
                SET SEND-DATAONLY TO TRUE
                SET PROTECT-FIELDS TO TRUE
@@ -391,6 +634,7 @@
                MOVE 'N' TO CA-PO-ENTERED-SW
            ELSE
                MOVE 'Y' TO CA-PO-ENTERED-SW
+               PERFORM 1215-CHECK-DUPLICATE-PO
            END-IF.
       *
            IF       ORD-L-CUSTNO = ZERO
@@ -409,6 +653,14 @@
                    MOVE CM-CITY       TO ORD-D-CITY
                    MOVE CM-STATE      TO ORD-D-STATE
                    MOVE CM-ZIP-CODE   TO ORD-D-ZIPCODE
+                   IF (CM-BALANCE-DUE + INV-INVOICE-TOTAL)
+                            > CM-CREDIT-LIMIT
+                       MOVE ATTR-REVERSE TO ORD-H-CUSTNO
+                       MOVE -1 TO ORD-L-CUSTNO
+                       MOVE 'This order exceeds the credit limit.'
+                           TO ORD-D-MESSAGE
+                       MOVE 'N' TO VALID-DATA-SW
+                   END-IF
                ELSE
                    MOVE SPACE TO ORD-D-LNAME
                                  ORD-D-FNAME
@@ -427,6 +679,132 @@
            IF VALID-DATA
                MOVE -1 TO ORD-L-CUSTNO
            END-IF.
+      *
+       1250-RETURN-FROM-CUSTOMER-LOOKUP.
+      *
+      *****************************************************************
+      * CS-SELECTED-CUSTOMER-NUMBER IS LOW-VALUE IF THE OPERATOR
+      * CANCELLED OUT OF THE CMINQAB2 POP-UP WITHOUT PICKING ANYONE.
+      * IT HAS TO BE SAVED OFF BEFORE COMMUNICATION-AREA IS CLEARED
+      * BELOW SINCE CUSTOMER-SELECT-VIEW OVERLAYS THE SAME STORAGE.
+      *****************************************************************
+           MOVE CS-SELECTED-CUSTOMER-NUMBER
+               TO WK-SELECTED-CUSTOMER-NUMBER.
+      *
+           MOVE LOW-VALUE TO ORDMAP1.
+           MOVE LOW-VALUE TO COMMUNICATION-AREA.
+           MOVE SIGNON-CONTEXT TO CA-SIGNON-CONTEXT.
+           MOVE ZERO      TO CA-TOTAL-ORDERS.
+           MOVE ZERO      TO CA-PARENT-INVOICE-NUMBER.
+           MOVE 'Type order details.  Then press Enter.'
+               TO ORD-D-INSTR.
+           MOVE 'F3=Exit F5=Fnd F9=Hold/Resume F12=Cancel'
+               TO ORD-D-FKEY.
+      *
+           IF WK-SELECTED-CUSTOMER-NUMBER NOT = LOW-VALUE
+               MOVE WK-SELECTED-CUSTOMER-NUMBER TO ORD-D-CUSTNO
+               PERFORM 1210-READ-CUSTOMER-RECORD
+               IF CUSTOMER-FOUND
+                   MOVE CM-LAST-NAME  TO ORD-D-LNAME
+                   MOVE CM-FIRST-NAME TO ORD-D-FNAME
+                   MOVE CM-ADDRESS    TO ORD-D-ADDR
+                   MOVE CM-CITY       TO ORD-D-CITY
+                   MOVE CM-STATE      TO ORD-D-STATE
+                   MOVE CM-ZIP-CODE   TO ORD-D-ZIPCODE
+               END-IF
+               MOVE -1 TO ORD-L-PO
+           ELSE
+               MOVE -1 TO ORD-L-CUSTNO
+           END-IF.
+      *
+           SET UNPROTECT-FIELDS TO TRUE.
+           SET SEND-ERASE TO TRUE.
+           PERFORM 1400-SEND-ORDER-MAP.
+           SET PROCESS-ENTRY TO TRUE.
+      *
+       1215-CHECK-DUPLICATE-PO.
+      *
+           MOVE 'N' TO DUPLICATE-PO-SW.
+      *
+           PERFORM 1216-START-PO-BROWSE.
+           PERFORM 1217-READ-NEXT-PO
+               UNTIL PO-BROWSE-EOF OR DUPLICATE-PO.
+           PERFORM 1218-END-PO-BROWSE.
+      *
+           IF DUPLICATE-PO
+               MOVE ATTR-TURQUOISE TO ORD-C-PO
+               MOVE 'Warning - this PO is already on file for customer.'
+                   TO ORD-D-MESSAGE
+           END-IF.
+      *
+       1216-START-PO-BROWSE.
+      *
+           EXEC CICS
+               INQUIRE FILE('INVAB2')
+                   OPENSTATUS(INV-OPEN-STATUS)
+                   ENABLESTATUS(INV-ENABLE-STATUS)
+           END-EXEC.
+
+           IF INV-OPEN-STATUS = DFHVALUE(CLOSED)
+               EXEC CICS
+                   SET FILE('INVAB2') OPEN
+               END-EXEC
+               MOVE 'Y' TO INV-OPEN
+           ELSE IF INV-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               EXEC CICS
+                   ABEND ABCODE ('003')
+               END-EXEC
+           END-IF.
+      *
+           MOVE ZERO TO PO-CHECK-KEY.
+      *
+           EXEC CICS
+               STARTBR FILE('INVAB2')
+                       RIDFLD(PO-CHECK-KEY)
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'Y' TO PO-BROWSE-EOF-SW
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       1217-READ-NEXT-PO.
+      *
+           EXEC CICS
+               READNEXT FILE('INVAB2')
+                        INTO(PO-CHECK-RECORD)
+                        RIDFLD(PO-CHECK-KEY)
+                        RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN DFHRESP(NORMAL)
+                   IF        PO-CHECK-CUSTOMER-NUMBER = ORD-D-CUSTNO
+                         AND PO-CHECK-PO-NUMBER = ORD-D-PO
+                       MOVE 'Y' TO DUPLICATE-PO-SW
+                   END-IF
+               WHEN DFHRESP(ENDFILE)
+                   MOVE 'Y' TO PO-BROWSE-EOF-SW
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+      *
+       1218-END-PO-BROWSE.
+      *
+           EXEC CICS
+               ENDBR FILE('INVAB2')
+                     RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
       *
        1210-READ-CUSTOMER-RECORD.
       *
@@ -568,6 +946,25 @@
                    MOVE 'N' TO VALID-QUANTITY-SW
                END-IF
            END-IF.
+      *
+           IF CA-QTY-ENTERED(ITEM-SUB)
+               IF ORD-D-UOM(ITEM-SUB) = SPACE
+                   MOVE 'EA' TO ORD-D-UOM(ITEM-SUB)
+               ELSE
+                   IF        ORD-D-UOM(ITEM-SUB) NOT = 'EA'
+                         AND ORD-D-UOM(ITEM-SUB) NOT = 'CS'
+                       MOVE ATTR-REVERSE TO ORD-H-QTY(ITEM-SUB)
+                       MOVE -1 TO ORD-L-QTY(ITEM-SUB)
+                       MOVE 'Unit of measure must be EA or CS.'
+                           TO ORD-D-MESSAGE
+                       MOVE 'N' TO VALID-DATA-SW
+                   END-IF
+               END-IF
+           END-IF.
+      *
+           IF CA-QTY-ENTERED(ITEM-SUB) AND ORD-D-WHSE(ITEM-SUB) = SPACE
+               MOVE 'M01' TO ORD-D-WHSE(ITEM-SUB)
+           END-IF.
       *
            IF            CA-PCODE-ENTERED(ITEM-SUB)
                  AND NOT CA-QTY-ENTERED(ITEM-SUB)
@@ -581,6 +978,7 @@
                MOVE SPACE TO ORD-D-DESC(ITEM-SUB)
                MOVE ZERO  TO ORD-D-LIST(ITEM-SUB)
                              ORD-D-AMOUNT(ITEM-SUB)
+                             ORD-D-ONHAND(ITEM-SUB)
            ELSE
                ADD 1 TO LINE-ITEM-COUNT
                PERFORM 1230-READ-PRODUCT-RECORD
@@ -588,9 +986,38 @@
                    MOVE PRD-PRODUCT-DESCRIPTION
                                        TO ORD-D-DESC(ITEM-SUB)
                    MOVE PRD-UNIT-PRICE TO ORD-D-LIST(ITEM-SUB)
+                   PERFORM 1231-READ-WAREHOUSE-RECORD
+                   IF WHS-FOUND
+                       MOVE WHS-QUANTITY-ON-HAND TO WS-DISPLAY-ONHAND
+                   ELSE
+                       MOVE PRD-QUANTITY-ON-HAND TO WS-DISPLAY-ONHAND
+                   END-IF
+                   MOVE WS-DISPLAY-ONHAND TO ORD-D-ONHAND(ITEM-SUB)
+                   IF        VALID-QUANTITY
+                         AND ORD-D-UOM(ITEM-SUB) = 'CS'
+                         AND PRD-CASE-PACK-QTY > ZERO
+                       MULTIPLY PRD-CASE-PACK-QTY BY QTY-NUMERIC
+      *
+      *                ORD-D-QTY WAS ALREADY SET FROM THE ENTERED
+      *                CASE COUNT ABOVE.  RE-DERIVE IT FROM THE
+      *                CONVERTED TOTAL-UNITS QUANTITY SO THE INVOICE
+      *                (WHICH IS BUILT FROM ORD-D-QTY) BILLS AND
+      *                DECREMENTS STOCK IN UNITS, NOT CASES.
+      *
+                       MOVE QTY-NUMERIC TO ORD-D-QTY(ITEM-SUB)
+                   END-IF
                    IF NOT CA-NET-ENTERED(ITEM-SUB)
-                       MOVE PRD-UNIT-PRICE TO ORD-D-NET(ITEM-SUB)
-                                              NET-NUMERIC
+                       PERFORM 1227-CHECK-CONTRACT-PRICE
+                       IF NOT CONTRACT-FOUND
+                           PERFORM 1226-APPLY-BREAK-PRICING
+                       END-IF
+                       MOVE NET-NUMERIC TO ORD-D-NET(ITEM-SUB)
+                   END-IF
+                   IF        VALID-QUANTITY
+                         AND QTY-NUMERIC > WS-DISPLAY-ONHAND
+                       MOVE ATTR-TURQUOISE TO ORD-C-QTY(ITEM-SUB)
+                       MOVE 'Qty exceeds stock, balance will backorder.'
+                           TO ORD-D-MESSAGE
                    END-IF
                    IF VALID-QUANTITY AND VALID-NET
                        MULTIPLY NET-NUMERIC BY QTY-NUMERIC
@@ -619,6 +1046,7 @@
                    MOVE SPACE TO ORD-D-DESC(ITEM-SUB)
                    MOVE ZERO  TO ORD-D-LIST(ITEM-SUB)
                                  ORD-D-AMOUNT(ITEM-SUB)
+                                 ORD-D-ONHAND(ITEM-SUB)
                    MOVE ATTR-REVERSE TO ORD-H-PCODE(ITEM-SUB)
                    MOVE -1    TO ORD-L-PCODE(ITEM-SUB)
                    MOVE 'That product does not exist.'
@@ -626,6 +1054,103 @@
                    MOVE 'N'   TO VALID-DATA-SW
                END-IF
            END-IF.
+      *
+       1226-APPLY-BREAK-PRICING.
+      *
+           MOVE PRD-UNIT-PRICE TO NET-NUMERIC.
+      *
+           IF VALID-QUANTITY
+               PERFORM VARYING PRICE-SUB FROM 1 BY 1
+                         UNTIL PRICE-SUB > 3
+                   IF        PRD-BREAK-QTY(PRICE-SUB) > ZERO
+                         AND QTY-NUMERIC >= PRD-BREAK-QTY(PRICE-SUB)
+                       MOVE PRD-BREAK-PRICE(PRICE-SUB) TO NET-NUMERIC
+                   END-IF
+               END-PERFORM
+           END-IF.
+      *
+       1227-CHECK-CONTRACT-PRICE.
+      *
+           MOVE 'N' TO CONTRACT-FOUND-SW.
+      *
+           EXEC CICS
+               INQUIRE FILE('CNTAB2')
+                   OPENSTATUS(CNT-OPEN-STATUS)
+                   ENABLESTATUS(CNT-ENABLE-STATUS)
+           END-EXEC.
+
+           IF CNT-OPEN-STATUS = DFHVALUE(CLOSED)
+               EXEC CICS
+                   SET FILE('CNTAB2') OPEN
+               END-EXEC
+               MOVE 'Y' TO CNT-OPEN
+           ELSE IF CNT-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               EXEC CICS
+                   ABEND ABCODE ('002')
+               END-EXEC
+           END-IF.
+
+           MOVE ORD-D-CUSTNO           TO WS-CONTRACT-CUSTOMER-NUMBER.
+           MOVE ORD-D-PCODE(ITEM-SUB)  TO WS-CONTRACT-PRODUCT-CODE.
+      *
+           EXEC CICS
+               READ FILE('CNTAB2')
+                    INTO(CONTRACT-PRICE-RECORD)
+                    RIDFLD(WS-CONTRACT-KEY)
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE 'Y' TO CONTRACT-FOUND-SW
+               MOVE CNT-CONTRACT-PRICE TO NET-NUMERIC
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NOTFND)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       1231-READ-WAREHOUSE-RECORD.
+      *
+           MOVE 'N' TO WHS-FOUND-SW.
+      *
+           EXEC CICS
+               INQUIRE FILE('WHSAB2')
+                   OPENSTATUS(WHS-OPEN-STATUS)
+                   ENABLESTATUS(WHS-ENABLE-STATUS)
+           END-EXEC.
+
+           IF WHS-OPEN-STATUS = DFHVALUE(CLOSED)
+               EXEC CICS
+                   SET FILE('WHSAB2') OPEN
+               END-EXEC
+               MOVE 'Y' TO WHS-OPEN
+           ELSE IF WHS-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               EXEC CICS
+                   ABEND ABCODE ('002')
+               END-EXEC
+           END-IF.
+
+           MOVE ORD-D-PCODE(ITEM-SUB) TO WS-WAREHOUSE-PRODUCT-CODE.
+           MOVE ORD-D-WHSE(ITEM-SUB)  TO WS-WAREHOUSE-CODE.
+      *
+           EXEC CICS
+               READ FILE('WHSAB2')
+                    INTO(WAREHOUSE-INVENTORY-RECORD)
+                    RIDFLD(WS-WAREHOUSE-KEY)
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE 'Y' TO WHS-FOUND-SW
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NOTFND)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
       *
        1230-READ-PRODUCT-RECORD.
       *
@@ -678,25 +1203,49 @@
       *
            MOVE ORD-D-CUSTNO TO INV-CUSTOMER-NUMBER.
            MOVE ORD-D-PO     TO INV-PO-NUMBER.
+           MOVE ZERO  TO INV-PARENT-INVOICE-NUMBER.
+           MOVE 'N'   TO INV-CONTINUED-SW.
+           MOVE 'N'   TO INV-VOID-SW.
+           MOVE SPACE TO INV-VOID-REASON
+                         INV-VOID-OPERATOR
+                         INV-VOID-DATE.
       *
            PERFORM VARYING ITEM-SUB FROM 1 BY 1
                      UNTIL ITEM-SUB > 10
                IF CA-PCODE-ENTERED(ITEM-SUB)
                    MOVE ORD-D-PCODE(ITEM-SUB)
                              TO INV-PRODUCT-CODE(ITEM-SUB)
+                   MOVE ORD-D-WHSE(ITEM-SUB)
+                             TO INV-WAREHOUSE-CODE(ITEM-SUB)
                    MOVE ORD-D-QTY(ITEM-SUB)
                              TO INV-QUANTITY(ITEM-SUB)
                    MOVE ORD-D-NET(ITEM-SUB)
                              TO INV-UNIT-PRICE(ITEM-SUB)
                ELSE
                    MOVE SPACE TO INV-PRODUCT-CODE(ITEM-SUB)
+                                 INV-WAREHOUSE-CODE(ITEM-SUB)
                    MOVE ZERO  TO INV-QUANTITY(ITEM-SUB)
                                  INV-UNIT-PRICE(ITEM-SUB)
                                  INV-AMOUNT(ITEM-SUB)
                END-IF
            END-PERFORM.
+      *
+           PERFORM 1310-CALCULATE-TAX-AMOUNT.
       *
            MOVE INVOICE-RECORD TO CA-INVOICE-RECORD.
+      *
+       1310-CALCULATE-TAX-AMOUNT.
+      *
+           MOVE ZERO TO INV-TAX-AMOUNT.
+      *
+           PERFORM VARYING TAX-SUB FROM 1 BY 1
+                     UNTIL TAX-SUB > 5
+               IF CM-STATE = TAX-STATE(TAX-SUB)
+                   MULTIPLY INV-INVOICE-TOTAL BY TAX-RATE(TAX-SUB)
+                       GIVING INV-TAX-AMOUNT ROUNDED
+                   MOVE 6 TO TAX-SUB
+               END-IF
+           END-PERFORM.
       *
        1400-SEND-ORDER-MAP.
       *
@@ -805,17 +1354,29 @@
       *
            MOVE CA-INVOICE-RECORD TO INVOICE-RECORD.
       *
+           SET INVCTL-INVOICE-NUMBER-SEQ TO TRUE.
+           MOVE INVCTL-RECORD-KEY TO GETIN-DOCUMENT-TYPE.
            EXEC CICS
                LINK PROGRAM('GETINAB2')
-                    COMMAREA(INV-INVOICE-NUMBER)
+                    COMMAREA(GETIN-PARMS)
            END-EXEC.
+           MOVE GETIN-NEXT-NUMBER TO INV-INVOICE-NUMBER.
       *
+           IF CA-PARENT-INVOICE-NUMBER NOT = ZERO
+               MOVE CA-PARENT-INVOICE-NUMBER
+                   TO INV-PARENT-INVOICE-NUMBER
+           END-IF.
+      *
+           PERFORM 2200-DECREMENT-PRODUCT-STOCK
+           PERFORM 2240-RECALCULATE-INVOICE-TOTAL
            PERFORM 2100-WRITE-INVOICE-RECORD
+           PERFORM 2250-PRINT-PICK-TICKET
            ADD 1 TO CA-TOTAL-ORDERS
       *
            MOVE LOW-VALUE TO ORDMAP1                                    GREG
            MOVE LOW-VALUE TO CA-INVOICE-RECORD                          GREG
                              CA-FIELDS-ENTERED.                          GREG
+           MOVE ZERO      TO CA-PARENT-INVOICE-NUMBER.
       *
            MOVE 'Type order details.  Then press Enter.'
                TO ORD-D-INSTR.
@@ -828,6 +1389,235 @@
       *
            SET SEND-ERASE TO TRUE
            PERFORM 1400-SEND-ORDER-MAP.
+      *
+       2300-POST-AND-CONTINUE-ORDER.
+      *
+      *****************************************************************
+      * A LINE-ITEM SCREEN IS FULL BUT THE OPERATOR HAS MORE ITEMS TO
+      * KEY FOR THE SAME ORDER.  THE CURRENT 10 ITEMS ARE POSTED AS
+      * THEIR OWN INVAB2 RECORD, LINKED BACK TO THE FIRST SEGMENT VIA
+      * INV-PARENT-INVOICE-NUMBER AND FLAGGED INV-MORE-ITEMS-FOLLOW, AND
+      * THE SCREEN IS RESET FOR THE NEXT BATCH OF ITEMS UNDER THE SAME
+      * CUSTOMER AND PO.
+      *****************************************************************
+           MOVE CA-INVOICE-RECORD TO INVOICE-RECORD.
+      *
+           SET INVCTL-INVOICE-NUMBER-SEQ TO TRUE.
+           MOVE INVCTL-RECORD-KEY TO GETIN-DOCUMENT-TYPE.
+           EXEC CICS
+               LINK PROGRAM('GETINAB2')
+                    COMMAREA(GETIN-PARMS)
+           END-EXEC.
+           MOVE GETIN-NEXT-NUMBER TO INV-INVOICE-NUMBER.
+      *
+           IF CA-PARENT-INVOICE-NUMBER = ZERO
+               MOVE INV-INVOICE-NUMBER TO CA-PARENT-INVOICE-NUMBER
+           ELSE
+               MOVE CA-PARENT-INVOICE-NUMBER
+                   TO INV-PARENT-INVOICE-NUMBER
+           END-IF.
+           SET INV-MORE-ITEMS-FOLLOW TO TRUE.
+      *
+           PERFORM 2200-DECREMENT-PRODUCT-STOCK
+           PERFORM 2240-RECALCULATE-INVOICE-TOTAL
+           PERFORM 2100-WRITE-INVOICE-RECORD
+           PERFORM 2250-PRINT-PICK-TICKET
+           ADD 1 TO CA-TOTAL-ORDERS
+      *
+           PERFORM 2310-CLEAR-LINE-ITEM-SCREEN.
+      *
+           MOVE 'Type order details.  Then press Enter.'
+               TO ORD-D-INSTR.
+           MOVE 'Segment posted.  Continue entering remaining items.'
+               TO ORD-D-MESSAGE.
+           MOVE 'F3=Exit F10=More Items F12=Cancel' TO ORD-D-FKEY.
+           MOVE -1 TO ORD-L-CUSTNO.
+      *
+           SET UNPROTECT-FIELDS TO TRUE.
+      *
+           SET SEND-ERASE TO TRUE
+           PERFORM 1400-SEND-ORDER-MAP.
+      *
+       2310-CLEAR-LINE-ITEM-SCREEN.
+      *
+           PERFORM VARYING ITEM-SUB FROM 1 BY 1
+                     UNTIL ITEM-SUB > 10
+               MOVE LOW-VALUE TO ORD-LINE-ITEM(ITEM-SUB)
+               MOVE 'N' TO CA-PCODE-ENTERED-SW(ITEM-SUB)
+                           CA-QTY-ENTERED-SW(ITEM-SUB)
+                           CA-NET-ENTERED-SW(ITEM-SUB)
+           END-PERFORM.
+      *
+       2400-HOLD-ORDER.
+      *
+      *****************************************************************
+      * THE OPERATOR WAS INTERRUPTED BEFORE POSTING A VERIFIED ORDER.
+      * STASH THE COMMUNICATION AREA UNDER THIS TERMINAL'S HLDAB2
+      * RECORD SO 2410-RESUME-HELD-ORDER CAN PULL IT BACK UP LATER,
+      * THEN RESET THE SCREEN THE SAME WAY DFHCLEAR DOES.
+      *****************************************************************
+           EXEC CICS
+               INQUIRE FILE('HLDAB2')
+                   OPENSTATUS(HLD-OPEN-STATUS)
+                   ENABLESTATUS(HLD-ENABLE-STATUS)
+           END-EXEC.
+
+           IF HLD-OPEN-STATUS = DFHVALUE(CLOSED)
+               EXEC CICS
+                   SET FILE('HLDAB2') OPEN
+               END-EXEC
+               MOVE 'Y' TO HLD-OPEN
+           ELSE IF HLD-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               EXEC CICS
+                   ABEND ABCODE ('007')
+               END-EXEC
+           END-IF.
+      *
+           MOVE EIBTRMID         TO HLD-TERMINAL-ID.
+           MOVE CA-TOTAL-ORDERS  TO HLD-TOTAL-ORDERS.
+           MOVE CA-PARENT-INVOICE-NUMBER
+                                 TO HLD-PARENT-INVOICE-NUMBER.
+           MOVE CA-INVOICE-RECORD TO HLD-INVOICE-RECORD.
+           MOVE CA-FIELDS-ENTERED TO HLD-FIELDS-ENTERED.
+      *
+           EXEC CICS
+               WRITE FILE('HLDAB2')
+                     FROM(HELD-ORDER-RECORD)
+                     RIDFLD(HLD-TERMINAL-ID)
+                     RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF        RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                 AND RESPONSE-CODE NOT = DFHRESP(DUPKEY)
+                 AND RESPONSE-CODE NOT = DFHRESP(DUPREC)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+           IF        RESPONSE-CODE = DFHRESP(DUPKEY)
+                  OR RESPONSE-CODE = DFHRESP(DUPREC)
+               EXEC CICS
+                   REWRITE FILE('HLDAB2')
+                           FROM(HELD-ORDER-RECORD)
+               END-EXEC
+           END-IF.
+      *
+           MOVE LOW-VALUE TO ORDMAP1.
+           MOVE LOW-VALUE TO CA-INVOICE-RECORD
+                             CA-FIELDS-ENTERED.
+           MOVE ZERO      TO CA-PARENT-INVOICE-NUMBER.
+           MOVE 'Type order details.  Then press Enter.'
+               TO ORD-D-INSTR.
+           MOVE 'Order held.  Press F9 to resume it later.'
+               TO ORD-D-MESSAGE.
+           MOVE 'F3=Exit F5=Fnd F9=Hold/Resume F12=Cancel'
+               TO ORD-D-FKEY.
+           MOVE -1 TO ORD-L-CUSTNO.
+      *
+           SET UNPROTECT-FIELDS TO TRUE.
+      *
+           SET SEND-ERASE TO TRUE.
+           PERFORM 1400-SEND-ORDER-MAP.
+      *
+       2410-RESUME-HELD-ORDER.
+      *
+      *****************************************************************
+      * THE OPERATOR IS AT A FRESH ENTRY SCREEN AND PRESSED F9 TO PULL
+      * BACK A PREVIOUSLY HELD ORDER FOR THIS TERMINAL.  REBUILD THE
+      * INVOICE-RECORD FIELDS ONTO THE ENTRY MAP AND LET THE NORMAL
+      * ENTER-KEY PROCESSING RE-VERIFY THEM, THE SAME AS IF THE
+      * OPERATOR HAD JUST KEYED THEM.
+      *****************************************************************
+           EXEC CICS
+               INQUIRE FILE('HLDAB2')
+                   OPENSTATUS(HLD-OPEN-STATUS)
+                   ENABLESTATUS(HLD-ENABLE-STATUS)
+           END-EXEC.
+
+           IF HLD-OPEN-STATUS = DFHVALUE(CLOSED)
+               EXEC CICS
+                   SET FILE('HLDAB2') OPEN
+               END-EXEC
+               MOVE 'Y' TO HLD-OPEN
+           ELSE IF HLD-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               EXEC CICS
+                   ABEND ABCODE ('007')
+               END-EXEC
+           END-IF.
+      *
+           MOVE EIBTRMID TO HLD-TERMINAL-ID.
+      *
+           EXEC CICS
+               READ FILE('HLDAB2')
+                    INTO(HELD-ORDER-RECORD)
+                    RIDFLD(HLD-TERMINAL-ID)
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE 'Y' TO HELD-ORDER-FOUND-SW
+           ELSE
+               IF RESPONSE-CODE = DFHRESP(NOTFND)
+                   MOVE 'N' TO HELD-ORDER-FOUND-SW
+               ELSE
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+           IF HELD-ORDER-FOUND
+               EXEC CICS
+                   DELETE FILE('HLDAB2')
+                          RIDFLD(HLD-TERMINAL-ID)
+                          RESP(RESPONSE-CODE)
+               END-EXEC
+      *
+               MOVE HLD-TOTAL-ORDERS  TO CA-TOTAL-ORDERS
+               MOVE HLD-PARENT-INVOICE-NUMBER
+                                      TO CA-PARENT-INVOICE-NUMBER
+               MOVE HLD-INVOICE-RECORD TO CA-INVOICE-RECORD
+                                          INVOICE-RECORD
+               MOVE HLD-FIELDS-ENTERED TO CA-FIELDS-ENTERED
+      *
+               MOVE LOW-VALUE TO ORDMAP1
+               MOVE INV-CUSTOMER-NUMBER TO ORD-D-CUSTNO
+               MOVE INV-PO-NUMBER       TO ORD-D-PO
+      *
+               PERFORM VARYING ITEM-SUB FROM 1 BY 1
+                         UNTIL ITEM-SUB > 10
+                   IF CA-PCODE-ENTERED(ITEM-SUB)
+                       MOVE INV-PRODUCT-CODE(ITEM-SUB)
+                                 TO ORD-D-PCODE(ITEM-SUB)
+                       MOVE INV-WAREHOUSE-CODE(ITEM-SUB)
+                                 TO ORD-D-WHSE(ITEM-SUB)
+                       MOVE INV-QUANTITY(ITEM-SUB)
+                                 TO ORD-D-QTY(ITEM-SUB)
+                       MOVE INV-UNIT-PRICE(ITEM-SUB)
+                                 TO ORD-D-NET(ITEM-SUB)
+                   END-IF
+               END-PERFORM
+      *
+               MOVE 'Held order restored.  Review, then press Enter.'
+                   TO ORD-D-MESSAGE
+               MOVE 'Type order details.  Then press Enter.'
+                   TO ORD-D-INSTR
+               MOVE 'F3=Exit F5=Fnd F9=Hold/Resume F12=Cancel'
+                   TO ORD-D-FKEY
+               MOVE -1 TO ORD-L-CUSTNO
+      *
+               SET UNPROTECT-FIELDS TO TRUE
+               SET SEND-ERASE TO TRUE
+               PERFORM 1400-SEND-ORDER-MAP
+           ELSE
+               MOVE LOW-VALUE TO ORDMAP1
+               MOVE 'No held order found for this terminal.'
+                   TO ORD-D-MESSAGE
+               MOVE -1 TO ORD-L-CUSTNO
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1400-SEND-ORDER-MAP
+           END-IF.
       *
        2100-WRITE-INVOICE-RECORD.
       *
@@ -857,56 +1647,415 @@
                      RIDFLD(INV-INVOICE-NUMBER)
            END-EXEC.
       *
-       3000-SEND-TOTAL-LINE.
+           PERFORM 2110-UPDATE-INVOICE-SUMMARY.
       *
-           MOVE CA-TOTAL-ORDERS TO TL-TOTAL-ORDERS.
+       2110-UPDATE-INVOICE-SUMMARY.
       *
            EXEC CICS
-               SEND TEXT FROM(TOTAL-LINE)
-                         ERASE
-                         FREEKB
+               INQUIRE FILE('INSAB2')
+                   OPENSTATUS(INS-OPEN-STATUS)
+                   ENABLESTATUS(INS-ENABLE-STATUS)
+           END-EXEC.
+
+           IF INS-OPEN-STATUS = DFHVALUE(CLOSED)
+               EXEC CICS
+                   SET FILE('INSAB2') OPEN
+               END-EXEC
+               MOVE 'Y' TO INS-OPEN
+           ELSE IF INS-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               EXEC CICS
+                   ABEND ABCODE ('004')
+               END-EXEC
+           END-IF.
+      *
+           MOVE 'S' TO IS-SUMMARY-KEY.
+      *
+           EXEC CICS
+               READ FILE('INSAB2')
+                    INTO(INVOICE-SUMMARY-RECORD)
+                    RIDFLD(IS-SUMMARY-KEY)
+                    UPDATE
+                    RESP(RESPONSE-CODE)
            END-EXEC.
       *
+           EVALUATE RESPONSE-CODE
+               WHEN DFHRESP(NORMAL)
+                   ADD 1 TO IS-INVOICE-COUNT
+                   ADD INV-INVOICE-TOTAL TO IS-INVOICE-TOTAL
+                   MOVE INV-INVOICE-NUMBER TO IS-LAST-INVOICE-NUMBER
+                   IF IS-INVOICE-COUNT = 1
+                       MOVE INV-INVOICE-NUMBER
+                           TO IS-FIRST-INVOICE-NUMBER
+                   END-IF
+                   EXEC CICS
+                       REWRITE FILE('INSAB2')
+                               FROM(INVOICE-SUMMARY-RECORD)
+                   END-EXEC
+               WHEN DFHRESP(NOTFND)
+                   MOVE 'S' TO IS-SUMMARY-KEY
+                   MOVE 1 TO IS-INVOICE-COUNT
+                   MOVE INV-INVOICE-TOTAL TO IS-INVOICE-TOTAL
+                   MOVE INV-INVOICE-NUMBER TO IS-FIRST-INVOICE-NUMBER
+                   MOVE INV-INVOICE-NUMBER TO IS-LAST-INVOICE-NUMBER
+                   EXEC CICS
+                       WRITE FILE('INSAB2')
+                             FROM(INVOICE-SUMMARY-RECORD)
+                             RIDFLD(IS-SUMMARY-KEY)
+                   END-EXEC
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+      *
+       2200-DECREMENT-PRODUCT-STOCK.
+      *
+           PERFORM VARYING ITEM-SUB FROM 1 BY 1
+                     UNTIL ITEM-SUB > 10
+               IF CA-PCODE-ENTERED(ITEM-SUB)
+                   PERFORM 2210-REWRITE-PRODUCT-RECORD
+               END-IF
+           END-PERFORM.
+      *
+       2210-REWRITE-PRODUCT-RECORD.
+      *
+           MOVE 'N' TO WHS-FOUND-SW.
+      *
+           IF INV-WAREHOUSE-CODE(ITEM-SUB) NOT = SPACE
+               PERFORM 2211-REWRITE-WAREHOUSE-RECORD
+           END-IF.
+      *
+           IF NOT WHS-FOUND
+               EXEC CICS
+                   INQUIRE FILE('PRDAB2')
+                       OPENSTATUS(PRD-OPEN-STATUS)
+                       ENABLESTATUS(PRD-ENABLE-STATUS)
+               END-EXEC
+
+               IF PRD-OPEN-STATUS = DFHVALUE(CLOSED)
+                   EXEC CICS
+                       SET FILE('PRDAB2') OPEN
+                   END-EXEC
+                   MOVE 'Y' TO PRD-OPEN
+               ELSE IF PRD-OPEN-STATUS = DFHVALUE(OPEN)
+                   NEXT SENTENCE
+               ELSE
+                   EXEC CICS
+                       ABEND ABCODE ('002')
+                   END-EXEC
+               END-IF
 
-       6500-CLOSE-INV-FILE.
+               EXEC CICS
+                   READ FILE('PRDAB2')
+                        INTO(PRODUCT-MASTER-RECORD)
+                        RIDFLD(INV-PRODUCT-CODE(ITEM-SUB))
+                        RESP(RESPONSE-CODE)
+                        UPDATE
+               END-EXEC
+
+               IF RESPONSE-CODE = DFHRESP(NORMAL)
+                   IF INV-QUANTITY(ITEM-SUB) > PRD-QUANTITY-ON-HAND
+                       COMPUTE SHORTAGE-QUANTITY =
+                           INV-QUANTITY(ITEM-SUB) - PRD-QUANTITY-ON-HAND
+                       MOVE ZERO TO PRD-QUANTITY-ON-HAND
+                       PERFORM 2220-WRITE-BACKORDER-RECORD
+                       PERFORM 2230-ADJUST-INVOICE-FOR-SHORTAGE
+                   ELSE
+                       SUBTRACT INV-QUANTITY(ITEM-SUB)
+                           FROM PRD-QUANTITY-ON-HAND
+                   END-IF
+                   EXEC CICS
+                       REWRITE FILE('PRDAB2')
+                               FROM(PRODUCT-MASTER-RECORD)
+                   END-EXEC
+               ELSE
+                   IF RESPONSE-CODE NOT = DFHRESP(NOTFND)
+                       PERFORM 9999-TERMINATE-PROGRAM
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       2211-REWRITE-WAREHOUSE-RECORD.
+      *
            EXEC CICS
-               INQUIRE FILE('INVAB2')
-                   OPENSTATUS(INV-OPEN-STATUS)
-                   ENABLESTATUS(INV-ENABLE-STATUS)
-           END-EXEC
-           IF INV-OPEN-STATUS = DFHVALUE(OPEN)
+               INQUIRE FILE('WHSAB2')
+                   OPENSTATUS(WHS-OPEN-STATUS)
+                   ENABLESTATUS(WHS-ENABLE-STATUS)
+           END-EXEC.
+
+           IF WHS-OPEN-STATUS = DFHVALUE(CLOSED)
+               EXEC CICS
+                   SET FILE('WHSAB2') OPEN
+               END-EXEC
+               MOVE 'Y' TO WHS-OPEN
+           ELSE IF WHS-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
                EXEC CICS
-                   SET FILE('INVAB2') CLOSED
+                   ABEND ABCODE ('002')
                END-EXEC
-               MOVE 'N' TO INV-OPEN
            END-IF.
 
-       7500-CLOSE-PRD-FILE.
+           MOVE INV-PRODUCT-CODE(ITEM-SUB)
+                             TO WS-WAREHOUSE-PRODUCT-CODE.
+           MOVE INV-WAREHOUSE-CODE(ITEM-SUB) TO WS-WAREHOUSE-CODE.
+      *
            EXEC CICS
-               INQUIRE FILE('PRDAB2')
-                   OPENSTATUS(PRD-OPEN-STATUS)
-                   ENABLESTATUS(PRD-ENABLE-STATUS)
-           END-EXEC
-           IF PRD-OPEN-STATUS = DFHVALUE(OPEN)
+               READ FILE('WHSAB2')
+                    INTO(WAREHOUSE-INVENTORY-RECORD)
+                    RIDFLD(WS-WAREHOUSE-KEY)
+                    RESP(RESPONSE-CODE)
+                    UPDATE
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE 'Y' TO WHS-FOUND-SW
+               IF INV-QUANTITY(ITEM-SUB) > WHS-QUANTITY-ON-HAND
+                   COMPUTE SHORTAGE-QUANTITY =
+                       INV-QUANTITY(ITEM-SUB) - WHS-QUANTITY-ON-HAND
+                   MOVE ZERO TO WHS-QUANTITY-ON-HAND
+                   PERFORM 2220-WRITE-BACKORDER-RECORD
+                   PERFORM 2230-ADJUST-INVOICE-FOR-SHORTAGE
+               ELSE
+                   SUBTRACT INV-QUANTITY(ITEM-SUB)
+                       FROM WHS-QUANTITY-ON-HAND
+               END-IF
                EXEC CICS
-                   SET FILE('PRDAB2') CLOSED
+                   REWRITE FILE('WHSAB2')
+                           FROM(WAREHOUSE-INVENTORY-RECORD)
                END-EXEC
-               MOVE 'N' TO PRD-OPEN
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NOTFND)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
            END-IF.
+      *
+       2220-WRITE-BACKORDER-RECORD.
+      *
+           EXEC CICS
+               INQUIRE FILE('BKOAB2')
+                   OPENSTATUS(BKO-OPEN-STATUS)
+                   ENABLESTATUS(BKO-ENABLE-STATUS)
+           END-EXEC.
 
-       8500-CLOSE-CUST-FILE.
+           IF BKO-OPEN-STATUS = DFHVALUE(CLOSED)
+               EXEC CICS
+                   SET FILE('BKOAB2') OPEN
+               END-EXEC
+               MOVE 'Y' TO BKO-OPEN
+           ELSE IF BKO-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               EXEC CICS
+                   ABEND ABCODE ('006')
+               END-EXEC
+           END-IF.
+
+           MOVE INV-INVOICE-NUMBER  TO BKO-INVOICE-NUMBER.
+           MOVE ITEM-SUB             TO BKO-LINE-NUMBER.
+           MOVE INV-CUSTOMER-NUMBER TO BKO-CUSTOMER-NUMBER.
+           MOVE INV-PRODUCT-CODE(ITEM-SUB) TO BKO-PRODUCT-CODE.
+           MOVE SHORTAGE-QUANTITY   TO BKO-QUANTITY-SHORT.
+           SET BKO-STATUS-PENDING TO TRUE.
 
+           EXEC CICS
+               WRITE FILE('BKOAB2')
+                     FROM(BACKORDER-RECORD)
+                     RIDFLD(BKO-KEY)
+           END-EXEC.
+      *
+      *****************************************************************
+      * BILL ONLY FOR WHAT ACTUALLY SHIPPED.  SHORTAGE-QUANTITY WAS
+      * JUST SET BY THE CALLER, SO KNOCK IT OFF THIS LINE'S BILLED
+      * QUANTITY/AMOUNT BEFORE THE INVOICE IS WRITTEN.  THE BALANCE
+      * IS ON BACKORDER AND WILL BE BILLED WHEN IT SHIPS.
+      *****************************************************************
+       2230-ADJUST-INVOICE-FOR-SHORTAGE.
+      *
+           SUBTRACT SHORTAGE-QUANTITY FROM INV-QUANTITY(ITEM-SUB).
+           COMPUTE INV-AMOUNT(ITEM-SUB) ROUNDED =
+               INV-QUANTITY(ITEM-SUB) * INV-UNIT-PRICE(ITEM-SUB).
+      *
+      *****************************************************************
+      * RUNS AFTER ALL LINES HAVE BEEN DECREMENTED, SO ANY LINES
+      * ADJUSTED BY 2230-ADJUST-INVOICE-FOR-SHORTAGE ABOVE ARE
+      * REFLECTED IN THE TOTAL AND TAX BEFORE THE INVOICE IS WRITTEN.
+      *****************************************************************
+       2240-RECALCULATE-INVOICE-TOTAL.
+      *
+           MOVE ZERO TO INV-INVOICE-TOTAL.
+      *
+           PERFORM VARYING ITEM-SUB FROM 1 BY 1
+                     UNTIL ITEM-SUB > 10
+               IF CA-PCODE-ENTERED(ITEM-SUB)
+                   ADD INV-AMOUNT(ITEM-SUB) TO INV-INVOICE-TOTAL
+               END-IF
+           END-PERFORM.
+      *
+           PERFORM 1310-CALCULATE-TAX-AMOUNT.
+      *
+       2250-PRINT-PICK-TICKET.
+      *
+           PERFORM 2251-READ-CUSTOMER-FOR-TICKET.
+      *
+           EXEC CICS
+               SPOOLOPEN OUTPUT
+                         NODE(' ')
+                         TOKEN(PICK-TICKET-TOKEN)
+                         RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           MOVE INV-INVOICE-NUMBER  TO PT-INVOICE-NUMBER.
+           MOVE INV-CUSTOMER-NUMBER TO PT-CUSTOMER-NUMBER.
+      *
+           EXEC CICS
+               SPOOLWRITE FROM(PT-HEADER-LINE)
+                          TOKEN(PICK-TICKET-TOKEN)
+           END-EXEC.
+      *
+           MOVE CM-FIRST-NAME TO PT-SHIPTO-FNAME.
+           MOVE CM-LAST-NAME  TO PT-SHIPTO-LNAME.
+      *
+           EXEC CICS
+               SPOOLWRITE FROM(PT-SHIPTO-NAME-LINE)
+                          TOKEN(PICK-TICKET-TOKEN)
+           END-EXEC.
+      *
+           MOVE CM-ADDRESS  TO PT-SHIPTO-ADDRESS.
+           MOVE CM-CITY     TO PT-SHIPTO-CITY.
+           MOVE CM-STATE    TO PT-SHIPTO-STATE.
+           MOVE CM-ZIP-CODE TO PT-SHIPTO-ZIP.
+      *
+           EXEC CICS
+               SPOOLWRITE FROM(PT-SHIPTO-ADDR-LINE)
+                          TOKEN(PICK-TICKET-TOKEN)
+           END-EXEC.
+      *
+           IF CM-ADDRESS-2 NOT = SPACE OR CM-COUNTRY NOT = SPACE
+               MOVE CM-ADDRESS-2 TO PT-SHIPTO-ADDRESS-2
+               MOVE CM-COUNTRY   TO PT-SHIPTO-COUNTRY
+               EXEC CICS
+                   SPOOLWRITE FROM(PT-SHIPTO-ADDR2-LINE)
+                              TOKEN(PICK-TICKET-TOKEN)
+               END-EXEC
+           END-IF.
+      *
+           PERFORM 2260-PRINT-PICK-TICKET-LINE
+               VARYING ITEM-SUB FROM 1 BY 1
+               UNTIL ITEM-SUB > 10.
+      *
+           EXEC CICS
+               SPOOLCLOSE TOKEN(PICK-TICKET-TOKEN)
+           END-EXEC.
+      *
+           IF CM-PHONE-NUMBER NOT = SPACE OR CM-EMAIL-ADDRESS NOT = SPACE
+               PERFORM 2270-SEND-ORDER-CONFIRMATION
+           END-IF.
+      *
+       2270-SEND-ORDER-CONFIRMATION.
+      *
+      *    NOTIFY THE CUSTOMER THAT THEIR ORDER POSTED, WHEN A PHONE
+      *    NUMBER OR EMAIL ADDRESS IS ON FILE FOR THEM.  SPOOLED AS A
+      *    SEPARATE DOCUMENT ALONGSIDE THE PICK TICKET, THE SAME WAY
+      *    THIS SITE HAS NO OUTBOUND EMAIL/SMS GATEWAY OF ITS OWN.
+      *
+           EXEC CICS
+               SPOOLOPEN OUTPUT
+                         NODE(' ')
+                         TOKEN(PICK-TICKET-TOKEN)
+                         RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           MOVE INV-INVOICE-NUMBER TO OC-INVOICE-NUMBER.
+      *
+           EXEC CICS
+               SPOOLWRITE FROM(OC-HEADER-LINE)
+                          TOKEN(PICK-TICKET-TOKEN)
+           END-EXEC.
+      *
+           MOVE CM-PHONE-NUMBER    TO OC-PHONE-NUMBER.
+           MOVE CM-EMAIL-ADDRESS   TO OC-EMAIL-ADDRESS.
+      *
+           EXEC CICS
+               SPOOLWRITE FROM(OC-CONTACT-LINE)
+                          TOKEN(PICK-TICKET-TOKEN)
+           END-EXEC.
+      *
+           MOVE INV-INVOICE-TOTAL TO OC-INVOICE-TOTAL.
+      *
+           EXEC CICS
+               SPOOLWRITE FROM(OC-TOTAL-LINE)
+                          TOKEN(PICK-TICKET-TOKEN)
+           END-EXEC.
+      *
+           EXEC CICS
+               SPOOLCLOSE TOKEN(PICK-TICKET-TOKEN)
+           END-EXEC.
+      *
+       2251-READ-CUSTOMER-FOR-TICKET.
+      *
            EXEC CICS
                INQUIRE FILE('CMFAB2')
                    OPENSTATUS(CMF-OPEN-STATUS)
                    ENABLESTATUS(CMF-ENABLE-STATUS)
-           END-EXEC
-           IF CMF-OPEN-STATUS = DFHVALUE(OPEN)
+           END-EXEC.
+      *
+           IF CMF-OPEN-STATUS = DFHVALUE(CLOSED)
                EXEC CICS
-                   SET FILE('CMFAB2') CLOSED
+                   SET FILE('CMFAB2') OPEN
+               END-EXEC
+               MOVE 'Y' TO CMF-OPEN
+           ELSE IF CMF-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               EXEC CICS
+                   ABEND ABCODE ('001')
+               END-EXEC
+           END-IF.
+      *
+           EXEC CICS
+               READ FILE('CMFAB2')
+                    INTO(CUSTOMER-MASTER-RECORD)
+                    RIDFLD(INV-CUSTOMER-NUMBER)
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       2260-PRINT-PICK-TICKET-LINE.
+      *
+           IF INV-PRODUCT-CODE(ITEM-SUB) NOT = SPACE
+               MOVE INV-PRODUCT-CODE(ITEM-SUB)   TO PT-PRODUCT-CODE
+               MOVE INV-QUANTITY(ITEM-SUB)       TO PT-QUANTITY
+               MOVE INV-WAREHOUSE-CODE(ITEM-SUB) TO PT-WAREHOUSE-CODE
+               EXEC CICS
+                   SPOOLWRITE FROM(PT-DETAIL-LINE)
+                              TOKEN(PICK-TICKET-TOKEN)
                END-EXEC
-               MOVE 'N' TO CMF-OPEN
            END-IF.
+      *
+       3000-SEND-TOTAL-LINE.
+      *
+           MOVE CA-TOTAL-ORDERS TO TL-TOTAL-ORDERS.
+      *
+           EXEC CICS
+               SEND TEXT FROM(TOTAL-LINE)
+                         ERASE
+                         FREEKB
+           END-EXEC.
+      *
+      *    INVAB2, PRDAB2, CMFAB2, BKOAB2 AND HLDAB2 ARE LEFT OPEN ON
+      *    EXIT INSTEAD OF BEING CLOSED HERE.  THEY ARE SHARED,
+      *    REGION-WIDE FILES THAT EVERY OTHER PROGRAM IN THIS SYSTEM
+      *    ALSO READS AND WRITES; CLOSING THEM JUST BECAUSE ONE
+      *    OPERATOR LEFT ORDERAB2 WOULD FORCE EVERY OTHER CONCURRENT
+      *    TRANSACTION TO PAY FOR REOPENING THEM.  EACH FILE IS
+      *    OPENED, AT MOST, ONCE PER FILE PER CICS REGION START-UP BY
+      *    WHICHEVER TRANSACTION TOUCHES IT FIRST (SEE THE
+      *    INQUIRE/SET-OPEN PARAGRAPHS ABOVE) AND STAYS OPEN FROM THEN
+      *    ON.
       ************************************************************
       * PARAGRAPHS FOR INTEDIT
       ******************************************************************

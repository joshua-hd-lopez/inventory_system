@@ -0,0 +1,197 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MNULOAB2.
+       AUTHOR. JOSHUA LOPEZ.
+       DATE-WRITTEN. 09/08/2026.
+      *
+      *    LOADS THE MASTER MENU OPTION CONTROL FILE (MNUAB2) FROM A
+      *    SEQUENTIAL INPUT FILE, ONE RECORD PER MENU OPTION NUMBER.
+      *    REJECTS ARE LISTED ON A PRINT REPORT THE SAME WAY THE
+      *    CONTRACT PRICE LOAD (CNTLOAB2) DOES.  RUN THIS TO CHANGE
+      *    WHICH PROGRAM A MENU OPTION XCTLS TO, OR THE MINIMUM
+      *    OPERATOR SECURITY LEVEL IT REQUIRES, WITHOUT RECOMPILING
+      *    UUMENAB2.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT MNUINPUT ASSIGN TO MNUDATA
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INFILE-SW.
+
+           SELECT MNUFILE ASSIGN TO OUTFILE
+               RECORD KEY IS MNUOUT-OPTION-NUMBER
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-OUTFILE-SW.
+
+           SELECT PRINT-FILE ASSIGN TO PRTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD MNUINPUT
+           RECORD CONTAINS 10 CHARACTERS
+           DATA RECORD IS MENU-CONTROL-RECORD.
+      *
+       COPY MENUCTL.
+      *
+       FD MNUFILE
+           RECORD CONTAINS 10 CHARACTERS
+           DATA RECORD IS MNUFILE-RECORD.
+      *
+       01  MNUFILE-RECORD.
+           05  MNUOUT-OPTION-NUMBER      PIC 9(01).
+           05  MNUOUT-PROGRAM-NAME       PIC X(08).
+           05  MNUOUT-MIN-LEVEL          PIC 9(01).
+      *
+       FD PRINT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINT-LINE.
+       01  PRINT-LINE                        PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-INFILE-SW                       PIC X(02)  VALUE SPACES.
+           88  WS-INFILE-SUCCESS                 VALUE '00'.
+           88  WS-INFILE-EOF                     VALUE '10'.
+       01 WS-OUTFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-OUTFILE-SUCCESS                VALUE '00'.
+           88  WS-OUTFILE-EOF                    VALUE '10'.
+       01 WS-EOF-SW-IN                       PIC X(01)  VALUE 'N'.
+           88  WS-EOF-IN-NO                      VALUE 'N'.
+           88  WS-EOF-IN-YES                     VALUE 'Y'.
+       01 WS-PRTFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRTFILE-SUCCESS                VALUE '00'.
+       01 WS-LOADED-COUNT                    PIC S9(07) COMP-3
+                                              VALUE ZERO.
+       01 WS-REJECT-COUNT                    PIC S9(07) COMP-3
+                                              VALUE ZERO.
+       01 WS-REJECT-REASON                   PIC X(30)  VALUE SPACES.
+      *
+       01  RPT-HEADING-1.
+           05  FILLER          PIC X(30) VALUE
+               'MASTER MENU LOAD - REJECTS'.
+           05  FILLER          PIC X(102) VALUE SPACE.
+      *
+       01  RPT-HEADING-2.
+           05  FILLER          PIC X(06) VALUE 'OPTION'.
+           05  FILLER          PIC X(03) VALUE SPACE.
+           05  FILLER          PIC X(08) VALUE 'PROGRAM'.
+           05  FILLER          PIC X(03) VALUE SPACE.
+           05  FILLER          PIC X(30) VALUE 'REASON'.
+           05  FILLER          PIC X(82) VALUE SPACE.
+      *
+       01  RPT-DETAIL-LINE.
+           05  RPT-OPTION-NUMBER  PIC 9(01).
+           05  FILLER             PIC X(08) VALUE SPACE.
+           05  RPT-PROGRAM-NAME   PIC X(08).
+           05  FILLER             PIC X(03) VALUE SPACE.
+           05  RPT-REASON         PIC X(30).
+           05  FILLER             PIC X(82) VALUE SPACE.
+      *
+       01  RPT-TOTAL-LINE.
+           05  FILLER             PIC X(20) VALUE
+               'RECORDS LOADED     '.
+           05  RPT-TOTAL-LOADED   PIC Z(06)9.
+           05  FILLER             PIC X(10) VALUE SPACE.
+           05  FILLER             PIC X(20) VALUE
+               'RECORDS REJECTED   '.
+           05  RPT-TOTAL-REJECTED PIC Z(06)9.
+           05  FILLER             PIC X(62) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+           MOVE SPACE TO WS-INFILE-SW
+                         WS-OUTFILE-SW.
+      *
+           OPEN INPUT MNUINPUT.
+           IF WS-INFILE-SUCCESS
+               DISPLAY "MNUINPUT OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-INFILE-SW=" WS-INFILE-SW
+               DISPLAY "MNUINPUT OPEN ERROR"
+               GO TO 999-DONE
+           END-IF.
+      *
+           OPEN OUTPUT MNUFILE.
+           IF WS-OUTFILE-SUCCESS
+               DISPLAY "MNUFILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
+               DISPLAY "MNUFILE OPENING ERROR"
+               GO TO 999-DONE
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRTFILE-SUCCESS
+               DISPLAY "PRINT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRTFILE-SW=" WS-PRTFILE-SW
+               DISPLAY "PRINT-FILE OPEN ERROR"
+               GO TO 999-DONE
+           END-IF.
+      *
+           WRITE PRINT-LINE FROM RPT-HEADING-1.
+           WRITE PRINT-LINE FROM RPT-HEADING-2.
+      *
+           READ MNUINPUT
+               AT END MOVE 'Y' TO WS-EOF-SW-IN.
+      *
+           IF WS-EOF-IN-NO THEN
+               PERFORM 100-LOAD-PARA
+                   UNTIL WS-EOF-IN-YES
+           ELSE
+               DISPLAY "NO DATA IN MNUINPUT"
+           END-IF.
+      *
+           MOVE WS-LOADED-COUNT   TO RPT-TOTAL-LOADED.
+           MOVE WS-REJECT-COUNT   TO RPT-TOTAL-REJECTED.
+           WRITE PRINT-LINE FROM RPT-TOTAL-LINE.
+           CLOSE PRINT-FILE.
+           CLOSE MNUINPUT.
+           CLOSE MNUFILE.
+      *
+       999-DONE.
+           DISPLAY "DONE".
+           DISPLAY "RECORDS LOADED:   " WS-LOADED-COUNT.
+           DISPLAY "RECORDS REJECTED: " WS-REJECT-COUNT.
+           STOP RUN.
+      *
+       100-LOAD-PARA.
+      *
+           IF        MENU-OPTION-NUMBER = ZERO
+                  OR MENU-PROGRAM-NAME = SPACE
+               MOVE 'BLANK OPTION NUMBER OR PROGRAM NAME' TO
+                   WS-REJECT-REASON
+               PERFORM 150-WRITE-REJECT
+           ELSE
+               MOVE MENU-OPTION-NUMBER TO MNUOUT-OPTION-NUMBER
+               MOVE MENU-PROGRAM-NAME  TO MNUOUT-PROGRAM-NAME
+               MOVE MENU-MIN-LEVEL     TO MNUOUT-MIN-LEVEL
+               WRITE MNUFILE-RECORD
+               IF WS-OUTFILE-SUCCESS
+                   ADD 1 TO WS-LOADED-COUNT
+               ELSE
+                   IF WS-OUTFILE-SW = '22'
+                       MOVE 'DUPLICATE OPTION NUMBER' TO
+                           WS-REJECT-REASON
+                   ELSE
+                       MOVE 'WRITE ERROR STATUS=' TO WS-REJECT-REASON
+                       MOVE WS-OUTFILE-SW TO
+                           WS-REJECT-REASON(20:2)
+                   END-IF
+                   PERFORM 150-WRITE-REJECT
+               END-IF
+           END-IF.
+      *
+           READ MNUINPUT
+               AT END MOVE 'Y' TO WS-EOF-SW-IN.
+      *
+       150-WRITE-REJECT.
+      *
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE MENU-OPTION-NUMBER TO RPT-OPTION-NUMBER.
+           MOVE MENU-PROGRAM-NAME  TO RPT-PROGRAM-NAME.
+           MOVE WS-REJECT-REASON   TO RPT-REASON.
+           WRITE PRINT-LINE FROM RPT-DETAIL-LINE.

@@ -0,0 +1,626 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  ORDVDAB2.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+
+       01  END-OF-SESSION-MESSAGE      PIC X(13) VALUE 'Session ended'.
+
+       01  FILE-STATUS-INFO.
+           02  INV-OPEN                PIC X VALUE 'N'.
+           02  INV-OPEN-STATUS         PIC S9(8) COMP.
+           02  INV-ENABLE-STATUS       PIC S9(8) COMP.
+           02  PRD-OPEN                PIC X VALUE 'N'.
+           02  PRD-OPEN-STATUS         PIC S9(8) COMP.
+           02  PRD-ENABLE-STATUS       PIC S9(8) COMP.
+           02  CRM-OPEN                PIC X VALUE 'N'.
+           02  CRM-OPEN-STATUS         PIC S9(8) COMP.
+           02  CRM-ENABLE-STATUS       PIC S9(8) COMP.
+           02  INS-OPEN                PIC X VALUE 'N'.
+           02  INS-OPEN-STATUS         PIC S9(8) COMP.
+           02  INS-ENABLE-STATUS       PIC S9(8) COMP.
+           02  WHS-OPEN                PIC X VALUE 'N'.
+           02  WHS-OPEN-STATUS         PIC S9(8) COMP.
+           02  WHS-ENABLE-STATUS       PIC S9(8) COMP.
+      *
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X(01)  VALUE 'Y'.
+               88  VALID-DATA                         VALUE 'Y'.
+           05  INVOICE-FOUND-SW            PIC X(01)  VALUE 'Y'.
+               88  INVOICE-FOUND                      VALUE 'Y'.
+           05  PRD-FOUND-SW                PIC X(01)  VALUE 'Y'.
+               88  PRD-RECORD-FOUND                   VALUE 'Y'.
+           05  WHS-FOUND-SW                PIC X(01)  VALUE 'N'.
+               88  WHS-FOUND                          VALUE 'Y'.
+      *
+       01  WS-WAREHOUSE-KEY.
+           05  WS-WAREHOUSE-PRODUCT-CODE   PIC X(10).
+           05  WS-WAREHOUSE-CODE           PIC X(03).
+      *
+       01  FLAGS.
+      *
+           05  DISPLAY-FLAG                PIC X(01).
+               88  DISPLAY-INVOICE-DETAILS            VALUE '1'.
+               88  DISPLAY-SPACES                     VALUE '2'.
+               88  DISPLAY-ALREADY-VOIDED             VALUE '3'.
+           05  SEND-FLAG                   PIC X(01).
+               88  SEND-ERASE                         VALUE '1'.
+               88  SEND-DATAONLY                      VALUE '2'.
+               88  SEND-DATAONLY-ALARM                VALUE '3'.
+      *
+       01  COMMUNICATION-AREA.
+      *
+           05  CA-CONTEXT-FLAG             PIC X(01).
+               88  PROCESS-ENTRY                      VALUE '1'.
+               88  PROCESS-VERIFY                      VALUE '2'.
+           05  CA-INVOICE-NUMBER           PIC 9(06).
+           05  CA-SIGNON-CONTEXT           PIC X(36).
+      *
+       01  RESPONSE-CODE                   PIC S9(08) COMP.
+      *
+       01  ITEM-SUB                        PIC S9(03) COMP-3.
+      *
+       COPY INVOICE.
+      *
+       COPY INVSUM.
+      *
+       COPY PRODUCT.
+      *
+       COPY WHSINV.
+      *
+       COPY CREDITMM.
+      *
+       COPY VODSAB2.
+      *
+       COPY DFHAID.
+      *
+       COPY ERRPARM.
+      *
+       COPY SIGNCTX.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA                     PIC X(43).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PROCESS-VOID-ORDER.
+      *
+           EVALUATE TRUE
+               WHEN EIBCALEN = 36
+                   MOVE DFHCOMMAREA TO SIGNON-CONTEXT
+               WHEN EIBCALEN > ZERO
+                   MOVE DFHCOMMAREA TO COMMUNICATION-AREA
+                   MOVE CA-SIGNON-CONTEXT TO SIGNON-CONTEXT
+           END-EVALUATE.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO OR EIBCALEN = 36
+                   MOVE SIGNON-CONTEXT TO CA-SIGNON-CONTEXT
+                   SET PROCESS-ENTRY TO TRUE
+                   MOVE LOW-VALUE TO VODMAB2O
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1500-SEND-VOID-MAP
+      *
+               WHEN EIBAID = DFHCLEAR
+                   SET PROCESS-ENTRY TO TRUE
+                   MOVE LOW-VALUE TO VODMAB2O
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1500-SEND-VOID-MAP
+      *
+               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+      *
+               WHEN EIBAID = DFHPF3 OR DFHPF12
+                   EXEC CICS
+                       XCTL PROGRAM('UUMENAB2')
+                            COMMAREA(SIGNON-CONTEXT)
+                   END-EXEC
+      *
+               WHEN EIBAID = DFHPF4
+                   SET PROCESS-ENTRY TO TRUE
+                   MOVE LOW-VALUE TO VODMAB2O
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1500-SEND-VOID-MAP
+      *
+               WHEN EIBAID = DFHENTER
+                   IF PROCESS-ENTRY
+                       PERFORM 1000-LOOKUP-INVOICE
+                   ELSE
+                       PERFORM 2000-CONFIRM-VOID
+                   END-IF
+      *
+               WHEN OTHER
+                   MOVE 'Invalid key pressed.' TO MESSAGEO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1500-SEND-VOID-MAP
+      *
+           END-EVALUATE.
+      *
+           EXEC CICS
+               RETURN TRANSID('VAB2')
+                      COMMAREA(COMMUNICATION-AREA)
+           END-EXEC.
+      *
+       1000-LOOKUP-INVOICE.
+      *
+           PERFORM 1100-RECEIVE-VOID-MAP.
+           PERFORM 1200-EDIT-INVOICE-NUMBER.
+           IF VALID-DATA
+               PERFORM 1300-READ-INVOICE-RECORD
+               IF INVOICE-FOUND
+                   IF INV-VOIDED
+                       SET DISPLAY-ALREADY-VOIDED TO TRUE
+                       PERFORM 1400-DISPLAY-VOID-RESULTS
+                   ELSE
+                       MOVE INV-INVOICE-NUMBER TO CA-INVOICE-NUMBER
+                       SET PROCESS-VERIFY TO TRUE
+                       SET DISPLAY-INVOICE-DETAILS TO TRUE
+                       PERFORM 1400-DISPLAY-VOID-RESULTS
+                   END-IF
+               ELSE
+                   SET DISPLAY-SPACES TO TRUE
+                   PERFORM 1400-DISPLAY-VOID-RESULTS
+               END-IF
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1500-SEND-VOID-MAP
+           END-IF.
+      *
+       1100-RECEIVE-VOID-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('VODMAB2')
+                       MAPSET('VODSAB2')
+                       INTO(VODMAB2I)
+           END-EXEC.
+      *
+           INSPECT VODMAB2I
+               REPLACING ALL '_' BY SPACE.
+      *
+       1200-EDIT-INVOICE-NUMBER.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+      *
+           IF       INVNOL = ZERO
+                 OR INVNOI = SPACE
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'You must enter an invoice number.' TO MESSAGEO
+           ELSE
+               IF INVNOI NOT NUMERIC
+                   MOVE 'N' TO VALID-DATA-SW
+                   MOVE 'Invoice number must be numeric.' TO MESSAGEO
+               END-IF
+           END-IF.
+      *
+       1300-READ-INVOICE-RECORD.
+      *
+           PERFORM 6000-OPEN-INV-FILE.
+      *
+           MOVE INVNOI TO INV-INVOICE-NUMBER.
+      *
+           EXEC CICS
+               READ FILE('INVAB2')
+                    INTO(INVOICE-RECORD)
+                    RIDFLD(INV-INVOICE-NUMBER)
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO INVOICE-FOUND-SW
+               MOVE 'That invoice does not exist.' TO MESSAGEO
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               ELSE
+                   MOVE 'Y' TO INVOICE-FOUND-SW
+               END-IF
+           END-IF.
+      *
+       1400-DISPLAY-VOID-RESULTS.
+      *
+           EVALUATE TRUE
+               WHEN DISPLAY-INVOICE-DETAILS
+                   MOVE INV-INVOICE-NUMBER TO INVNOO
+                   MOVE INV-CUSTOMER-NUMBER TO CUSTNOO
+                   MOVE INV-PO-NUMBER TO PONOO
+                   MOVE INV-INVOICE-TOTAL TO TOTALO
+                   MOVE 'ACTIVE' TO STATUSO
+                   MOVE SPACE TO REASONO
+                   MOVE SPACE TO OPERIDO
+                   MOVE 'Invoice found.  Enter reason and operator ID.'
+                       TO MESSAGEO
+                   SET SEND-DATAONLY TO TRUE
+               WHEN DISPLAY-ALREADY-VOIDED
+                   MOVE INV-INVOICE-NUMBER TO INVNOO
+                   MOVE INV-CUSTOMER-NUMBER TO CUSTNOO
+                   MOVE INV-PO-NUMBER TO PONOO
+                   MOVE INV-INVOICE-TOTAL TO TOTALO
+                   MOVE 'VOIDED' TO STATUSO
+                   MOVE INV-VOID-REASON TO REASONO
+                   MOVE INV-VOID-OPERATOR TO OPERIDO
+                   MOVE 'This invoice has already been voided.'
+                       TO MESSAGEO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+               WHEN DISPLAY-SPACES
+                   MOVE LOW-VALUE TO CUSTNOO
+                   MOVE SPACE TO PONOO
+                                 STATUSO
+                                 REASONO
+                                 OPERIDO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+           END-EVALUATE.
+      *
+           PERFORM 1500-SEND-VOID-MAP.
+      *
+       1500-SEND-VOID-MAP.
+      *
+           MOVE 'VAB2' TO TRANIDO.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('VODMAB2')
+                            MAPSET('VODSAB2')
+                            FROM(VODMAB2O)
+                            ERASE
+                   END-EXEC
+               WHEN SEND-DATAONLY
+                   EXEC CICS
+                       SEND MAP('VODMAB2')
+                            MAPSET('VODSAB2')
+                            FROM(VODMAB2O)
+                            DATAONLY
+                   END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('VODMAB2')
+                            MAPSET('VODSAB2')
+                            FROM(VODMAB2O)
+                            DATAONLY
+                            ALARM
+                   END-EXEC
+           END-EVALUATE.
+      *
+       2000-CONFIRM-VOID.
+      *
+           PERFORM 1100-RECEIVE-VOID-MAP.
+           PERFORM 2100-EDIT-VOID-DATA.
+           IF VALID-DATA
+               PERFORM 2200-READ-INVOICE-FOR-UPDATE
+               PERFORM 2210-REWRITE-INVOICE-RECORD
+               PERFORM 2220-UPDATE-INVOICE-SUMMARY
+               PERFORM 2400-WRITE-CREDIT-MEMO
+               PERFORM 2300-REVERSE-LINE-ITEM-STOCK
+                   VARYING ITEM-SUB FROM 1 BY 1
+                   UNTIL ITEM-SUB > 10
+               SET PROCESS-ENTRY TO TRUE
+               MOVE LOW-VALUE TO VODMAB2O
+               MOVE 'Invoice voided.' TO MESSAGEO
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1500-SEND-VOID-MAP
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1500-SEND-VOID-MAP
+           END-IF.
+      *
+       2100-EDIT-VOID-DATA.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+      *
+           IF       REASONL = ZERO
+                 OR REASONI = SPACE
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'You must enter a reason for the void.' TO MESSAGEO
+           ELSE
+               IF       OPERIDL = ZERO
+                     OR OPERIDI = SPACE
+                   MOVE 'N' TO VALID-DATA-SW
+                   MOVE 'You must enter your operator ID.' TO MESSAGEO
+               END-IF
+           END-IF.
+      *
+       2200-READ-INVOICE-FOR-UPDATE.
+      *
+           MOVE CA-INVOICE-NUMBER TO INV-INVOICE-NUMBER.
+      *
+           EXEC CICS
+               READ FILE('INVAB2')
+                    INTO(INVOICE-RECORD)
+                    RIDFLD(INV-INVOICE-NUMBER)
+                    UPDATE
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       2210-REWRITE-INVOICE-RECORD.
+      *
+           MOVE 'Y'         TO INV-VOID-SW.
+           MOVE REASONI     TO INV-VOID-REASON.
+           MOVE OPERIDI     TO INV-VOID-OPERATOR.
+           MOVE EIBDATE     TO INV-VOID-DATE.
+      *
+           EXEC CICS
+               REWRITE FILE('INVAB2')
+                       FROM(INVOICE-RECORD)
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       2220-UPDATE-INVOICE-SUMMARY.
+      *
+           PERFORM 6300-OPEN-INS-FILE.
+      *
+           MOVE 'S' TO IS-SUMMARY-KEY.
+      *
+           EXEC CICS
+               READ FILE('INSAB2')
+                    INTO(INVOICE-SUMMARY-RECORD)
+                    RIDFLD(IS-SUMMARY-KEY)
+                    UPDATE
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+           SUBTRACT 1 FROM IS-INVOICE-COUNT.
+           SUBTRACT INV-INVOICE-TOTAL FROM IS-INVOICE-TOTAL.
+      *
+           EXEC CICS
+               REWRITE FILE('INSAB2')
+                       FROM(INVOICE-SUMMARY-RECORD)
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+      *****************************************************************
+      * INV-QUANTITY(ITEM-SUB) IS THE QUANTITY THAT ACTUALLY SHIPPED
+      * ON THIS LINE (ORDERAB2 KNOCKS ANY BACKORDERED BALANCE OFF OF
+      * IT BEFORE THE INVOICE IS EVER WRITTEN), SO IT IS ALWAYS THE
+      * RIGHT AMOUNT TO PUT BACK INTO STOCK ON A VOID.  MIRROR
+      * ORDERAB2'S 2210/2211 WAREHOUSE-VS-PRODUCT ROUTING SO A LINE
+      * TIED TO A SPECIFIC WAREHOUSE CREDITS THAT WAREHOUSE'S RECORD
+      * RATHER THAN ALWAYS CREDITING THE COMPANY-WIDE PRDAB2 TOTAL.
+      *****************************************************************
+       2300-REVERSE-LINE-ITEM-STOCK.
+      *
+           IF INV-PRODUCT-CODE(ITEM-SUB) NOT = SPACE
+               MOVE 'N' TO WHS-FOUND-SW
+               IF INV-WAREHOUSE-CODE(ITEM-SUB) NOT = SPACE
+                   PERFORM 2311-REWRITE-WAREHOUSE-RECORD
+               END-IF
+               IF NOT WHS-FOUND
+                   PERFORM 2310-READ-PRODUCT-FOR-UPDATE
+                   IF PRD-RECORD-FOUND
+                       ADD INV-QUANTITY(ITEM-SUB)
+                           TO PRD-QUANTITY-ON-HAND
+                       PERFORM 2320-REWRITE-PRODUCT-RECORD
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       2310-READ-PRODUCT-FOR-UPDATE.
+      *
+           PERFORM 6100-OPEN-PRD-FILE.
+      *
+           MOVE INV-PRODUCT-CODE(ITEM-SUB) TO PRD-PRODUCT-CODE.
+      *
+           EXEC CICS
+               READ FILE('PRDAB2')
+                    INTO(PRODUCT-MASTER-RECORD)
+                    RIDFLD(PRD-PRODUCT-CODE)
+                    UPDATE
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO PRD-FOUND-SW
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               ELSE
+                   MOVE 'Y' TO PRD-FOUND-SW
+               END-IF
+           END-IF.
+      *
+       2311-REWRITE-WAREHOUSE-RECORD.
+      *
+           PERFORM 6400-OPEN-WHS-FILE.
+      *
+           MOVE INV-PRODUCT-CODE(ITEM-SUB) TO WS-WAREHOUSE-PRODUCT-CODE.
+           MOVE INV-WAREHOUSE-CODE(ITEM-SUB) TO WS-WAREHOUSE-CODE.
+      *
+           EXEC CICS
+               READ FILE('WHSAB2')
+                    INTO(WAREHOUSE-INVENTORY-RECORD)
+                    RIDFLD(WS-WAREHOUSE-KEY)
+                    UPDATE
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE 'Y' TO WHS-FOUND-SW
+               ADD INV-QUANTITY(ITEM-SUB) TO WHS-QUANTITY-ON-HAND
+               EXEC CICS
+                   REWRITE FILE('WHSAB2')
+                           FROM(WAREHOUSE-INVENTORY-RECORD)
+                           RESP(RESPONSE-CODE)
+               END-EXEC
+               IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NOTFND)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       2320-REWRITE-PRODUCT-RECORD.
+      *
+           EXEC CICS
+               REWRITE FILE('PRDAB2')
+                       FROM(PRODUCT-MASTER-RECORD)
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       2400-WRITE-CREDIT-MEMO.
+      *
+           MOVE INV-INVOICE-NUMBER  TO CRM-INVOICE-NUMBER.
+           MOVE INV-CUSTOMER-NUMBER TO CRM-CUSTOMER-NUMBER.
+           MOVE INV-PO-NUMBER       TO CRM-PO-NUMBER.
+           MOVE EIBDATE             TO CRM-CREDIT-DATE.
+           MOVE INV-INVOICE-TOTAL   TO CRM-CREDIT-AMOUNT.
+           MOVE INV-TAX-AMOUNT      TO CRM-TAX-AMOUNT.
+           MOVE INV-VOID-REASON     TO CRM-REASON.
+           MOVE INV-VOID-OPERATOR   TO CRM-OPERATOR.
+      *
+           PERFORM 6200-OPEN-CRM-FILE.
+      *
+           EXEC CICS
+               WRITE FILE('CRMAB2')
+                     FROM(CREDIT-MEMO-RECORD)
+                     RIDFLD(CRM-INVOICE-NUMBER)
+                     RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       6000-OPEN-INV-FILE.
+      *
+           EXEC CICS
+               INQUIRE FILE('INVAB2')
+                   OPENSTATUS(INV-OPEN-STATUS)
+                   ENABLESTATUS(INV-ENABLE-STATUS)
+           END-EXEC.
+      *
+           IF INV-OPEN-STATUS = DFHVALUE(CLOSED)
+               EXEC CICS
+                   SET FILE('INVAB2') OPEN
+               END-EXEC
+               MOVE 'Y' TO INV-OPEN
+           ELSE IF INV-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               EXEC CICS
+                   ABEND ABCODE ('008')
+               END-EXEC
+           END-IF.
+      *
+       6100-OPEN-PRD-FILE.
+      *
+           EXEC CICS
+               INQUIRE FILE('PRDAB2')
+                   OPENSTATUS(PRD-OPEN-STATUS)
+                   ENABLESTATUS(PRD-ENABLE-STATUS)
+           END-EXEC.
+      *
+           IF PRD-OPEN-STATUS = DFHVALUE(CLOSED)
+               EXEC CICS
+                   SET FILE('PRDAB2') OPEN
+               END-EXEC
+               MOVE 'Y' TO PRD-OPEN
+           ELSE IF PRD-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               EXEC CICS
+                   ABEND ABCODE ('009')
+               END-EXEC
+           END-IF.
+      *
+       6200-OPEN-CRM-FILE.
+      *
+           EXEC CICS
+               INQUIRE FILE('CRMAB2')
+                   OPENSTATUS(CRM-OPEN-STATUS)
+                   ENABLESTATUS(CRM-ENABLE-STATUS)
+           END-EXEC.
+      *
+           IF CRM-OPEN-STATUS = DFHVALUE(CLOSED)
+               EXEC CICS
+                   SET FILE('CRMAB2') OPEN
+               END-EXEC
+               MOVE 'Y' TO CRM-OPEN
+           ELSE IF CRM-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               EXEC CICS
+                   ABEND ABCODE ('010')
+               END-EXEC
+           END-IF.
+      *
+       6300-OPEN-INS-FILE.
+      *
+           EXEC CICS
+               INQUIRE FILE('INSAB2')
+                   OPENSTATUS(INS-OPEN-STATUS)
+                   ENABLESTATUS(INS-ENABLE-STATUS)
+           END-EXEC.
+      *
+           IF INS-OPEN-STATUS = DFHVALUE(CLOSED)
+               EXEC CICS
+                   SET FILE('INSAB2') OPEN
+               END-EXEC
+               MOVE 'Y' TO INS-OPEN
+           ELSE IF INS-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               EXEC CICS
+                   ABEND ABCODE ('011')
+               END-EXEC
+           END-IF.
+      *
+       6400-OPEN-WHS-FILE.
+      *
+           EXEC CICS
+               INQUIRE FILE('WHSAB2')
+                   OPENSTATUS(WHS-OPEN-STATUS)
+                   ENABLESTATUS(WHS-ENABLE-STATUS)
+           END-EXEC.
+      *
+           IF WHS-OPEN-STATUS = DFHVALUE(CLOSED)
+               EXEC CICS
+                   SET FILE('WHSAB2') OPEN
+               END-EXEC
+               MOVE 'Y' TO WHS-OPEN
+           ELSE IF WHS-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               EXEC CICS
+                   ABEND ABCODE ('012')
+               END-EXEC
+           END-IF.
+      *
+       9999-TERMINATE-PROGRAM.
+      *
+           MOVE EIBRESP  TO ERR-RESP.
+           MOVE EIBRESP2 TO ERR-RESP2.
+           MOVE EIBTRNID TO ERR-TRNID.
+           MOVE EIBRSRCE TO ERR-RSRCE.
+      *
+           EXEC CICS
+               XCTL PROGRAM('SYSERR')
+                    COMMAREA(ERROR-PARAMETERS)
+           END-EXEC.

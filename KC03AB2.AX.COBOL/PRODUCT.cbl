@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  PRODUCT - PRODUCT MASTER RECORD (PRDAB2).  KEYED BY
+      *  PRD-PRODUCT-CODE.
+      *****************************************************************
+       01  PRODUCT-MASTER-RECORD.
+           05  PRD-KEY.
+               10  PRD-PRODUCT-CODE          PIC X(10).
+           05  PRD-PRODUCT-DESCRIPTION       PIC X(20).
+           05  PRD-PRODUCT-CATEGORY          PIC X(04).
+           05  PRD-UNIT-PRICE                PIC S9(07)V99.
+           05  PRD-UNIT-COST                 PIC S9(07)V99.
+           05  PRD-QUANTITY-ON-HAND          PIC S9(07).
+           05  PRD-REORDER-POINT             PIC S9(07).
+           05  PRD-BREAK-TIER OCCURS 3 TIMES.
+               10  PRD-BREAK-QTY             PIC S9(05).
+               10  PRD-BREAK-PRICE           PIC S9(07)V99.
+           05  PRD-PENDING-PRICE             PIC S9(07)V99.
+           05  PRD-PENDING-EFF-DATE          PIC X(08).
+           05  PRD-UNIT-OF-MEASURE           PIC X(02).
+           05  PRD-CASE-PACK-QTY             PIC S9(05).

@@ -0,0 +1,74 @@
+       01  SUMMAP1I.
+           02  FILLER PIC X(12).
+           02  TRANIDL    COMP  PIC  S9(4).
+           02  TRANIDF    PICTURE X.
+           02  FILLER REDEFINES TRANIDF.
+             03 TRANIDA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  TRANIDI  PIC X(4).
+           02  COUNTL    COMP  PIC  S9(4).
+           02  COUNTF    PICTURE X.
+           02  FILLER REDEFINES COUNTF.
+             03 COUNTA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  COUNTI  PIC X(5).
+           02  TOTALL    COMP  PIC  S9(4).
+           02  TOTALF    PICTURE X.
+           02  FILLER REDEFINES TOTALF.
+             03 TOTALA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  TOTALI  PIC X(12).
+           02  FIRSTL    COMP  PIC  S9(4).
+           02  FIRSTF    PICTURE X.
+           02  FILLER REDEFINES FIRSTF.
+             03 FIRSTA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  FIRSTI  PIC X(6).
+           02  LASTL    COMP  PIC  S9(4).
+           02  LASTF    PICTURE X.
+           02  FILLER REDEFINES LASTF.
+             03 LASTA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  LASTI  PIC X(6).
+           02  MESSAGEL    COMP  PIC  S9(4).
+           02  MESSAGEF    PICTURE X.
+           02  FILLER REDEFINES MESSAGEF.
+             03 MESSAGEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MESSAGEI  PIC X(79).
+           02  DUMMYL    COMP  PIC  S9(4).
+           02  DUMMYF    PICTURE X.
+           02  FILLER REDEFINES DUMMYF.
+             03 DUMMYA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  DUMMYI  PIC X(1).
+       01  SUMMAP1O REDEFINES SUMMAP1I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  TRANIDC    PICTURE X.
+           02  TRANIDH    PICTURE X.
+           02  TRANIDO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  COUNTC    PICTURE X.
+           02  COUNTH    PICTURE X.
+           02  COUNTO  PIC ZZZZ9.
+           02  FILLER PICTURE X(3).
+           02  TOTALC    PICTURE X.
+           02  TOTALH    PICTURE X.
+           02  TOTALO PIC Z,ZZZ,ZZ9.99.
+           02  FILLER PICTURE X(3).
+           02  FIRSTC    PICTURE X.
+           02  FIRSTH    PICTURE X.
+           02  FIRSTO  PIC 9(6).
+           02  FILLER PICTURE X(3).
+           02  LASTC    PICTURE X.
+           02  LASTH    PICTURE X.
+           02  LASTO  PIC 9(6).
+           02  FILLER PICTURE X(3).
+           02  MESSAGEC    PICTURE X.
+           02  MESSAGEH    PICTURE X.
+           02  MESSAGEO  PIC X(79).
+           02  FILLER PICTURE X(3).
+           02  DUMMYC    PICTURE X.
+           02  DUMMYH    PICTURE X.
+           02  DUMMYO  PIC X(1).

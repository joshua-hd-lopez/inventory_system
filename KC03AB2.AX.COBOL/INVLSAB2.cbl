@@ -0,0 +1,128 @@
+      *****************************************************************
+      *  INVLSAB2 - SYMBOLIC MAP FOR THE INVOICE LOOKUP/REPRINT SCREEN
+      *  (INVLMAB2), USED BY INVLKAB2.  MODELED ON VODSAB2, THE ORDER
+      *  VOID SYMBOLIC MAP.
+      *****************************************************************
+       01  INVLMAB2I.
+           02  FILLER PIC X(12).
+           02  TRANIDL    COMP  PIC  S9(4).
+           02  TRANIDF    PICTURE X.
+           02  FILLER REDEFINES TRANIDF.
+             03 TRANIDA    PICTURE X.
+           02  TRANIDI  PIC X(4).
+           02  INVNOL    COMP  PIC  S9(4).
+           02  INVNOF    PICTURE X.
+           02  FILLER REDEFINES INVNOF.
+             03 INVNOA    PICTURE X.
+           02  INVNOI  PIC X(6).
+           02  CUSTNOL    COMP  PIC  S9(4).
+           02  CUSTNOF    PICTURE X.
+           02  FILLER REDEFINES CUSTNOF.
+             03 CUSTNOA    PICTURE X.
+           02  CUSTNOI  PIC X(6).
+           02  PONOL    COMP  PIC  S9(4).
+           02  PONOF    PICTURE X.
+           02  FILLER REDEFINES PONOF.
+             03 PONOA    PICTURE X.
+           02  PONOI  PIC X(10).
+           02  DATEL    COMP  PIC  S9(4).
+           02  DATEF    PICTURE X.
+           02  FILLER REDEFINES DATEF.
+             03 DATEA    PICTURE X.
+           02  DATEI  PIC X(8).
+           02  TOTALL    COMP  PIC  S9(4).
+           02  TOTALF    PICTURE X.
+           02  FILLER REDEFINES TOTALF.
+             03 TOTALA    PICTURE X.
+           02  TOTALI  PIC X(12).
+           02  TAXL    COMP  PIC  S9(4).
+           02  TAXF    PICTURE X.
+           02  FILLER REDEFINES TAXF.
+             03 TAXA    PICTURE X.
+           02  TAXI  PIC X(12).
+           02  STATUSL    COMP  PIC  S9(4).
+           02  STATUSF    PICTURE X.
+           02  FILLER REDEFINES STATUSF.
+             03 STATUSA    PICTURE X.
+           02  STATUSI  PIC X(7).
+           02  REASONL    COMP  PIC  S9(4).
+           02  REASONF    PICTURE X.
+           02  FILLER REDEFINES REASONF.
+             03 REASONA    PICTURE X.
+           02  REASONI  PIC X(30).
+           02  LINENOL    COMP  PIC  S9(4).
+           02  LINENOF    PICTURE X.
+           02  FILLER REDEFINES LINENOF.
+             03 LINENOA    PICTURE X.
+           02  LINENOI  PIC X(9).
+           02  PCODEL    COMP  PIC  S9(4).
+           02  PCODEF    PICTURE X.
+           02  FILLER REDEFINES PCODEF.
+             03 PCODEA    PICTURE X.
+           02  PCODEI  PIC X(10).
+           02  WHSEL    COMP  PIC  S9(4).
+           02  WHSEF    PICTURE X.
+           02  FILLER REDEFINES WHSEF.
+             03 WHSEA    PICTURE X.
+           02  WHSEI  PIC X(3).
+           02  QTYL    COMP  PIC  S9(4).
+           02  QTYF    PICTURE X.
+           02  FILLER REDEFINES QTYF.
+             03 QTYA    PICTURE X.
+           02  QTYI  PIC X(8).
+           02  PRICEL    COMP  PIC  S9(4).
+           02  PRICEF    PICTURE X.
+           02  FILLER REDEFINES PRICEF.
+             03 PRICEA    PICTURE X.
+           02  PRICEI  PIC X(11).
+           02  AMTL    COMP  PIC  S9(4).
+           02  AMTF    PICTURE X.
+           02  FILLER REDEFINES AMTF.
+             03 AMTA    PICTURE X.
+           02  AMTI  PIC X(11).
+           02  MESSAGEL    COMP  PIC  S9(4).
+           02  MESSAGEF    PICTURE X.
+           02  FILLER REDEFINES MESSAGEF.
+             03 MESSAGEA    PICTURE X.
+           02  MESSAGEI  PIC X(79).
+           02  DUMMYL    COMP  PIC  S9(4).
+           02  DUMMYF    PICTURE X.
+           02  FILLER REDEFINES DUMMYF.
+             03 DUMMYA    PICTURE X.
+           02  DUMMYI  PIC X(1).
+       01  INVLMAB2O REDEFINES INVLMAB2I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  TRANIDO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  INVNOO  PIC 9(6).
+           02  FILLER PICTURE X(3).
+           02  CUSTNOO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  PONOO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  DATEO  PIC X(8).
+           02  FILLER PICTURE X(3).
+           02  TOTALO PIC Z,ZZZ,ZZ9.99.
+           02  FILLER PICTURE X(3).
+           02  TAXO PIC Z,ZZZ,ZZ9.99.
+           02  FILLER PICTURE X(3).
+           02  STATUSO  PIC X(7).
+           02  FILLER PICTURE X(3).
+           02  REASONO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  LINENOO  PIC X(9).
+           02  FILLER PICTURE X(3).
+           02  PCODEO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  WHSEO  PIC X(3).
+           02  FILLER PICTURE X(3).
+           02  QTYO PIC Z(06)9-.
+           02  FILLER PICTURE X(3).
+           02  PRICEO PIC Z(06)9.99-.
+           02  FILLER PICTURE X(3).
+           02  AMTO PIC Z(06)9.99-.
+           02  FILLER PICTURE X(3).
+           02  MESSAGEO  PIC X(79).
+           02  FILLER PICTURE X(3).
+           02  DUMMYO  PIC X(1).

@@ -0,0 +1,349 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTACTB2.
+       AUTHOR. JOSHUA LOPEZ.
+       DATE-WRITTEN. 09/08/2026.
+      *
+      *    READS THE INVOICE FILE (INVAB2) SEQUENTIALLY, INCLUDING
+      *    VOIDED INVOICES, AND ACCUMULATES EACH CUSTOMER'S INVOICE
+      *    COUNT, VOID COUNT, NET SALES AMOUNT, AND MOST RECENT INVOICE
+      *    DATE.  PRINTS A CUSTOMER ACTIVITY REPORT, ONE LINE PER
+      *    CUSTOMER WITH AT LEAST ONE INVOICE ON FILE, PLUS A GRAND
+      *    TOTAL LINE.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT INVFILE ASSIGN TO INVFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS INV-KEY
+               FILE STATUS IS WS-INVFILE-SW.
+
+           SELECT CMFFILE ASSIGN TO CMFFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS CM-KEY
+               FILE STATUS IS WS-CMFFILE-SW.
+
+           SELECT PRINT-FILE ASSIGN TO PRTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD INVFILE
+           RECORD CONTAINS 478 CHARACTERS
+           DATA RECORD IS INVOICE-RECORD.
+      *
+       COPY INVOICE.
+      *
+       FD CMFFILE
+           RECORD CONTAINS 221 CHARACTERS
+           DATA RECORD IS CUSTOMER-MASTER-RECORD.
+      *
+       COPY CUSTMAS.
+      *
+       FD PRINT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINT-LINE.
+       01  PRINT-LINE                        PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-INVFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-INVFILE-SUCCESS                VALUE '00'.
+           88  WS-INVFILE-EOF                     VALUE '10'.
+       01 WS-CMFFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-CMFFILE-SUCCESS                VALUE '00'.
+           88  WS-CMFFILE-NOTFOUND                VALUE '23'.
+       01 WS-PRTFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRTFILE-SUCCESS                VALUE '00'.
+       01 WS-EOF-SW                          PIC X(01)  VALUE 'N'.
+           88  WS-EOF-NO                         VALUE 'N'.
+           88  WS-EOF-YES                        VALUE 'Y'.
+       01 WS-INVOICE-COUNT                   PIC S9(07) COMP-3
+                                              VALUE ZERO.
+       01 WS-CAC-SUB                         PIC S9(03) COMP-3
+                                              VALUE ZERO.
+       01 WS-CAC-FOUND-SW                    PIC X(01) VALUE 'N'.
+           88  WS-CAC-FOUND                      VALUE 'Y'.
+      *
+       01 WS-GRAND-INVOICE-COUNT             PIC S9(07) COMP-3
+                                              VALUE ZERO.
+       01 WS-GRAND-VOID-COUNT                PIC S9(07) COMP-3
+                                              VALUE ZERO.
+       01 WS-GRAND-SALES-AMOUNT              PIC S9(09)V99 COMP-3
+                                              VALUE ZERO.
+      *
+       01 WS-INV-DATE-WORK                   PIC 9(08).
+       01 WS-INV-DATE-R REDEFINES WS-INV-DATE-WORK.
+           05  WS-INV-MM                     PIC 9(02).
+           05  WS-INV-DD                     PIC 9(02).
+           05  WS-INV-YYYY                   PIC 9(04).
+       01 WS-INV-DATE-YMD                    PIC 9(08).
+      *
+       01 WS-CAC-LAST-DATE-WORK              PIC 9(08).
+       01 WS-CAC-LAST-DATE-R REDEFINES WS-CAC-LAST-DATE-WORK.
+           05  WS-CAC-LAST-MM                PIC 9(02).
+           05  WS-CAC-LAST-DD                PIC 9(02).
+           05  WS-CAC-LAST-YYYY              PIC 9(04).
+       01 WS-CAC-LAST-DATE-YMD               PIC 9(08).
+      *
+       01  CUSTOMER-ACTIVITY-TABLE.
+           05  CAC-ENTRY OCCURS 200 TIMES.
+               10  CAC-CUSTOMER-NUMBER       PIC X(06).
+               10  CAC-INVOICE-COUNT         PIC S9(05) COMP-3.
+               10  CAC-VOID-COUNT            PIC S9(05) COMP-3.
+               10  CAC-SALES-AMOUNT          PIC S9(09)V99 COMP-3.
+               10  CAC-LAST-INVOICE-DATE     PIC X(08).
+       01  WS-CAC-COUNT                      PIC S9(03) COMP-3
+                                              VALUE ZERO.
+       01  WS-CAC-MAX-ENTRIES                PIC S9(03) COMP-3
+                                              VALUE 200.
+       01  WS-CAC-SKIP-SW                    PIC X(01) VALUE 'N'.
+           88  WS-CAC-SKIP                       VALUE 'Y'.
+       01  WS-CAC-TABLE-FULL-SW               PIC X(01) VALUE 'N'.
+           88  WS-CAC-TABLE-FULL                 VALUE 'Y'.
+       01  WS-CAC-OVERFLOW-COUNT              PIC S9(05) COMP-3
+                                              VALUE ZERO.
+      *
+       01  RPT-HEADING-1.
+           05  FILLER          PIC X(24) VALUE
+               'CUSTOMER ACTIVITY REPORT'.
+           05  FILLER          PIC X(108) VALUE SPACE.
+      *
+       01  RPT-HEADING-2.
+           05  FILLER          PIC X(06) VALUE 'CUST#'.
+           05  FILLER          PIC X(02) VALUE SPACE.
+           05  FILLER          PIC X(20) VALUE 'CUSTOMER NAME'.
+           05  FILLER          PIC X(02) VALUE SPACE.
+           05  FILLER          PIC X(10) VALUE 'INVOICES'.
+           05  FILLER          PIC X(02) VALUE SPACE.
+           05  FILLER          PIC X(08) VALUE 'VOIDED'.
+           05  FILLER          PIC X(02) VALUE SPACE.
+           05  FILLER          PIC X(14) VALUE 'NET SALES'.
+           05  FILLER          PIC X(02) VALUE SPACE.
+           05  FILLER          PIC X(10) VALUE 'LAST DATE'.
+           05  FILLER          PIC X(54) VALUE SPACE.
+      *
+       01  RPT-DETAIL-LINE.
+           05  RPT-CUSTOMER-NUMBER  PIC X(06).
+           05  FILLER               PIC X(02) VALUE SPACE.
+           05  RPT-CUSTOMER-NAME    PIC X(20).
+           05  FILLER               PIC X(02) VALUE SPACE.
+           05  RPT-INVOICE-COUNT    PIC Z(08)9.
+           05  FILLER               PIC X(02) VALUE SPACE.
+           05  RPT-VOID-COUNT       PIC Z(06)9.
+           05  FILLER               PIC X(02) VALUE SPACE.
+           05  RPT-SALES-AMOUNT     PIC Z(08)9.99-.
+           05  FILLER               PIC X(02) VALUE SPACE.
+           05  RPT-LAST-DATE        PIC X(08).
+           05  FILLER               PIC X(54) VALUE SPACE.
+      *
+       01  RPT-GRAND-TOTAL-LINE.
+           05  FILLER               PIC X(28) VALUE 'GRAND TOTALS'.
+           05  RPT-GRAND-INVOICES   PIC Z(08)9.
+           05  FILLER               PIC X(02) VALUE SPACE.
+           05  RPT-GRAND-VOIDS      PIC Z(06)9.
+           05  FILLER               PIC X(02) VALUE SPACE.
+           05  RPT-GRAND-SALES      PIC Z(08)9.99-.
+           05  FILLER               PIC X(64) VALUE SPACE.
+      *
+       01  RPT-OVERFLOW-LINE.
+           05  FILLER               PIC X(38) VALUE
+               '** CUSTOMER ACTIVITY TABLE FULL AT '.
+           05  RPT-OVERFLOW-MAX     PIC ZZ9.
+           05  FILLER               PIC X(38) VALUE
+               ' ENTRIES - ADDITIONAL CUSTOMERS OMIT'.
+           05  FILLER               PIC X(13) VALUE 'TED, COUNT ='.
+           05  RPT-OVERFLOW-COUNT   PIC Z(04)9.
+           05  FILLER               PIC X(35) VALUE SPACE.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+      *
+           PERFORM 100-OPEN-FILES.
+           PERFORM 200-PRINT-HEADINGS.
+           PERFORM 300-READ-INVOICE.
+      *
+           PERFORM 400-PROCESS-INVOICE
+               UNTIL WS-EOF-YES.
+      *
+           PERFORM 500-PRINT-CUSTOMER-ACTIVITY
+               VARYING WS-CAC-SUB FROM 1 BY 1
+                 UNTIL WS-CAC-SUB > WS-CAC-COUNT.
+      *
+           PERFORM 600-PRINT-GRAND-TOTALS.
+           PERFORM 900-CLOSE-FILES.
+      *
+           STOP RUN.
+      *
+       100-OPEN-FILES.
+      *
+           OPEN INPUT INVFILE.
+           IF WS-INVFILE-SUCCESS
+               DISPLAY "INVFILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-INVFILE-SW=" WS-INVFILE-SW
+               DISPLAY "INVFILE OPEN ERROR"
+               STOP RUN
+           END-IF.
+      *
+           OPEN INPUT CMFFILE.
+           IF WS-CMFFILE-SUCCESS
+               DISPLAY "CMFFILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-CMFFILE-SW=" WS-CMFFILE-SW
+               DISPLAY "CMFFILE OPEN ERROR"
+               STOP RUN
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRTFILE-SUCCESS
+               DISPLAY "PRINT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRTFILE-SW=" WS-PRTFILE-SW
+               DISPLAY "PRINT-FILE OPEN ERROR"
+               STOP RUN
+           END-IF.
+      *
+       200-PRINT-HEADINGS.
+      *
+           WRITE PRINT-LINE FROM RPT-HEADING-1.
+           WRITE PRINT-LINE FROM RPT-HEADING-2.
+      *
+       300-READ-INVOICE.
+      *
+           READ INVFILE
+               AT END MOVE 'Y' TO WS-EOF-SW
+           NOT AT END ADD 1 TO WS-INVOICE-COUNT
+           END-READ.
+      *
+       400-PROCESS-INVOICE.
+      *
+           PERFORM 430-ACCUMULATE-CUSTOMER-ACTIVITY.
+      *
+           PERFORM 300-READ-INVOICE.
+      *
+       430-ACCUMULATE-CUSTOMER-ACTIVITY.
+      *
+           MOVE 'N' TO WS-CAC-FOUND-SW.
+           MOVE 'N' TO WS-CAC-SKIP-SW.
+      *
+           PERFORM 440-FIND-ACTIVITY-ENTRY
+               VARYING WS-CAC-SUB FROM 1 BY 1
+                 UNTIL WS-CAC-SUB > WS-CAC-COUNT OR WS-CAC-FOUND.
+      *
+           IF NOT WS-CAC-FOUND
+               IF WS-CAC-COUNT >= WS-CAC-MAX-ENTRIES
+                   PERFORM 450-REPORT-TABLE-OVERFLOW
+               ELSE
+                   ADD 1 TO WS-CAC-COUNT
+                   MOVE INV-CUSTOMER-NUMBER TO CAC-CUSTOMER-NUMBER
+                                                (WS-CAC-COUNT)
+                   MOVE ZERO  TO CAC-INVOICE-COUNT (WS-CAC-COUNT)
+                                 CAC-VOID-COUNT (WS-CAC-COUNT)
+                                 CAC-SALES-AMOUNT (WS-CAC-COUNT)
+                   MOVE SPACE TO CAC-LAST-INVOICE-DATE (WS-CAC-COUNT)
+                   MOVE WS-CAC-COUNT TO WS-CAC-SUB
+               END-IF
+           END-IF.
+      *
+           IF NOT WS-CAC-SKIP
+               ADD 1 TO CAC-INVOICE-COUNT (WS-CAC-SUB)
+               ADD 1 TO WS-GRAND-INVOICE-COUNT
+      *
+               IF INV-VOIDED
+                   ADD 1 TO CAC-VOID-COUNT (WS-CAC-SUB)
+                   ADD 1 TO WS-GRAND-VOID-COUNT
+               ELSE
+                   ADD INV-INVOICE-TOTAL
+                       TO CAC-SALES-AMOUNT (WS-CAC-SUB)
+                   ADD INV-INVOICE-TOTAL TO WS-GRAND-SALES-AMOUNT
+               END-IF
+      *
+               MOVE INV-INVOICE-DATE TO WS-INV-DATE-WORK
+               COMPUTE WS-INV-DATE-YMD =
+                   (WS-INV-YYYY * 10000) + (WS-INV-MM * 100) + WS-INV-DD
+      *
+               IF CAC-LAST-INVOICE-DATE (WS-CAC-SUB) = SPACE
+                   MOVE ZERO TO WS-CAC-LAST-DATE-YMD
+               ELSE
+                   MOVE CAC-LAST-INVOICE-DATE (WS-CAC-SUB)
+                       TO WS-CAC-LAST-DATE-WORK
+                   COMPUTE WS-CAC-LAST-DATE-YMD =
+                       (WS-CAC-LAST-YYYY * 10000)
+                       + (WS-CAC-LAST-MM * 100) + WS-CAC-LAST-DD
+               END-IF
+      *
+               IF WS-INV-DATE-YMD > WS-CAC-LAST-DATE-YMD
+                   MOVE INV-INVOICE-DATE
+                       TO CAC-LAST-INVOICE-DATE (WS-CAC-SUB)
+               END-IF
+           END-IF.
+      *
+       440-FIND-ACTIVITY-ENTRY.
+      *
+           IF CAC-CUSTOMER-NUMBER (WS-CAC-SUB) = INV-CUSTOMER-NUMBER
+               MOVE 'Y' TO WS-CAC-FOUND-SW
+           END-IF.
+      *
+       450-REPORT-TABLE-OVERFLOW.
+      *
+      *    THE CUSTOMER ACTIVITY TABLE IS FULL.  RATHER THAN INDEX
+      *    PAST THE END OF THE TABLE AND CORRUPT WORKING-STORAGE, THE
+      *    NEW CUSTOMER IS OMITTED FROM THE PER-CUSTOMER LINES AND
+      *    COUNTED SO THE REPORT CAN SAY SO.
+      *
+           MOVE 'Y' TO WS-CAC-SKIP-SW.
+           ADD 1 TO WS-CAC-OVERFLOW-COUNT.
+      *
+           IF NOT WS-CAC-TABLE-FULL
+               SET WS-CAC-TABLE-FULL TO TRUE
+               DISPLAY "CUSTACTB2: CUSTOMER ACTIVITY TABLE FULL AT "
+                       WS-CAC-MAX-ENTRIES " ENTRIES"
+           END-IF.
+      *
+       500-PRINT-CUSTOMER-ACTIVITY.
+      *
+           MOVE CAC-CUSTOMER-NUMBER (WS-CAC-SUB) TO RPT-CUSTOMER-NUMBER.
+           PERFORM 510-LOOKUP-CUSTOMER-NAME.
+           MOVE CAC-INVOICE-COUNT (WS-CAC-SUB)   TO RPT-INVOICE-COUNT.
+           MOVE CAC-VOID-COUNT (WS-CAC-SUB)      TO RPT-VOID-COUNT.
+           MOVE CAC-SALES-AMOUNT (WS-CAC-SUB)    TO RPT-SALES-AMOUNT.
+           MOVE CAC-LAST-INVOICE-DATE (WS-CAC-SUB) TO RPT-LAST-DATE.
+           WRITE PRINT-LINE FROM RPT-DETAIL-LINE.
+      *
+       510-LOOKUP-CUSTOMER-NAME.
+      *
+           MOVE CAC-CUSTOMER-NUMBER (WS-CAC-SUB) TO CM-CUSTOMER-NUMBER.
+           READ CMFFILE
+               INVALID KEY
+                   MOVE 'UNKNOWN CUSTOMER' TO RPT-CUSTOMER-NAME
+               NOT INVALID KEY
+                   STRING CM-FIRST-NAME DELIMITED BY SPACE
+                          ' '            DELIMITED BY SIZE
+                          CM-LAST-NAME   DELIMITED BY SPACE
+                          INTO RPT-CUSTOMER-NAME
+           END-READ.
+      *
+       600-PRINT-GRAND-TOTALS.
+      *
+           MOVE WS-GRAND-INVOICE-COUNT TO RPT-GRAND-INVOICES.
+           MOVE WS-GRAND-VOID-COUNT    TO RPT-GRAND-VOIDS.
+           MOVE WS-GRAND-SALES-AMOUNT  TO RPT-GRAND-SALES.
+           WRITE PRINT-LINE FROM RPT-GRAND-TOTAL-LINE.
+      *
+           IF WS-CAC-TABLE-FULL
+               MOVE WS-CAC-MAX-ENTRIES     TO RPT-OVERFLOW-MAX
+               MOVE WS-CAC-OVERFLOW-COUNT  TO RPT-OVERFLOW-COUNT
+               WRITE PRINT-LINE FROM RPT-OVERFLOW-LINE
+           END-IF.
+      *
+       900-CLOSE-FILES.
+      *
+           CLOSE INVFILE.
+           CLOSE CMFFILE.
+           CLOSE PRINT-FILE.
+           DISPLAY "DONE".

@@ -0,0 +1,106 @@
+       01  HST1AB2I.
+           02  FILLER PIC X(12).
+           02  TRANIDL    COMP  PIC  S9(4).
+           02  TRANIDF    PICTURE X.
+           02  FILLER REDEFINES TRANIDF.
+             03 TRANIDA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  TRANIDI  PIC X(4).
+           02  CUSTNOL    COMP  PIC  S9(4).
+           02  CUSTNOF    PICTURE X.
+           02  FILLER REDEFINES CUSTNOF.
+             03 CUSTNOA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  CUSTNOI  PIC X(6).
+           02  LNAMEL    COMP  PIC  S9(4).
+           02  LNAMEF    PICTURE X.
+           02  FILLER REDEFINES LNAMEF.
+             03 LNAMEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  LNAMEI  PIC X(30).
+           02  FNAMEL    COMP  PIC  S9(4).
+           02  FNAMEF    PICTURE X.
+           02  FILLER REDEFINES FNAMEF.
+             03 FNAMEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  FNAMEI  PIC X(20).
+           02  HST-LINE OCCURS 10 TIMES.
+             03  INVNOL    COMP  PIC  S9(4).
+             03  INVNOF    PICTURE X.
+             03  FILLER REDEFINES INVNOF.
+               04 INVNOA    PICTURE X.
+             03  FILLER   PICTURE X(2).
+             03  INVNOI  PIC X(6).
+             03  INVDATL    COMP  PIC  S9(4).
+             03  INVDATF    PICTURE X.
+             03  FILLER REDEFINES INVDATF.
+               04 INVDATA    PICTURE X.
+             03  FILLER   PICTURE X(2).
+             03  INVDATI  PIC X(8).
+             03  INVTOTL    COMP  PIC  S9(4).
+             03  INVTOTF    PICTURE X.
+             03  FILLER REDEFINES INVTOTF.
+               04 INVTOTA    PICTURE X.
+             03  FILLER   PICTURE X(2).
+             03  INVTOTI  PIC X(12).
+           02  MESSAGEL    COMP  PIC  S9(4).
+           02  MESSAGEF    PICTURE X.
+           02  FILLER REDEFINES MESSAGEF.
+             03 MESSAGEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MESSAGEI  PIC X(79).
+           02  FKEYL    COMP  PIC  S9(4).
+           02  FKEYF    PICTURE X.
+           02  FILLER REDEFINES FKEYF.
+             03 FKEYA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  FKEYI  PIC X(40).
+           02  DUMMYL    COMP  PIC  S9(4).
+           02  DUMMYF    PICTURE X.
+           02  FILLER REDEFINES DUMMYF.
+             03 DUMMYA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  DUMMYI  PIC X(1).
+       01  HST1AB2O REDEFINES HST1AB2I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  TRANIDC    PICTURE X.
+           02  TRANIDH    PICTURE X.
+           02  TRANIDO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  CUSTNOC    PICTURE X.
+           02  CUSTNOH    PICTURE X.
+           02  CUSTNOO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  LNAMEC    PICTURE X.
+           02  LNAMEH    PICTURE X.
+           02  LNAMEO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  FNAMEC    PICTURE X.
+           02  FNAMEH    PICTURE X.
+           02  FNAMEO  PIC X(20).
+           02  HST-LINE-O OCCURS 10 TIMES.
+             03  FILLER PICTURE X(3).
+             03  INVNOC    PICTURE X.
+             03  INVNOH    PICTURE X.
+             03  INVNOO  PIC 9(6).
+             03  FILLER PICTURE X(3).
+             03  INVDATC    PICTURE X.
+             03  INVDATH    PICTURE X.
+             03  INVDATO  PIC X(8).
+             03  FILLER PICTURE X(3).
+             03  INVTOTC    PICTURE X.
+             03  INVTOTH    PICTURE X.
+             03  INVTOTO PIC Z,ZZZ,ZZ9.99.
+           02  FILLER PICTURE X(3).
+           02  MESSAGEC    PICTURE X.
+           02  MESSAGEH    PICTURE X.
+           02  MESSAGEO  PIC X(79).
+           02  FILLER PICTURE X(3).
+           02  FKEYC    PICTURE X.
+           02  FKEYH    PICTURE X.
+           02  FKEYO  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  DUMMYC    PICTURE X.
+           02  DUMMYH    PICTURE X.
+           02  DUMMYO  PIC X(1).

@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  CREDITMM - CREDIT MEMO RECORD (CRMAB2).  ONE RECORD IS
+      *  WRITTEN EACH TIME AN INVOICE IS VOIDED, KEYED BY THE INVOICE
+      *  NUMBER IT WAS ISSUED AGAINST (AN INVOICE CAN ONLY BE VOIDED
+      *  ONCE, SO THE INVOICE NUMBER IS ALSO THE CREDIT MEMO NUMBER).
+      *  THIS GIVES ACCOUNTING A FORMAL, SEPARATELY-KEPT RECORD OF THE
+      *  VOID FOR AUDIT AND RECONCILIATION, ON TOP OF THE INV-VOID-SW
+      *  FLAG CARRIED ON THE INVOICE RECORD ITSELF.
+      *****************************************************************
+       01  CREDIT-MEMO-RECORD.
+      *
+           05  CRM-KEY.
+               10  CRM-INVOICE-NUMBER        PIC 9(06).
+           05  CRM-CUSTOMER-NUMBER           PIC X(06).
+           05  CRM-PO-NUMBER                 PIC X(10).
+           05  CRM-CREDIT-DATE               PIC X(08).
+           05  CRM-CREDIT-AMOUNT             PIC S9(07)V99.
+           05  CRM-TAX-AMOUNT                PIC S9(07)V99.
+           05  CRM-REASON                    PIC X(30).
+           05  CRM-OPERATOR                  PIC X(04).

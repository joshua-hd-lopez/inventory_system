@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  HOLDORD - HELD/PARKED ORDER RECORD (HLDAB2).  ONE RECORD PER
+      *  TERMINAL HOLDS AN ORDER THAT WAS VERIFIED BUT NOT YET POSTED
+      *  WHEN THE OPERATOR WAS INTERRUPTED, KEYED BY THE TERMINAL ID SO
+      *  THE SAME OPERATOR CAN PULL IT BACK UP LATER INSTEAD OF RE-
+      *  KEYING THE WHOLE ORDER.
+      *****************************************************************
+       01  HELD-ORDER-RECORD.
+           05  HLD-KEY.
+               10  HLD-TERMINAL-ID           PIC X(04).
+           05  HLD-TOTAL-ORDERS              PIC S9(03) COMP-3.
+           05  HLD-PARENT-INVOICE-NUMBER     PIC 9(06).
+           05  HLD-INVOICE-RECORD            PIC X(478).
+           05  HLD-FIELDS-ENTERED            PIC X(31).

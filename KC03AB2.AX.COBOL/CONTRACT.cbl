@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  CONTRACT - CUSTOMER CONTRACT PRICE RECORD (CNTAB2).  KEYED BY
+      *  CUSTOMER NUMBER AND PRODUCT CODE, THIS RECORD OVERRIDES THE
+      *  PRODUCT MASTER LIST PRICE AND BREAK-TIER PRICING WHEN THE
+      *  ORDERING CUSTOMER HAS A NEGOTIATED PRICE FOR THE PRODUCT.
+      *****************************************************************
+       01  CONTRACT-PRICE-RECORD.
+           05  CNT-KEY.
+               10  CNT-CUSTOMER-NUMBER       PIC X(06).
+               10  CNT-PRODUCT-CODE          PIC X(10).
+           05  CNT-CONTRACT-PRICE            PIC S9(07)V99.
+           05  CNT-EFFECTIVE-DATE            PIC X(08).
+           05  CNT-EXPIRATION-DATE           PIC X(08).

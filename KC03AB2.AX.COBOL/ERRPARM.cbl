@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  ERRPARM - COMMAREA LAYOUT PASSED TO SYSERR WHEN A PROGRAM
+      *  ABANDONS PROCESSING AND HANDS OFF FOR CENTRALIZED ERROR
+      *  REPORTING.  MIRRORS THE EIB FIELDS EACH PROGRAM CAPTURES
+      *  BEFORE THE XCTL.
+      *****************************************************************
+       01  ERROR-PARAMETERS.
+           05  ERR-RESP                  PIC S9(8) COMP.
+           05  ERR-RESP2                 PIC S9(8) COMP.
+           05  ERR-TRNID                 PIC X(04).
+           05  ERR-RSRCE                 PIC X(08).

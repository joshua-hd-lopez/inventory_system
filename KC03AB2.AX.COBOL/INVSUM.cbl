@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  INVSUM - PRECOMPUTED INVOICE SUMMARY RECORD (INSAB2).  ONE
+      *  RECORD ON THE FILE, KEYED BY THE CONSTANT IS-SUMMARY-KEY, SO
+      *  INSUMAB2 CAN READ THE CURRENT INVOICE COUNT/TOTAL/FIRST/LAST
+      *  DIRECTLY INSTEAD OF BROWSING EVERY RECORD ON INVAB2.  KEPT
+      *  CURRENT BY ORDERAB2 (WHEN AN INVOICE IS WRITTEN) AND ORDVDAB2
+      *  (WHEN ONE IS VOIDED).
+      *****************************************************************
+       01  INVOICE-SUMMARY-RECORD.
+           05  IS-SUMMARY-KEY             PIC X(01).
+           05  IS-INVOICE-COUNT           PIC S9(05) COMP-3.
+           05  IS-INVOICE-TOTAL           PIC S9(07)V99 COMP-3.
+           05  IS-FIRST-INVOICE-NUMBER    PIC 9(06).
+           05  IS-LAST-INVOICE-NUMBER     PIC 9(06).

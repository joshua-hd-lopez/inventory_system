@@ -108,6 +108,30 @@
              03 ZIPCODEA    PICTURE X.
            02  FILLER   PICTURE X(2).
            02  ZIPCODEI  PIC X(10).
+           02  ADDR2L    COMP  PIC  S9(4).
+           02  ADDR2F    PICTURE X.
+           02  FILLER REDEFINES ADDR2F.
+             03 ADDR2A    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  ADDR2I  PIC X(30).
+           02  COUNTRYL    COMP  PIC  S9(4).
+           02  COUNTRYF    PICTURE X.
+           02  FILLER REDEFINES COUNTRYF.
+             03 COUNTRYA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  COUNTRYI  PIC X(03).
+           02  PHONEL    COMP  PIC  S9(4).
+           02  PHONEF    PICTURE X.
+           02  FILLER REDEFINES PHONEF.
+             03 PHONEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  PHONEI  PIC X(12).
+           02  EMAILL    COMP  PIC  S9(4).
+           02  EMAILF    PICTURE X.
+           02  FILLER REDEFINES EMAILF.
+             03 EMAILA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  EMAILI  PIC X(40).
            02  MSG2L    COMP  PIC  S9(4).
            02  MSG2F    PICTURE X.
            02  FILLER REDEFINES MSG2F.
@@ -159,6 +183,22 @@
            02  ZIPCODEH    PICTURE X.
            02  ZIPCODEO  PIC X(10).
            02  FILLER PICTURE X(3).
+           02  ADDR2C    PICTURE X.
+           02  ADDR2H    PICTURE X.
+           02  ADDR2O  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  COUNTRYC    PICTURE X.
+           02  COUNTRYH    PICTURE X.
+           02  COUNTRYO  PIC X(03).
+           02  FILLER PICTURE X(3).
+           02  PHONEC    PICTURE X.
+           02  PHONEH    PICTURE X.
+           02  PHONEO  PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  EMAILC    PICTURE X.
+           02  EMAILH    PICTURE X.
+           02  EMAILO  PIC X(40).
+           02  FILLER PICTURE X(3).
            02  MSG2C    PICTURE X.
            02  MSG2H    PICTURE X.
            02  MSG2O  PIC X(79).

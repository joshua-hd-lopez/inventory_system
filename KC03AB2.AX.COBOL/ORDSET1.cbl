@@ -0,0 +1,64 @@
+      *****************************************************************
+      *  ORDSET1 - SYMBOLIC MAP FOR THE ORDER ENTRY SCREEN (ORDMAB2/
+      *  ORDSAB2).  FIELDS THAT THE PROGRAM ONLY MOVES DATA THROUGH
+      *  CARRY JUST A DATA FIELD (ORD-D-xxx).  FIELDS THAT ARE EDITED,
+      *  PROTECTED OR HIGHLIGHTED ALSO CARRY LENGTH (ORD-L-xxx),
+      *  ATTRIBUTE (ORD-A-xxx), COLOR (ORD-C-xxx) AND HIGHLIGHT
+      *  (ORD-H-xxx) FIELDS TO MATCH THE CORRESPONDING PHYSICAL MAP.
+      *****************************************************************
+       01  ORDMAP1.
+           05  ORD-D-TRANID           PIC X(04).
+           05  ORD-D-INSTR            PIC X(79).
+           05  ORD-L-CUSTNO           PIC S9(4) COMP.
+           05  ORD-A-CUSTNO           PIC X.
+           05  ORD-C-CUSTNO           PIC X.
+           05  ORD-H-CUSTNO           PIC X.
+           05  ORD-D-CUSTNO           PIC X(06).
+           05  ORD-D-LNAME            PIC X(30).
+           05  ORD-L-PO               PIC S9(4) COMP.
+           05  ORD-A-PO               PIC X.
+           05  ORD-C-PO               PIC X.
+           05  ORD-H-PO               PIC X.
+           05  ORD-D-PO               PIC X(10).
+           05  ORD-D-FNAME            PIC X(20).
+           05  ORD-D-ADDR             PIC X(30).
+           05  ORD-D-CITY             PIC X(20).
+           05  ORD-D-STATE            PIC X(02).
+           05  ORD-D-ZIPCODE          PIC X(10).
+           05  ORD-LINE-ITEM OCCURS 10 TIMES.
+               10  ORD-L-PCODE        PIC S9(4) COMP.
+               10  ORD-A-PCODE        PIC X.
+               10  ORD-C-PCODE        PIC X.
+               10  ORD-H-PCODE        PIC X.
+               10  ORD-D-PCODE        PIC X(10).
+               10  ORD-D-UOM          PIC X(02).
+               10  ORD-D-WHSE         PIC X(03).
+               10  ORD-L-QTY          PIC S9(4) COMP.
+               10  ORD-A-QTY          PIC X.
+               10  ORD-C-QTY          PIC X.
+               10  ORD-H-QTY          PIC X.
+               10  ORD-D-QTY-ALPHA    PIC X(05).
+               10  ORD-D-QTY REDEFINES ORD-D-QTY-ALPHA
+                                      PIC 9(05).
+               10  ORD-D-DESC         PIC X(20).
+               10  ORD-D-ONHAND-ALPHA PIC X(07).
+               10  ORD-D-ONHAND REDEFINES ORD-D-ONHAND-ALPHA
+                                      PIC ZZZZZZ9.
+               10  ORD-D-LIST-ALPHA   PIC X(12).
+               10  ORD-D-LIST REDEFINES ORD-D-LIST-ALPHA
+                                      PIC Z,ZZZ,ZZ9.99.
+               10  ORD-L-NET          PIC S9(4) COMP.
+               10  ORD-A-NET          PIC X.
+               10  ORD-C-NET          PIC X.
+               10  ORD-H-NET          PIC X.
+               10  ORD-D-NET-ALPHA    PIC X(10).
+               10  ORD-D-NET REDEFINES ORD-D-NET-ALPHA
+                                      PIC ZZZZZZ9.99.
+               10  ORD-D-AMOUNT-ALPHA PIC X(12).
+               10  ORD-D-AMOUNT REDEFINES ORD-D-AMOUNT-ALPHA
+                                      PIC Z,ZZZ,ZZ9.99.
+           05  ORD-D-TOTAL-ALPHA      PIC X(12).
+           05  ORD-D-TOTAL REDEFINES ORD-D-TOTAL-ALPHA
+                                      PIC Z,ZZZ,ZZ9.99.
+           05  ORD-D-MESSAGE          PIC X(79).
+           05  ORD-D-FKEY             PIC X(40).

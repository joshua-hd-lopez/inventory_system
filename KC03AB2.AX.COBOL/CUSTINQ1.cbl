@@ -30,7 +30,10 @@
                88  SEND-DATAONLY                    VALUE '2'.
                88  SEND-DATAONLY-ALARM              VALUE '3'.
       *
-       01  COMMUNICATION-AREA              PIC X.
+       01  COMMUNICATION-AREA.
+      *
+           05  CA-FILLER                   PIC X.
+           05  CA-SIGNON-CONTEXT           PIC X(36).
       *
        01  RESPONSE-CODE                   PIC S9(8)  COMP.
       *
@@ -47,18 +50,29 @@
        COPY INQSAB2.
       *
        COPY DFHAID.
+      *
+       COPY SIGNCTX.
       *
        LINKAGE SECTION.
       *
-       01  DFHCOMMAREA                     PIC X.
+       01  DFHCOMMAREA                     PIC X(37).
       *
        PROCEDURE DIVISION.
       *
        0000-PROCESS-CUSTOMER-INQUIRY.
+      *
+           EVALUATE TRUE
+               WHEN EIBCALEN = 36
+                   MOVE DFHCOMMAREA TO SIGNON-CONTEXT
+               WHEN EIBCALEN > ZERO
+                   MOVE DFHCOMMAREA TO COMMUNICATION-AREA
+                   MOVE CA-SIGNON-CONTEXT TO SIGNON-CONTEXT
+           END-EVALUATE.
       *
            EVALUATE TRUE
       *
-               WHEN EIBCALEN = ZERO
+               WHEN EIBCALEN = ZERO OR EIBCALEN = 36
+                   MOVE SIGNON-CONTEXT TO CA-SIGNON-CONTEXT
                    MOVE LOW-VALUE TO INQMAB2O
                    MOVE 'IAB2'    TO TRANIDO
                    SET SEND-ERASE TO TRUE
@@ -74,24 +88,9 @@
                    CONTINUE
       *
                WHEN EIBAID = DFHPF3 OR DFHPF12
-      *             EXEC CICS
-      *                    INQUIRE FILE('CMFAB2')
-      *                        OPENSTATUS(CMF-OPEN-STATUS)
-      *                        ENABLESTATUS(CMF-ENABLE-STATUS)
-      *                END-EXEC
-      *                IF CMF-OPEN-STATUS = DFHVALUE(OPEN)
-      *                    EXEC CICS
-      *                        SET FILE('CMFAB2') CLOSED
-      *                    END-EXEC
-      *                    MOVE 'N' TO CMF-OPEN
-      *                END-IF
-      *                PERFORM 2000-SEND-TERMINATION-MESSAGE
-      *                EXEC CICS
-      *                    RETURN
-      *                END-EXEC
-               WHEN EIBAID = DFHPF3 OR DFHPF12
                        EXEC CICS
                            XCTL PROGRAM('UUMENAB2')
+                                COMMAREA(SIGNON-CONTEXT)
                        END-EXEC
       *
                WHEN EIBAID = DFHENTER

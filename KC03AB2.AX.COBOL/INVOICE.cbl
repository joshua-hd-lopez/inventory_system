@@ -7,8 +7,18 @@
            05  INV-PO-NUMBER                   PIC X(10).
            05  INV-LINE-ITEM                   OCCURS 10 TIMES.
                10  INV-PRODUCT-CODE            PIC X(10).
+               10  INV-WAREHOUSE-CODE          PIC X(03).
                10  INV-QUANTITY                PIC S9(07).
                10  INV-UNIT-PRICE              PIC S9(07)V99.
                10  INV-AMOUNT                  PIC S9(07)V99.
            05  INV-INVOICE-TOTAL               PIC S9(07)V99.
+           05  INV-TAX-AMOUNT                  PIC S9(07)V99.
+           05  INV-PARENT-INVOICE-NUMBER       PIC 9(06).
+           05  INV-CONTINUED-SW                PIC X(01).
+               88  INV-MORE-ITEMS-FOLLOW             VALUE 'Y'.
+           05  INV-VOID-SW                     PIC X(01).
+               88  INV-VOIDED                        VALUE 'Y'.
+           05  INV-VOID-REASON                 PIC X(30).
+           05  INV-VOID-OPERATOR               PIC X(04).
+           05  INV-VOID-DATE                   PIC X(08).
       *
\ No newline at end of file

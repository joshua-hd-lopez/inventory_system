@@ -16,7 +16,7 @@
        DATA DIVISION.
        FILE SECTION.
        FD CMFILE
-           RECORD CONTAINS 118 CHARACTERS
+           RECORD CONTAINS 221 CHARACTERS
            DATA RECORD IS CMFILE-RECORD.
        01 CMFILE-RECORD.
            05  CM-KEY.
@@ -27,12 +27,18 @@
            05  CM-CITY                       PIC X(20).
            05  CM-STATE                      PIC X(2).
            05  CM-ZIP-CODE                   PIC X(10).
+           05  CM-CREDIT-LIMIT               PIC S9(07)V99.
+           05  CM-BALANCE-DUE                PIC S9(07)V99.
+           05  CM-ADDRESS-2                  PIC X(30).
+           05  CM-COUNTRY                    PIC X(03).
+           05  CM-PHONE-NUMBER               PIC X(12).
+           05  CM-EMAIL-ADDRESS              PIC X(40).
       *
        WORKING-STORAGE SECTION.
        01 WS-OUTFILE-SW                      PIC X(02)  VALUE SPACES.
            88  WS-OUTFILE-SUCCESS                VALUE '00'.
            88  WS-OUTFILE-EOF                    VALUE '10'.
-       01 WS-CM-REC                          PIC X(118).
+       01 WS-CM-REC                          PIC X(221).
        01 WS-EOF-SW                          PIC X(01)  VALUE 'N'.
            88  WS-EOF-NO                         VALUE 'N'.
            88  WS-EOF-YES                        VALUE 'Y'.

@@ -0,0 +1,90 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLBLKB2.
+       AUTHOR. JOSHUA LOPEZ.
+       DATE-WRITTEN. 09/08/2026.
+      *
+      *    RESERVES A BLOCK OF INVOICE NUMBERS FROM THE SAME CTLAB2
+      *    SEQUENCE GETINAB2 DRAWS FROM ONLINE (KEY 0), FOR USE BY A
+      *    BATCH OR EDI PROCESS THAT HAS NO CICS TERMINAL AND SO
+      *    CANNOT LINK TO GETINAB2 ITSELF.  WS-BLOCK-SIZE HOW MANY
+      *    NUMBERS TO RESERVE IN ONE RUN; DISPLAYS THE FIRST AND LAST
+      *    NUMBER OF THE RESERVED BLOCK SO THE RANGE CAN BE HANDED TO
+      *    THE BATCH/EDI PROCESS THAT WILL ASSIGN THEM.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT CTLFILE ASSIGN TO CTLFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS INVCTL-RECORD-KEY
+               FILE STATUS IS WS-CTLFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CTLFILE
+           RECORD CONTAINS 07 CHARACTERS
+           DATA RECORD IS INVCTL-RECORD.
+      *
+       COPY INVCTL.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-CTLFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-CTLFILE-SUCCESS                 VALUE '00'.
+       01 WS-BLOCK-SIZE                      PIC 9(04)  VALUE 0100.
+       01 WS-FIRST-NUMBER                    PIC 9(06)  VALUE ZERO.
+       01 WS-LAST-NUMBER                     PIC 9(06)  VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+      *
+           PERFORM 100-OPEN-FILES.
+           PERFORM 200-RESERVE-BLOCK.
+           PERFORM 900-CLOSE-FILES.
+      *
+           STOP RUN.
+      *
+       100-OPEN-FILES.
+      *
+           OPEN I-O CTLFILE.
+           IF WS-CTLFILE-SUCCESS
+               DISPLAY "CTLFILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-CTLFILE-SW=" WS-CTLFILE-SW
+               DISPLAY "CTLFILE OPEN ERROR"
+               STOP RUN
+           END-IF.
+      *
+       200-RESERVE-BLOCK.
+      *
+           SET INVCTL-INVOICE-NUMBER-SEQ TO TRUE.
+           READ CTLFILE INTO INVCTL-RECORD.
+           IF NOT WS-CTLFILE-SUCCESS
+               DISPLAY "WS-CTLFILE-SW=" WS-CTLFILE-SW
+               DISPLAY "CTLFILE READ ERROR"
+               STOP RUN
+           END-IF.
+      *
+           MOVE INVCTL-NEXT-NUMBER TO WS-FIRST-NUMBER.
+           COMPUTE WS-LAST-NUMBER = WS-FIRST-NUMBER + WS-BLOCK-SIZE - 1.
+           COMPUTE INVCTL-NEXT-NUMBER = WS-LAST-NUMBER + 1.
+      *
+           SET INVCTL-INVOICE-NUMBER-SEQ TO TRUE.
+           REWRITE INVCTL-RECORD.
+           IF NOT WS-CTLFILE-SUCCESS
+               DISPLAY "WS-CTLFILE-SW=" WS-CTLFILE-SW
+               DISPLAY "CTLFILE REWRITE ERROR"
+               STOP RUN
+           END-IF.
+      *
+           DISPLAY "INVOICE NUMBER BLOCK RESERVED FOR BATCH/EDI USE".
+           DISPLAY "FIRST NUMBER IN BLOCK: " WS-FIRST-NUMBER.
+           DISPLAY "LAST NUMBER IN BLOCK:  " WS-LAST-NUMBER.
+      *
+       900-CLOSE-FILES.
+      *
+           CLOSE CTLFILE.
+           DISPLAY "DONE".
+      *

@@ -1,145 +1,302 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. PRDLOAB2.
-       AUTHOR. JOSHUA LOPEZ.
-       DATE-WRITTEN. 17/03/2021.
-      *
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-      *
-       FILE-CONTROL.
-           SELECT CMINPUT ASSIGN TO CMDATA
-               ORGANIZATION IS SEQUENTIAL
-               FILE STATUS IS WS-INFILE-SW.
-
-           SELECT CMFILE ASSIGN TO OUTFILE
-               RECORD KEY IS CM-KEY
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS WS-OUTFILE-SW.
-      *
-       DATA DIVISION.
-       FILE SECTION.
-       FD CMINPUT
-           RECORD CONTAINS 46 CHARACTERS
-           DATA RECORD IS CMINPUT-RECORD.
-
-       01  CMINPUT-RECORD.
-      *
-      *   01  INVCTL-RECORD.
-      *
-      *    01  PRODUCT-MASTER-RECORD.
-      *
-           05  PRD-KEY.
-               10  PRD-PRODUCT-CODE            PIC X(10).
-           05  PRD-PRODUCT-DESCRIPTION         PIC X(20).
-           05  PRD-UNIT-PRICE                  PIC S9(07)V99.
-           05  PRD-QUANTITY-ON-HAND            PIC S9(07).
-      *
-      *
-      *
-      *01 CMINPUT-RECORD.
-      *    05  CM-KEY-IN.
-      *        10  CM-CUSTOMER-NUMBER        PIC X(6).
-      *    05  CM-FIRST-NAME                 PIC X(20).
-      *    05  CM-LAST-NAME                  PIC X(30).
-      *    05  CM-ADDRESS                    PIC X(30).
-      *    05  CM-CITY                       PIC X(20).
-      *    05  CM-STATE                      PIC X(2).
-      *    05  CM-ZIP-CODE                   PIC X(10).
-
-       FD CMFILE
-           RECORD CONTAINS 46 CHARACTERS
-           DATA RECORD IS CMFILE-RECORD.
-
-
-       01  CMFILE-RECORD.
-      *
-      *1  PRODUCT-MASTER-RECORD.
-      *
-      *    05  PRD-KEY.
-           05 CM-KEY.
-               10  PRD-PRODUCT-CODE            PIC X(10).
-           05  PRD-PRODUCT-DESCRIPTION         PIC X(20).
-           05  PRD-UNIT-PRICE                  PIC S9(07)V99.
-           05  PRD-QUANTITY-ON-HAND            PIC S9(07).
-      *
-      *
-      *01 CMFILE-RECORD.
-      *    05  CM-KEY.
-      *        10  CM-CUSTOMER-NUMBER        PIC X(6).
-      *    05  CM-FIRST-NAME                 PIC X(20).
-      *    05  CM-LAST-NAME                  PIC X(30).
-      *    05  CM-ADDRESS                    PIC X(30).
-      *    05  CM-CITY                       PIC X(20).
-      *    05  CM-STATE                      PIC X(2).
-      *    05  CM-ZIP-CODE                   PIC X(10).
-      *
-       WORKING-STORAGE SECTION.
-       01 WS-INFILE-SW                       PIC X(02)  VALUE SPACES.
-           88  WS-INFILE-SUCCESS                 VALUE '00'.
-           88  WS-INFILE-EOF                     VALUE '10'.
-       01 WS-OUTFILE-SW                      PIC X(02)  VALUE SPACES.
-           88  WS-OUTFILE-SUCCESS                VALUE '00'.
-           88  WS-OUTFILE-EOF                    VALUE '10'.
-       01 WS-CM-REC                          PIC X(118).
-       01 WS-EOF-SW-IN                       PIC X(01)  VALUE 'N'.
-           88  WS-EOF-IN-NO                      VALUE 'N'.
-           88  WS-EOF-IN-YES                     VALUE 'Y'.
-       01 WS-EOF-SW-OUT                      PIC X(01)  VALUE 'N'.
-           88  WS-EOF-OUT-NO                     VALUE 'N'.
-           88  WS-EOF-OUT-YES                    VALUE 'Y'.
-
-       PROCEDURE DIVISION.
-       000-MAIN-PARA.
-           MOVE SPACE TO WS-INFILE-SW
-                         WS-OUTFILE-SW
-                         WS-CM-REC.
-      *
-           OPEN INPUT CMINPUT.
-           IF WS-INFILE-SUCCESS
-               DISPLAY "CMINPUT OPEN SUCCESSFUL"
-           ELSE
-               DISPLAY "WS-INFILE-SW=" WS-INFILE-SW
-               DISPLAY "CMINPUT OPEN ERROR"
-               GO TO 999-DONE
-           END-IF.
-      *
-           OPEN OUTPUT CMFILE.
-           IF WS-OUTFILE-SUCCESS
-               DISPLAY "CMFILE OPEN SUCCESSFUL"
-           ELSE
-               DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
-               DISPLAY "CMFILE OPENING ERROR"
-               GO TO 999-DONE
-           END-IF.
-      *
-           READ CMINPUT
-               AT END MOVE 'Y' TO WS-EOF-SW-IN.
-      *
-           IF WS-EOF-IN-NO THEN
-               DISPLAY "1ST READ CMIREC=" CMINPUT-RECORD
-      *
-               PERFORM 100-LOAD-PARA
-                   UNTIL WS-EOF-IN-YES
-           ELSE
-               DISPLAY "NO DATA IN CMINPUT"
-           END-IF.
-      *
-       999-DONE.
-           DISPLAY "DONE".
-           STOP RUN.
-      *
-       100-LOAD-PARA.
-      *
-           WRITE CMFILE-RECORD FROM CMINPUT-RECORD.
-           DISPLAY "WRITE TO CMFILE".
-      *
-           READ CMINPUT
-               AT END MOVE 'Y' TO WS-EOF-SW-IN.
-      *
-           IF WS-EOF-IN-NO THEN
-               DISPLAY "NTH READ CMIREC=" CMINPUT-RECORD
-           ELSE
-               DISPLAY "EOF CMINPUT"
-           END-IF.
-      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRDLOAB2.
+       AUTHOR. JOSHUA LOPEZ.
+       DATE-WRITTEN. 17/03/2021.
+      *
+      *    09/08/2026  JL  ADDED UPSERT SUPPORT: THE FILE IS NOW
+      *                    OPENED I-O SO A PRODUCT CODE ALREADY ON
+      *                    CMFILE IS REWRITTEN (UPDATED) INSTEAD OF
+      *                    BEING REJECTED AS A DUPLICATE.  A CODE NOT
+      *                    ALREADY ON FILE IS STILL WRITTEN (INSERTED)
+      *                    AS BEFORE.  IF CMFILE DOES NOT EXIST YET
+      *                    (FILE STATUS 35 ON THE I-O OPEN), IT IS
+      *                    CREATED WITH AN OUTPUT OPEN AND EVERY INPUT
+      *                    RECORD IS AN INSERT, SAME AS A FIRST LOAD
+      *                    ALWAYS WAS.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT CMINPUT ASSIGN TO CMDATA
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INFILE-SW.
+
+           SELECT CMFILE ASSIGN TO OUTFILE
+               RECORD KEY IS CM-KEY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               FILE STATUS IS WS-OUTFILE-SW.
+
+           SELECT PRINT-FILE ASSIGN TO PRTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CMINPUT
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS CMINPUT-RECORD.
+
+       01  CMINPUT-RECORD.
+      *
+      *   01  INVCTL-RECORD.
+      *
+      *    01  PRODUCT-MASTER-RECORD.
+      *
+           05  PRD-KEY.
+               10  PRD-PRODUCT-CODE            PIC X(10).
+           05  PRD-PRODUCT-DESCRIPTION         PIC X(20).
+           05  PRD-PRODUCT-CATEGORY            PIC X(04).
+           05  PRD-UNIT-PRICE                  PIC S9(07)V99.
+           05  PRD-UNIT-COST                   PIC S9(07)V99.
+           05  PRD-QUANTITY-ON-HAND            PIC S9(07).
+           05  PRD-REORDER-POINT               PIC S9(07).
+           05  PRD-BREAK-TIER OCCURS 3 TIMES.
+               10  PRD-BREAK-QTY               PIC S9(05).
+               10  PRD-BREAK-PRICE             PIC S9(07)V99.
+           05  PRD-PENDING-PRICE               PIC S9(07)V99.
+           05  PRD-PENDING-EFF-DATE            PIC X(08).
+           05  PRD-UNIT-OF-MEASURE             PIC X(02).
+           05  PRD-CASE-PACK-QTY               PIC S9(05).
+      *
+      *
+      *
+      *01 CMINPUT-RECORD.
+      *    05  CM-KEY-IN.
+      *        10  CM-CUSTOMER-NUMBER        PIC X(6).
+      *    05  CM-FIRST-NAME                 PIC X(20).
+      *    05  CM-LAST-NAME                  PIC X(30).
+      *    05  CM-ADDRESS                    PIC X(30).
+      *    05  CM-CITY                       PIC X(20).
+      *    05  CM-STATE                      PIC X(2).
+      *    05  CM-ZIP-CODE                   PIC X(10).
+
+       FD CMFILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS CMFILE-RECORD.
+
+
+       01  CMFILE-RECORD.
+      *
+      *1  PRODUCT-MASTER-RECORD.
+      *
+      *    05  PRD-KEY.
+           05 CM-KEY.
+               10  PRD-PRODUCT-CODE            PIC X(10).
+           05  PRD-PRODUCT-DESCRIPTION         PIC X(20).
+           05  PRD-PRODUCT-CATEGORY            PIC X(04).
+           05  PRD-UNIT-PRICE                  PIC S9(07)V99.
+           05  PRD-UNIT-COST                   PIC S9(07)V99.
+           05  PRD-QUANTITY-ON-HAND            PIC S9(07).
+           05  PRD-REORDER-POINT               PIC S9(07).
+           05  PRD-BREAK-TIER OCCURS 3 TIMES.
+               10  PRD-BREAK-QTY               PIC S9(05).
+               10  PRD-BREAK-PRICE             PIC S9(07)V99.
+           05  PRD-PENDING-PRICE               PIC S9(07)V99.
+           05  PRD-PENDING-EFF-DATE            PIC X(08).
+           05  PRD-UNIT-OF-MEASURE             PIC X(02).
+           05  PRD-CASE-PACK-QTY               PIC S9(05).
+      *
+      *
+      *01 CMFILE-RECORD.
+      *    05  CM-KEY.
+      *        10  CM-CUSTOMER-NUMBER        PIC X(6).
+      *    05  CM-FIRST-NAME                 PIC X(20).
+      *    05  CM-LAST-NAME                  PIC X(30).
+      *    05  CM-ADDRESS                    PIC X(30).
+      *    05  CM-CITY                       PIC X(20).
+      *    05  CM-STATE                      PIC X(2).
+      *    05  CM-ZIP-CODE                   PIC X(10).
+      *
+       FD PRINT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINT-LINE.
+       01  PRINT-LINE                        PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-INFILE-SW                       PIC X(02)  VALUE SPACES.
+           88  WS-INFILE-SUCCESS                 VALUE '00'.
+           88  WS-INFILE-EOF                     VALUE '10'.
+       01 WS-OUTFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-OUTFILE-SUCCESS                VALUE '00'.
+           88  WS-OUTFILE-EOF                    VALUE '10'.
+       01 WS-CM-REC                          PIC X(118).
+       01 WS-EOF-SW-IN                       PIC X(01)  VALUE 'N'.
+           88  WS-EOF-IN-NO                      VALUE 'N'.
+           88  WS-EOF-IN-YES                     VALUE 'Y'.
+       01 WS-EOF-SW-OUT                      PIC X(01)  VALUE 'N'.
+           88  WS-EOF-OUT-NO                     VALUE 'N'.
+           88  WS-EOF-OUT-YES                    VALUE 'Y'.
+       01 WS-PRTFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRTFILE-SUCCESS                VALUE '00'.
+       01 WS-LOADED-COUNT                    PIC S9(07) COMP-3
+                                              VALUE ZERO.
+       01 WS-UPDATED-COUNT                   PIC S9(07) COMP-3
+                                              VALUE ZERO.
+       01 WS-REJECT-COUNT                    PIC S9(07) COMP-3
+                                              VALUE ZERO.
+       01 WS-REJECT-REASON                   PIC X(30)  VALUE SPACES.
+      *
+       01  RPT-HEADING-1.
+           05  FILLER          PIC X(30) VALUE
+               'PRODUCT MASTER LOAD - REJECTS'.
+           05  FILLER          PIC X(102) VALUE SPACE.
+      *
+       01  RPT-HEADING-2.
+           05  FILLER          PIC X(10) VALUE 'PROD CODE'.
+           05  FILLER          PIC X(03) VALUE SPACE.
+           05  FILLER          PIC X(20) VALUE 'DESCRIPTION'.
+           05  FILLER          PIC X(03) VALUE SPACE.
+           05  FILLER          PIC X(30) VALUE 'REASON'.
+           05  FILLER          PIC X(66) VALUE SPACE.
+      *
+       01  RPT-DETAIL-LINE.
+           05  RPT-PRODUCT-CODE   PIC X(10).
+           05  FILLER             PIC X(03) VALUE SPACE.
+           05  RPT-DESCRIPTION    PIC X(20).
+           05  FILLER             PIC X(03) VALUE SPACE.
+           05  RPT-REASON         PIC X(30).
+           05  FILLER             PIC X(66) VALUE SPACE.
+      *
+       01  RPT-TOTAL-LINE.
+           05  FILLER             PIC X(20) VALUE
+               'RECORDS LOADED     '.
+           05  RPT-TOTAL-LOADED   PIC Z(06)9.
+           05  FILLER             PIC X(10) VALUE SPACE.
+           05  FILLER             PIC X(20) VALUE
+               'RECORDS UPDATED    '.
+           05  RPT-TOTAL-UPDATED  PIC Z(06)9.
+           05  FILLER             PIC X(10) VALUE SPACE.
+           05  FILLER             PIC X(20) VALUE
+               'RECORDS REJECTED   '.
+           05  RPT-TOTAL-REJECTED PIC Z(06)9.
+           05  FILLER             PIC X(25) VALUE SPACE.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+           MOVE SPACE TO WS-INFILE-SW
+                         WS-OUTFILE-SW
+                         WS-CM-REC.
+      *
+           OPEN INPUT CMINPUT.
+           IF WS-INFILE-SUCCESS
+               DISPLAY "CMINPUT OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-INFILE-SW=" WS-INFILE-SW
+               DISPLAY "CMINPUT OPEN ERROR"
+               GO TO 999-DONE
+           END-IF.
+      *
+           OPEN I-O CMFILE.
+           IF WS-OUTFILE-SUCCESS
+               DISPLAY "CMFILE OPEN SUCCESSFUL"
+           ELSE
+               IF WS-OUTFILE-SW = '35'
+                   OPEN OUTPUT CMFILE
+                   IF WS-OUTFILE-SUCCESS
+                       DISPLAY "CMFILE DID NOT EXIST, CREATED"
+                   ELSE
+                       DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
+                       DISPLAY "CMFILE OPENING ERROR"
+                       GO TO 999-DONE
+                   END-IF
+               ELSE
+                   DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
+                   DISPLAY "CMFILE OPENING ERROR"
+                   GO TO 999-DONE
+               END-IF
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRTFILE-SUCCESS
+               DISPLAY "PRINT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRTFILE-SW=" WS-PRTFILE-SW
+               DISPLAY "PRINT-FILE OPEN ERROR"
+               GO TO 999-DONE
+           END-IF.
+      *
+           WRITE PRINT-LINE FROM RPT-HEADING-1.
+           WRITE PRINT-LINE FROM RPT-HEADING-2.
+      *
+           READ CMINPUT
+               AT END MOVE 'Y' TO WS-EOF-SW-IN.
+      *
+           IF WS-EOF-IN-NO THEN
+               DISPLAY "1ST READ CMIREC=" CMINPUT-RECORD
+      *
+               PERFORM 100-LOAD-PARA
+                   UNTIL WS-EOF-IN-YES
+           ELSE
+               DISPLAY "NO DATA IN CMINPUT"
+           END-IF.
+      *
+           MOVE WS-LOADED-COUNT   TO RPT-TOTAL-LOADED.
+           MOVE WS-UPDATED-COUNT  TO RPT-TOTAL-UPDATED.
+           MOVE WS-REJECT-COUNT   TO RPT-TOTAL-REJECTED.
+           WRITE PRINT-LINE FROM RPT-TOTAL-LINE.
+           CLOSE PRINT-FILE.
+           CLOSE CMINPUT.
+           CLOSE CMFILE.
+      *
+       999-DONE.
+           DISPLAY "DONE".
+           DISPLAY "RECORDS LOADED:   " WS-LOADED-COUNT.
+           DISPLAY "RECORDS UPDATED:  " WS-UPDATED-COUNT.
+           DISPLAY "RECORDS REJECTED: " WS-REJECT-COUNT.
+           STOP RUN.
+      *
+       100-LOAD-PARA.
+      *
+           IF PRD-PRODUCT-CODE OF CMINPUT-RECORD = SPACE
+               MOVE 'BLANK PRODUCT CODE' TO WS-REJECT-REASON
+               PERFORM 150-WRITE-REJECT
+           ELSE
+               WRITE CMFILE-RECORD FROM CMINPUT-RECORD
+               IF WS-OUTFILE-SUCCESS
+                   ADD 1 TO WS-LOADED-COUNT
+                   DISPLAY "WRITE TO CMFILE"
+               ELSE
+                   IF WS-OUTFILE-SW = '22'
+      *                A PRODUCT CODE ALREADY ON FILE IS AN UPDATE,
+      *                NOT A REJECT.
+                       REWRITE CMFILE-RECORD FROM CMINPUT-RECORD
+                       IF WS-OUTFILE-SUCCESS
+                           ADD 1 TO WS-UPDATED-COUNT
+                           DISPLAY "REWRITE TO CMFILE"
+                       ELSE
+                           MOVE 'REWRITE ERROR STATUS=' TO
+                               WS-REJECT-REASON
+                           MOVE WS-OUTFILE-SW TO
+                               WS-REJECT-REASON(23:2)
+                           PERFORM 150-WRITE-REJECT
+                       END-IF
+                   ELSE
+                       MOVE 'WRITE ERROR STATUS=' TO WS-REJECT-REASON
+                       MOVE WS-OUTFILE-SW TO
+                           WS-REJECT-REASON(20:2)
+                       PERFORM 150-WRITE-REJECT
+                   END-IF
+               END-IF
+           END-IF.
+      *
+           READ CMINPUT
+               AT END MOVE 'Y' TO WS-EOF-SW-IN.
+      *
+           IF WS-EOF-IN-NO THEN
+               DISPLAY "NTH READ CMIREC=" CMINPUT-RECORD
+           ELSE
+               DISPLAY "EOF CMINPUT"
+           END-IF.
+      *
+       150-WRITE-REJECT.
+      *
+           ADD 1 TO WS-REJECT-COUNT.
+           MOVE PRD-PRODUCT-CODE OF CMINPUT-RECORD TO RPT-PRODUCT-CODE.
+           MOVE PRD-PRODUCT-DESCRIPTION OF CMINPUT-RECORD TO
+               RPT-DESCRIPTION.
+           MOVE WS-REJECT-REASON TO RPT-REASON.
+           WRITE PRINT-LINE FROM RPT-DETAIL-LINE.
+           DISPLAY "REJECTED: " WS-REJECT-REASON.
+      *

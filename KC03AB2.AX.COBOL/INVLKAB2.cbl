@@ -0,0 +1,648 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  INVLKAB2.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+
+       01  END-OF-SESSION-MESSAGE      PIC X(13) VALUE 'Session ended'.
+
+       01  FILE-STATUS-INFO.
+           02  INV-OPEN                PIC X VALUE 'N'.
+           02  INV-OPEN-STATUS         PIC S9(8) COMP.
+           02  INV-ENABLE-STATUS       PIC S9(8) COMP.
+           02  CMF-OPEN                PIC X VALUE 'N'.
+           02  CMF-OPEN-STATUS         PIC S9(8) COMP.
+           02  CMF-ENABLE-STATUS       PIC S9(8) COMP.
+      *
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X(01)  VALUE 'Y'.
+               88  VALID-DATA                         VALUE 'Y'.
+           05  INVOICE-FOUND-SW            PIC X(01)  VALUE 'Y'.
+               88  INVOICE-FOUND                      VALUE 'Y'.
+           05  WS-BROWSE-END-SW            PIC X(01)  VALUE 'N'.
+               88  WS-BROWSE-END                      VALUE 'Y'.
+      *
+       01  FLAGS.
+      *
+           05  DISPLAY-FLAG                PIC X(01).
+               88  DISPLAY-INVOICE-DETAILS            VALUE '1'.
+               88  DISPLAY-SPACES                     VALUE '2'.
+               88  DISPLAY-LOW-VALUES                 VALUE '3'.
+           05  SEND-FLAG                   PIC X(01).
+               88  SEND-ERASE                         VALUE '1'.
+               88  SEND-DATAONLY                      VALUE '2'.
+               88  SEND-DATAONLY-ALARM                VALUE '3'.
+      *
+       01  COMMUNICATION-AREA.
+      *
+           05  CA-INVOICE-NUMBER           PIC 9(06).
+           05  CA-LINE-SUB                 PIC S9(03) COMP-3.
+           05  CA-SIGNON-CONTEXT           PIC X(36).
+      *
+       01  RESPONSE-CODE                   PIC S9(08) COMP.
+      *
+       01  ITEM-SUB                        PIC S9(03) COMP-3.
+       01  WS-LAST-LINE-SUB                PIC S9(03) COMP-3
+                                            VALUE ZERO.
+      *
+       01  WS-LINE-DISPLAY.
+           05  WS-LINE-NUM                 PIC Z9.
+           05  FILLER                      PIC X(05) VALUE '  OF '.
+           05  WS-LINE-TOTAL               PIC Z9.
+      *
+      *****************************************************************
+      * WAREHOUSE PICK-TICKET LINES - SAME LAYOUT SPOOLED BY ORDERAB2
+      * WHEN AN ORDER FIRST POSTS (SEE 2250-PRINT-PICK-TICKET THERE),
+      * DUPLICATED HERE SO A TICKET CAN BE REPRINTED WITHOUT PULLING
+      * THE ORDER-ENTRY PROGRAM BACK IN.
+      *****************************************************************
+       01  PICK-TICKET-TOKEN           PIC X(08).
+      *
+       01  PT-HEADER-LINE.
+           05  FILLER             PIC X(16) VALUE 'PICK TICKET  INV'.
+           05  PT-INVOICE-NUMBER  PIC 9(06).
+           05  FILLER             PIC X(11) VALUE '   CUST NO '.
+           05  PT-CUSTOMER-NUMBER PIC X(06).
+           05  FILLER             PIC X(40) VALUE SPACE.
+      *
+       01  PT-REPRINT-LINE.
+           05  FILLER             PIC X(11) VALUE '**REPRINT**'.
+           05  FILLER             PIC X(69) VALUE SPACE.
+      *
+       01  PT-SHIPTO-NAME-LINE.
+           05  FILLER             PIC X(09) VALUE 'SHIP TO: '.
+           05  PT-SHIPTO-FNAME    PIC X(20).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  PT-SHIPTO-LNAME    PIC X(30).
+           05  FILLER             PIC X(19) VALUE SPACE.
+      *
+       01  PT-SHIPTO-ADDR-LINE.
+           05  PT-SHIPTO-ADDRESS  PIC X(30).
+           05  FILLER             PIC X(02) VALUE SPACE.
+           05  PT-SHIPTO-CITY     PIC X(20).
+           05  FILLER             PIC X(02) VALUE SPACE.
+           05  PT-SHIPTO-STATE    PIC X(02).
+           05  FILLER             PIC X(02) VALUE SPACE.
+           05  PT-SHIPTO-ZIP      PIC X(10).
+           05  FILLER             PIC X(11) VALUE SPACE.
+      *
+       01  PT-SHIPTO-ADDR2-LINE.
+           05  PT-SHIPTO-ADDRESS-2 PIC X(30).
+           05  FILLER              PIC X(03) VALUE SPACE.
+           05  PT-SHIPTO-COUNTRY   PIC X(03).
+           05  FILLER              PIC X(41) VALUE SPACE.
+      *
+       01  PT-DETAIL-LINE.
+           05  FILLER             PIC X(14) VALUE 'PRODUCT CODE: '.
+           05  PT-PRODUCT-CODE    PIC X(10).
+           05  FILLER             PIC X(08) VALUE '   QTY: '.
+           05  PT-QUANTITY        PIC ZZZZ9.
+           05  FILLER             PIC X(08) VALUE '  WHSE: '.
+           05  PT-WAREHOUSE-CODE  PIC X(03).
+           05  FILLER             PIC X(26) VALUE SPACE.
+      *
+       COPY INVOICE.
+      *
+       COPY CUSTMAS.
+      *
+       COPY INVLSAB2.
+      *
+       COPY DFHAID.
+      *
+       COPY ERRPARM.
+      *
+       COPY SIGNCTX.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA                     PIC X(44).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PROCESS-INVOICE-LOOKUP.
+      *
+           EVALUATE TRUE
+               WHEN EIBCALEN = 36
+                   MOVE DFHCOMMAREA TO SIGNON-CONTEXT
+               WHEN EIBCALEN > ZERO
+                   MOVE DFHCOMMAREA TO COMMUNICATION-AREA
+                   MOVE CA-SIGNON-CONTEXT TO SIGNON-CONTEXT
+           END-EVALUATE.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO OR EIBCALEN = 36
+                   MOVE SIGNON-CONTEXT TO CA-SIGNON-CONTEXT
+                   MOVE ZERO TO CA-INVOICE-NUMBER
+                   MOVE LOW-VALUE TO INVLMAB2O
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1500-SEND-LOOKUP-MAP
+      *
+               WHEN EIBAID = DFHCLEAR
+                   MOVE ZERO TO CA-INVOICE-NUMBER
+                   MOVE LOW-VALUE TO INVLMAB2O
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1500-SEND-LOOKUP-MAP
+      *
+               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+      *
+               WHEN EIBAID = DFHPF3 OR DFHPF12
+                   EXEC CICS
+                       XCTL PROGRAM('UUMENAB2')
+                            COMMAREA(SIGNON-CONTEXT)
+                   END-EXEC
+      *
+               WHEN EIBAID = DFHENTER
+                   PERFORM 1000-LOOKUP-INVOICE
+      *
+               WHEN EIBAID = DFHPF7
+                   PERFORM 4000-DISPLAY-PREV-LINE-ITEM
+      *
+               WHEN EIBAID = DFHPF8
+                   PERFORM 5000-DISPLAY-NEXT-LINE-ITEM
+      *
+               WHEN EIBAID = DFHPF9
+                   PERFORM 6000-REPRINT-INVOICE
+      *
+               WHEN OTHER
+                   MOVE 'Invalid key pressed.' TO MESSAGEO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1500-SEND-LOOKUP-MAP
+      *
+           END-EVALUATE.
+      *
+           EXEC CICS
+               RETURN TRANSID('ILAB')
+                      COMMAREA(COMMUNICATION-AREA)
+           END-EXEC.
+      *
+       1000-LOOKUP-INVOICE.
+      *
+           PERFORM 1100-RECEIVE-LOOKUP-MAP.
+           MOVE SPACE TO MESSAGEO.
+      *
+           IF       INVNOL = ZERO
+                AND CUSTNOI NOT = SPACE
+                AND PONOI NOT = SPACE
+               PERFORM 1250-LOOKUP-BY-CUSTOMER-PO
+           ELSE
+               PERFORM 1200-EDIT-INVOICE-NUMBER
+               IF VALID-DATA
+                   MOVE INVNOI TO INV-INVOICE-NUMBER
+                   PERFORM 1300-READ-INVOICE-RECORD
+                   IF INVOICE-FOUND
+                       MOVE INV-INVOICE-NUMBER TO CA-INVOICE-NUMBER
+                       MOVE 1 TO CA-LINE-SUB
+                       SET DISPLAY-INVOICE-DETAILS TO TRUE
+                   ELSE
+                       MOVE ZERO TO CA-INVOICE-NUMBER
+                       SET DISPLAY-SPACES TO TRUE
+                   END-IF
+               ELSE
+                   SET DISPLAY-LOW-VALUES TO TRUE
+               END-IF
+           END-IF.
+      *
+           PERFORM 1400-DISPLAY-INVOICE-RESULTS.
+      *
+       1100-RECEIVE-LOOKUP-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('INVLMAB2')
+                       MAPSET('INVLSAB2')
+                       INTO(INVLMAB2I)
+           END-EXEC.
+      *
+           INSPECT INVLMAB2I
+               REPLACING ALL '_' BY SPACE.
+      *
+       1200-EDIT-INVOICE-NUMBER.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+      *
+           IF       INVNOL = ZERO
+                 OR INVNOI = SPACE
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE
+               'Enter an invoice number, or a customer number and PO.'
+                   TO MESSAGEO
+           ELSE
+               IF INVNOI NOT NUMERIC
+                   MOVE 'N' TO VALID-DATA-SW
+                   MOVE 'Invoice number must be numeric.' TO MESSAGEO
+               END-IF
+           END-IF.
+      *
+       1250-LOOKUP-BY-CUSTOMER-PO.
+      *
+      *    NO ALTERNATE INDEX ON INVAB2 FOR CUSTOMER NUMBER OR PO
+      *    NUMBER, SO A LOOKUP BY THOSE FIELDS IS A FULL SEQUENTIAL
+      *    BROWSE (SAME TECHNIQUE AS CMMNTAB2'S DUPLICATE-CUSTOMER
+      *    CHECK AGAINST CMFAB2).
+      *
+           MOVE 'N' TO INVOICE-FOUND-SW.
+           MOVE 'N' TO WS-BROWSE-END-SW.
+           MOVE LOW-VALUE TO INV-INVOICE-NUMBER.
+      *
+           PERFORM 7000-OPEN-INV-FILE.
+      *
+           EXEC CICS
+               STARTBR FILE('INVAB2')
+                       RIDFLD(INV-INVOICE-NUMBER)
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               PERFORM 1260-READ-NEXT-FOR-CUSTOMER-PO
+                   UNTIL INVOICE-FOUND OR WS-BROWSE-END
+               EXEC CICS
+                   ENDBR FILE('INVAB2')
+                         RESP(RESPONSE-CODE)
+               END-EXEC
+               IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NOTFND)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+           IF INVOICE-FOUND
+               MOVE INV-INVOICE-NUMBER TO CA-INVOICE-NUMBER
+               MOVE 1 TO CA-LINE-SUB
+               PERFORM 1320-COUNT-LINE-ITEMS
+               SET DISPLAY-INVOICE-DETAILS TO TRUE
+           ELSE
+               MOVE ZERO TO CA-INVOICE-NUMBER
+               MOVE 'No invoice found for that customer and PO.'
+                   TO MESSAGEO
+               SET DISPLAY-SPACES TO TRUE
+           END-IF.
+      *
+       1260-READ-NEXT-FOR-CUSTOMER-PO.
+      *
+           EXEC CICS
+               READNEXT FILE('INVAB2')
+                        INTO(INVOICE-RECORD)
+                        RIDFLD(INV-INVOICE-NUMBER)
+                        RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(ENDFILE)
+               MOVE 'Y' TO WS-BROWSE-END-SW
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               ELSE
+                   IF       INV-CUSTOMER-NUMBER = CUSTNOI
+                        AND INV-PO-NUMBER       = PONOI
+                       MOVE 'Y' TO INVOICE-FOUND-SW
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       1300-READ-INVOICE-RECORD.
+      *
+           PERFORM 7000-OPEN-INV-FILE.
+      *
+           EXEC CICS
+               READ FILE('INVAB2')
+                    INTO(INVOICE-RECORD)
+                    RIDFLD(INV-INVOICE-NUMBER)
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO INVOICE-FOUND-SW
+               MOVE 'That invoice does not exist.' TO MESSAGEO
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               ELSE
+                   MOVE 'Y' TO INVOICE-FOUND-SW
+                   PERFORM 1320-COUNT-LINE-ITEMS
+               END-IF
+           END-IF.
+      *
+       1320-COUNT-LINE-ITEMS.
+      *
+           MOVE ZERO TO WS-LAST-LINE-SUB.
+      *
+           PERFORM 1325-CHECK-LINE-ITEM
+               VARYING ITEM-SUB FROM 1 BY 1
+               UNTIL ITEM-SUB > 10.
+      *
+       1325-CHECK-LINE-ITEM.
+      *
+           IF INV-PRODUCT-CODE(ITEM-SUB) NOT = SPACE
+               MOVE ITEM-SUB TO WS-LAST-LINE-SUB
+           END-IF.
+      *
+       1400-DISPLAY-INVOICE-RESULTS.
+      *
+           EVALUATE TRUE
+               WHEN DISPLAY-INVOICE-DETAILS
+                   MOVE INV-INVOICE-NUMBER  TO INVNOO
+                   MOVE INV-CUSTOMER-NUMBER TO CUSTNOO
+                   MOVE INV-PO-NUMBER       TO PONOO
+                   MOVE INV-INVOICE-DATE    TO DATEO
+                   MOVE INV-INVOICE-TOTAL   TO TOTALO
+                   MOVE INV-TAX-AMOUNT      TO TAXO
+                   IF INV-VOIDED
+                       MOVE 'VOIDED'          TO STATUSO
+                       MOVE INV-VOID-REASON   TO REASONO
+                   ELSE
+                       MOVE 'ACTIVE'          TO STATUSO
+                       MOVE SPACE             TO REASONO
+                   END-IF
+                   PERFORM 1450-DISPLAY-LINE-ITEM
+                   IF MESSAGEO = SPACE
+                       MOVE
+                       'Invoice found.  PF7/PF8=line items PF9=reprint.'
+                           TO MESSAGEO
+                   END-IF
+                   SET SEND-DATAONLY TO TRUE
+               WHEN DISPLAY-SPACES
+                   MOVE LOW-VALUE TO CUSTNOO
+                   MOVE SPACE     TO PONOO
+                                     DATEO
+                                     STATUSO
+                                     REASONO
+                                     LINENOO
+                                     PCODEO
+                                     WHSEO
+                   MOVE ZERO      TO TOTALO
+                                     TAXO
+                                     QTYO
+                                     PRICEO
+                                     AMTO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+               WHEN DISPLAY-LOW-VALUES
+                   SET SEND-DATAONLY-ALARM TO TRUE
+           END-EVALUATE.
+      *
+           PERFORM 1500-SEND-LOOKUP-MAP.
+      *
+       1450-DISPLAY-LINE-ITEM.
+      *
+           IF WS-LAST-LINE-SUB = ZERO
+               MOVE SPACE TO PCODEO
+                             WHSEO
+                             LINENOO
+               MOVE ZERO  TO QTYO
+                             PRICEO
+                             AMTO
+           ELSE
+               MOVE INV-PRODUCT-CODE(CA-LINE-SUB)   TO PCODEO
+               MOVE INV-WAREHOUSE-CODE(CA-LINE-SUB) TO WHSEO
+               MOVE INV-QUANTITY(CA-LINE-SUB)       TO QTYO
+               MOVE INV-UNIT-PRICE(CA-LINE-SUB)     TO PRICEO
+               MOVE INV-AMOUNT(CA-LINE-SUB)         TO AMTO
+               MOVE CA-LINE-SUB      TO WS-LINE-NUM
+               MOVE WS-LAST-LINE-SUB TO WS-LINE-TOTAL
+               MOVE WS-LINE-DISPLAY  TO LINENOO
+           END-IF.
+      *
+       1500-SEND-LOOKUP-MAP.
+      *
+           MOVE 'ILAB' TO TRANIDO.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('INVLMAB2')
+                            MAPSET('INVLSAB2')
+                            FROM(INVLMAB2O)
+                            ERASE
+                   END-EXEC
+               WHEN SEND-DATAONLY
+                   EXEC CICS
+                       SEND MAP('INVLMAB2')
+                            MAPSET('INVLSAB2')
+                            FROM(INVLMAB2O)
+                            DATAONLY
+                   END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('INVLMAB2')
+                            MAPSET('INVLSAB2')
+                            FROM(INVLMAB2O)
+                            DATAONLY
+                            ALARM
+                   END-EXEC
+           END-EVALUATE.
+      *
+       4000-DISPLAY-PREV-LINE-ITEM.
+      *
+           MOVE SPACE TO MESSAGEO.
+      *
+           IF CA-INVOICE-NUMBER = ZERO
+               MOVE 'You must look up an invoice first.' TO MESSAGEO
+               SET DISPLAY-LOW-VALUES TO TRUE
+           ELSE
+               MOVE CA-INVOICE-NUMBER TO INV-INVOICE-NUMBER
+               PERFORM 1300-READ-INVOICE-RECORD
+               IF INVOICE-FOUND
+                   IF CA-LINE-SUB > 1
+                       SUBTRACT 1 FROM CA-LINE-SUB
+                   ELSE
+                       MOVE 'Already at the first line item.'
+                           TO MESSAGEO
+                   END-IF
+                   SET DISPLAY-INVOICE-DETAILS TO TRUE
+               ELSE
+                   SET DISPLAY-SPACES TO TRUE
+               END-IF
+           END-IF.
+      *
+           PERFORM 1400-DISPLAY-INVOICE-RESULTS.
+      *
+       5000-DISPLAY-NEXT-LINE-ITEM.
+      *
+           MOVE SPACE TO MESSAGEO.
+      *
+           IF CA-INVOICE-NUMBER = ZERO
+               MOVE 'You must look up an invoice first.' TO MESSAGEO
+               SET DISPLAY-LOW-VALUES TO TRUE
+           ELSE
+               MOVE CA-INVOICE-NUMBER TO INV-INVOICE-NUMBER
+               PERFORM 1300-READ-INVOICE-RECORD
+               IF INVOICE-FOUND
+                   IF CA-LINE-SUB < WS-LAST-LINE-SUB
+                       ADD 1 TO CA-LINE-SUB
+                   ELSE
+                       MOVE 'Already at the last line item.'
+                           TO MESSAGEO
+                   END-IF
+                   SET DISPLAY-INVOICE-DETAILS TO TRUE
+               ELSE
+                   SET DISPLAY-SPACES TO TRUE
+               END-IF
+           END-IF.
+      *
+           PERFORM 1400-DISPLAY-INVOICE-RESULTS.
+      *
+       6000-REPRINT-INVOICE.
+      *
+           MOVE SPACE TO MESSAGEO.
+      *
+           IF CA-INVOICE-NUMBER = ZERO
+               MOVE 'You must look up an invoice before reprinting.'
+                   TO MESSAGEO
+               SET DISPLAY-LOW-VALUES TO TRUE
+           ELSE
+               MOVE CA-INVOICE-NUMBER TO INV-INVOICE-NUMBER
+               PERFORM 1300-READ-INVOICE-RECORD
+               IF INVOICE-FOUND
+                   PERFORM 6100-SPOOL-PICK-TICKET
+                   MOVE 'Pick ticket reprinted.' TO MESSAGEO
+                   SET DISPLAY-INVOICE-DETAILS TO TRUE
+               ELSE
+                   SET DISPLAY-SPACES TO TRUE
+               END-IF
+           END-IF.
+      *
+           PERFORM 1400-DISPLAY-INVOICE-RESULTS.
+      *
+       6100-SPOOL-PICK-TICKET.
+      *
+           PERFORM 6110-READ-CUSTOMER-FOR-TICKET.
+      *
+           EXEC CICS
+               SPOOLOPEN OUTPUT
+                         NODE(' ')
+                         TOKEN(PICK-TICKET-TOKEN)
+                         RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           MOVE INV-INVOICE-NUMBER  TO PT-INVOICE-NUMBER.
+           MOVE INV-CUSTOMER-NUMBER TO PT-CUSTOMER-NUMBER.
+      *
+           EXEC CICS
+               SPOOLWRITE FROM(PT-HEADER-LINE)
+                          TOKEN(PICK-TICKET-TOKEN)
+           END-EXEC.
+      *
+           EXEC CICS
+               SPOOLWRITE FROM(PT-REPRINT-LINE)
+                          TOKEN(PICK-TICKET-TOKEN)
+           END-EXEC.
+      *
+           MOVE CM-FIRST-NAME TO PT-SHIPTO-FNAME.
+           MOVE CM-LAST-NAME  TO PT-SHIPTO-LNAME.
+      *
+           EXEC CICS
+               SPOOLWRITE FROM(PT-SHIPTO-NAME-LINE)
+                          TOKEN(PICK-TICKET-TOKEN)
+           END-EXEC.
+      *
+           MOVE CM-ADDRESS  TO PT-SHIPTO-ADDRESS.
+           MOVE CM-CITY     TO PT-SHIPTO-CITY.
+           MOVE CM-STATE    TO PT-SHIPTO-STATE.
+           MOVE CM-ZIP-CODE TO PT-SHIPTO-ZIP.
+      *
+           EXEC CICS
+               SPOOLWRITE FROM(PT-SHIPTO-ADDR-LINE)
+                          TOKEN(PICK-TICKET-TOKEN)
+           END-EXEC.
+      *
+           IF CM-ADDRESS-2 NOT = SPACE OR CM-COUNTRY NOT = SPACE
+               MOVE CM-ADDRESS-2 TO PT-SHIPTO-ADDRESS-2
+               MOVE CM-COUNTRY   TO PT-SHIPTO-COUNTRY
+               EXEC CICS
+                   SPOOLWRITE FROM(PT-SHIPTO-ADDR2-LINE)
+                              TOKEN(PICK-TICKET-TOKEN)
+               END-EXEC
+           END-IF.
+      *
+           PERFORM 6120-PRINT-PICK-TICKET-LINE
+               VARYING ITEM-SUB FROM 1 BY 1
+               UNTIL ITEM-SUB > 10.
+      *
+           EXEC CICS
+               SPOOLCLOSE TOKEN(PICK-TICKET-TOKEN)
+           END-EXEC.
+      *
+       6110-READ-CUSTOMER-FOR-TICKET.
+      *
+           EXEC CICS
+               INQUIRE FILE('CMFAB2')
+                   OPENSTATUS(CMF-OPEN-STATUS)
+                   ENABLESTATUS(CMF-ENABLE-STATUS)
+           END-EXEC.
+      *
+           IF CMF-OPEN-STATUS = DFHVALUE(CLOSED)
+               EXEC CICS
+                   SET FILE('CMFAB2') OPEN
+               END-EXEC
+               MOVE 'Y' TO CMF-OPEN
+           ELSE IF CMF-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               EXEC CICS
+                   ABEND ABCODE ('001')
+               END-EXEC
+           END-IF.
+      *
+           EXEC CICS
+               READ FILE('CMFAB2')
+                    INTO(CUSTOMER-MASTER-RECORD)
+                    RIDFLD(INV-CUSTOMER-NUMBER)
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       6120-PRINT-PICK-TICKET-LINE.
+      *
+           IF INV-PRODUCT-CODE(ITEM-SUB) NOT = SPACE
+               MOVE INV-PRODUCT-CODE(ITEM-SUB)   TO PT-PRODUCT-CODE
+               MOVE INV-QUANTITY(ITEM-SUB)       TO PT-QUANTITY
+               MOVE INV-WAREHOUSE-CODE(ITEM-SUB) TO PT-WAREHOUSE-CODE
+               EXEC CICS
+                   SPOOLWRITE FROM(PT-DETAIL-LINE)
+                              TOKEN(PICK-TICKET-TOKEN)
+               END-EXEC
+           END-IF.
+      *
+       7000-OPEN-INV-FILE.
+      *
+           EXEC CICS
+               INQUIRE FILE('INVAB2')
+                   OPENSTATUS(INV-OPEN-STATUS)
+                   ENABLESTATUS(INV-ENABLE-STATUS)
+           END-EXEC.
+      *
+           IF INV-OPEN-STATUS = DFHVALUE(CLOSED)
+               EXEC CICS
+                   SET FILE('INVAB2') OPEN
+               END-EXEC
+               MOVE 'Y' TO INV-OPEN
+           ELSE IF INV-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               EXEC CICS
+                   ABEND ABCODE ('003')
+               END-EXEC
+           END-IF.
+      *
+       9999-TERMINATE-PROGRAM.
+      *
+           MOVE EIBRESP  TO ERR-RESP.
+           MOVE EIBRESP2 TO ERR-RESP2.
+           MOVE EIBTRNID TO ERR-TRNID.
+           MOVE EIBRSRCE TO ERR-RSRCE.
+      *
+           EXEC CICS
+               XCTL PROGRAM('SYSERR')
+                    COMMAREA(ERROR-PARAMETERS)
+           END-EXEC.

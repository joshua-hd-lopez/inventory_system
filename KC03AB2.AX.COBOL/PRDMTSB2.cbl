@@ -0,0 +1,188 @@
+      *****************************************************************
+      *  PRDMTSB2 - SYMBOLIC MAP FOR THE PRODUCT MAINTENANCE SCREENS
+      *  (PRDM1AB2 SELECT, PRDM2AB2 DETAIL), USED BY PRDMNTB2.  MODELED
+      *  ON MNTSAB2, THE CUSTOMER MAINTENANCE SYMBOLIC MAP.
+      *****************************************************************
+       01  PRDM1AB2I.
+           02  FILLER PIC X(12).
+           02  TRANID1L    COMP  PIC  S9(4).
+           02  TRANID1F    PICTURE X.
+           02  FILLER REDEFINES TRANID1F.
+             03 TRANID1A    PICTURE X.
+           02  TRANID1I  PIC X(4).
+           02  PCODE1L    COMP  PIC  S9(4).
+           02  PCODE1F    PICTURE X.
+           02  FILLER REDEFINES PCODE1F.
+             03 PCODE1A    PICTURE X.
+           02  PCODE1I  PIC X(10).
+           02  ACTIONL    COMP  PIC  S9(4).
+           02  ACTIONF    PICTURE X.
+           02  FILLER REDEFINES ACTIONF.
+             03 ACTIONA    PICTURE X.
+           02  ACTIONI  PIC X(1).
+           02  MSG1L    COMP  PIC  S9(4).
+           02  MSG1F    PICTURE X.
+           02  FILLER REDEFINES MSG1F.
+             03 MSG1A    PICTURE X.
+           02  MSG1I  PIC X(79).
+           02  DUMMY1L    COMP  PIC  S9(4).
+           02  DUMMY1F    PICTURE X.
+           02  FILLER REDEFINES DUMMY1F.
+             03 DUMMY1A    PICTURE X.
+           02  DUMMY1I  PIC X(1).
+       01  PRDM1AB2O REDEFINES PRDM1AB2I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  TRANID1O  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  PCODE1O  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  ACTIONO  PIC X(1).
+           02  FILLER PICTURE X(3).
+           02  MSG1O  PIC X(79).
+           02  FILLER PICTURE X(3).
+           02  DUMMY1O  PIC X(1).
+       01  PRDM2AB2I.
+           02  FILLER PIC X(12).
+           02  TRANID2L    COMP  PIC  S9(4).
+           02  TRANID2F    PICTURE X.
+           02  FILLER REDEFINES TRANID2F.
+             03 TRANID2A    PICTURE X.
+           02  TRANID2I  PIC X(4).
+           02  PCODE2L    COMP  PIC  S9(4).
+           02  PCODE2F    PICTURE X.
+           02  FILLER REDEFINES PCODE2F.
+             03 PCODE2A    PICTURE X.
+           02  PCODE2I  PIC X(10).
+           02  DESCL    COMP  PIC  S9(4).
+           02  DESCF    PICTURE X.
+           02  FILLER REDEFINES DESCF.
+             03 DESCA    PICTURE X.
+           02  DESCI  PIC X(20).
+           02  CATGL    COMP  PIC  S9(4).
+           02  CATGF    PICTURE X.
+           02  FILLER REDEFINES CATGF.
+             03 CATGA    PICTURE X.
+           02  CATGI  PIC X(04).
+           02  PRICEL    COMP  PIC  S9(4).
+           02  PRICEF    PICTURE X.
+           02  FILLER REDEFINES PRICEF.
+             03 PRICEA    PICTURE X.
+           02  PRICEI  PIC X(10).
+           02  COSTL    COMP  PIC  S9(4).
+           02  COSTF    PICTURE X.
+           02  FILLER REDEFINES COSTF.
+             03 COSTA    PICTURE X.
+           02  COSTI  PIC X(10).
+           02  EFFDATL    COMP  PIC  S9(4).
+           02  EFFDATF    PICTURE X.
+           02  FILLER REDEFINES EFFDATF.
+             03 EFFDATA    PICTURE X.
+           02  EFFDATI  PIC X(08).
+           02  ONHANDL    COMP  PIC  S9(4).
+           02  ONHANDF    PICTURE X.
+           02  FILLER REDEFINES ONHANDF.
+             03 ONHANDA    PICTURE X.
+           02  ONHANDI  PIC X(07).
+           02  BQTY1L    COMP  PIC  S9(4).
+           02  BQTY1F    PICTURE X.
+           02  FILLER REDEFINES BQTY1F.
+             03 BQTY1A    PICTURE X.
+           02  BQTY1I  PIC X(05).
+           02  BPRC1L    COMP  PIC  S9(4).
+           02  BPRC1F    PICTURE X.
+           02  FILLER REDEFINES BPRC1F.
+             03 BPRC1A    PICTURE X.
+           02  BPRC1I  PIC X(10).
+           02  BQTY2L    COMP  PIC  S9(4).
+           02  BQTY2F    PICTURE X.
+           02  FILLER REDEFINES BQTY2F.
+             03 BQTY2A    PICTURE X.
+           02  BQTY2I  PIC X(05).
+           02  BPRC2L    COMP  PIC  S9(4).
+           02  BPRC2F    PICTURE X.
+           02  FILLER REDEFINES BPRC2F.
+             03 BPRC2A    PICTURE X.
+           02  BPRC2I  PIC X(10).
+           02  BQTY3L    COMP  PIC  S9(4).
+           02  BQTY3F    PICTURE X.
+           02  FILLER REDEFINES BQTY3F.
+             03 BQTY3A    PICTURE X.
+           02  BQTY3I  PIC X(05).
+           02  BPRC3L    COMP  PIC  S9(4).
+           02  BPRC3F    PICTURE X.
+           02  FILLER REDEFINES BPRC3F.
+             03 BPRC3A    PICTURE X.
+           02  BPRC3I  PIC X(10).
+           02  MSG2L    COMP  PIC  S9(4).
+           02  MSG2F    PICTURE X.
+           02  FILLER REDEFINES MSG2F.
+             03 MSG2A    PICTURE X.
+           02  MSG2I  PIC X(79).
+           02  DUMMY2L    COMP  PIC  S9(4).
+           02  DUMMY2F    PICTURE X.
+           02  FILLER REDEFINES DUMMY2F.
+             03 DUMMY2A    PICTURE X.
+           02  DUMMY2I  PIC X(1).
+       01  PRDM2AB2O REDEFINES PRDM2AB2I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  TRANID2O  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  PCODE2O  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  DESCC    PICTURE X.
+           02  DESCH    PICTURE X.
+           02  DESCO  PIC X(20).
+           02  FILLER PICTURE X(3).
+           02  CATGC    PICTURE X.
+           02  CATGH    PICTURE X.
+           02  CATGO  PIC X(04).
+           02  FILLER PICTURE X(3).
+           02  PRICEC    PICTURE X.
+           02  PRICEH    PICTURE X.
+           02  PRICEO PIC Z,ZZZ,ZZ9.99.
+           02  FILLER PICTURE X(3).
+           02  COSTC    PICTURE X.
+           02  COSTH    PICTURE X.
+           02  COSTO PIC Z,ZZZ,ZZ9.99.
+           02  FILLER PICTURE X(3).
+           02  EFFDATC    PICTURE X.
+           02  EFFDATH    PICTURE X.
+           02  EFFDATO  PIC X(08).
+           02  FILLER PICTURE X(3).
+           02  ONHANDC    PICTURE X.
+           02  ONHANDH    PICTURE X.
+           02  ONHANDO PIC Z,ZZZ,ZZ9-.
+           02  FILLER PICTURE X(3).
+           02  BQTY1C    PICTURE X.
+           02  BQTY1H    PICTURE X.
+           02  BQTY1O  PIC ZZ,ZZ9.
+           02  FILLER PICTURE X(3).
+           02  BPRC1C    PICTURE X.
+           02  BPRC1H    PICTURE X.
+           02  BPRC1O PIC Z,ZZZ,ZZ9.99.
+           02  FILLER PICTURE X(3).
+           02  BQTY2C    PICTURE X.
+           02  BQTY2H    PICTURE X.
+           02  BQTY2O  PIC ZZ,ZZ9.
+           02  FILLER PICTURE X(3).
+           02  BPRC2C    PICTURE X.
+           02  BPRC2H    PICTURE X.
+           02  BPRC2O PIC Z,ZZZ,ZZ9.99.
+           02  FILLER PICTURE X(3).
+           02  BQTY3C    PICTURE X.
+           02  BQTY3H    PICTURE X.
+           02  BQTY3O  PIC ZZ,ZZ9.
+           02  FILLER PICTURE X(3).
+           02  BPRC3C    PICTURE X.
+           02  BPRC3H    PICTURE X.
+           02  BPRC3O PIC Z,ZZZ,ZZ9.99.
+           02  FILLER PICTURE X(3).
+           02  MSG2C    PICTURE X.
+           02  MSG2H    PICTURE X.
+           02  MSG2O  PIC X(79).
+           02  FILLER PICTURE X(3).
+           02  DUMMY2C    PICTURE X.
+           02  DUMMY2H    PICTURE X.
+           02  DUMMY2O  PIC X(1).

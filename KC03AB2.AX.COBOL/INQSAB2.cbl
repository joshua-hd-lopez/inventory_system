@@ -40,6 +40,41 @@
            02  FILLER REDEFINES ZIPCODEF.
              03 ZIPCODEA    PICTURE X.
            02  ZIPCODEI  PIC X(10).
+           02  ADDR2L    COMP  PIC  S9(4).
+           02  ADDR2F    PICTURE X.
+           02  FILLER REDEFINES ADDR2F.
+             03 ADDR2A    PICTURE X.
+           02  ADDR2I  PIC X(30).
+           02  COUNTRYL    COMP  PIC  S9(4).
+           02  COUNTRYF    PICTURE X.
+           02  FILLER REDEFINES COUNTRYF.
+             03 COUNTRYA    PICTURE X.
+           02  COUNTRYI  PIC X(03).
+           02  PHONEL    COMP  PIC  S9(4).
+           02  PHONEF    PICTURE X.
+           02  FILLER REDEFINES PHONEF.
+             03 PHONEA    PICTURE X.
+           02  PHONEI  PIC X(12).
+           02  EMAILL    COMP  PIC  S9(4).
+           02  EMAILF    PICTURE X.
+           02  FILLER REDEFINES EMAILF.
+             03 EMAILA    PICTURE X.
+           02  EMAILI  PIC X(40).
+           02  CREDLIML    COMP  PIC  S9(4).
+           02  CREDLIMF    PICTURE X.
+           02  FILLER REDEFINES CREDLIMF.
+             03 CREDLIMA    PICTURE X.
+           02  CREDLIMI  PIC X(12).
+           02  BALDUEL    COMP  PIC  S9(4).
+           02  BALDUEF    PICTURE X.
+           02  FILLER REDEFINES BALDUEF.
+             03 BALDUEA    PICTURE X.
+           02  BALDUEI  PIC X(12).
+           02  YTDSALEL    COMP  PIC  S9(4).
+           02  YTDSALEF    PICTURE X.
+           02  FILLER REDEFINES YTDSALEF.
+             03 YTDSALEA    PICTURE X.
+           02  YTDSALEI  PIC X(12).
            02  MESSAGEL    COMP  PIC  S9(4).
            02  MESSAGEF    PICTURE X.
            02  FILLER REDEFINES MESSAGEF.
@@ -69,6 +104,20 @@
            02  FILLER PICTURE X(3).
            02  ZIPCODEO  PIC X(10).
            02  FILLER PICTURE X(3).
+           02  ADDR2O  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  COUNTRYO  PIC X(03).
+           02  FILLER PICTURE X(3).
+           02  PHONEO  PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  EMAILO  PIC X(40).
+           02  FILLER PICTURE X(3).
+           02  CREDLIMO PIC Z,ZZZ,ZZ9.99.
+           02  FILLER PICTURE X(3).
+           02  BALDUEO PIC Z,ZZZ,ZZ9.99.
+           02  FILLER PICTURE X(3).
+           02  YTDSALEO PIC Z,ZZZ,ZZ9.99.
+           02  FILLER PICTURE X(3).
            02  MESSAGEO  PIC X(79).
            02  FILLER PICTURE X(3).
            02  DUMMYO  PIC X(1).
\ No newline at end of file

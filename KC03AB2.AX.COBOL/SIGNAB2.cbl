@@ -0,0 +1,246 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  SIGNAB2.
+      *
+      *    OPERATOR SIGNON.  UUMENAB2 XCTLS HERE WHENEVER IT IS
+      *    ENTERED WITHOUT A SIGNED-ON COMMAREA; ON A SUCCESSFUL
+      *    SIGNON THIS PROGRAM XCTLS BACK TO UUMENAB2 WITH A
+      *    SIGNON-CONTEXT COMMAREA IDENTIFYING THE OPERATOR AND
+      *    THEIR SECURITY LEVEL.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01  END-OF-SESSION-MESSAGE      PIC X(13) VALUE 'Session ended'.
+      *
+       01  FILE-STATUS-INFO.
+           02  OPR-OPEN                PIC X VALUE 'N'.
+           02  OPR-OPEN-STATUS         PIC S9(8) COMP.
+           02  OPR-ENABLE-STATUS       PIC S9(8) COMP.
+      *
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X(01) VALUE 'Y'.
+               88  VALID-DATA               VALUE 'Y'.
+           05  OPERATOR-VALID-SW           PIC X(01) VALUE 'Y'.
+               88  OPERATOR-VALID           VALUE 'Y'.
+      *
+       01  FLAGS.
+      *
+           05  SEND-FLAG                   PIC X(01).
+               88  SEND-ERASE              VALUE '1'.
+               88  SEND-DATAONLY           VALUE '2'.
+               88  SEND-DATAONLY-ALARM     VALUE '3'.
+      *
+       01  COMMUNICATION-AREA          PIC X(01).
+      *
+       01  RESPONSE-CODE               PIC S9(08) COMP.
+      *
+       COPY OPERMAS.
+      *
+       COPY SIGNCTX.
+      *
+       COPY SGNSAB2.
+      *
+       COPY DFHAID.
+      *
+       COPY ERRPARM.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA                 PIC X(01).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PROCESS-SIGNON.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO
+                   MOVE LOW-VALUE TO SGNMAB2O
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1400-SEND-SIGNON-MAP
+      *
+               WHEN EIBAID = DFHCLEAR
+                   MOVE LOW-VALUE TO SGNMAB2O
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1400-SEND-SIGNON-MAP
+      *
+               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+      *
+               WHEN EIBAID = DFHPF3 OR DFHPF12
+                   PERFORM 2000-SEND-TERMINATION-MESSAGE
+                   EXEC CICS
+                       RETURN
+                   END-EXEC
+      *
+               WHEN EIBAID = DFHENTER
+                   PERFORM 1000-PROCESS-SIGNON-MAP
+      *
+               WHEN OTHER
+                   MOVE 'Invalid key pressed.' TO MESSAGEO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1400-SEND-SIGNON-MAP
+      *
+           END-EVALUATE.
+      *
+           EXEC CICS
+               RETURN TRANSID('SAB2')
+                      COMMAREA(COMMUNICATION-AREA)
+           END-EXEC.
+      *
+       1000-PROCESS-SIGNON-MAP.
+      *
+           PERFORM 1100-RECEIVE-SIGNON-MAP.
+           PERFORM 1200-EDIT-SIGNON-DATA.
+           IF VALID-DATA
+               PERFORM 1300-VALIDATE-OPERATOR
+               IF OPERATOR-VALID
+                   PERFORM 1350-BRANCH-TO-MENU
+               END-IF
+           END-IF.
+           SET SEND-DATAONLY-ALARM TO TRUE.
+           MOVE SPACE TO PASSWDO.
+           PERFORM 1400-SEND-SIGNON-MAP.
+      *
+       1100-RECEIVE-SIGNON-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('SGNMAB2')
+                       MAPSET('SGNSAB2')
+                       INTO(SGNMAB2I)
+           END-EXEC.
+      *
+       1200-EDIT-SIGNON-DATA.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+      *
+           IF OPERIDL = ZERO OR OPERIDI = SPACE
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'You must enter an operator ID.' TO MESSAGEO
+           ELSE
+               IF PASSWDL = ZERO OR PASSWDI = SPACE
+                   MOVE 'N' TO VALID-DATA-SW
+                   MOVE 'You must enter a password.' TO MESSAGEO
+               END-IF
+           END-IF.
+      *
+       1300-VALIDATE-OPERATOR.
+      *
+           MOVE 'Y' TO OPERATOR-VALID-SW.
+      *
+           PERFORM 6000-OPEN-OPR-FILE.
+      *
+           MOVE OPERIDI TO OPER-ID.
+           EXEC CICS
+               READ FILE('OPRAB2')
+                    INTO(OPERATOR-RECORD)
+                    RIDFLD(OPER-ID)
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO OPERATOR-VALID-SW
+               MOVE 'Invalid operator ID or password.' TO MESSAGEO
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               ELSE
+                   IF NOT OPER-ACTIVE
+                       MOVE 'N' TO OPERATOR-VALID-SW
+                       MOVE 'That operator ID has been disabled.'
+                           TO MESSAGEO
+                   ELSE
+                       IF OPER-PASSWORD NOT = PASSWDI
+                           MOVE 'N' TO OPERATOR-VALID-SW
+                           MOVE 'Invalid operator ID or password.'
+                               TO MESSAGEO
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       1350-BRANCH-TO-MENU.
+      *
+           SET SC-SIGNED-ON TO TRUE.
+           MOVE OPER-ID              TO SC-OPERATOR-ID.
+           MOVE OPER-NAME            TO SC-OPERATOR-NAME.
+           MOVE OPER-SECURITY-LEVEL  TO SC-SECURITY-LEVEL.
+      *
+           EXEC CICS
+               XCTL PROGRAM('UUMENAB2')
+                    COMMAREA(SIGNON-CONTEXT)
+           END-EXEC.
+      *
+       1400-SEND-SIGNON-MAP.
+      *
+           MOVE 'SAB2' TO TRANIDO.
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('SGNMAB2')
+                            MAPSET('SGNSAB2')
+                            FROM(SGNMAB2O)
+                            ERASE
+                   END-EXEC
+               WHEN SEND-DATAONLY
+                   EXEC CICS
+                       SEND MAP('SGNMAB2')
+                            MAPSET('SGNSAB2')
+                            FROM(SGNMAB2O)
+                            DATAONLY
+                   END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('SGNMAB2')
+                            MAPSET('SGNSAB2')
+                            FROM(SGNMAB2O)
+                            DATAONLY
+                            ALARM
+                   END-EXEC
+           END-EVALUATE.
+      *
+       2000-SEND-TERMINATION-MESSAGE.
+      *
+           EXEC CICS
+               SEND TEXT FROM(END-OF-SESSION-MESSAGE)
+                         ERASE
+                         FREEKB
+           END-EXEC.
+      *
+       6000-OPEN-OPR-FILE.
+      *
+           EXEC CICS
+               INQUIRE FILE('OPRAB2')
+                   OPENSTATUS(OPR-OPEN-STATUS)
+                   ENABLESTATUS(OPR-ENABLE-STATUS)
+           END-EXEC.
+      *
+           IF OPR-OPEN-STATUS = DFHVALUE(CLOSED)
+               EXEC CICS
+                   SET FILE('OPRAB2') OPEN
+               END-EXEC
+               MOVE 'Y' TO OPR-OPEN
+           ELSE IF OPR-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               EXEC CICS
+                   ABEND ABCODE ('120')
+               END-EXEC
+           END-IF.
+      *
+       9999-TERMINATE-PROGRAM.
+      *
+           MOVE EIBRESP  TO ERR-RESP.
+           MOVE EIBRESP2 TO ERR-RESP2.
+           MOVE EIBTRNID TO ERR-TRNID.
+           MOVE EIBRSRCE TO ERR-RSRCE.
+      *
+           EXEC CICS
+               XCTL PROGRAM('SYSERR')
+                    COMMAREA(ERROR-PARAMETERS)
+           END-EXEC.

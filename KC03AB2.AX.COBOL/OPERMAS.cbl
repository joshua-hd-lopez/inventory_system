@@ -0,0 +1,18 @@
+      *****************************************************************
+      *  OPERMAS - OPERATOR MASTER RECORD (OPRAB2).  ONE RECORD PER
+      *  OPERATOR ID, USED BY SIGNAB2 TO VALIDATE SIGNON AND BY
+      *  UUMENAB2 TO DECIDE WHICH MENU FUNCTIONS THE SIGNED-ON
+      *  OPERATOR IS CLEARED FOR.
+      *****************************************************************
+       01  OPERATOR-RECORD.
+           05  OPER-KEY.
+               10  OPER-ID                    PIC X(04).
+           05  OPER-PASSWORD                  PIC X(08).
+           05  OPER-NAME                      PIC X(30).
+           05  OPER-SECURITY-LEVEL            PIC 9(01).
+               88  OPER-LEVEL-INQUIRY             VALUE 1.
+               88  OPER-LEVEL-ENTRY               VALUE 2.
+               88  OPER-LEVEL-SUPERVISOR          VALUE 9.
+           05  OPER-STATUS                    PIC X(01).
+               88  OPER-ACTIVE                    VALUE 'A'.
+               88  OPER-DISABLED                  VALUE 'D'.

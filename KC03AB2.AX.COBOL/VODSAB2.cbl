@@ -0,0 +1,74 @@
+       01  VODMAB2I.
+           02  FILLER PIC X(12).
+           02  TRANIDL    COMP  PIC  S9(4).
+           02  TRANIDF    PICTURE X.
+           02  FILLER REDEFINES TRANIDF.
+             03 TRANIDA    PICTURE X.
+           02  TRANIDI  PIC X(4).
+           02  INVNOL    COMP  PIC  S9(4).
+           02  INVNOF    PICTURE X.
+           02  FILLER REDEFINES INVNOF.
+             03 INVNOA    PICTURE X.
+           02  INVNOI  PIC X(6).
+           02  CUSTNOL    COMP  PIC  S9(4).
+           02  CUSTNOF    PICTURE X.
+           02  FILLER REDEFINES CUSTNOF.
+             03 CUSTNOA    PICTURE X.
+           02  CUSTNOI  PIC X(6).
+           02  PONOL    COMP  PIC  S9(4).
+           02  PONOF    PICTURE X.
+           02  FILLER REDEFINES PONOF.
+             03 PONOA    PICTURE X.
+           02  PONOI  PIC X(10).
+           02  TOTALL    COMP  PIC  S9(4).
+           02  TOTALF    PICTURE X.
+           02  FILLER REDEFINES TOTALF.
+             03 TOTALA    PICTURE X.
+           02  TOTALI  PIC X(12).
+           02  STATUSL    COMP  PIC  S9(4).
+           02  STATUSF    PICTURE X.
+           02  FILLER REDEFINES STATUSF.
+             03 STATUSA    PICTURE X.
+           02  STATUSI  PIC X(7).
+           02  REASONL    COMP  PIC  S9(4).
+           02  REASONF    PICTURE X.
+           02  FILLER REDEFINES REASONF.
+             03 REASONA    PICTURE X.
+           02  REASONI  PIC X(30).
+           02  OPERIDL    COMP  PIC  S9(4).
+           02  OPERIDF    PICTURE X.
+           02  FILLER REDEFINES OPERIDF.
+             03 OPERIDA    PICTURE X.
+           02  OPERIDI  PIC X(4).
+           02  MESSAGEL    COMP  PIC  S9(4).
+           02  MESSAGEF    PICTURE X.
+           02  FILLER REDEFINES MESSAGEF.
+             03 MESSAGEA    PICTURE X.
+           02  MESSAGEI  PIC X(79).
+           02  DUMMYL    COMP  PIC  S9(4).
+           02  DUMMYF    PICTURE X.
+           02  FILLER REDEFINES DUMMYF.
+             03 DUMMYA    PICTURE X.
+           02  DUMMYI  PIC X(1).
+       01  VODMAB2O REDEFINES VODMAB2I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  TRANIDO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  INVNOO  PIC 9(6).
+           02  FILLER PICTURE X(3).
+           02  CUSTNOO  PIC X(6).
+           02  FILLER PICTURE X(3).
+           02  PONOO  PIC X(10).
+           02  FILLER PICTURE X(3).
+           02  TOTALO PIC Z,ZZZ,ZZ9.99.
+           02  FILLER PICTURE X(3).
+           02  STATUSO  PIC X(7).
+           02  FILLER PICTURE X(3).
+           02  REASONO  PIC X(30).
+           02  FILLER PICTURE X(3).
+           02  OPERIDO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  MESSAGEO  PIC X(79).
+           02  FILLER PICTURE X(3).
+           02  DUMMYO  PIC X(1).

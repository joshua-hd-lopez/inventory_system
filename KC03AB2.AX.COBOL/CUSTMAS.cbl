@@ -0,0 +1,19 @@
+      *****************************************************************
+      *  CUSTMAS - CUSTOMER MASTER RECORD (CMFAB2).  KEYED BY
+      *  CM-CUSTOMER-NUMBER.
+      *****************************************************************
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-KEY.
+               10  CM-CUSTOMER-NUMBER        PIC X(6).
+           05  CM-FIRST-NAME                 PIC X(20).
+           05  CM-LAST-NAME                  PIC X(30).
+           05  CM-ADDRESS                    PIC X(30).
+           05  CM-CITY                       PIC X(20).
+           05  CM-STATE                      PIC X(2).
+           05  CM-ZIP-CODE                   PIC X(10).
+           05  CM-CREDIT-LIMIT               PIC S9(07)V99.
+           05  CM-BALANCE-DUE                PIC S9(07)V99.
+           05  CM-ADDRESS-2                  PIC X(30).
+           05  CM-COUNTRY                    PIC X(03).
+           05  CM-PHONE-NUMBER               PIC X(12).
+           05  CM-EMAIL-ADDRESS              PIC X(40).

@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRDPRCB2.
+       AUTHOR. JOSHUA LOPEZ.
+       DATE-WRITTEN. 09/08/2026.
+      *
+      *    APPLIES ANY EFFECTIVE-DATED PRICE CHANGES SCHEDULED THROUGH
+      *    PRDMNTB2 (PRD-PENDING-PRICE / PRD-PENDING-EFF-DATE) WHOSE
+      *    EFFECTIVE DATE HAS ARRIVED, UPDATES THE PRODUCT MASTER AND
+      *    WRITES AN "APPLIED" RECORD TO THE PRICE CHANGE AUDIT FILE
+      *    (PRCAB2) FOR EACH PRICE THAT IS ACTUALLY PUT INTO EFFECT.
+      *    INTENDED TO RUN AS A DAILY BATCH STEP AHEAD OF ORDER ENTRY.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT PRDFILE ASSIGN TO PRDFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PRD-KEY
+               FILE STATUS IS WS-PRDFILE-SW.
+
+           SELECT PRCFILE ASSIGN TO PRCFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PRC-KEY
+               FILE STATUS IS WS-PRCFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRDFILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRODUCT-MASTER-RECORD.
+      *
+       COPY PRODUCT.
+      *
+       FD PRCFILE
+           RECORD CONTAINS 53 CHARACTERS
+           DATA RECORD IS PRICE-CHANGE-RECORD.
+      *
+       COPY PRCHIST.
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-PRDFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRDFILE-SUCCESS                VALUE '00'.
+           88  WS-PRDFILE-EOF                    VALUE '10'.
+       01 WS-PRCFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRCFILE-SUCCESS                VALUE '00'.
+       01 WS-EOF-SW                          PIC X(01)  VALUE 'N'.
+           88  WS-EOF-NO                         VALUE 'N'.
+           88  WS-EOF-YES                        VALUE 'Y'.
+       01 WS-RUN-DATE-X                      PIC X(08).
+       01 WS-CHECKED-COUNT                   PIC S9(07) COMP-3
+                                              VALUE ZERO.
+       01 WS-APPLIED-COUNT                   PIC S9(07) COMP-3
+                                              VALUE ZERO.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+      *
+           ACCEPT WS-RUN-DATE-X FROM DATE YYYYMMDD.
+      *
+           PERFORM 100-OPEN-FILES.
+           PERFORM 200-READ-PRODUCT.
+      *
+           PERFORM 300-PROCESS-PRODUCT
+               UNTIL WS-EOF-YES.
+      *
+           PERFORM 900-CLOSE-FILES.
+      *
+           DISPLAY "PRODUCTS CHECKED: " WS-CHECKED-COUNT.
+           DISPLAY "PRICE CHANGES APPLIED: " WS-APPLIED-COUNT.
+           STOP RUN.
+      *
+       100-OPEN-FILES.
+      *
+           OPEN I-O PRDFILE.
+           IF WS-PRDFILE-SUCCESS
+               DISPLAY "PRDFILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRDFILE-SW=" WS-PRDFILE-SW
+               DISPLAY "PRDFILE OPEN ERROR"
+               STOP RUN
+           END-IF.
+      *
+           OPEN I-O PRCFILE.
+           IF WS-PRCFILE-SUCCESS
+               DISPLAY "PRCFILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRCFILE-SW=" WS-PRCFILE-SW
+               DISPLAY "PRCFILE OPEN ERROR"
+               STOP RUN
+           END-IF.
+      *
+       200-READ-PRODUCT.
+      *
+           READ PRDFILE NEXT RECORD
+               AT END MOVE 'Y' TO WS-EOF-SW
+           NOT AT END ADD 1 TO WS-CHECKED-COUNT
+           END-READ.
+      *
+       300-PROCESS-PRODUCT.
+      *
+           IF       PRD-PENDING-EFF-DATE NOT = SPACES
+                AND PRD-PENDING-EFF-DATE <= WS-RUN-DATE-X
+               PERFORM 400-APPLY-PENDING-PRICE
+           END-IF.
+      *
+           PERFORM 200-READ-PRODUCT.
+      *
+       400-APPLY-PENDING-PRICE.
+      *
+           MOVE PRD-PRODUCT-CODE      TO PRC-PRODUCT-CODE.
+           MOVE WS-RUN-DATE-X         TO PRC-CHANGE-DATE.
+           MOVE ZERO                  TO PRC-CHANGE-TIME.
+           MOVE PRD-UNIT-PRICE        TO PRC-OLD-PRICE.
+           MOVE PRD-PENDING-PRICE     TO PRC-NEW-PRICE.
+           MOVE PRD-PENDING-EFF-DATE  TO PRC-EFFECTIVE-DATE.
+           MOVE 'BATC'                TO PRC-CHANGED-BY.
+           SET PRC-APPLIED            TO TRUE.
+      *
+           MOVE PRD-PENDING-PRICE     TO PRD-UNIT-PRICE.
+           MOVE ZERO                  TO PRD-PENDING-PRICE.
+           MOVE SPACE                 TO PRD-PENDING-EFF-DATE.
+      *
+           REWRITE PRODUCT-MASTER-RECORD.
+           IF NOT WS-PRDFILE-SUCCESS
+               DISPLAY "WS-PRDFILE-SW=" WS-PRDFILE-SW
+               DISPLAY "PRDFILE REWRITE ERROR ON " PRD-PRODUCT-CODE
+               STOP RUN
+           END-IF.
+      *
+           WRITE PRICE-CHANGE-RECORD.
+           IF NOT WS-PRCFILE-SUCCESS
+               DISPLAY "WS-PRCFILE-SW=" WS-PRCFILE-SW
+               DISPLAY "PRCFILE WRITE ERROR ON " PRC-PRODUCT-CODE
+               STOP RUN
+           END-IF.
+      *
+           ADD 1 TO WS-APPLIED-COUNT.
+           DISPLAY "PRICE APPLIED FOR " PRD-PRODUCT-CODE.
+      *
+       900-CLOSE-FILES.
+      *
+           CLOSE PRDFILE.
+           CLOSE PRCFILE.

@@ -0,0 +1,406 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  CMHSTAB2.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+
+       01  END-OF-SESSION-MESSAGE      PIC X(13) VALUE 'Session ended'.
+
+       01  FILE-STATUS-INFO.
+           02  CMF-OPEN                PIC X VALUE 'N'.
+           02  CMF-OPEN-STATUS         PIC S9(8) COMP.
+           02  CMF-ENABLE-STATUS       PIC S9(8) COMP.
+           02  INV-OPEN                PIC X VALUE 'N'.
+           02  INV-OPEN-STATUS         PIC S9(8) COMP.
+           02  INV-ENABLE-STATUS       PIC S9(8) COMP.
+      *
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X(01)  VALUE 'Y'.
+               88  VALID-DATA                         VALUE 'Y'.
+           05  CUSTOMER-FOUND-SW           PIC X(01)  VALUE 'Y'.
+               88  CUSTOMER-FOUND                      VALUE 'Y'.
+           05  INVOICE-EOF-SW              PIC X(01)  VALUE 'N'.
+               88  INVOICE-EOF                         VALUE 'Y'.
+      *
+       01  FLAGS.
+      *
+           05  SEND-FLAG                   PIC X(01).
+               88  SEND-ERASE                         VALUE '1'.
+               88  SEND-DATAONLY                      VALUE '2'.
+               88  SEND-DATAONLY-ALARM                VALUE '3'.
+      *
+       01  WORK-FIELDS.
+      *
+           05  LINE-SUB                    PIC S9(02) COMP-3.
+      *
+       01  COMMUNICATION-AREA.
+      *
+           05  CA-PRELOADED-SW             PIC X(01).
+               88  CA-PRELOADED                       VALUE 'Y'.
+           05  CA-RETURN-PROGRAM           PIC X(08).
+           05  CA-CUSTOMER-NUMBER          PIC X(06).
+           05  CA-LAST-INVOICE-NUMBER      PIC 9(06).
+           05  CA-SIGNON-CONTEXT           PIC X(36).
+      *
+       01  RESPONSE-CODE                   PIC S9(08) COMP.
+      *
+       COPY CUSTMAS.
+      *
+       COPY INVOICE.
+      *
+       COPY HSTSAB2.
+      *
+       COPY DFHAID.
+      *
+       COPY ERRPARM.
+      *
+       COPY SIGNCTX.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA                     PIC X(57).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PROCESS-ORDER-HISTORY.
+      *
+           EVALUATE TRUE
+               WHEN EIBCALEN = 36
+                   MOVE DFHCOMMAREA TO SIGNON-CONTEXT
+               WHEN EIBCALEN > ZERO
+                   MOVE DFHCOMMAREA TO COMMUNICATION-AREA
+                   MOVE CA-SIGNON-CONTEXT TO SIGNON-CONTEXT
+           END-EVALUATE.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO OR EIBCALEN = 36
+                   MOVE 'UUMENAB2' TO CA-RETURN-PROGRAM
+                   MOVE LOW-VALUE TO CA-CUSTOMER-NUMBER
+                   MOVE ZERO      TO CA-LAST-INVOICE-NUMBER
+                   MOVE SIGNON-CONTEXT TO CA-SIGNON-CONTEXT
+                   MOVE LOW-VALUE TO HST1AB2O
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1500-SEND-HISTORY-MAP
+      *
+      *            ARRIVING WITH A CUSTOMER NUMBER ALREADY PICKED (E.G.
+      *            CMINQAB2'S F10 KEY).  GO STRAIGHT TO THE FIRST PAGE
+      *            OF HISTORY -- THIS HAS TO BE CHECKED AHEAD OF THE
+      *            EIBAID-DRIVEN WHEN CLAUSES BECAUSE EIBAID STILL
+      *            HOLDS WHATEVER KEY WAS LAST PRESSED OVER THERE.
+               WHEN EIBCALEN = 57 AND CA-PRELOADED
+                   MOVE 'N' TO CA-PRELOADED-SW
+                   MOVE LOW-VALUE TO HST1AB2O
+                   MOVE CA-CUSTOMER-NUMBER TO CUSTNOO
+                   PERFORM 1300-READ-CUSTOMER-RECORD
+                   IF CUSTOMER-FOUND
+                       MOVE CM-LAST-NAME  TO LNAMEO
+                       MOVE CM-FIRST-NAME TO FNAMEO
+                       PERFORM 2000-DISPLAY-HISTORY-PAGE
+                   ELSE
+                       MOVE 'That customer does not exist.' TO MESSAGEO
+                       SET SEND-ERASE TO TRUE
+                       PERFORM 1500-SEND-HISTORY-MAP
+                   END-IF
+      *
+               WHEN EIBAID = DFHCLEAR
+                   MOVE LOW-VALUE TO CA-CUSTOMER-NUMBER
+                   MOVE ZERO      TO CA-LAST-INVOICE-NUMBER
+                   MOVE LOW-VALUE TO HST1AB2O
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1500-SEND-HISTORY-MAP
+      *
+               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+      *
+               WHEN EIBAID = DFHPF3 OR DFHPF12
+                   EXEC CICS
+                       XCTL PROGRAM(CA-RETURN-PROGRAM)
+                            COMMAREA(SIGNON-CONTEXT)
+                   END-EXEC
+      *
+               WHEN EIBAID = DFHENTER
+                   PERFORM 1000-PROCESS-CUSTOMER-NUMBER
+      *
+               WHEN EIBAID = DFHPF8
+                   IF CA-CUSTOMER-NUMBER = LOW-VALUE
+                       MOVE 'You must enter a customer number first.'
+                           TO MESSAGEO
+                       SET SEND-DATAONLY-ALARM TO TRUE
+                       PERFORM 1500-SEND-HISTORY-MAP
+                   ELSE
+                       PERFORM 2000-DISPLAY-HISTORY-PAGE
+                   END-IF
+      *
+               WHEN OTHER
+                   MOVE 'Invalid key pressed.' TO MESSAGEO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1500-SEND-HISTORY-MAP
+      *
+           END-EVALUATE.
+      *
+           EXEC CICS
+               RETURN TRANSID('HAB2')
+                      COMMAREA(COMMUNICATION-AREA)
+           END-EXEC.
+      *
+       1000-PROCESS-CUSTOMER-NUMBER.
+      *
+           PERFORM 1100-RECEIVE-HISTORY-MAP.
+           PERFORM 1200-EDIT-CUSTOMER-NUMBER.
+           IF VALID-DATA
+               MOVE CUSTNOI TO CA-CUSTOMER-NUMBER
+               MOVE ZERO    TO CA-LAST-INVOICE-NUMBER
+               PERFORM 1300-READ-CUSTOMER-RECORD
+               IF CUSTOMER-FOUND
+                   MOVE CM-LAST-NAME  TO LNAMEO
+                   MOVE CM-FIRST-NAME TO FNAMEO
+                   PERFORM 2000-DISPLAY-HISTORY-PAGE
+               ELSE
+                   MOVE SPACE TO LNAMEO FNAMEO
+                   MOVE 'That customer does not exist.' TO MESSAGEO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1500-SEND-HISTORY-MAP
+               END-IF
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1500-SEND-HISTORY-MAP
+           END-IF.
+      *
+       1100-RECEIVE-HISTORY-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('HST1AB2')
+                       MAPSET('HSTSAB2')
+                       INTO(HST1AB2I)
+           END-EXEC.
+      *
+           INSPECT HST1AB2I
+               REPLACING ALL '_' BY SPACE.
+      *
+       1200-EDIT-CUSTOMER-NUMBER.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+      *
+           IF       CUSTNOL = ZERO
+                 OR CUSTNOI = SPACE
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'You must enter a customer number.' TO MESSAGEO
+           END-IF.
+      *
+       1300-READ-CUSTOMER-RECORD.
+      *
+           PERFORM 6000-OPEN-CUST-FILE.
+      *
+           MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+      *
+           EXEC CICS
+               READ FILE('CMFAB2')
+                    INTO(CUSTOMER-MASTER-RECORD)
+                    RIDFLD(CM-CUSTOMER-NUMBER)
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO CUSTOMER-FOUND-SW
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               ELSE
+                   MOVE 'Y' TO CUSTOMER-FOUND-SW
+               END-IF
+           END-IF.
+      *
+       1500-SEND-HISTORY-MAP.
+      *
+           MOVE 'HAB2' TO TRANIDO.
+           MOVE CA-CUSTOMER-NUMBER TO CUSTNOO.
+           MOVE 'F3=Exit F8=Next page' TO FKEYO.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('HST1AB2')
+                            MAPSET('HSTSAB2')
+                            FROM(HST1AB2O)
+                            ERASE
+                   END-EXEC
+               WHEN SEND-DATAONLY
+                   EXEC CICS
+                       SEND MAP('HST1AB2')
+                            MAPSET('HSTSAB2')
+                            FROM(HST1AB2O)
+                            DATAONLY
+                   END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('HST1AB2')
+                            MAPSET('HSTSAB2')
+                            FROM(HST1AB2O)
+                            DATAONLY
+                            ALARM
+                   END-EXEC
+           END-EVALUATE.
+      *
+       2000-DISPLAY-HISTORY-PAGE.
+      *
+           MOVE LOW-VALUE TO HST1AB2O.
+           MOVE 0 TO LINE-SUB.
+      *
+           PERFORM 2100-START-INVOICE-BROWSE.
+           PERFORM 2200-READ-NEXT-MATCHING-INVOICE
+               UNTIL INVOICE-EOF OR LINE-SUB = 10.
+           PERFORM 2300-END-INVOICE-BROWSE.
+      *
+           IF LINE-SUB = 0
+               MOVE 'No orders found for this customer.' TO MESSAGEO
+               MOVE ZERO TO CA-LAST-INVOICE-NUMBER
+           ELSE
+               IF INVOICE-EOF
+                   MOVE 'End of order history.' TO MESSAGEO
+               ELSE
+                   MOVE 'Press F8 to see the next page.' TO MESSAGEO
+               END-IF
+           END-IF.
+      *
+           MOVE CM-LAST-NAME  TO LNAMEO.
+           MOVE CM-FIRST-NAME TO FNAMEO.
+           SET SEND-ERASE TO TRUE.
+           PERFORM 1500-SEND-HISTORY-MAP.
+      *
+       2100-START-INVOICE-BROWSE.
+      *
+           PERFORM 6100-OPEN-INV-FILE.
+      *
+           MOVE CA-LAST-INVOICE-NUMBER TO INV-INVOICE-NUMBER.
+      *
+           EXEC CICS
+               STARTBR FILE('INVAB2')
+                       RIDFLD(INV-INVOICE-NUMBER)
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'Y' TO INVOICE-EOF-SW
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               ELSE
+                   MOVE 'N' TO INVOICE-EOF-SW
+               END-IF
+           END-IF.
+      *
+      *    SKIP PAST THE LAST INVOICE ALREADY SHOWN ON THE PRIOR PAGE.
+           IF     NOT INVOICE-EOF
+              AND CA-LAST-INVOICE-NUMBER NOT = ZERO
+               EXEC CICS
+                   READNEXT FILE('INVAB2')
+                            INTO(INVOICE-RECORD)
+                            RIDFLD(INV-INVOICE-NUMBER)
+                            RESP(RESPONSE-CODE)
+               END-EXEC
+               IF RESPONSE-CODE = DFHRESP(ENDFILE)
+                   MOVE 'Y' TO INVOICE-EOF-SW
+               ELSE
+                   IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                       PERFORM 9999-TERMINATE-PROGRAM
+                   END-IF
+               END-IF
+           END-IF.
+      *
+       2200-READ-NEXT-MATCHING-INVOICE.
+      *
+           EXEC CICS
+               READNEXT FILE('INVAB2')
+                        INTO(INVOICE-RECORD)
+                        RIDFLD(INV-INVOICE-NUMBER)
+                        RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN DFHRESP(NORMAL)
+                   IF       INV-CUSTOMER-NUMBER = CA-CUSTOMER-NUMBER
+                        AND NOT INV-VOIDED
+                       ADD 1 TO LINE-SUB
+                       MOVE INV-INVOICE-NUMBER TO INVNOO(LINE-SUB)
+                       MOVE INV-INVOICE-DATE   TO INVDATO(LINE-SUB)
+                       MOVE INV-INVOICE-TOTAL  TO INVTOTO(LINE-SUB)
+                       MOVE INV-INVOICE-NUMBER
+                           TO CA-LAST-INVOICE-NUMBER
+                   END-IF
+               WHEN DFHRESP(ENDFILE)
+                   MOVE 'Y' TO INVOICE-EOF-SW
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+      *
+       2300-END-INVOICE-BROWSE.
+      *
+           EXEC CICS
+               ENDBR FILE('INVAB2')
+                     RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       6000-OPEN-CUST-FILE.
+      *
+           EXEC CICS
+               INQUIRE FILE('CMFAB2')
+                   OPENSTATUS(CMF-OPEN-STATUS)
+                   ENABLESTATUS(CMF-ENABLE-STATUS)
+           END-EXEC.
+      *
+           IF CMF-OPEN-STATUS = DFHVALUE(CLOSED)
+               EXEC CICS
+                   SET FILE('CMFAB2') OPEN
+               END-EXEC
+               MOVE 'Y' TO CMF-OPEN
+           ELSE IF CMF-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               EXEC CICS
+                   ABEND ABCODE ('011')
+               END-EXEC
+           END-IF.
+      *
+       6100-OPEN-INV-FILE.
+      *
+           EXEC CICS
+               INQUIRE FILE('INVAB2')
+                   OPENSTATUS(INV-OPEN-STATUS)
+                   ENABLESTATUS(INV-ENABLE-STATUS)
+           END-EXEC.
+      *
+           IF INV-OPEN-STATUS = DFHVALUE(CLOSED)
+               EXEC CICS
+                   SET FILE('INVAB2') OPEN
+               END-EXEC
+               MOVE 'Y' TO INV-OPEN
+           ELSE IF INV-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               EXEC CICS
+                   ABEND ABCODE ('012')
+               END-EXEC
+           END-IF.
+      *
+       9999-TERMINATE-PROGRAM.
+      *
+           MOVE EIBRESP  TO ERR-RESP.
+           MOVE EIBRESP2 TO ERR-RESP2.
+           MOVE EIBTRNID TO ERR-TRNID.
+           MOVE EIBRSRCE TO ERR-RSRCE.
+      *
+           EXEC CICS
+               XCTL PROGRAM('SYSERR')
+                    COMMAREA(ERROR-PARAMETERS)
+           END-EXEC.
+      *

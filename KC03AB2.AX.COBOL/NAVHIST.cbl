@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  NAVHIST - MENU NAVIGATION AUDIT RECORD (NAVAB2).  ONE RECORD
+      *  IS WRITTEN BY UUMENAB2 EVERY TIME AN OPERATOR IS BRANCHED TO
+      *  A BUSINESS PROGRAM FROM THE MASTER MENU.  KEYED BY OPERATOR
+      *  ID PLUS THE DATE/TIME OF THE NAVIGATION SO EACH OPERATOR CAN
+      *  HAVE MANY HISTORY RECORDS.
+      *****************************************************************
+       01  NAV-AUDIT-RECORD.
+           05  NAV-KEY.
+               10  NAV-OPERATOR-ID           PIC X(04).
+               10  NAV-NAV-DATE              PIC X(08).
+               10  NAV-NAV-TIME              PIC S9(07) COMP-3.
+           05  NAV-TO-PROGRAM                PIC X(08).
+           05  NAV-TERMINAL-ID               PIC X(04).

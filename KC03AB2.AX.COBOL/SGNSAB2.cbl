@@ -0,0 +1,59 @@
+      *****************************************************************
+      *  SGNSAB2 - SYMBOLIC MAP FOR THE OPERATOR SIGNON SCREEN
+      *  (SGNMAB2), USED BY SIGNAB2.  MODELED ON MENSAB2, THE MASTER
+      *  MENU SYMBOLIC MAP.
+      *****************************************************************
+       01  SGNMAB2I.
+           02  FILLER PIC X(12).
+           02  TRANIDL    COMP  PIC  S9(4).
+           02  TRANIDF    PICTURE X.
+           02  FILLER REDEFINES TRANIDF.
+             03 TRANIDA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  TRANIDI  PIC X(4).
+           02  OPERIDL    COMP  PIC  S9(4).
+           02  OPERIDF    PICTURE X.
+           02  FILLER REDEFINES OPERIDF.
+             03 OPERIDA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  OPERIDI  PIC X(04).
+           02  PASSWDL    COMP  PIC  S9(4).
+           02  PASSWDF    PICTURE X.
+           02  FILLER REDEFINES PASSWDF.
+             03 PASSWDA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  PASSWDI  PIC X(08).
+           02  MESSAGEL    COMP  PIC  S9(4).
+           02  MESSAGEF    PICTURE X.
+           02  FILLER REDEFINES MESSAGEF.
+             03 MESSAGEA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  MESSAGEI  PIC X(79).
+           02  DUMMYL    COMP  PIC  S9(4).
+           02  DUMMYF    PICTURE X.
+           02  FILLER REDEFINES DUMMYF.
+             03 DUMMYA    PICTURE X.
+           02  FILLER   PICTURE X(2).
+           02  DUMMYI  PIC X(1).
+       01  SGNMAB2O REDEFINES SGNMAB2I.
+           02  FILLER PIC X(12).
+           02  FILLER PICTURE X(3).
+           02  TRANIDC    PICTURE X.
+           02  TRANIDH    PICTURE X.
+           02  TRANIDO  PIC X(4).
+           02  FILLER PICTURE X(3).
+           02  OPERIDC    PICTURE X.
+           02  OPERIDH    PICTURE X.
+           02  OPERIDO  PIC X(04).
+           02  FILLER PICTURE X(3).
+           02  PASSWDC    PICTURE X.
+           02  PASSWDH    PICTURE X.
+           02  PASSWDO  PIC X(08).
+           02  FILLER PICTURE X(3).
+           02  MESSAGEC    PICTURE X.
+           02  MESSAGEH    PICTURE X.
+           02  MESSAGEO  PIC X(79).
+           02  FILLER PICTURE X(3).
+           02  DUMMYC    PICTURE X.
+           02  DUMMYH    PICTURE X.
+           02  DUMMYO  PIC X(1).

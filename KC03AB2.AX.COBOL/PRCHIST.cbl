@@ -0,0 +1,20 @@
+      *****************************************************************
+      *  PRCHIST - PRICE CHANGE AUDIT RECORD (PRCAB2).  ONE RECORD IS
+      *  WRITTEN EVERY TIME A PRODUCT'S UNIT PRICE IS CHANGED OR A
+      *  FUTURE-DATED PRICE CHANGE IS SCHEDULED OR APPLIED.  KEYED BY
+      *  PRODUCT CODE PLUS THE DATE/TIME THE CHANGE WAS RECORDED SO
+      *  EACH PRODUCT CAN HAVE MANY HISTORY RECORDS.
+      *****************************************************************
+       01  PRICE-CHANGE-RECORD.
+           05  PRC-KEY.
+               10  PRC-PRODUCT-CODE          PIC X(10).
+               10  PRC-CHANGE-DATE           PIC X(08).
+               10  PRC-CHANGE-TIME           PIC S9(07) COMP-3.
+           05  PRC-OLD-PRICE                 PIC S9(07)V99.
+           05  PRC-NEW-PRICE                 PIC S9(07)V99.
+           05  PRC-EFFECTIVE-DATE            PIC X(08).
+           05  PRC-CHANGED-BY                PIC X(04).
+           05  PRC-CHANGE-TYPE               PIC X(01).
+               88  PRC-IMMEDIATE                     VALUE 'I'.
+               88  PRC-SCHEDULED                     VALUE 'S'.
+               88  PRC-APPLIED                       VALUE 'A'.

@@ -0,0 +1,198 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PRCAUDB2.
+       AUTHOR. JOSHUA LOPEZ.
+       DATE-WRITTEN. 09/08/2026.
+      *
+      *    READS THE PRICE CHANGE AUDIT FILE (PRCAB2) SEQUENTIALLY AND
+      *    PRINTS A PRICE OVERRIDE AUDIT REPORT, ONE LINE PER PRICE
+      *    CHANGE RECORDED THERE (IMMEDIATE, SCHEDULED, OR APPLIED),
+      *    WITH A COUNT OF EACH CHANGE TYPE AT THE END.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT PRCFILE ASSIGN TO PRCFILE
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS PRC-KEY
+               FILE STATUS IS WS-PRCFILE-SW.
+
+           SELECT PRINT-FILE ASSIGN TO PRTOUT
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PRTFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD PRCFILE
+           RECORD CONTAINS 53 CHARACTERS
+           DATA RECORD IS PRICE-CHANGE-RECORD.
+      *
+       COPY PRCHIST.
+      *
+       FD PRINT-FILE
+           RECORD CONTAINS 132 CHARACTERS
+           DATA RECORD IS PRINT-LINE.
+       01  PRINT-LINE                        PIC X(132).
+      *
+       WORKING-STORAGE SECTION.
+      *
+       01 WS-PRCFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRCFILE-SUCCESS                VALUE '00'.
+           88  WS-PRCFILE-EOF                     VALUE '10'.
+       01 WS-PRTFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-PRTFILE-SUCCESS                VALUE '00'.
+       01 WS-EOF-SW                          PIC X(01)  VALUE 'N'.
+           88  WS-EOF-NO                         VALUE 'N'.
+           88  WS-EOF-YES                        VALUE 'Y'.
+       01 WS-CHANGE-COUNT                    PIC S9(07) COMP-3
+                                              VALUE ZERO.
+       01 WS-IMMEDIATE-COUNT                 PIC S9(07) COMP-3
+                                              VALUE ZERO.
+       01 WS-SCHEDULED-COUNT                 PIC S9(07) COMP-3
+                                              VALUE ZERO.
+       01 WS-APPLIED-COUNT                   PIC S9(07) COMP-3
+                                              VALUE ZERO.
+       01 WS-CHANGE-TYPE-DESC                PIC X(09).
+      *
+       01  RPT-HEADING-1.
+           05  FILLER          PIC X(28) VALUE
+               'PRICE OVERRIDE AUDIT REPORT'.
+           05  FILLER          PIC X(104) VALUE SPACE.
+      *
+       01  RPT-HEADING-2.
+           05  FILLER          PIC X(10) VALUE 'PRODUCT'.
+           05  FILLER          PIC X(02) VALUE SPACE.
+           05  FILLER          PIC X(08) VALUE 'CHANGED'.
+           05  FILLER          PIC X(02) VALUE SPACE.
+           05  FILLER          PIC X(11) VALUE 'OLD PRICE'.
+           05  FILLER          PIC X(02) VALUE SPACE.
+           05  FILLER          PIC X(11) VALUE 'NEW PRICE'.
+           05  FILLER          PIC X(02) VALUE SPACE.
+           05  FILLER          PIC X(09) VALUE 'EFFECTIVE'.
+           05  FILLER          PIC X(02) VALUE SPACE.
+           05  FILLER          PIC X(04) VALUE 'BY'.
+           05  FILLER          PIC X(02) VALUE SPACE.
+           05  FILLER          PIC X(09) VALUE 'TYPE'.
+           05  FILLER          PIC X(60) VALUE SPACE.
+      *
+       01  RPT-DETAIL-LINE.
+           05  RPT-PRODUCT-CODE   PIC X(10).
+           05  FILLER             PIC X(02) VALUE SPACE.
+           05  RPT-CHANGE-DATE    PIC X(08).
+           05  FILLER             PIC X(02) VALUE SPACE.
+           05  RPT-OLD-PRICE      PIC Z(06)9.99-.
+           05  FILLER             PIC X(02) VALUE SPACE.
+           05  RPT-NEW-PRICE      PIC Z(06)9.99-.
+           05  FILLER             PIC X(02) VALUE SPACE.
+           05  RPT-EFFECTIVE-DATE PIC X(08).
+           05  FILLER             PIC X(02) VALUE SPACE.
+           05  RPT-CHANGED-BY     PIC X(04).
+           05  FILLER             PIC X(02) VALUE SPACE.
+           05  RPT-CHANGE-TYPE    PIC X(09).
+           05  FILLER             PIC X(60) VALUE SPACE.
+      *
+       01  RPT-COUNT-LINE.
+           05  FILLER             PIC X(20) VALUE
+               'CHANGES PRINTED:  '.
+           05  RPT-TOTAL-COUNT    PIC Z(06)9.
+           05  FILLER             PIC X(04) VALUE SPACE.
+           05  FILLER             PIC X(11) VALUE 'IMMEDIATE:'.
+           05  RPT-IMM-COUNT      PIC Z(06)9.
+           05  FILLER             PIC X(04) VALUE SPACE.
+           05  FILLER             PIC X(11) VALUE 'SCHEDULED:'.
+           05  RPT-SCH-COUNT      PIC Z(06)9.
+           05  FILLER             PIC X(04) VALUE SPACE.
+           05  FILLER             PIC X(09) VALUE 'APPLIED:'.
+           05  RPT-APP-COUNT      PIC Z(06)9.
+           05  FILLER             PIC X(45) VALUE SPACE.
+      *
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+      *
+           PERFORM 100-OPEN-FILES.
+           PERFORM 200-PRINT-HEADINGS.
+           PERFORM 300-READ-PRICE-CHANGE.
+      *
+           PERFORM 400-PROCESS-PRICE-CHANGE
+               UNTIL WS-EOF-YES.
+      *
+           PERFORM 600-PRINT-COUNTS.
+           PERFORM 900-CLOSE-FILES.
+      *
+           STOP RUN.
+      *
+       100-OPEN-FILES.
+      *
+           OPEN INPUT PRCFILE.
+           IF WS-PRCFILE-SUCCESS
+               DISPLAY "PRCFILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRCFILE-SW=" WS-PRCFILE-SW
+               DISPLAY "PRCFILE OPEN ERROR"
+               STOP RUN
+           END-IF.
+      *
+           OPEN OUTPUT PRINT-FILE.
+           IF WS-PRTFILE-SUCCESS
+               DISPLAY "PRINT-FILE OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-PRTFILE-SW=" WS-PRTFILE-SW
+               DISPLAY "PRINT-FILE OPEN ERROR"
+               STOP RUN
+           END-IF.
+      *
+       200-PRINT-HEADINGS.
+      *
+           WRITE PRINT-LINE FROM RPT-HEADING-1.
+           WRITE PRINT-LINE FROM RPT-HEADING-2.
+      *
+       300-READ-PRICE-CHANGE.
+      *
+           READ PRCFILE
+               AT END MOVE 'Y' TO WS-EOF-SW
+           NOT AT END ADD 1 TO WS-CHANGE-COUNT
+           END-READ.
+      *
+       400-PROCESS-PRICE-CHANGE.
+      *
+           MOVE PRC-PRODUCT-CODE   TO RPT-PRODUCT-CODE.
+           MOVE PRC-CHANGE-DATE    TO RPT-CHANGE-DATE.
+           MOVE PRC-OLD-PRICE      TO RPT-OLD-PRICE.
+           MOVE PRC-NEW-PRICE      TO RPT-NEW-PRICE.
+           MOVE PRC-EFFECTIVE-DATE TO RPT-EFFECTIVE-DATE.
+           MOVE PRC-CHANGED-BY     TO RPT-CHANGED-BY.
+      *
+           EVALUATE TRUE
+               WHEN PRC-IMMEDIATE
+                   MOVE 'IMMEDIATE' TO WS-CHANGE-TYPE-DESC
+                   ADD 1 TO WS-IMMEDIATE-COUNT
+               WHEN PRC-SCHEDULED
+                   MOVE 'SCHEDULED' TO WS-CHANGE-TYPE-DESC
+                   ADD 1 TO WS-SCHEDULED-COUNT
+               WHEN PRC-APPLIED
+                   MOVE 'APPLIED'   TO WS-CHANGE-TYPE-DESC
+                   ADD 1 TO WS-APPLIED-COUNT
+               WHEN OTHER
+                   MOVE 'UNKNOWN'   TO WS-CHANGE-TYPE-DESC
+           END-EVALUATE.
+      *
+           MOVE WS-CHANGE-TYPE-DESC TO RPT-CHANGE-TYPE.
+      *
+           WRITE PRINT-LINE FROM RPT-DETAIL-LINE.
+      *
+           PERFORM 300-READ-PRICE-CHANGE.
+      *
+       600-PRINT-COUNTS.
+      *
+           MOVE WS-CHANGE-COUNT     TO RPT-TOTAL-COUNT.
+           MOVE WS-IMMEDIATE-COUNT  TO RPT-IMM-COUNT.
+           MOVE WS-SCHEDULED-COUNT  TO RPT-SCH-COUNT.
+           MOVE WS-APPLIED-COUNT    TO RPT-APP-COUNT.
+           WRITE PRINT-LINE FROM RPT-COUNT-LINE.
+      *
+       900-CLOSE-FILES.
+      *
+           CLOSE PRCFILE.
+           CLOSE PRINT-FILE.
+           DISPLAY "DONE".

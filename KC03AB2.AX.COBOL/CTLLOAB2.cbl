@@ -1,138 +1,223 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. CTLLOAB2.
-       AUTHOR. JOSHUA LOPEZ.
-       DATE-WRITTEN. 17/03/2021.
-      *
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-      *
-       FILE-CONTROL.
-           SELECT CMINPUT ASSIGN TO CMDATA
-               ORGANIZATION IS SEQUENTIAL
-               FILE STATUS IS WS-INFILE-SW.
-
-           SELECT CMFILE ASSIGN TO OUTFILE
-               RECORD KEY IS CM-KEY
-               ORGANIZATION IS INDEXED
-               ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS WS-OUTFILE-SW.
-      *
-       DATA DIVISION.
-       FILE SECTION.
-       FD CMINPUT
-           RECORD CONTAINS 7 CHARACTERS
-           DATA RECORD IS CMINPUT-RECORD.
-
-       01  CMINPUT-RECORD.
-      *
-      *   01  INVCTL-RECORD.
-      *
-           05  INVCTL-RECORD-KEYGRP.
-               10  INVCTL-RECORD-KEY           PIC 9(01).
-           05  INVCTL-NEXT-INVOICE-NUMBER      PIC 9(06).
-      *
-      *
-      *01 CMINPUT-RECORD.
-      *    05  CM-KEY-IN.
-      *        10  CM-CUSTOMER-NUMBER        PIC X(6).
-      *    05  CM-FIRST-NAME                 PIC X(20).
-      *    05  CM-LAST-NAME                  PIC X(30).
-      *    05  CM-ADDRESS                    PIC X(30).
-      *    05  CM-CITY                       PIC X(20).
-      *    05  CM-STATE                      PIC X(2).
-      *    05  CM-ZIP-CODE                   PIC X(10).
-
-       FD CMFILE
-           RECORD CONTAINS 7 CHARACTERS
-           DATA RECORD IS CMFILE-RECORD.
-
-
-       01  CMFILE-RECORD.
-      *
-      *   01  INVCTL-RECORD.
-      *
-           05  INVCTL-RECORD-KEYGRP.
-      *        10  INVCTL-RECORD-KEY
-               10  CM-KEY           PIC 9(01).
-           05  INVCTL-NEXT-INVOICE-NUMBER      PIC 9(06).
-      *
-      *
-      *01 CMFILE-RECORD.
-      *    05  CM-KEY.
-      *        10  CM-CUSTOMER-NUMBER        PIC X(6).
-      *    05  CM-FIRST-NAME                 PIC X(20).
-      *    05  CM-LAST-NAME                  PIC X(30).
-      *    05  CM-ADDRESS                    PIC X(30).
-      *    05  CM-CITY                       PIC X(20).
-      *    05  CM-STATE                      PIC X(2).
-      *    05  CM-ZIP-CODE                   PIC X(10).
-      *
-       WORKING-STORAGE SECTION.
-       01 WS-INFILE-SW                       PIC X(02)  VALUE SPACES.
-           88  WS-INFILE-SUCCESS                 VALUE '00'.
-           88  WS-INFILE-EOF                     VALUE '10'.
-       01 WS-OUTFILE-SW                      PIC X(02)  VALUE SPACES.
-           88  WS-OUTFILE-SUCCESS                VALUE '00'.
-           88  WS-OUTFILE-EOF                    VALUE '10'.
-       01 WS-CM-REC                          PIC X(118).
-       01 WS-EOF-SW-IN                       PIC X(01)  VALUE 'N'.
-           88  WS-EOF-IN-NO                      VALUE 'N'.
-           88  WS-EOF-IN-YES                     VALUE 'Y'.
-       01 WS-EOF-SW-OUT                      PIC X(01)  VALUE 'N'.
-           88  WS-EOF-OUT-NO                     VALUE 'N'.
-           88  WS-EOF-OUT-YES                    VALUE 'Y'.
-
-       PROCEDURE DIVISION.
-       000-MAIN-PARA.
-           MOVE SPACE TO WS-INFILE-SW
-                         WS-OUTFILE-SW
-                         WS-CM-REC.
-      *
-           OPEN INPUT CMINPUT.
-           IF WS-INFILE-SUCCESS
-               DISPLAY "CMINPUT OPEN SUCCESSFUL"
-           ELSE
-               DISPLAY "WS-INFILE-SW=" WS-INFILE-SW
-               DISPLAY "CMINPUT OPEN ERROR"
-               GO TO 999-DONE
-           END-IF.
-      *
-           OPEN OUTPUT CMFILE.
-           IF WS-OUTFILE-SUCCESS
-               DISPLAY "CMFILE OPEN SUCCESSFUL"
-           ELSE
-               DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
-               DISPLAY "CMFILE OPENING ERROR"
-               GO TO 999-DONE
-           END-IF.
-      *
-           READ CMINPUT
-               AT END MOVE 'Y' TO WS-EOF-SW-IN.
-      *
-           IF WS-EOF-IN-NO THEN
-               DISPLAY "1ST READ CMIREC=" CMINPUT-RECORD
-      *
-               PERFORM 100-LOAD-PARA
-                   UNTIL WS-EOF-IN-YES
-           ELSE
-               DISPLAY "NO DATA IN CMINPUT"
-           END-IF.
-      *
-       999-DONE.
-           DISPLAY "DONE".
-           STOP RUN.
-      *
-       100-LOAD-PARA.
-      *
-           WRITE CMFILE-RECORD FROM CMINPUT-RECORD.
-           DISPLAY "WRITE TO CMFILE".
-      *
-           READ CMINPUT
-               AT END MOVE 'Y' TO WS-EOF-SW-IN.
-      *
-           IF WS-EOF-IN-NO THEN
-               DISPLAY "NTH READ CMIREC=" CMINPUT-RECORD
-           ELSE
-               DISPLAY "EOF CMINPUT"
-           END-IF.
-      *
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CTLLOAB2.
+       AUTHOR. JOSHUA LOPEZ.
+       DATE-WRITTEN. 17/03/2021.
+      *
+      *    09/08/2026  JL  ADDED CHECKPOINT/RESTART: WS-RECORDS-LOADED
+      *                    IS SAVED TO CTLCKPT AFTER EVERY RECORD
+      *                    WRITTEN, SO A RUN THAT ABENDS PART-WAY
+      *                    THROUGH CAN BE RESTARTED WITHOUT RELOADING
+      *                    RECORDS ALREADY ON CMFILE.  A CLEAN FINISH
+      *                    CLEARS THE CHECKPOINT SO THE NEXT LOAD OF A
+      *                    NEW INPUT FILE STARTS FRESH.
+      *
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+      *
+       FILE-CONTROL.
+           SELECT CMINPUT ASSIGN TO CMDATA
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-INFILE-SW.
+
+           SELECT CMFILE ASSIGN TO OUTFILE
+               RECORD KEY IS CM-KEY
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-OUTFILE-SW.
+
+           SELECT CKPFILE ASSIGN TO CTLCKPT
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CKPFILE-SW.
+      *
+       DATA DIVISION.
+       FILE SECTION.
+       FD CMINPUT
+           RECORD CONTAINS 7 CHARACTERS
+           DATA RECORD IS CMINPUT-RECORD.
+
+       01  CMINPUT-RECORD.
+      *
+      *   01  INVCTL-RECORD.
+      *
+           05  INVCTL-RECORD-KEYGRP.
+               10  INVCTL-RECORD-KEY           PIC 9(01).
+           05  INVCTL-NEXT-NUMBER               PIC 9(06).
+      *
+      *
+      *01 CMINPUT-RECORD.
+      *    05  CM-KEY-IN.
+      *        10  CM-CUSTOMER-NUMBER        PIC X(6).
+      *    05  CM-FIRST-NAME                 PIC X(20).
+      *    05  CM-LAST-NAME                  PIC X(30).
+      *    05  CM-ADDRESS                    PIC X(30).
+      *    05  CM-CITY                       PIC X(20).
+      *    05  CM-STATE                      PIC X(2).
+      *    05  CM-ZIP-CODE                   PIC X(10).
+
+       FD CMFILE
+           RECORD CONTAINS 7 CHARACTERS
+           DATA RECORD IS CMFILE-RECORD.
+
+
+       01  CMFILE-RECORD.
+      *
+      *   01  INVCTL-RECORD.
+      *
+           05  INVCTL-RECORD-KEYGRP.
+      *        10  INVCTL-RECORD-KEY
+               10  CM-KEY           PIC 9(01).
+           05  INVCTL-NEXT-NUMBER               PIC 9(06).
+      *
+      *
+      *01 CMFILE-RECORD.
+      *    05  CM-KEY.
+      *        10  CM-CUSTOMER-NUMBER        PIC X(6).
+      *    05  CM-FIRST-NAME                 PIC X(20).
+      *    05  CM-LAST-NAME                  PIC X(30).
+      *    05  CM-ADDRESS                    PIC X(30).
+      *    05  CM-CITY                       PIC X(20).
+      *    05  CM-STATE                      PIC X(2).
+      *    05  CM-ZIP-CODE                   PIC X(10).
+      *
+       FD CKPFILE
+           RECORD CONTAINS 4 CHARACTERS
+           DATA RECORD IS CKP-RECORD.
+
+       01  CKP-RECORD.
+           05  CKP-RECORDS-LOADED          PIC 9(04).
+      *
+       WORKING-STORAGE SECTION.
+       01 WS-INFILE-SW                       PIC X(02)  VALUE SPACES.
+           88  WS-INFILE-SUCCESS                 VALUE '00'.
+           88  WS-INFILE-EOF                     VALUE '10'.
+       01 WS-OUTFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-OUTFILE-SUCCESS                VALUE '00'.
+           88  WS-OUTFILE-EOF                    VALUE '10'.
+       01 WS-CKPFILE-SW                      PIC X(02)  VALUE SPACES.
+           88  WS-CKPFILE-SUCCESS                VALUE '00'.
+           88  WS-CKPFILE-NOTFOUND               VALUE '35'.
+       01 WS-CM-REC                          PIC X(118).
+       01 WS-EOF-SW-IN                       PIC X(01)  VALUE 'N'.
+           88  WS-EOF-IN-NO                      VALUE 'N'.
+           88  WS-EOF-IN-YES                     VALUE 'Y'.
+       01 WS-EOF-SW-OUT                      PIC X(01)  VALUE 'N'.
+           88  WS-EOF-OUT-NO                     VALUE 'N'.
+           88  WS-EOF-OUT-YES                    VALUE 'Y'.
+       01 WS-CHECKPOINT-COUNT                PIC 9(04)  VALUE ZERO.
+       01 WS-RECORDS-LOADED                  PIC 9(04)  VALUE ZERO.
+       01 WS-SKIP-SUB                        PIC 9(04)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       000-MAIN-PARA.
+           MOVE SPACE TO WS-INFILE-SW
+                         WS-OUTFILE-SW
+                         WS-CM-REC.
+      *
+           PERFORM 050-READ-CHECKPOINT.
+      *
+           OPEN INPUT CMINPUT.
+           IF WS-INFILE-SUCCESS
+               DISPLAY "CMINPUT OPEN SUCCESSFUL"
+           ELSE
+               DISPLAY "WS-INFILE-SW=" WS-INFILE-SW
+               DISPLAY "CMINPUT OPEN ERROR"
+               GO TO 999-DONE
+           END-IF.
+      *
+           IF WS-CHECKPOINT-COUNT > ZERO
+               DISPLAY "RESTART DETECTED -- " WS-CHECKPOINT-COUNT
+                       " RECORD(S) ALREADY ON CMFILE, SKIPPING"
+               OPEN I-O CMFILE
+               IF WS-OUTFILE-SUCCESS
+                   DISPLAY "CMFILE OPEN SUCCESSFUL"
+               ELSE
+                   DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
+                   DISPLAY "CMFILE OPENING ERROR"
+                   GO TO 999-DONE
+               END-IF
+               MOVE WS-CHECKPOINT-COUNT TO WS-RECORDS-LOADED
+               PERFORM 060-SKIP-LOADED-RECORD
+                   VARYING WS-SKIP-SUB FROM 1 BY 1
+                   UNTIL WS-SKIP-SUB > WS-CHECKPOINT-COUNT
+                      OR WS-EOF-IN-YES
+           ELSE
+               OPEN OUTPUT CMFILE
+               IF WS-OUTFILE-SUCCESS
+                   DISPLAY "CMFILE OPEN SUCCESSFUL"
+               ELSE
+                   DISPLAY "WS-OUTFILE-SW=" WS-OUTFILE-SW
+                   DISPLAY "CMFILE OPENING ERROR"
+                   GO TO 999-DONE
+               END-IF
+           END-IF.
+      *
+           PERFORM 200-READ-INPUT.
+      *
+           IF WS-EOF-IN-NO THEN
+               DISPLAY "1ST READ CMIREC=" CMINPUT-RECORD
+      *
+               PERFORM 100-LOAD-PARA
+                   UNTIL WS-EOF-IN-YES
+           ELSE
+               DISPLAY "NO DATA IN CMINPUT"
+           END-IF.
+      *
+           PERFORM 070-CLEAR-CHECKPOINT.
+      *
+       999-DONE.
+           DISPLAY "DONE".
+           STOP RUN.
+      *
+       050-READ-CHECKPOINT.
+      *
+           MOVE ZERO TO WS-CHECKPOINT-COUNT.
+      *
+           OPEN INPUT CKPFILE.
+           IF WS-CKPFILE-SUCCESS
+               READ CKPFILE INTO CKP-RECORD
+                   AT END
+                       MOVE ZERO TO WS-CHECKPOINT-COUNT
+                   NOT AT END
+                       MOVE CKP-RECORDS-LOADED TO WS-CHECKPOINT-COUNT
+               END-READ
+               CLOSE CKPFILE
+           ELSE
+               DISPLAY "NO CHECKPOINT FILE FOUND -- STARTING FRESH LOAD"
+           END-IF.
+      *
+       060-SKIP-LOADED-RECORD.
+      *
+           PERFORM 200-READ-INPUT.
+      *
+       070-CLEAR-CHECKPOINT.
+      *
+           MOVE ZERO TO WS-RECORDS-LOADED.
+           PERFORM 080-WRITE-CHECKPOINT.
+      *
+       080-WRITE-CHECKPOINT.
+      *
+           MOVE WS-RECORDS-LOADED TO CKP-RECORDS-LOADED.
+           OPEN OUTPUT CKPFILE.
+           WRITE CKP-RECORD.
+           CLOSE CKPFILE.
+      *
+       100-LOAD-PARA.
+      *
+           WRITE CMFILE-RECORD FROM CMINPUT-RECORD.
+           DISPLAY "WRITE TO CMFILE".
+           ADD 1 TO WS-RECORDS-LOADED.
+           PERFORM 080-WRITE-CHECKPOINT.
+      *
+           PERFORM 200-READ-INPUT.
+      *
+           IF WS-EOF-IN-NO THEN
+               DISPLAY "NTH READ CMIREC=" CMINPUT-RECORD
+           ELSE
+               DISPLAY "EOF CMINPUT"
+           END-IF.
+      *
+       200-READ-INPUT.
+      *
+           READ CMINPUT
+               AT END MOVE 'Y' TO WS-EOF-SW-IN.
+      *

@@ -1,417 +1,665 @@
-       IDENTIFICATION DIVISION.
-      *
-       PROGRAM-ID.  CMINQAB2.
-      *
-       ENVIRONMENT DIVISION.
-      *
-       DATA DIVISION.
-      *
-       WORKING-STORAGE SECTION.
-
-       01  END-OF-SESSION-MESSAGE      PIC X(13) VALUE 'Session ended'. josh
-
-       01  FILE-STATUS-INFO.
-           02  CMF-OPEN                PIC X VALUE 'N'.
-           02  CMF-OPEN-STATUS         PIC S9(8) COMP.
-           02  CMF-ENABLE-STATUS       PIC S9(8) COMP.                  josh
-
-
-      *
-       01  SWITCHES.
-      *
-           05  VALID-DATA-SW               PIC X(01)  VALUE 'Y'.
-               88  VALID-DATA                         VALUE 'Y'.
-           05  CUSTOMER-FOUND-SW           PIC X(01)  VALUE 'Y'.
-               88  CUSTOMER-FOUND                     VALUE 'Y'.
-      *
-       01  FLAGS.
-      *
-           05  DISPLAY-FLAG                PIC X(01).
-               88  DISPLAY-NEW-CUSTOMER               VALUE '1'.
-               88  DISPLAY-SPACES                     VALUE '2'.
-               88  DISPLAY-LOW-VALUES                 VALUE '3'.
-           05  SEND-FLAG                   PIC X(01).
-               88  SEND-ERASE                         VALUE '1'.
-               88  SEND-DATAONLY                      VALUE '2'.
-               88  SEND-DATAONLY-ALARM                VALUE '3'.
-      *
-       01  COMMUNICATION-AREA.
-      *
-           05  CA-CUSTOMER-NUMBER          PIC X(06).
-      *
-       01  RESPONSE-CODE                   PIC S9(08) COMP.
-      *
-       COPY CUSTMAS.
-      *
-       COPY INQSAB2.
-      *
-       COPY DFHAID.
-      *
-       COPY ERRPARM.
-      *
-       LINKAGE SECTION.
-      *
-       01  DFHCOMMAREA                     PIC X(06).
-      *
-       PROCEDURE DIVISION.
-      *
-       0000-PROCESS-CUSTOMER-INQUIRY.
-      *
-           IF EIBCALEN > ZERO
-               MOVE DFHCOMMAREA TO COMMUNICATION-AREA
-           END-IF.
-      *
-           EVALUATE TRUE
-      *
-               WHEN EIBCALEN = ZERO
-                   MOVE LOW-VALUE TO CA-CUSTOMER-NUMBER
-                   MOVE LOW-VALUE TO INQMAP2O
-                   SET SEND-ERASE TO TRUE
-                   PERFORM 1500-SEND-INQUIRY-MAP
-      *
-               WHEN EIBAID = DFHCLEAR
-                   MOVE LOW-VALUE TO CA-CUSTOMER-NUMBER
-                   MOVE LOW-VALUE TO INQMAP2O
-                   SET SEND-ERASE TO TRUE
-                   PERFORM 1500-SEND-INQUIRY-MAP
-      *
-               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
-                   CONTINUE
-      *
-               WHEN EIBAID = DFHPF3 OR DFHPF12
-                   EXEC CICS
-                       XCTL PROGRAM('UUMENAB2')
-                   END-EXEC
-      *
-               WHEN EIBAID = DFHENTER
-                   PERFORM 1000-DISPLAY-SELECTED-CUSTOMER
-      *
-               WHEN EIBAID = DFHPF5
-                   PERFORM 2000-DISPLAY-FIRST-CUSTOMER
-      *
-               WHEN EIBAID = DFHPF6
-                   PERFORM 3000-DISPLAY-LAST-CUSTOMER
-      *
-               WHEN EIBAID = DFHPF7
-                   PERFORM 4000-DISPLAY-PREV-CUSTOMER
-      *
-               WHEN EIBAID = DFHPF8
-                   PERFORM 5000-DISPLAY-NEXT-CUSTOMER
-      *
-               WHEN OTHER
-                   MOVE LOW-VALUE TO INQMAP2O
-                   MOVE 'Invalid key pressed.' TO MESSAGEO
-                   SET SEND-DATAONLY-ALARM TO TRUE
-                   PERFORM 1500-SEND-INQUIRY-MAP
-      *
-           END-EVALUATE.
-      *
-           EXEC CICS
-               RETURN TRANSID('IAB2')
-                      COMMAREA(COMMUNICATION-AREA)
-           END-EXEC.
-      *
-       1000-DISPLAY-SELECTED-CUSTOMER.
-      *
-           PERFORM 1100-RECEIVE-INQUIRY-MAP.
-           PERFORM 1200-EDIT-CUSTOMER-NUMBER.
-           IF VALID-DATA
-               PERFORM 1300-READ-CUSTOMER-RECORD
-               IF CUSTOMER-FOUND
-                   SET DISPLAY-NEW-CUSTOMER TO TRUE
-                   PERFORM 1400-DISPLAY-INQUIRY-RESULTS
-                   MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
-               ELSE
-                   SET DISPLAY-SPACES TO TRUE
-                   PERFORM 1400-DISPLAY-INQUIRY-RESULTS
-               END-IF
-           ELSE
-               SET DISPLAY-LOW-VALUES TO TRUE
-               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
-           END-IF.
-      *
-       1100-RECEIVE-INQUIRY-MAP.
-      *
-           EXEC CICS
-               RECEIVE MAP('INQMAB2')
-                       MAPSET('INQSAB2')
-                       INTO(INQMAP2I)
-           END-EXEC.
-      *
-           INSPECT INQMAP2I
-               REPLACING ALL '_' BY SPACE.
-      *
-       1200-EDIT-CUSTOMER-NUMBER.
-      *
-           IF       CUSTNOL = ZERO
-                 OR CUSTNOI = SPACE
-               MOVE 'N' TO VALID-DATA-SW
-               MOVE 'You must enter a customer number.' TO MESSAGEO
-           END-IF.
-      *
-       1300-READ-CUSTOMER-RECORD.
-
-           PERFORM 6000-OPEN-CUST-FILE.                                 JOSH
-      *
-           EXEC CICS
-               READ FILE('CMFAB2')
-                    INTO(CUSTOMER-MASTER-RECORD)
-                    RIDFLD(CUSTNOI)
-                    RESP(RESPONSE-CODE)
-           END-EXEC.
-      *
-           IF RESPONSE-CODE = DFHRESP(NOTFND)
-               MOVE 'N' TO CUSTOMER-FOUND-SW
-               MOVE 'That customer does not exist.' TO MESSAGEO
-           ELSE
-               IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
-                   PERFORM 9999-TERMINATE-PROGRAM
-               END-IF
-           END-IF.
-      *
-
-
-
-       1400-DISPLAY-INQUIRY-RESULTS.
-      *
-           IF DISPLAY-NEW-CUSTOMER
-               MOVE CM-CUSTOMER-NUMBER TO CUSTNOO
-               MOVE CM-LAST-NAME       TO LNAMEO
-               MOVE CM-FIRST-NAME      TO FNAMEO
-               MOVE CM-ADDRESS         TO ADDRO
-               MOVE CM-CITY            TO CITYO
-               MOVE CM-STATE           TO STATEO
-               MOVE CM-ZIP-CODE        TO ZIPCODEO
-               MOVE SPACE              TO MESSAGEO
-               SET SEND-DATAONLY       TO TRUE
-           ELSE
-               IF DISPLAY-SPACES
-                   MOVE LOW-VALUE TO CUSTNOO
-                   MOVE SPACE     TO LNAMEO
-                                     FNAMEO
-                                     ADDRO
-                                     CITYO
-                                     STATEO
-                                     ZIPCODEO
-                   SET SEND-DATAONLY-ALARM TO TRUE
-               ELSE
-                   IF DISPLAY-LOW-VALUES
-                       SET SEND-DATAONLY-ALARM TO TRUE
-                   END-IF
-               END-IF
-           END-IF.
-      *
-           PERFORM 1500-SEND-INQUIRY-MAP.
-      *
-       1500-SEND-INQUIRY-MAP.
-      *
-           MOVE 'IAB2' TO TRANIDO.
-      *
-           EVALUATE TRUE
-               WHEN SEND-ERASE
-                   EXEC CICS
-                       SEND MAP('INQMAB2')
-                            MAPSET('INQSAB2')
-                            FROM(INQMAP2O)
-                            ERASE
-                   END-EXEC
-               WHEN SEND-DATAONLY
-                   EXEC CICS
-                       SEND MAP('INQMAB2')
-                            MAPSET('INQSAB2')
-                            FROM(INQMAP2O)
-                            DATAONLY
-                   END-EXEC
-               WHEN SEND-DATAONLY-ALARM
-                   EXEC CICS
-                       SEND MAP('INQMAB2')
-                            MAPSET('INQSAB2')
-                            FROM(INQMAP2O)
-                            DATAONLY
-                            ALARM
-                   END-EXEC
-           END-EVALUATE.
-      *
-       2000-DISPLAY-FIRST-CUSTOMER.
-      *
-           MOVE LOW-VALUE TO CM-CUSTOMER-NUMBER
-                             INQMAP2O.
-           PERFORM 2100-START-CUSTOMER-BROWSE.
-           IF CUSTOMER-FOUND
-               PERFORM 2200-READ-NEXT-CUSTOMER
-           END-IF.
-           PERFORM 2300-END-CUSTOMER-BROWSE.
-           IF CUSTOMER-FOUND
-               SET DISPLAY-NEW-CUSTOMER TO TRUE
-               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
-               MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
-           ELSE
-               SET DISPLAY-SPACES TO TRUE
-               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
-           END-IF.
-      *
-       2100-START-CUSTOMER-BROWSE.
-      *
-           EXEC CICS
-               STARTBR FILE('CMFAB2')
-                       RIDFLD(CM-CUSTOMER-NUMBER)
-                       RESP(RESPONSE-CODE)
-           END-EXEC.
-      *
-           IF RESPONSE-CODE = DFHRESP(NORMAL)
-               MOVE 'Y' TO CUSTOMER-FOUND-SW
-               MOVE SPACE TO MESSAGEO
-           ELSE
-               IF RESPONSE-CODE = DFHRESP(NOTFND)
-                   MOVE 'N' TO CUSTOMER-FOUND-SW
-                   MOVE 'There are no customers in the file.'
-                       TO MESSAGEO
-               ELSE
-                   PERFORM 9999-TERMINATE-PROGRAM
-               END-IF
-           END-IF.
-      *
-       2200-READ-NEXT-CUSTOMER.
-      *
-           EXEC CICS
-               READNEXT FILE('CMFAB2')
-                        INTO(CUSTOMER-MASTER-RECORD)
-                        RIDFLD(CM-CUSTOMER-NUMBER)
-                        RESP(RESPONSE-CODE)
-           END-EXEC.
-      *
-           EVALUATE RESPONSE-CODE
-               WHEN DFHRESP(NORMAL)
-                   MOVE 'Y' TO CUSTOMER-FOUND-SW
-               WHEN DFHRESP(ENDFILE)
-                   MOVE 'N' TO CUSTOMER-FOUND-SW
-                   MOVE 'There are no more records in the file.'
-                       TO MESSAGEO
-               WHEN OTHER
-                   PERFORM 9999-TERMINATE-PROGRAM
-           END-EVALUATE.
-      *
-       2300-END-CUSTOMER-BROWSE.
-      *
-           EXEC CICS
-               ENDBR FILE('CMFAB2')
-                     RESP(RESPONSE-CODE)
-           END-EXEC.
-      *
-           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
-               PERFORM 9999-TERMINATE-PROGRAM
-           END-IF.
-      *
-       3000-DISPLAY-LAST-CUSTOMER.
-      *
-           MOVE HIGH-VALUE TO CM-CUSTOMER-NUMBER.
-           MOVE LOW-VALUE  TO INQMAP2O.
-           PERFORM 2100-START-CUSTOMER-BROWSE.
-           IF CUSTOMER-FOUND
-               PERFORM 3100-READ-PREV-CUSTOMER
-           END-IF.
-           PERFORM 2300-END-CUSTOMER-BROWSE.
-           IF CUSTOMER-FOUND
-               SET DISPLAY-NEW-CUSTOMER TO TRUE
-               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
-               MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
-           ELSE
-               SET DISPLAY-SPACES TO TRUE
-               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
-           END-IF.
-      *
-       3100-READ-PREV-CUSTOMER.
-      *
-           EXEC CICS
-               READPREV FILE('CMFAB2')
-                        INTO(CUSTOMER-MASTER-RECORD)
-                        RIDFLD(CM-CUSTOMER-NUMBER)
-                        RESP(RESPONSE-CODE)
-           END-EXEC.
-      *
-           EVALUATE RESPONSE-CODE
-               WHEN DFHRESP(NORMAL)
-                   MOVE 'Y' TO CUSTOMER-FOUND-SW
-               WHEN DFHRESP(ENDFILE)
-                   MOVE 'N' TO CUSTOMER-FOUND-SW
-                   MOVE 'There are no more records in the file.'
-                       TO MESSAGEO
-               WHEN OTHER
-                   PERFORM 9999-TERMINATE-PROGRAM
-           END-EVALUATE.
-      *
-       4000-DISPLAY-PREV-CUSTOMER.
-      *
-           MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
-           MOVE LOW-VALUE          TO INQMAP2O.
-           PERFORM 2100-START-CUSTOMER-BROWSE.
-           IF CUSTOMER-FOUND
-               PERFORM 2200-READ-NEXT-CUSTOMER
-               PERFORM 3100-READ-PREV-CUSTOMER
-               PERFORM 3100-READ-PREV-CUSTOMER
-           END-IF.
-           PERFORM 2300-END-CUSTOMER-BROWSE.
-           IF CUSTOMER-FOUND
-               SET DISPLAY-NEW-CUSTOMER TO TRUE
-               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
-               MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
-           ELSE
-               SET DISPLAY-LOW-VALUES TO TRUE
-               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
-           END-IF.
-      *
-       5000-DISPLAY-NEXT-CUSTOMER.
-      *
-           MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
-           MOVE LOW-VALUE          TO INQMAP2O.
-           PERFORM 2100-START-CUSTOMER-BROWSE.
-           IF CUSTOMER-FOUND
-               PERFORM 2200-READ-NEXT-CUSTOMER
-               PERFORM 2200-READ-NEXT-CUSTOMER
-           END-IF.
-           PERFORM 2300-END-CUSTOMER-BROWSE.
-           IF CUSTOMER-FOUND
-               SET DISPLAY-NEW-CUSTOMER TO TRUE
-               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
-               MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
-           ELSE
-               SET DISPLAY-LOW-VALUES TO TRUE
-               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
-           END-IF.
-      *
-
-       6000-OPEN-CUST-FILE.                                             josh
-
-           EXEC CICS
-               INQUIRE FILE('CMFAB2')
-                   OPENSTATUS(CMF-OPEN-STATUS)
-                   ENABLESTATUS(CMF-ENABLE-STATUS)
-           END-EXEC.
-
-           IF CMF-OPEN-STATUS = DFHVALUE(CLOSED)
-               EXEC CICS
-                   SET FILE('CMFAB2') OPEN
-               END-EXEC
-               MOVE 'Y' TO CMF-OPEN
-           ELSE IF CMF-OPEN-STATUS = DFHVALUE(OPEN)
-               NEXT SENTENCE
-           ELSE
-               EXEC CICS
-                   ABEND ABCODE ('005')
-               END-EXEC
-           END-IF.                                                      josh
-
-
-
-
-       9999-TERMINATE-PROGRAM.
-      *
-           MOVE EIBRESP  TO ERR-RESP.
-           MOVE EIBRESP2 TO ERR-RESP2.
-           MOVE EIBTRNID TO ERR-TRNID.
-           MOVE EIBRSRCE TO ERR-RSRCE.
-      *
-           EXEC CICS
-               XCTL PROGRAM('SYSERR')
-                    COMMAREA(ERROR-PARAMETERS)
-           END-EXEC.
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  CMINQAB2.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+
+       01  END-OF-SESSION-MESSAGE      PIC X(13) VALUE 'Session ended'. josh
+
+       01  FILE-STATUS-INFO.
+           02  CMF-OPEN                PIC X VALUE 'N'.
+           02  CMF-OPEN-STATUS         PIC S9(8) COMP.
+           02  CMF-ENABLE-STATUS       PIC S9(8) COMP.                  josh
+           02  INV-OPEN                PIC X VALUE 'N'.
+           02  INV-OPEN-STATUS         PIC S9(8) COMP.
+           02  INV-ENABLE-STATUS       PIC S9(8) COMP.
+
+
+      *
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X(01)  VALUE 'Y'.
+               88  VALID-DATA                         VALUE 'Y'.
+           05  CUSTOMER-FOUND-SW           PIC X(01)  VALUE 'Y'.
+               88  CUSTOMER-FOUND                     VALUE 'Y'.
+           05  INVOICE-EOF-SW              PIC X(01)  VALUE 'N'.
+               88  INVOICE-EOF                        VALUE 'Y'.
+      *
+       01  YTD-SALES-FIELDS.
+      *
+           05  ABSOLUTE-TIME               PIC S9(15) COMP-3.
+           05  TODAYS-DATE                 PIC X(08).
+           05  CURRENT-YEAR REDEFINES TODAYS-DATE.
+               10  CURRENT-YEAR-DIGITS      PIC X(04).
+               10  FILLER                  PIC X(04).
+           05  YTD-SALES-TOTAL             PIC S9(07)V99 COMP-3.
+      *
+       01  FLAGS.
+      *
+           05  DISPLAY-FLAG                PIC X(01).
+               88  DISPLAY-NEW-CUSTOMER               VALUE '1'.
+               88  DISPLAY-SPACES                     VALUE '2'.
+               88  DISPLAY-LOW-VALUES                 VALUE '3'.
+           05  SEND-FLAG                   PIC X(01).
+               88  SEND-ERASE                         VALUE '1'.
+               88  SEND-DATAONLY                      VALUE '2'.
+               88  SEND-DATAONLY-ALARM                VALUE '3'.
+      *
+       01  COMMUNICATION-AREA.
+      *
+           05  CA-LOOKUP-MODE-SW           PIC X(01).
+               88  CA-LOOKUP-MODE                     VALUE 'Y'.
+           05  CA-RETURN-PROGRAM           PIC X(08).
+           05  CA-CUSTOMER-NUMBER          PIC X(06).
+           05  CA-SEARCH-LAST-NAME         PIC X(30).
+           05  CA-SEARCH-FIRST-NAME        PIC X(20).
+           05  CA-SIGNON-CONTEXT           PIC X(36).
+      *
+       01  HISTORY-REQUEST.
+      *
+           05  HR-PRELOADED-SW             PIC X(01).
+           05  HR-RETURN-PROGRAM           PIC X(08).
+           05  HR-CUSTOMER-NUMBER          PIC X(06).
+           05  HR-LAST-INVOICE-NUMBER      PIC 9(06).
+           05  HR-SIGNON-CONTEXT           PIC X(36).
+      *
+       01  RESPONSE-CODE                   PIC S9(08) COMP.
+      *
+       COPY CUSTMAS.
+      *
+       COPY INVOICE.
+      *
+       COPY INQSAB2.
+      *
+       COPY DFHAID.
+      *
+       COPY ERRPARM.
+      *
+       COPY SIGNCTX.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA                     PIC X(101).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PROCESS-CUSTOMER-INQUIRY.
+      *
+           EVALUATE TRUE
+               WHEN EIBCALEN = 36
+                   MOVE DFHCOMMAREA TO SIGNON-CONTEXT
+               WHEN EIBCALEN = 65
+                   MOVE DFHCOMMAREA TO COMMUNICATION-AREA
+                   MOVE CA-SIGNON-CONTEXT TO SIGNON-CONTEXT
+               WHEN EIBCALEN > ZERO
+                   MOVE DFHCOMMAREA TO COMMUNICATION-AREA
+                   MOVE CA-SIGNON-CONTEXT TO SIGNON-CONTEXT
+           END-EVALUATE.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO OR EIBCALEN = 36
+                   MOVE LOW-VALUE TO COMMUNICATION-AREA
+                   MOVE SIGNON-CONTEXT TO CA-SIGNON-CONTEXT
+                   MOVE LOW-VALUE TO INQMAP2O
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1500-SEND-INQUIRY-MAP
+      *
+      *            ARRIVING WITH A FULL 65-BYTE LOOKUP-MODE COMMAREA
+      *            FROM A CALLING PROGRAM'S "FIND A CUSTOMER" POP-UP
+      *            (E.G. ORDERAB2'S F5 KEY).  START A FRESH BROWSE BUT
+      *            KEEP THE LOOKUP-MODE/RETURN-PROGRAM FIELDS JUST
+      *            MOVED IN ABOVE.
+               WHEN EIBCALEN = 65 AND CA-LOOKUP-MODE
+                   MOVE LOW-VALUE TO CA-CUSTOMER-NUMBER
+                                     CA-SEARCH-LAST-NAME
+                                     CA-SEARCH-FIRST-NAME
+                   MOVE LOW-VALUE TO INQMAP2O
+                   MOVE 'Enter a customer number or name.' TO MESSAGEO
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1500-SEND-INQUIRY-MAP
+      *
+               WHEN EIBAID = DFHCLEAR
+                   MOVE LOW-VALUE TO CA-CUSTOMER-NUMBER
+                                     CA-SEARCH-LAST-NAME
+                                     CA-SEARCH-FIRST-NAME
+                   MOVE LOW-VALUE TO INQMAP2O
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1500-SEND-INQUIRY-MAP
+      *
+               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+      *
+               WHEN EIBAID = DFHPF3 OR DFHPF12
+                   IF CA-LOOKUP-MODE
+                       MOVE LOW-VALUE TO CA-CUSTOMER-NUMBER
+                       EXEC CICS
+                           XCTL PROGRAM(CA-RETURN-PROGRAM)
+                                COMMAREA(COMMUNICATION-AREA)
+                       END-EXEC
+                   ELSE
+                       EXEC CICS
+                           XCTL PROGRAM('UUMENAB2')
+                                COMMAREA(SIGNON-CONTEXT)
+                       END-EXEC
+                   END-IF
+      *
+               WHEN EIBAID = DFHENTER
+                   PERFORM 1000-DISPLAY-SELECTED-CUSTOMER
+      *
+               WHEN EIBAID = DFHPF5
+                   PERFORM 2000-DISPLAY-FIRST-CUSTOMER
+      *
+               WHEN EIBAID = DFHPF6
+                   PERFORM 3000-DISPLAY-LAST-CUSTOMER
+      *
+               WHEN EIBAID = DFHPF7
+                   PERFORM 4000-DISPLAY-PREV-CUSTOMER
+      *
+               WHEN EIBAID = DFHPF8
+                   PERFORM 5000-DISPLAY-NEXT-CUSTOMER
+      *
+               WHEN EIBAID = DFHPF9
+                   PERFORM 5500-SEARCH-CUSTOMER-BY-NAME
+      *
+               WHEN EIBAID = DFHPF10
+                   IF CA-CUSTOMER-NUMBER = LOW-VALUE
+                       MOVE LOW-VALUE TO INQMAP2O
+                       MOVE 'Select a customer before viewing history.'
+                           TO MESSAGEO
+                       SET SEND-DATAONLY-ALARM TO TRUE
+                       PERFORM 1500-SEND-INQUIRY-MAP
+                   ELSE
+                       MOVE 'Y' TO HR-PRELOADED-SW
+                       MOVE 'CMINQAB2' TO HR-RETURN-PROGRAM
+                       MOVE CA-CUSTOMER-NUMBER TO HR-CUSTOMER-NUMBER
+                       MOVE ZERO TO HR-LAST-INVOICE-NUMBER
+                       MOVE SIGNON-CONTEXT TO HR-SIGNON-CONTEXT
+                       EXEC CICS
+                           XCTL PROGRAM('CMHSTAB2')
+                                COMMAREA(HISTORY-REQUEST)
+                       END-EXEC
+                   END-IF
+      *
+               WHEN EIBAID = DFHPF1
+                   IF     CA-LOOKUP-MODE
+                      AND CA-CUSTOMER-NUMBER NOT = LOW-VALUE
+                       PERFORM 7000-SELECT-CUSTOMER
+                   ELSE
+                       MOVE LOW-VALUE TO INQMAP2O
+                       MOVE 'Invalid key pressed.' TO MESSAGEO
+                       SET SEND-DATAONLY-ALARM TO TRUE
+                       PERFORM 1500-SEND-INQUIRY-MAP
+                   END-IF
+      *
+               WHEN OTHER
+                   MOVE LOW-VALUE TO INQMAP2O
+                   MOVE 'Invalid key pressed.' TO MESSAGEO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1500-SEND-INQUIRY-MAP
+      *
+           END-EVALUATE.
+      *
+           EXEC CICS
+               RETURN TRANSID('IAB2')
+                      COMMAREA(COMMUNICATION-AREA)
+           END-EXEC.
+      *
+       1000-DISPLAY-SELECTED-CUSTOMER.
+      *
+           PERFORM 1100-RECEIVE-INQUIRY-MAP.
+           PERFORM 1200-EDIT-CUSTOMER-NUMBER.
+           IF VALID-DATA
+               PERFORM 1300-READ-CUSTOMER-RECORD
+               IF CUSTOMER-FOUND
+                   SET DISPLAY-NEW-CUSTOMER TO TRUE
+                   PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+                   MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
+               ELSE
+                   SET DISPLAY-SPACES TO TRUE
+                   PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+               END-IF
+           ELSE
+               SET DISPLAY-LOW-VALUES TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+           END-IF.
+      *
+       1100-RECEIVE-INQUIRY-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('INQMAB2')
+                       MAPSET('INQSAB2')
+                       INTO(INQMAP2I)
+           END-EXEC.
+      *
+           INSPECT INQMAP2I
+               REPLACING ALL '_' BY SPACE.
+      *
+       1200-EDIT-CUSTOMER-NUMBER.
+      *
+           IF       CUSTNOL = ZERO
+                 OR CUSTNOI = SPACE
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'You must enter a customer number.' TO MESSAGEO
+           END-IF.
+      *
+       1300-READ-CUSTOMER-RECORD.
+
+           PERFORM 6000-OPEN-CUST-FILE.                                 JOSH
+      *
+           EXEC CICS
+               READ FILE('CMFAB2')
+                    INTO(CUSTOMER-MASTER-RECORD)
+                    RIDFLD(CUSTNOI)
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO CUSTOMER-FOUND-SW
+               MOVE 'That customer does not exist.' TO MESSAGEO
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       1350-CALCULATE-YTD-SALES.
+      *
+           EXEC CICS
+               ASKTIME ABSTIME(ABSOLUTE-TIME)
+           END-EXEC.
+      *
+           EXEC CICS
+               FORMATTIME ABSTIME(ABSOLUTE-TIME)
+                          YYYYMMDD(TODAYS-DATE)
+           END-EXEC.
+      *
+           MOVE ZERO TO YTD-SALES-TOTAL.
+           MOVE 'N'  TO INVOICE-EOF-SW.
+      *
+           PERFORM 6100-OPEN-INV-FILE.
+      *
+           MOVE CM-CUSTOMER-NUMBER TO INV-CUSTOMER-NUMBER.
+           MOVE ZERO TO INV-INVOICE-NUMBER.
+      *
+           EXEC CICS
+               STARTBR FILE('INVAB2')
+                       RIDFLD(INV-INVOICE-NUMBER)
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'Y' TO INVOICE-EOF-SW
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+           PERFORM 1360-ACCUMULATE-ONE-INVOICE UNTIL INVOICE-EOF.
+      *
+           EXEC CICS
+               ENDBR FILE('INVAB2')
+                     RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       1360-ACCUMULATE-ONE-INVOICE.
+      *
+           EXEC CICS
+               READNEXT FILE('INVAB2')
+                        INTO(INVOICE-RECORD)
+                        RIDFLD(INV-INVOICE-NUMBER)
+                        RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN DFHRESP(NORMAL)
+                   IF       INV-CUSTOMER-NUMBER = CM-CUSTOMER-NUMBER
+                        AND INV-INVOICE-DATE(5:4) = CURRENT-YEAR-DIGITS
+                        AND NOT INV-VOIDED
+                       ADD INV-INVOICE-TOTAL TO YTD-SALES-TOTAL
+                   END-IF
+               WHEN DFHRESP(ENDFILE)
+                   MOVE 'Y' TO INVOICE-EOF-SW
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+      *
+       1400-DISPLAY-INQUIRY-RESULTS.
+      *
+           IF DISPLAY-NEW-CUSTOMER
+               PERFORM 1350-CALCULATE-YTD-SALES
+               MOVE CM-CUSTOMER-NUMBER TO CUSTNOO
+               MOVE CM-LAST-NAME       TO LNAMEO
+               MOVE CM-FIRST-NAME      TO FNAMEO
+               MOVE CM-ADDRESS         TO ADDRO
+               MOVE CM-CITY            TO CITYO
+               MOVE CM-STATE           TO STATEO
+               MOVE CM-ZIP-CODE        TO ZIPCODEO
+               MOVE CM-ADDRESS-2       TO ADDR2O
+               MOVE CM-COUNTRY         TO COUNTRYO
+               MOVE CM-PHONE-NUMBER    TO PHONEO
+               MOVE CM-EMAIL-ADDRESS   TO EMAILO
+               MOVE CM-CREDIT-LIMIT    TO CREDLIMO
+               MOVE CM-BALANCE-DUE     TO BALDUEO
+               MOVE YTD-SALES-TOTAL    TO YTDSALEO
+               MOVE SPACE              TO MESSAGEO
+               SET SEND-DATAONLY       TO TRUE
+           ELSE
+               IF DISPLAY-SPACES
+                   MOVE LOW-VALUE TO CUSTNOO
+                   MOVE SPACE     TO LNAMEO
+                                     FNAMEO
+                                     ADDRO
+                                     CITYO
+                                     STATEO
+                                     ZIPCODEO
+                                     ADDR2O
+                                     COUNTRYO
+                                     PHONEO
+                                     EMAILO
+                   MOVE ZERO      TO CREDLIMO
+                                     BALDUEO
+                                     YTDSALEO
+                   SET SEND-DATAONLY-ALARM TO TRUE
+               ELSE
+                   IF DISPLAY-LOW-VALUES
+                       SET SEND-DATAONLY-ALARM TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+      *
+           PERFORM 1500-SEND-INQUIRY-MAP.
+      *
+       1500-SEND-INQUIRY-MAP.
+      *
+           MOVE 'IAB2' TO TRANIDO.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('INQMAB2')
+                            MAPSET('INQSAB2')
+                            FROM(INQMAP2O)
+                            ERASE
+                   END-EXEC
+               WHEN SEND-DATAONLY
+                   EXEC CICS
+                       SEND MAP('INQMAB2')
+                            MAPSET('INQSAB2')
+                            FROM(INQMAP2O)
+                            DATAONLY
+                   END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('INQMAB2')
+                            MAPSET('INQSAB2')
+                            FROM(INQMAP2O)
+                            DATAONLY
+                            ALARM
+                   END-EXEC
+           END-EVALUATE.
+      *
+       2000-DISPLAY-FIRST-CUSTOMER.
+      *
+           MOVE LOW-VALUE TO CM-CUSTOMER-NUMBER
+                             INQMAP2O.
+           PERFORM 2100-START-CUSTOMER-BROWSE.
+           IF CUSTOMER-FOUND
+               PERFORM 2200-READ-NEXT-CUSTOMER
+           END-IF.
+           PERFORM 2300-END-CUSTOMER-BROWSE.
+           IF CUSTOMER-FOUND
+               SET DISPLAY-NEW-CUSTOMER TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+               MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
+           ELSE
+               SET DISPLAY-SPACES TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+           END-IF.
+      *
+       2100-START-CUSTOMER-BROWSE.
+      *
+           EXEC CICS
+               STARTBR FILE('CMFAB2')
+                       RIDFLD(CM-CUSTOMER-NUMBER)
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE 'Y' TO CUSTOMER-FOUND-SW
+               MOVE SPACE TO MESSAGEO
+           ELSE
+               IF RESPONSE-CODE = DFHRESP(NOTFND)
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+                   MOVE 'There are no customers in the file.'
+                       TO MESSAGEO
+               ELSE
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+           END-IF.
+      *
+       2200-READ-NEXT-CUSTOMER.
+      *
+           EXEC CICS
+               READNEXT FILE('CMFAB2')
+                        INTO(CUSTOMER-MASTER-RECORD)
+                        RIDFLD(CM-CUSTOMER-NUMBER)
+                        RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN DFHRESP(NORMAL)
+                   MOVE 'Y' TO CUSTOMER-FOUND-SW
+               WHEN DFHRESP(ENDFILE)
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+                   MOVE 'There are no more records in the file.'
+                       TO MESSAGEO
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+      *
+       2300-END-CUSTOMER-BROWSE.
+      *
+           EXEC CICS
+               ENDBR FILE('CMFAB2')
+                     RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       3000-DISPLAY-LAST-CUSTOMER.
+      *
+           MOVE HIGH-VALUE TO CM-CUSTOMER-NUMBER.
+           MOVE LOW-VALUE  TO INQMAP2O.
+           PERFORM 2100-START-CUSTOMER-BROWSE.
+           IF CUSTOMER-FOUND
+               PERFORM 3100-READ-PREV-CUSTOMER
+           END-IF.
+           PERFORM 2300-END-CUSTOMER-BROWSE.
+           IF CUSTOMER-FOUND
+               SET DISPLAY-NEW-CUSTOMER TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+               MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
+           ELSE
+               SET DISPLAY-SPACES TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+           END-IF.
+      *
+       3100-READ-PREV-CUSTOMER.
+      *
+           EXEC CICS
+               READPREV FILE('CMFAB2')
+                        INTO(CUSTOMER-MASTER-RECORD)
+                        RIDFLD(CM-CUSTOMER-NUMBER)
+                        RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN DFHRESP(NORMAL)
+                   MOVE 'Y' TO CUSTOMER-FOUND-SW
+               WHEN DFHRESP(ENDFILE)
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+                   MOVE 'There are no more records in the file.'
+                       TO MESSAGEO
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+      *
+       4000-DISPLAY-PREV-CUSTOMER.
+      *
+           MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+           MOVE LOW-VALUE          TO INQMAP2O.
+           PERFORM 2100-START-CUSTOMER-BROWSE.
+           IF CUSTOMER-FOUND
+               PERFORM 2200-READ-NEXT-CUSTOMER
+               PERFORM 3100-READ-PREV-CUSTOMER
+               PERFORM 3100-READ-PREV-CUSTOMER
+           END-IF.
+           PERFORM 2300-END-CUSTOMER-BROWSE.
+           IF CUSTOMER-FOUND
+               SET DISPLAY-NEW-CUSTOMER TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+               MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
+           ELSE
+               SET DISPLAY-LOW-VALUES TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+           END-IF.
+      *
+       5000-DISPLAY-NEXT-CUSTOMER.
+      *
+           MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+           MOVE LOW-VALUE          TO INQMAP2O.
+           PERFORM 2100-START-CUSTOMER-BROWSE.
+           IF CUSTOMER-FOUND
+               PERFORM 2200-READ-NEXT-CUSTOMER
+               PERFORM 2200-READ-NEXT-CUSTOMER
+           END-IF.
+           PERFORM 2300-END-CUSTOMER-BROWSE.
+           IF CUSTOMER-FOUND
+               SET DISPLAY-NEW-CUSTOMER TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+               MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
+           ELSE
+               SET DISPLAY-LOW-VALUES TO TRUE
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+           END-IF.
+      *
+       5500-SEARCH-CUSTOMER-BY-NAME.
+      *
+           MOVE LOW-VALUE TO INQMAP2O.
+      *
+           IF LNAMEI = SPACE
+               MOVE 'You must enter a last name to search by.'
+                   TO MESSAGEO
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1500-SEND-INQUIRY-MAP
+           ELSE
+               IF       LNAMEI = CA-SEARCH-LAST-NAME
+                    AND FNAMEI = CA-SEARCH-FIRST-NAME
+                   MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER
+                   PERFORM 2100-START-CUSTOMER-BROWSE
+                   IF CUSTOMER-FOUND
+                       PERFORM 2200-READ-NEXT-CUSTOMER
+                       PERFORM 2200-READ-NEXT-CUSTOMER
+                   END-IF
+               ELSE
+                   MOVE LNAMEI TO CA-SEARCH-LAST-NAME
+                   MOVE FNAMEI TO CA-SEARCH-FIRST-NAME
+                   MOVE LOW-VALUE TO CM-CUSTOMER-NUMBER
+                   PERFORM 2100-START-CUSTOMER-BROWSE
+                   IF CUSTOMER-FOUND
+                       PERFORM 2200-READ-NEXT-CUSTOMER
+                   END-IF
+               END-IF
+               PERFORM 5600-READ-NEXT-MATCHING-NAME
+                   UNTIL        NOT CUSTOMER-FOUND
+                         OR     CM-LAST-NAME = CA-SEARCH-LAST-NAME
+               PERFORM 2300-END-CUSTOMER-BROWSE
+               IF CUSTOMER-FOUND
+                   SET DISPLAY-NEW-CUSTOMER TO TRUE
+                   MOVE CM-CUSTOMER-NUMBER TO CA-CUSTOMER-NUMBER
+               ELSE
+                   SET DISPLAY-SPACES TO TRUE
+                   MOVE 'No customer found matching that name.'
+                       TO MESSAGEO
+               END-IF
+               PERFORM 1400-DISPLAY-INQUIRY-RESULTS
+           END-IF.
+      *
+       5600-READ-NEXT-MATCHING-NAME.
+      *
+           PERFORM 2200-READ-NEXT-CUSTOMER.
+      *
+       6000-OPEN-CUST-FILE.                                             josh
+
+           EXEC CICS
+               INQUIRE FILE('CMFAB2')
+                   OPENSTATUS(CMF-OPEN-STATUS)
+                   ENABLESTATUS(CMF-ENABLE-STATUS)
+           END-EXEC.
+
+           IF CMF-OPEN-STATUS = DFHVALUE(CLOSED)
+               EXEC CICS
+                   SET FILE('CMFAB2') OPEN
+               END-EXEC
+               MOVE 'Y' TO CMF-OPEN
+           ELSE IF CMF-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               EXEC CICS
+                   ABEND ABCODE ('005')
+               END-EXEC
+           END-IF.                                                      josh
+
+
+      *
+       6100-OPEN-INV-FILE.
+      *
+           EXEC CICS
+               INQUIRE FILE('INVAB2')
+                   OPENSTATUS(INV-OPEN-STATUS)
+                   ENABLESTATUS(INV-ENABLE-STATUS)
+           END-EXEC.
+      *
+           IF INV-OPEN-STATUS = DFHVALUE(CLOSED)
+               EXEC CICS
+                   SET FILE('INVAB2') OPEN
+               END-EXEC
+               MOVE 'Y' TO INV-OPEN
+           ELSE IF INV-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               EXEC CICS
+                   ABEND ABCODE ('006')
+               END-EXEC
+           END-IF.
+      *
+       7000-SELECT-CUSTOMER.
+      *
+           EXEC CICS
+               XCTL PROGRAM(CA-RETURN-PROGRAM)
+                    COMMAREA(COMMUNICATION-AREA)
+           END-EXEC.
+      *
+       9999-TERMINATE-PROGRAM.
+      *
+           MOVE EIBRESP  TO ERR-RESP.
+           MOVE EIBRESP2 TO ERR-RESP2.
+           MOVE EIBTRNID TO ERR-TRNID.
+           MOVE EIBRSRCE TO ERR-RSRCE.
+      *
+           EXEC CICS
+               XCTL PROGRAM('SYSERR')
+                    COMMAREA(ERROR-PARAMETERS)
+           END-EXEC.

@@ -0,0 +1,580 @@
+       IDENTIFICATION DIVISION.
+      *
+       PROGRAM-ID.  CMMNTAB2.
+      *
+       ENVIRONMENT DIVISION.
+      *
+       DATA DIVISION.
+      *
+       WORKING-STORAGE SECTION.
+
+       01  END-OF-SESSION-MESSAGE      PIC X(13) VALUE 'Session ended'.
+
+       01  FILE-STATUS-INFO.
+           02  CMF-OPEN                PIC X VALUE 'N'.
+           02  CMF-OPEN-STATUS         PIC S9(8) COMP.
+           02  CMF-ENABLE-STATUS       PIC S9(8) COMP.
+      *
+       01  SWITCHES.
+      *
+           05  VALID-DATA-SW               PIC X(01)  VALUE 'Y'.
+               88  VALID-DATA                         VALUE 'Y'.
+           05  CUSTOMER-FOUND-SW           PIC X(01)  VALUE 'Y'.
+               88  CUSTOMER-FOUND                      VALUE 'Y'.
+           05  DUPLICATE-FOUND-SW          PIC X(01)  VALUE 'N'.
+               88  DUPLICATE-FOUND                     VALUE 'Y'.
+      *
+       01  FLAGS.
+      *
+           05  DISPLAY-FLAG                PIC X(01).
+               88  DISPLAY-ADD-DETAILS                VALUE '1'.
+               88  DISPLAY-CHANGE-DETAILS             VALUE '2'.
+               88  DISPLAY-DELETE-DETAILS             VALUE '3'.
+           05  SEND-FLAG                   PIC X(01).
+               88  SEND-ERASE                         VALUE '1'.
+               88  SEND-DATAONLY                      VALUE '2'.
+               88  SEND-DATAONLY-ALARM                VALUE '3'.
+      *
+       01  COMMUNICATION-AREA.
+      *
+           05  CA-CONTEXT-FLAG             PIC X(01).
+               88  PROCESS-SELECT                     VALUE '1'.
+               88  PROCESS-DETAIL                      VALUE '2'.
+           05  CA-ACTION                   PIC X(01).
+               88  CA-ACTION-ADD                       VALUE '1'.
+               88  CA-ACTION-CHANGE                    VALUE '2'.
+               88  CA-ACTION-DELETE                     VALUE '3'.
+           05  CA-CUSTOMER-NUMBER          PIC X(06).
+           05  CA-SIGNON-CONTEXT           PIC X(36).
+      *
+       01  RESPONSE-CODE                   PIC S9(08) COMP.
+      *
+       COPY CUSTMAS.
+      *
+       COPY MNTSAB2.
+      *
+       COPY DFHAID.
+      *
+       COPY ATTR.
+      *
+       COPY ERRPARM.
+      *
+       COPY SIGNCTX.
+      *
+       LINKAGE SECTION.
+      *
+       01  DFHCOMMAREA                     PIC X(44).
+      *
+       PROCEDURE DIVISION.
+      *
+       0000-PROCESS-CUSTOMER-MAINTENANCE.
+      *
+           EVALUATE TRUE
+               WHEN EIBCALEN = 36
+                   MOVE DFHCOMMAREA TO SIGNON-CONTEXT
+               WHEN EIBCALEN > ZERO
+                   MOVE DFHCOMMAREA TO COMMUNICATION-AREA
+                   MOVE CA-SIGNON-CONTEXT TO SIGNON-CONTEXT
+           END-EVALUATE.
+      *
+           EVALUATE TRUE
+      *
+               WHEN EIBCALEN = ZERO OR EIBCALEN = 36
+                   MOVE SIGNON-CONTEXT TO CA-SIGNON-CONTEXT
+                   SET PROCESS-SELECT TO TRUE
+                   MOVE LOW-VALUE TO MNT1AB2O
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1500-SEND-SELECT-MAP
+      *
+               WHEN EIBAID = DFHCLEAR
+                   SET PROCESS-SELECT TO TRUE
+                   MOVE LOW-VALUE TO MNT1AB2O
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1500-SEND-SELECT-MAP
+      *
+               WHEN EIBAID = DFHPA1 OR DFHPA2 OR DFHPA3
+                   CONTINUE
+      *
+               WHEN EIBAID = DFHPF3 OR DFHPF12
+                   EXEC CICS
+                       XCTL PROGRAM('UUMENAB2')
+                            COMMAREA(SIGNON-CONTEXT)
+                   END-EXEC
+      *
+               WHEN EIBAID = DFHPF4 AND PROCESS-DETAIL
+                   SET PROCESS-SELECT TO TRUE
+                   MOVE LOW-VALUE TO MNT1AB2O
+                   SET SEND-ERASE TO TRUE
+                   PERFORM 1500-SEND-SELECT-MAP
+      *
+               WHEN EIBAID = DFHENTER
+                   IF PROCESS-SELECT
+                       PERFORM 1000-PROCESS-SELECT-SCREEN
+                   ELSE
+                       PERFORM 2000-PROCESS-DETAIL-SCREEN
+                   END-IF
+      *
+               WHEN OTHER
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   IF PROCESS-SELECT
+                       MOVE 'Invalid key pressed.' TO MSG1O
+                       PERFORM 1500-SEND-SELECT-MAP
+                   ELSE
+                       MOVE 'Invalid key pressed.' TO MSG2O
+                       PERFORM 1700-SEND-DETAIL-MAP
+                   END-IF
+      *
+           END-EVALUATE.
+      *
+           EXEC CICS
+               RETURN TRANSID('MAB2')
+                      COMMAREA(COMMUNICATION-AREA)
+           END-EXEC.
+      *
+       1000-PROCESS-SELECT-SCREEN.
+      *
+           PERFORM 1100-RECEIVE-SELECT-MAP.
+           PERFORM 1200-EDIT-SELECT-DATA.
+           IF VALID-DATA
+               MOVE CUSTNO1I TO CA-CUSTOMER-NUMBER
+               MOVE ACTIONI  TO CA-ACTION
+               PERFORM 1300-READ-CUSTOMER-RECORD
+               EVALUATE TRUE
+                   WHEN CA-ACTION-ADD
+                       IF CUSTOMER-FOUND
+                           MOVE 'That customer number already exists.'
+                               TO MSG1O
+                           SET SEND-DATAONLY-ALARM TO TRUE
+                           PERFORM 1500-SEND-SELECT-MAP
+                       ELSE
+                           SET DISPLAY-ADD-DETAILS TO TRUE
+                           PERFORM 1400-GO-TO-DETAIL-SCREEN
+                       END-IF
+                   WHEN CA-ACTION-CHANGE
+                       IF CUSTOMER-FOUND
+                           SET DISPLAY-CHANGE-DETAILS TO TRUE
+                           PERFORM 1400-GO-TO-DETAIL-SCREEN
+                       ELSE
+                           MOVE 'That customer does not exist.' TO MSG1O
+                           SET SEND-DATAONLY-ALARM TO TRUE
+                           PERFORM 1500-SEND-SELECT-MAP
+                       END-IF
+                   WHEN CA-ACTION-DELETE
+                       IF CUSTOMER-FOUND
+                           SET DISPLAY-DELETE-DETAILS TO TRUE
+                           PERFORM 1400-GO-TO-DETAIL-SCREEN
+                       ELSE
+                           MOVE 'That customer does not exist.' TO MSG1O
+                           SET SEND-DATAONLY-ALARM TO TRUE
+                           PERFORM 1500-SEND-SELECT-MAP
+                       END-IF
+               END-EVALUATE
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1500-SEND-SELECT-MAP
+           END-IF.
+      *
+       1100-RECEIVE-SELECT-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('MNT1AB2')
+                       MAPSET('MNTSAB2')
+                       INTO(MNT1AB2I)
+           END-EXEC.
+      *
+           INSPECT MNT1AB2I
+               REPLACING ALL '_' BY SPACE.
+      *
+       1200-EDIT-SELECT-DATA.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+      *
+           IF       CUSTNO1L = ZERO
+                 OR CUSTNO1I = SPACE
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'You must enter a customer number.' TO MSG1O
+           ELSE
+               IF ACTIONI NOT = '1' AND '2' AND '3'
+                   MOVE 'N' TO VALID-DATA-SW
+                   MOVE 'Action must be 1=Add, 2=Change or 3=Delete.'
+                       TO MSG1O
+               END-IF
+           END-IF.
+      *
+       1300-READ-CUSTOMER-RECORD.
+      *
+           PERFORM 6000-OPEN-CUST-FILE.
+      *
+           MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+      *
+           EXEC CICS
+               READ FILE('CMFAB2')
+                    INTO(CUSTOMER-MASTER-RECORD)
+                    RIDFLD(CM-CUSTOMER-NUMBER)
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NOTFND)
+               MOVE 'N' TO CUSTOMER-FOUND-SW
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               ELSE
+                   MOVE 'Y' TO CUSTOMER-FOUND-SW
+               END-IF
+           END-IF.
+      *
+       1400-GO-TO-DETAIL-SCREEN.
+      *
+           SET PROCESS-DETAIL TO TRUE.
+           MOVE LOW-VALUE TO MNT2AB2O.
+           MOVE CA-CUSTOMER-NUMBER TO CUSTNO2O.
+      *
+           EVALUATE TRUE
+               WHEN DISPLAY-ADD-DETAILS
+                   MOVE SPACE TO LNAMEO
+                                 FNAMEO
+                                 ADDRO
+                                 CITYO
+                                 STATEO
+                                 ZIPCODEO
+                                 ADDR2O
+                                 COUNTRYO
+                                 PHONEO
+                                 EMAILO
+                   MOVE 'Enter the new customer''s details.  Then pre
+      -                 'ss Enter.' TO MSG2O
+                   SET SEND-ERASE TO TRUE
+               WHEN DISPLAY-CHANGE-DETAILS
+                   MOVE CM-LAST-NAME  TO LNAMEO
+                   MOVE CM-FIRST-NAME TO FNAMEO
+                   MOVE CM-ADDRESS    TO ADDRO
+                   MOVE CM-CITY       TO CITYO
+                   MOVE CM-STATE      TO STATEO
+                   MOVE CM-ZIP-CODE   TO ZIPCODEO
+                   MOVE CM-ADDRESS-2  TO ADDR2O
+                   MOVE CM-COUNTRY    TO COUNTRYO
+                   MOVE CM-PHONE-NUMBER    TO PHONEO
+                   MOVE CM-EMAIL-ADDRESS   TO EMAILO
+                   MOVE 'Change the fields needed.  Then press Enter.'
+                       TO MSG2O
+                   SET SEND-ERASE TO TRUE
+               WHEN DISPLAY-DELETE-DETAILS
+                   MOVE CM-LAST-NAME  TO LNAMEO
+                   MOVE CM-FIRST-NAME TO FNAMEO
+                   MOVE CM-ADDRESS    TO ADDRO
+                   MOVE CM-CITY       TO CITYO
+                   MOVE CM-STATE      TO STATEO
+                   MOVE CM-ZIP-CODE   TO ZIPCODEO
+                   MOVE CM-ADDRESS-2  TO ADDR2O
+                   MOVE CM-COUNTRY    TO COUNTRYO
+                   MOVE CM-PHONE-NUMBER    TO PHONEO
+                   MOVE CM-EMAIL-ADDRESS   TO EMAILO
+                   MOVE ATTR-PROT-DARK TO LNAMEC FNAMEC ADDRC CITYC
+                                          STATEC ZIPCODEC ADDR2C
+                                          COUNTRYC PHONEC EMAILC
+                   MOVE 'Press Enter to delete this customer, or F4 t
+      -                 'o cancel.' TO MSG2O
+                   SET SEND-ERASE TO TRUE
+           END-EVALUATE.
+      *
+           PERFORM 1700-SEND-DETAIL-MAP.
+      *
+       1500-SEND-SELECT-MAP.
+      *
+           MOVE 'MAB2' TO TRANID1O.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('MNT1AB2')
+                            MAPSET('MNTSAB2')
+                            FROM(MNT1AB2O)
+                            ERASE
+                   END-EXEC
+               WHEN SEND-DATAONLY
+                   EXEC CICS
+                       SEND MAP('MNT1AB2')
+                            MAPSET('MNTSAB2')
+                            FROM(MNT1AB2O)
+                            DATAONLY
+                   END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('MNT1AB2')
+                            MAPSET('MNTSAB2')
+                            FROM(MNT1AB2O)
+                            DATAONLY
+                            ALARM
+                   END-EXEC
+           END-EVALUATE.
+      *
+       1700-SEND-DETAIL-MAP.
+      *
+           MOVE 'MAB2' TO TRANID2O.
+      *
+           EVALUATE TRUE
+               WHEN SEND-ERASE
+                   EXEC CICS
+                       SEND MAP('MNT2AB2')
+                            MAPSET('MNTSAB2')
+                            FROM(MNT2AB2O)
+                            ERASE
+                   END-EXEC
+               WHEN SEND-DATAONLY
+                   EXEC CICS
+                       SEND MAP('MNT2AB2')
+                            MAPSET('MNTSAB2')
+                            FROM(MNT2AB2O)
+                            DATAONLY
+                   END-EXEC
+               WHEN SEND-DATAONLY-ALARM
+                   EXEC CICS
+                       SEND MAP('MNT2AB2')
+                            MAPSET('MNTSAB2')
+                            FROM(MNT2AB2O)
+                            DATAONLY
+                            ALARM
+                   END-EXEC
+           END-EVALUATE.
+      *
+       2000-PROCESS-DETAIL-SCREEN.
+      *
+           EVALUATE TRUE
+               WHEN CA-ACTION-ADD
+                   PERFORM 2100-PROCESS-ADD
+               WHEN CA-ACTION-CHANGE
+                   PERFORM 2200-PROCESS-CHANGE
+               WHEN CA-ACTION-DELETE
+                   PERFORM 2300-PROCESS-DELETE
+           END-EVALUATE.
+      *
+       2100-PROCESS-ADD.
+      *
+           PERFORM 2400-RECEIVE-DETAIL-MAP.
+           PERFORM 2500-EDIT-DETAIL-DATA.
+           IF VALID-DATA
+               PERFORM 2110-CHECK-DUPLICATE-CUSTOMER
+               IF DUPLICATE-FOUND
+                   MOVE 'A customer with that name and zip code alrea
+      -                 'dy exists.' TO MSG2O
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1700-SEND-DETAIL-MAP
+               ELSE
+                   MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER
+                   MOVE LNAMEI             TO CM-LAST-NAME
+                   MOVE FNAMEI             TO CM-FIRST-NAME
+                   MOVE ADDRI              TO CM-ADDRESS
+                   MOVE CITYI              TO CM-CITY
+                   MOVE STATEI             TO CM-STATE
+                   MOVE ZIPCODEI           TO CM-ZIP-CODE
+                   MOVE ADDR2I             TO CM-ADDRESS-2
+                   MOVE COUNTRYI           TO CM-COUNTRY
+                   MOVE PHONEI             TO CM-PHONE-NUMBER
+                   MOVE EMAILI             TO CM-EMAIL-ADDRESS
+                   MOVE ZERO               TO CM-CREDIT-LIMIT
+                   MOVE ZERO               TO CM-BALANCE-DUE
+                   EXEC CICS
+                       WRITE FILE('CMFAB2')
+                             FROM(CUSTOMER-MASTER-RECORD)
+                             RIDFLD(CM-CUSTOMER-NUMBER)
+                             RESP(RESPONSE-CODE)
+                   END-EXEC
+                   IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                       PERFORM 9999-TERMINATE-PROGRAM
+                   END-IF
+                   SET PROCESS-SELECT TO TRUE
+                   MOVE LOW-VALUE TO MNT1AB2O
+                   MOVE 'Customer added.' TO MSG1O
+                   SET SEND-DATAONLY-ALARM TO TRUE
+                   PERFORM 1500-SEND-SELECT-MAP
+               END-IF
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1700-SEND-DETAIL-MAP
+           END-IF.
+      *
+       2110-CHECK-DUPLICATE-CUSTOMER.
+      *
+      *    CHECK THE NEW ENTRY AGAINST EXISTING CMFAB2 RECORDS BY LAST
+      *    NAME PLUS ZIP CODE BEFORE WRITING, SO THE SAME PERSON DOES
+      *    NOT GET SET UP TWICE UNDER TWO CUSTOMER NUMBERS.  CMFAB2 HAS
+      *    NO ALTERNATE INDEX ON THESE FIELDS, SO THIS IS A FULL
+      *    SEQUENTIAL SCAN.
+      *
+           MOVE 'N' TO DUPLICATE-FOUND-SW.
+           MOVE LOW-VALUE TO CM-CUSTOMER-NUMBER.
+      *
+           EXEC CICS
+               STARTBR FILE('CMFAB2')
+                       RIDFLD(CM-CUSTOMER-NUMBER)
+                       RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE = DFHRESP(NORMAL)
+               MOVE 'Y' TO CUSTOMER-FOUND-SW
+           ELSE
+               IF RESPONSE-CODE NOT = DFHRESP(NOTFND)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               ELSE
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+               END-IF
+           END-IF.
+      *
+           PERFORM 2120-READ-NEXT-FOR-DUPLICATE
+               UNTIL NOT CUSTOMER-FOUND OR DUPLICATE-FOUND.
+      *
+           EXEC CICS
+               ENDBR FILE('CMFAB2')
+                     RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       2120-READ-NEXT-FOR-DUPLICATE.
+      *
+           EXEC CICS
+               READNEXT FILE('CMFAB2')
+                        INTO(CUSTOMER-MASTER-RECORD)
+                        RIDFLD(CM-CUSTOMER-NUMBER)
+                        RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           EVALUATE RESPONSE-CODE
+               WHEN DFHRESP(NORMAL)
+                   IF     CM-LAST-NAME = LNAMEI
+                      AND CM-ZIP-CODE  = ZIPCODEI
+                       MOVE 'Y' TO DUPLICATE-FOUND-SW
+                   END-IF
+               WHEN DFHRESP(ENDFILE)
+                   MOVE 'N' TO CUSTOMER-FOUND-SW
+               WHEN OTHER
+                   PERFORM 9999-TERMINATE-PROGRAM
+           END-EVALUATE.
+      *
+       2200-PROCESS-CHANGE.
+      *
+           PERFORM 2400-RECEIVE-DETAIL-MAP.
+           PERFORM 2500-EDIT-DETAIL-DATA.
+           IF VALID-DATA
+               PERFORM 2410-READ-CUSTOMER-FOR-UPDATE
+               MOVE LNAMEI             TO CM-LAST-NAME
+               MOVE FNAMEI             TO CM-FIRST-NAME
+               MOVE ADDRI              TO CM-ADDRESS
+               MOVE CITYI              TO CM-CITY
+               MOVE STATEI             TO CM-STATE
+               MOVE ZIPCODEI           TO CM-ZIP-CODE
+               MOVE ADDR2I             TO CM-ADDRESS-2
+               MOVE COUNTRYI           TO CM-COUNTRY
+               MOVE PHONEI             TO CM-PHONE-NUMBER
+               MOVE EMAILI             TO CM-EMAIL-ADDRESS
+               EXEC CICS
+                   REWRITE FILE('CMFAB2')
+                           FROM(CUSTOMER-MASTER-RECORD)
+                           RESP(RESPONSE-CODE)
+               END-EXEC
+               IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+                   PERFORM 9999-TERMINATE-PROGRAM
+               END-IF
+               SET PROCESS-SELECT TO TRUE
+               MOVE LOW-VALUE TO MNT1AB2O
+               MOVE 'Customer changed.' TO MSG1O
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1500-SEND-SELECT-MAP
+           ELSE
+               SET SEND-DATAONLY-ALARM TO TRUE
+               PERFORM 1700-SEND-DETAIL-MAP
+           END-IF.
+      *
+       2300-PROCESS-DELETE.
+      *
+           PERFORM 2410-READ-CUSTOMER-FOR-UPDATE.
+      *
+           EXEC CICS
+               DELETE FILE('CMFAB2')
+                      RIDFLD(CM-CUSTOMER-NUMBER)
+                      RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+           SET PROCESS-SELECT TO TRUE.
+           MOVE LOW-VALUE TO MNT1AB2O.
+           MOVE 'Customer deleted.' TO MSG1O.
+           SET SEND-DATAONLY-ALARM TO TRUE.
+           PERFORM 1500-SEND-SELECT-MAP.
+      *
+       2400-RECEIVE-DETAIL-MAP.
+      *
+           EXEC CICS
+               RECEIVE MAP('MNT2AB2')
+                       MAPSET('MNTSAB2')
+                       INTO(MNT2AB2I)
+           END-EXEC.
+      *
+           INSPECT MNT2AB2I
+               REPLACING ALL '_' BY SPACE.
+      *
+       2410-READ-CUSTOMER-FOR-UPDATE.
+      *
+           MOVE CA-CUSTOMER-NUMBER TO CM-CUSTOMER-NUMBER.
+      *
+           EXEC CICS
+               READ FILE('CMFAB2')
+                    INTO(CUSTOMER-MASTER-RECORD)
+                    RIDFLD(CM-CUSTOMER-NUMBER)
+                    UPDATE
+                    RESP(RESPONSE-CODE)
+           END-EXEC.
+      *
+           IF RESPONSE-CODE NOT = DFHRESP(NORMAL)
+               PERFORM 9999-TERMINATE-PROGRAM
+           END-IF.
+      *
+       2500-EDIT-DETAIL-DATA.
+      *
+           MOVE 'Y' TO VALID-DATA-SW.
+      *
+           IF       LNAMEL = ZERO
+                 OR LNAMEI = SPACE
+               MOVE 'N' TO VALID-DATA-SW
+               MOVE 'You must enter a last name.' TO MSG2O
+           END-IF.
+      *
+       6000-OPEN-CUST-FILE.
+      *
+           EXEC CICS
+               INQUIRE FILE('CMFAB2')
+                   OPENSTATUS(CMF-OPEN-STATUS)
+                   ENABLESTATUS(CMF-ENABLE-STATUS)
+           END-EXEC.
+      *
+           IF CMF-OPEN-STATUS = DFHVALUE(CLOSED)
+               EXEC CICS
+                   SET FILE('CMFAB2') OPEN
+               END-EXEC
+               MOVE 'Y' TO CMF-OPEN
+           ELSE IF CMF-OPEN-STATUS = DFHVALUE(OPEN)
+               NEXT SENTENCE
+           ELSE
+               EXEC CICS
+                   ABEND ABCODE ('010')
+               END-EXEC
+           END-IF.
+      *
+       9999-TERMINATE-PROGRAM.
+      *
+           MOVE EIBRESP  TO ERR-RESP.
+           MOVE EIBRESP2 TO ERR-RESP2.
+           MOVE EIBTRNID TO ERR-TRNID.
+           MOVE EIBRSRCE TO ERR-RSRCE.
+      *
+           EXEC CICS
+               XCTL PROGRAM('SYSERR')
+                    COMMAREA(ERROR-PARAMETERS)
+           END-EXEC.
+      *
